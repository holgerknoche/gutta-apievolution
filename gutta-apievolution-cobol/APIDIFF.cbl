@@ -0,0 +1,409 @@
+123456*Diff utility comparing two generations of a script pair
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. APIDIFF.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    Old and new script generations to compare; change control
+      *    stages the candidate scripts under these "-new" names
+      *    before a rollout so this run compares them side by side
+       01 DIFF-CONTROLS.
+           05 OLD-CONSUMER-SCRIPT-NAME PIC X(30)
+              VALUE 'consumer-script-v3.dat'.
+           05 OLD-PROVIDER-SCRIPT-NAME PIC X(30)
+              VALUE 'provider-script-v3.dat'.
+           05 NEW-CONSUMER-SCRIPT-NAME PIC X(30)
+              VALUE 'consumer-script-v3-new.dat'.
+           05 NEW-PROVIDER-SCRIPT-NAME PIC X(30)
+              VALUE 'provider-script-v3-new.dat'.
+
+           05 OLD-SCRIPT-VERSION PIC S9(9) BINARY.
+           05 NEW-SCRIPT-VERSION PIC S9(9) BINARY.
+
+           05 DIFF-FIELD-COUNT PIC S9(9) BINARY VALUE 0.
+
+       01 CUSTOMER-V3-IN.
+      *    Customer structure for consumer revision 3; the same
+      *    representative record is mapped through both script
+      *    generations so any difference in the output is due to
+      *    the scripts, not the input
+           COPY CUSTOMR3 REPLACING '*-' BY CS3I-.
+
+       01 CUSTOMER-PROVIDER-OLD.
+      *    Provider record mapped by the old script generation
+           COPY CUSTOMRP REPLACING '*-' BY CSPO-.
+
+       01 CUSTOMER-PROVIDER-NEW.
+      *    Provider record mapped by the new script generation
+           COPY CUSTOMRP REPLACING '*-' BY CSPN-.
+
+       01 CUSTOMER-V3-OLD-OUT.
+      *    Provider-to-consumer round trip under the old scripts
+           COPY CUSTOMR3 REPLACING '*-' BY CS3P-.
+
+       01 CUSTOMER-V3-NEW-OUT.
+      *    Provider-to-consumer round trip under the new scripts
+           COPY CUSTOMR3 REPLACING '*-' BY CS3Q-.
+
+      *    Parameters for the load/convert scripts
+       01 CONSUMER-SCRIPT-NAME PIC X(255).
+       01 PROVIDER-SCRIPT-NAME PIC X(255).
+
+       01 OPERATION-INDEX PIC S9(9) BINARY.
+
+       01 MAPPING-DIRECTION PIC 9 BINARY.
+           88 CONSUMER-TO-PROVIDER VALUE 0.
+           88 PROVIDER-TO-CONSUMER VALUE 1.
+
+       01 MAPPING-TYPE PIC 9 BINARY.
+           88 PARAMETER-MAPPING VALUE 0.
+           88 RESULT-MAPPING VALUE 1.
+
+       01 LOADED-SCRIPT-VERSION PIC S9(9) BINARY.
+
+       01 INDEXES.
+           05 I-1 PIC S9(9) BINARY.
+
+       PROCEDURE DIVISION.
+      *    Initial call to load the modules and make the other
+      *    functions available
+           CALL 'timer'
+           CALL 'apimapper'
+
+           DISPLAY 'Diffing consumer/provider script generations...'
+              UPON CONSOLE
+
+           PERFORM INIT-CUSTOMER-V3-IN
+
+           PERFORM LOAD-OLD-SCRIPTS
+           PERFORM RUN-OLD-CONVERSION
+           PERFORM UNLOAD-SCRIPTS
+
+           PERFORM LOAD-NEW-SCRIPTS
+           PERFORM RUN-NEW-CONVERSION
+           PERFORM UNLOAD-SCRIPTS
+
+           PERFORM COMPARE-SCRIPT-VERSIONS
+           PERFORM COMPARE-PROVIDER-FIELDS
+           PERFORM COMPARE-CONSUMER-FIELDS
+
+           DISPLAY 'Fields with a mapping difference: '
+                   DIFF-FIELD-COUNT
+              UPON CONSOLE
+
+           GOBACK.
+
+      * ---
+      * Build a fixed, representative v3 customer used unchanged
+      * against both script generations
+       INIT-CUSTOMER-V3-IN SECTION.
+           SET VALUE-PRESENT IN CS3I-CUSTOMER-FLAGS
+            TO TRUE
+
+           SET VALUE-PRESENT IN CS3I-FIRST-NAME-FLAGS
+            TO TRUE
+           MOVE 'Diff'
+             TO CS3I-FIRST-NAME
+           SET VALUE-PRESENT IN CS3I-LAST-NAME-FLAGS
+            TO TRUE
+           MOVE 'Tester'
+             TO CS3I-LAST-NAME
+           SET VALUE-PRESENT IN CS3I-DATE-OF-BIRTH-FLAGS
+            TO TRUE
+           MOVE '1980-01-01'
+             TO CS3I-DATE-OF-BIRTH
+           SET VALUE-PRESENT IN CS3I-GENDER-FLAGS
+            TO TRUE
+           MOVE 1
+             TO CS3I-GENDER
+
+           SET VALUE-PRESENT IN CS3I-PRIMARY-ADDRESS-FLAGS
+            TO TRUE
+           SET VALUE-PRESENT IN CS3I-STREET-FLAGS
+              IN CS3I-PRIMARY-ADDRESS
+            TO TRUE
+           MOVE 'Diff Street'
+             TO CS3I-STREET IN CS3I-PRIMARY-ADDRESS
+           SET VALUE-PRESENT IN CS3I-NUMBER-FLAGS
+              IN CS3I-PRIMARY-ADDRESS
+            TO TRUE
+           MOVE 17
+             TO CS3I-NUMBER IN CS3I-PRIMARY-ADDRESS
+           SET VALUE-PRESENT IN CS3I-POSTAL-CODE-FLAGS
+              IN CS3I-PRIMARY-ADDRESS
+            TO TRUE
+           MOVE 12345
+             TO CS3I-POSTAL-CODE IN CS3I-PRIMARY-ADDRESS
+           SET VALUE-PRESENT IN CS3I-CITY-FLAGS
+              IN CS3I-PRIMARY-ADDRESS
+            TO TRUE
+           MOVE 'Diff City'
+             TO CS3I-CITY IN CS3I-PRIMARY-ADDRESS
+
+           SET VALUE-PRESENT IN CS3I-SEC-ADDR-LST-FLAGS
+            TO TRUE
+           MOVE 1 TO CS3I-SEC-ADDRESS-COUNT
+
+           SET VALUE-PRESENT IN CS3I-SECONDARY-ADDRESS-FLAGS(1)
+            TO TRUE
+           SET VALUE-PRESENT IN CS3I-STREET-FLAGS
+              IN CS3I-SECONDARY-ADDRESS(1)
+            TO TRUE
+           MOVE 'Diff Second Street'
+             TO CS3I-STREET IN CS3I-SECONDARY-ADDRESS(1)
+           SET VALUE-PRESENT IN CS3I-NUMBER-FLAGS
+              IN CS3I-SECONDARY-ADDRESS(1)
+            TO TRUE
+           MOVE 42
+             TO CS3I-NUMBER IN CS3I-SECONDARY-ADDRESS(1)
+           SET VALUE-PRESENT IN CS3I-POSTAL-CODE-FLAGS
+              IN CS3I-SECONDARY-ADDRESS(1)
+            TO TRUE
+           MOVE 54321
+             TO CS3I-POSTAL-CODE IN CS3I-SECONDARY-ADDRESS(1)
+           SET VALUE-PRESENT IN CS3I-CITY-FLAGS
+              IN CS3I-SECONDARY-ADDRESS(1)
+            TO TRUE
+           MOVE 'Diff Second City'
+             TO CS3I-CITY IN CS3I-SECONDARY-ADDRESS(1)
+
+           EXIT.
+
+      * ---
+      * Load the script generation currently under review for rollout
+       LOAD-OLD-SCRIPTS SECTION.
+           MOVE OLD-CONSUMER-SCRIPT-NAME TO CONSUMER-SCRIPT-NAME
+           MOVE OLD-PROVIDER-SCRIPT-NAME TO PROVIDER-SCRIPT-NAME
+
+           CALL 'loadScripts' USING
+                BY REFERENCE CONSUMER-SCRIPT-NAME
+                BY REFERENCE PROVIDER-SCRIPT-NAME
+
+           CALL 'getLoadedScriptVersion' USING
+                BY REFERENCE LOADED-SCRIPT-VERSION
+           MOVE LOADED-SCRIPT-VERSION TO OLD-SCRIPT-VERSION
+
+           EXIT.
+
+      * ---
+      * Load the candidate next-generation scripts staged by change
+      * control under the "-new" file names
+       LOAD-NEW-SCRIPTS SECTION.
+           MOVE NEW-CONSUMER-SCRIPT-NAME TO CONSUMER-SCRIPT-NAME
+           MOVE NEW-PROVIDER-SCRIPT-NAME TO PROVIDER-SCRIPT-NAME
+
+           CALL 'loadScripts' USING
+                BY REFERENCE CONSUMER-SCRIPT-NAME
+                BY REFERENCE PROVIDER-SCRIPT-NAME
+
+           CALL 'getLoadedScriptVersion' USING
+                BY REFERENCE LOADED-SCRIPT-VERSION
+           MOVE LOADED-SCRIPT-VERSION TO NEW-SCRIPT-VERSION
+
+           EXIT.
+
+       UNLOAD-SCRIPTS SECTION.
+           CALL 'unloadScripts'
+
+           EXIT.
+
+      * ---
+      * Map the fixed representative record through the currently
+      * loaded (old) scripts, parameter leg then result leg
+       RUN-OLD-CONVERSION SECTION.
+           MOVE 0 TO OPERATION-INDEX
+           SET CONSUMER-TO-PROVIDER TO TRUE
+           SET PARAMETER-MAPPING TO TRUE
+
+           CALL 'convertData' USING
+             BY VALUE OPERATION-INDEX
+             BY VALUE MAPPING-DIRECTION
+             BY VALUE MAPPING-TYPE
+             BY REFERENCE CUSTOMER-V3-IN
+             BY REFERENCE CUSTOMER-PROVIDER-OLD
+
+           SET PROVIDER-TO-CONSUMER TO TRUE
+           SET RESULT-MAPPING TO TRUE
+
+           CALL 'convertData' USING
+             BY VALUE OPERATION-INDEX
+             BY VALUE MAPPING-DIRECTION
+             BY VALUE MAPPING-TYPE
+             BY REFERENCE CUSTOMER-PROVIDER-OLD
+             BY REFERENCE CUSTOMER-V3-OLD-OUT
+
+           EXIT.
+
+      * ---
+      * Map the same fixed representative record through the
+      * currently loaded (new) scripts, parameter leg then result leg
+       RUN-NEW-CONVERSION SECTION.
+           MOVE 0 TO OPERATION-INDEX
+           SET CONSUMER-TO-PROVIDER TO TRUE
+           SET PARAMETER-MAPPING TO TRUE
+
+           CALL 'convertData' USING
+             BY VALUE OPERATION-INDEX
+             BY VALUE MAPPING-DIRECTION
+             BY VALUE MAPPING-TYPE
+             BY REFERENCE CUSTOMER-V3-IN
+             BY REFERENCE CUSTOMER-PROVIDER-NEW
+
+           SET PROVIDER-TO-CONSUMER TO TRUE
+           SET RESULT-MAPPING TO TRUE
+
+           CALL 'convertData' USING
+             BY VALUE OPERATION-INDEX
+             BY VALUE MAPPING-DIRECTION
+             BY VALUE MAPPING-TYPE
+             BY REFERENCE CUSTOMER-PROVIDER-NEW
+             BY REFERENCE CUSTOMER-V3-NEW-OUT
+
+           EXIT.
+
+      * ---
+      * Report a declared-version change between the two generations
+       COMPARE-SCRIPT-VERSIONS SECTION.
+           IF OLD-SCRIPT-VERSION NOT = NEW-SCRIPT-VERSION
+               DISPLAY 'SCRIPT VERSION CHANGED: old='
+                       OLD-SCRIPT-VERSION ' new='
+                       NEW-SCRIPT-VERSION
+                  UPON CONSOLE
+               ADD 1 TO DIFF-FIELD-COUNT
+           END-IF
+
+           EXIT.
+
+      * ---
+      * Compare the OPERATION-INDEX 0 parameter-mapping leg's output
+      * (the mapped provider record) field by field between the two
+      * script generations
+       COMPARE-PROVIDER-FIELDS SECTION.
+           IF CSPO-GENDER NOT = CSPN-GENDER
+               DISPLAY 'GENDER differs: old=' CSPO-GENDER
+                       ' new=' CSPN-GENDER
+                  UPON CONSOLE
+               ADD 1 TO DIFF-FIELD-COUNT
+           END-IF
+           IF CSPO-GENDER-NEW NOT = CSPN-GENDER-NEW
+               DISPLAY 'GENDER-NEW differs: old=' CSPO-GENDER-NEW
+                       ' new=' CSPN-GENDER-NEW
+                  UPON CONSOLE
+               ADD 1 TO DIFF-FIELD-COUNT
+           END-IF
+
+           IF CSPO-STREET IN CSPO-PRIMARY-ADDRESS NOT =
+              CSPN-STREET IN CSPN-PRIMARY-ADDRESS
+               DISPLAY 'PRIMARY-ADDRESS STREET differs: old="'
+                       CSPO-STREET IN CSPO-PRIMARY-ADDRESS
+                       '" new="'
+                       CSPN-STREET IN CSPN-PRIMARY-ADDRESS '"'
+                  UPON CONSOLE
+               ADD 1 TO DIFF-FIELD-COUNT
+           END-IF
+           IF CSPO-NUMBER IN CSPO-PRIMARY-ADDRESS NOT =
+              CSPN-NUMBER IN CSPN-PRIMARY-ADDRESS
+               DISPLAY 'PRIMARY-ADDRESS NUMBER differs: old='
+                       CSPO-NUMBER IN CSPO-PRIMARY-ADDRESS
+                       ' new='
+                       CSPN-NUMBER IN CSPN-PRIMARY-ADDRESS
+                  UPON CONSOLE
+               ADD 1 TO DIFF-FIELD-COUNT
+           END-IF
+           IF CSPO-POSTAL-CODE IN CSPO-PRIMARY-ADDRESS NOT =
+              CSPN-POSTAL-CODE IN CSPN-PRIMARY-ADDRESS
+               DISPLAY 'PRIMARY-ADDRESS POSTAL-CODE differs: old='
+                       CSPO-POSTAL-CODE IN CSPO-PRIMARY-ADDRESS
+                       ' new='
+                       CSPN-POSTAL-CODE IN CSPN-PRIMARY-ADDRESS
+                  UPON CONSOLE
+               ADD 1 TO DIFF-FIELD-COUNT
+           END-IF
+           IF CSPO-CITY IN CSPO-PRIMARY-ADDRESS NOT =
+              CSPN-CITY IN CSPN-PRIMARY-ADDRESS
+               DISPLAY 'PRIMARY-ADDRESS CITY differs: old="'
+                       CSPO-CITY IN CSPO-PRIMARY-ADDRESS
+                       '" new="'
+                       CSPN-CITY IN CSPN-PRIMARY-ADDRESS '"'
+                  UPON CONSOLE
+               ADD 1 TO DIFF-FIELD-COUNT
+           END-IF
+
+           IF CSPO-SEC-ADDRESS-COUNT IN CSPO-SECONDARY-ADDRESSES NOT =
+              CSPN-SEC-ADDRESS-COUNT IN CSPN-SECONDARY-ADDRESSES
+               DISPLAY 'SEC-ADDRESS-COUNT differs: old='
+                       CSPO-SEC-ADDRESS-COUNT
+                       IN CSPO-SECONDARY-ADDRESSES
+                       ' new='
+                       CSPN-SEC-ADDRESS-COUNT
+                       IN CSPN-SECONDARY-ADDRESSES
+                  UPON CONSOLE
+               ADD 1 TO DIFF-FIELD-COUNT
+           END-IF
+
+           PERFORM VARYING I-1 FROM 1 BY 1 UNTIL I-1 > 10
+               IF CSPO-STREET IN CSPO-SECONDARY-ADDRESS(I-1) NOT =
+                  CSPN-STREET IN CSPN-SECONDARY-ADDRESS(I-1)
+                   DISPLAY 'SECONDARY-ADDRESS(' I-1
+                           ') STREET differs: old="'
+                           CSPO-STREET
+                           IN CSPO-SECONDARY-ADDRESS(I-1)
+                           '" new="'
+                           CSPN-STREET
+                           IN CSPN-SECONDARY-ADDRESS(I-1) '"'
+                      UPON CONSOLE
+                   ADD 1 TO DIFF-FIELD-COUNT
+               END-IF
+               IF CSPO-POSTAL-CODE IN CSPO-SECONDARY-ADDRESS(I-1) NOT
+                  = CSPN-POSTAL-CODE
+                    IN CSPN-SECONDARY-ADDRESS(I-1)
+                   DISPLAY 'SECONDARY-ADDRESS(' I-1
+                           ') POSTAL-CODE differs: old='
+                           CSPO-POSTAL-CODE
+                           IN CSPO-SECONDARY-ADDRESS(I-1)
+                           ' new='
+                           CSPN-POSTAL-CODE
+                           IN CSPN-SECONDARY-ADDRESS(I-1)
+                      UPON CONSOLE
+                   ADD 1 TO DIFF-FIELD-COUNT
+               END-IF
+           END-PERFORM
+
+           EXIT.
+
+      * ---
+      * Compare the OPERATION-INDEX 0 result-mapping leg's output
+      * (the round-tripped consumer record) field by field between
+      * the two script generations
+       COMPARE-CONSUMER-FIELDS SECTION.
+           IF CS3P-GENDER NOT = CS3Q-GENDER
+               DISPLAY 'Round-tripped GENDER differs: old='
+                       CS3P-GENDER ' new=' CS3Q-GENDER
+                  UPON CONSOLE
+               ADD 1 TO DIFF-FIELD-COUNT
+           END-IF
+           IF CS3P-STREET IN CS3P-PRIMARY-ADDRESS NOT =
+              CS3Q-STREET IN CS3Q-PRIMARY-ADDRESS
+               DISPLAY 'Round-tripped PRIMARY-ADDRESS STREET'
+                       ' differs: old="'
+                       CS3P-STREET IN CS3P-PRIMARY-ADDRESS
+                       '" new="'
+                       CS3Q-STREET IN CS3Q-PRIMARY-ADDRESS '"'
+                  UPON CONSOLE
+               ADD 1 TO DIFF-FIELD-COUNT
+           END-IF
+           IF CS3P-POSTAL-CODE IN CS3P-PRIMARY-ADDRESS NOT =
+              CS3Q-POSTAL-CODE IN CS3Q-PRIMARY-ADDRESS
+               DISPLAY 'Round-tripped PRIMARY-ADDRESS POSTAL-CODE'
+                       ' differs: old='
+                       CS3P-POSTAL-CODE IN CS3P-PRIMARY-ADDRESS
+                       ' new='
+                       CS3Q-POSTAL-CODE IN CS3Q-PRIMARY-ADDRESS
+                  UPON CONSOLE
+               ADD 1 TO DIFF-FIELD-COUNT
+           END-IF
+
+           EXIT.
