@@ -0,0 +1,444 @@
+123456*Batch migration of v1 customers to the provider layout
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. APIMIGR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Input extract of legacy v1 customers to be migrated
+           SELECT CUSTOMER-MASTER-V1 ASSIGN TO WS-CUSTMAST-V1-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTMAST-V1-STATUS.
+      *    Output extract in the provider layout
+           SELECT PROVIDER-MASTER-OUT ASSIGN TO WS-PROVMAST-OUT-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PROVMAST-OUT-STATUS.
+      *    Reject file for fields convertData could not represent
+           SELECT REJECT-FILE ASSIGN TO WS-REJECT-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+      *    Script config selecting which script pair to load, so a
+      *    schema rollout does not need a recompile
+           SELECT SCRIPT-CONFIG-FILE
+               ASSIGN TO WS-SCRIPT-CONFIG-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-SCRIPT-CONFIG-STATUS.
+      *    Before/after audit trail for every migrated customer
+           SELECT AUDIT-LOG-FILE ASSIGN TO WS-AUDIT-LOG-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-MASTER-V1.
+       01 CUSTOMER-MASTER-V1-RECORD.
+           05 CMV1-FIRST-NAME PIC X(20).
+           05 CMV1-LAST-NAME PIC X(20).
+           05 CMV1-GENDER PIC X(01).
+           05 CMV1-STREET PIC X(20).
+           05 CMV1-NUMBER PIC X(05).
+           05 CMV1-POSTAL-CODE PIC X(09).
+           05 CMV1-CITY PIC X(20).
+
+       FD PROVIDER-MASTER-OUT.
+       01 PROVIDER-MASTER-RECORD.
+           05 PMO-FIRST-NAME PIC X(20).
+           05 PMO-LAST-NAME PIC X(20).
+      *    Numeric gender code (MALE/FEMALE/THIRD = 0/1/2), not an
+      *    alphanumeric field - CSPI-GENDER/CSPI-GENDER-NEW are
+      *    PIC S9(9) BINARY, and moving that into a PIC X(01) receiver
+      *    truncates to the leftmost digit of the zero-padded 9-digit
+      *    zoned form, which is always '0' regardless of the real code
+           05 PMO-GENDER PIC 9(01).
+           05 PMO-GENDER-NEW PIC 9(01).
+           05 PMO-STREET PIC X(20).
+           05 PMO-NUMBER PIC X(05).
+           05 PMO-POSTAL-CODE PIC X(09).
+           05 PMO-CITY PIC X(20).
+
+       FD REJECT-FILE.
+       01 REJECT-RECORD.
+           05 REJ-CUSTOMER-VERSION PIC X(02).
+           05 REJ-FIRST-NAME PIC X(20).
+           05 REJ-LAST-NAME PIC X(20).
+           05 REJ-FIELD-NAME PIC X(30).
+           05 REJ-REASON PIC X(40).
+
+      *    Same layout as the script config read by APICONV; only the
+      *    v1 pair is used here since this migration is v1-only
+       FD SCRIPT-CONFIG-FILE.
+       01 SCRIPT-CONFIG-RECORD.
+           05 SCC-CONSUMER-SCRIPT-V1 PIC X(30).
+           05 SCC-PROVIDER-SCRIPT-V1 PIC X(30).
+           05 FILLER PIC X(120).
+
+      *    Same layout as the audit log written by APICONV, so one
+      *    combined compliance trail spans both programs
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD.
+           05 AUD-TIMESTAMP-MS PIC 9(18).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 AUD-CUSTOMER-VERSION PIC X(02).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 AUD-OPERATION-INDEX PIC S9(9).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 AUD-MAPPING-DIRECTION PIC X(21).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 AUD-FIRST-NAME PIC X(20).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 AUD-LAST-NAME PIC X(20).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 AUD-BEFORE-GENDER PIC S9(9).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 AUD-AFTER-GENDER PIC S9(9).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 AUD-BEFORE-POSTAL-CODE PIC S9(9).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 AUD-AFTER-POSTAL-CODE PIC S9(9).
+
+       WORKING-STORAGE SECTION.
+       01 MIGRATION-CONTROLS.
+           05 WS-CUSTMAST-V1-NAME PIC X(30) VALUE 'CUSTV1.DAT'.
+           05 WS-CUSTMAST-V1-STATUS PIC X(02).
+             88 CUSTMAST-V1-OK VALUE '00'.
+             88 CUSTMAST-V1-EOF VALUE '10'.
+           05 WS-CUSTMAST-V1-EOF-FLAG PIC X VALUE 'N'.
+             88 CUSTMAST-V1-AT-EOF VALUE 'Y'.
+
+           05 WS-PROVMAST-OUT-NAME PIC X(30) VALUE 'PROVOUT.DAT'.
+           05 WS-PROVMAST-OUT-STATUS PIC X(02).
+             88 PROVMAST-OUT-OK VALUE '00'.
+
+           05 WS-REJECT-FILE-NAME PIC X(30) VALUE 'MIGREJ.DAT'.
+           05 WS-REJECT-FILE-STATUS PIC X(02).
+             88 REJECT-FILE-OK VALUE '00'.
+
+           05 RECORDS-MIGRATED PIC S9(9) BINARY VALUE 0.
+           05 REJECTS-WRITTEN PIC S9(9) BINARY VALUE 0.
+
+           05 WS-SCRIPT-CONFIG-NAME PIC X(30)
+              VALUE 'SCRIPTCFG.DAT'.
+           05 WS-SCRIPT-CONFIG-STATUS PIC X(02).
+             88 SCRIPT-CONFIG-OK VALUE '00'.
+           05 ACTIVE-CONSUMER-SCRIPT-V1 PIC X(30)
+              VALUE 'consumer-script-v1.dat'.
+           05 ACTIVE-PROVIDER-SCRIPT-V1 PIC X(30)
+              VALUE 'provider-script-v1.dat'.
+
+           05 WS-AUDIT-LOG-NAME PIC X(30) VALUE 'AUDITLOG.DAT'.
+           05 WS-AUDIT-LOG-STATUS PIC X(02).
+             88 AUDIT-LOG-OK VALUE '00'.
+           05 AUDIT-RECORDS-WRITTEN PIC S9(9) BINARY VALUE 0.
+
+       01 CUSTOMER-V1-IN.
+      *    Customer structure for consumer revision 1
+           COPY CUSTOMR1 REPLACING '*-' BY CS1I-.
+
+       01 CUSTOMER-PROVIDER-IN.
+      *    Customer structure for the provider
+           COPY CUSTOMRP REPLACING '*-' BY CSPI-.
+
+      *    Parameters for the load/convert scripts
+       01 CONSUMER-SCRIPT-NAME PIC X(255).
+       01 PROVIDER-SCRIPT-NAME PIC X(255).
+
+       01 OPERATION-INDEX PIC S9(9) BINARY.
+
+       01 MAPPING-DIRECTION PIC 9 BINARY.
+           88 CONSUMER-TO-PROVIDER VALUE 0.
+           88 PROVIDER-TO-CONSUMER VALUE 1.
+
+       01 MAPPING-TYPE PIC 9 BINARY.
+           88 PARAMETER-MAPPING VALUE 0.
+           88 RESULT-MAPPING VALUE 1.
+
+       01 SCRIPT-VALIDATION-CONTROLS.
+           05 SCRIPT-VERSION-V1 PIC S9(9) BINARY VALUE 1.
+           05 EXPECTED-SCRIPT-VERSION PIC S9(9) BINARY.
+           05 LOADED-SCRIPT-VERSION PIC S9(9) BINARY.
+
+       PROCEDURE DIVISION.
+      *    Initial call to load the modules and make the other
+      *    functions available
+           CALL 'timer'
+           CALL 'apimapper'
+
+           DISPLAY 'Migrating v1 customers to the provider layout...'
+              UPON CONSOLE
+
+           PERFORM LOAD-SCRIPT-CONFIG
+           PERFORM LOAD-SCRIPTS
+           PERFORM OPEN-FILES
+           PERFORM OPEN-AUDIT-LOG-FILE
+
+           PERFORM READ-CUSTOMER-MASTER-V1
+           PERFORM UNTIL CUSTMAST-V1-AT-EOF
+               PERFORM LOAD-INPUT-DATA-V1
+               PERFORM MIGRATE-CUSTOMER-V1
+               PERFORM CHECK-FOR-REJECTS-V1
+               PERFORM WRITE-PROVIDER-RECORD
+               ADD 1 TO RECORDS-MIGRATED
+               PERFORM READ-CUSTOMER-MASTER-V1
+           END-PERFORM
+
+           PERFORM CLOSE-AUDIT-LOG-FILE
+           PERFORM CLOSE-FILES
+           PERFORM UNLOAD-SCRIPTS
+
+           DISPLAY 'Customers migrated: ' RECORDS-MIGRATED
+              UPON CONSOLE
+           DISPLAY 'Fields rejected as unrepresentable: '
+                   REJECTS-WRITTEN
+              UPON CONSOLE
+           DISPLAY 'Audit records written: ' AUDIT-RECORDS-WRITTEN
+              UPON CONSOLE
+
+           GOBACK.
+
+      * ---
+      * Read the optional script config selecting which script pair
+      * to load; with no config present the v1 pair named in
+      * MIGRATION-CONTROLS is used
+       LOAD-SCRIPT-CONFIG SECTION.
+           OPEN INPUT SCRIPT-CONFIG-FILE
+           IF SCRIPT-CONFIG-OK
+               READ SCRIPT-CONFIG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF SCC-CONSUMER-SCRIPT-V1 NOT = SPACES
+                           MOVE SCC-CONSUMER-SCRIPT-V1
+                             TO ACTIVE-CONSUMER-SCRIPT-V1
+                       END-IF
+                       IF SCC-PROVIDER-SCRIPT-V1 NOT = SPACES
+                           MOVE SCC-PROVIDER-SCRIPT-V1
+                             TO ACTIVE-PROVIDER-SCRIPT-V1
+                       END-IF
+               END-READ
+               CLOSE SCRIPT-CONFIG-FILE
+           END-IF
+
+           EXIT.
+
+      * ---
+      * Load the consumer/provider scripts for the v1 migration
+       LOAD-SCRIPTS SECTION.
+           MOVE ACTIVE-CONSUMER-SCRIPT-V1
+             TO CONSUMER-SCRIPT-NAME
+           MOVE ACTIVE-PROVIDER-SCRIPT-V1
+             TO PROVIDER-SCRIPT-NAME
+
+           CALL 'loadScripts' USING
+                BY REFERENCE CONSUMER-SCRIPT-NAME
+                BY REFERENCE PROVIDER-SCRIPT-NAME
+
+           MOVE SCRIPT-VERSION-V1 TO EXPECTED-SCRIPT-VERSION
+           PERFORM VALIDATE-LOADED-SCRIPT-VERSION
+
+           EXIT.
+
+      * ---
+      * Confirm the script pair just loaded declares the version its
+      * caller expects; a stale or mismatched script aborts the run
+      * with a clear message rather than silently migrating against it
+       VALIDATE-LOADED-SCRIPT-VERSION SECTION.
+           CALL 'getLoadedScriptVersion' USING
+                BY REFERENCE LOADED-SCRIPT-VERSION
+
+           IF LOADED-SCRIPT-VERSION NOT = EXPECTED-SCRIPT-VERSION
+               DISPLAY 'SCRIPT VERSION MISMATCH - CONSUMER SCRIPT '
+                       CONSUMER-SCRIPT-NAME
+                  UPON CONSOLE
+               DISPLAY '  EXPECTED VERSION ' EXPECTED-SCRIPT-VERSION
+                       ' BUT LOADED SCRIPT DECLARES '
+                       LOADED-SCRIPT-VERSION
+                  UPON CONSOLE
+               DISPLAY 'ABORTING - REFUSING TO MIGRATE AGAINST A '
+                       'MISMATCHED SCRIPT'
+                  UPON CONSOLE
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           EXIT.
+
+       UNLOAD-SCRIPTS SECTION.
+           CALL 'unloadScripts'
+
+           EXIT.
+
+      * ---
+      * Open the input extract, provider output and reject files
+       OPEN-FILES SECTION.
+           MOVE 'N' TO WS-CUSTMAST-V1-EOF-FLAG
+           OPEN INPUT CUSTOMER-MASTER-V1
+           OPEN OUTPUT PROVIDER-MASTER-OUT
+           OPEN OUTPUT REJECT-FILE
+
+           EXIT.
+
+       CLOSE-FILES SECTION.
+           IF CUSTMAST-V1-OK OR CUSTMAST-V1-EOF
+               CLOSE CUSTOMER-MASTER-V1
+           END-IF
+           CLOSE PROVIDER-MASTER-OUT
+           CLOSE REJECT-FILE
+
+           EXIT.
+
+      * ---
+      * Open the audit log that captures a before/after image of every
+      * migrated customer for compliance review
+       OPEN-AUDIT-LOG-FILE SECTION.
+           MOVE 0 TO AUDIT-RECORDS-WRITTEN
+           OPEN EXTEND AUDIT-LOG-FILE
+
+           EXIT.
+
+       CLOSE-AUDIT-LOG-FILE SECTION.
+           CLOSE AUDIT-LOG-FILE
+
+           EXIT.
+
+      * ---
+      * Write one audit record; caller has already moved
+      * AUD-CUSTOMER-VERSION, AUD-OPERATION-INDEX,
+      * AUD-MAPPING-DIRECTION, AUD-FIRST-NAME, AUD-LAST-NAME and the
+      * before/after gender and postal code into AUDIT-LOG-RECORD
+       WRITE-AUDIT-RECORD SECTION.
+           CALL 'getCurrentTimeMs' USING
+                BY REFERENCE AUD-TIMESTAMP-MS
+           WRITE AUDIT-LOG-RECORD
+           ADD 1 TO AUDIT-RECORDS-WRITTEN
+
+           EXIT.
+
+       READ-CUSTOMER-MASTER-V1 SECTION.
+           IF NOT CUSTMAST-V1-AT-EOF
+               READ CUSTOMER-MASTER-V1
+                   AT END
+                       MOVE 'Y' TO WS-CUSTMAST-V1-EOF-FLAG
+               END-READ
+           END-IF
+
+           EXIT.
+
+      * ---
+      * Populate CS1I- from the current v1 customer extract record
+       LOAD-INPUT-DATA-V1 SECTION.
+           SET VALUE-PRESENT IN CS1I-CUSTOMER-FLAGS
+            TO TRUE
+
+           SET VALUE-PRESENT IN CS1I-FIRST-NAME-FLAGS
+            TO TRUE
+           MOVE CMV1-FIRST-NAME
+             TO CS1I-FIRST-NAME
+           SET VALUE-PRESENT IN CS1I-LAST-NAME-FLAGS
+            TO TRUE
+           MOVE CMV1-LAST-NAME
+             TO CS1I-LAST-NAME
+           SET VALUE-PRESENT IN CS1I-GENDER-FLAGS
+            TO TRUE
+           MOVE CMV1-GENDER
+             TO CS1I-GENDER
+
+           SET VALUE-PRESENT IN CS1I-ADDRESS-FLAGS
+            TO TRUE
+
+           SET VALUE-PRESENT IN CS1I-STREET-FLAGS
+            TO TRUE
+           MOVE CMV1-STREET
+             TO CS1I-STREET
+           SET VALUE-PRESENT IN CS1I-NUMBER-FLAGS
+             TO TRUE
+           MOVE CMV1-NUMBER
+             TO CS1I-NUMBER
+           SET VALUE-PRESENT IN CS1I-POSTAL-CODE-FLAGS
+            TO TRUE
+           MOVE CMV1-POSTAL-CODE
+             TO CS1I-POSTAL-CODE
+           SET VALUE-PRESENT IN CS1I-CITY-FLAGS
+            TO TRUE
+           MOVE CMV1-CITY
+             TO CS1I-CITY
+
+           EXIT.
+
+      * ---
+      * One-way consumer-to-provider parameter mapping; there is no
+      * result leg here since the migration never calls back to v1
+       MIGRATE-CUSTOMER-V1 SECTION.
+           MOVE 0 TO OPERATION-INDEX
+           SET CONSUMER-TO-PROVIDER TO TRUE
+           SET PARAMETER-MAPPING TO TRUE
+
+           MOVE OPERATION-INDEX TO AUD-OPERATION-INDEX
+           MOVE CS1I-GENDER TO AUD-BEFORE-GENDER
+           MOVE CS1I-POSTAL-CODE TO AUD-BEFORE-POSTAL-CODE
+
+           CALL 'convertData' USING
+             BY VALUE OPERATION-INDEX
+             BY VALUE MAPPING-DIRECTION
+             BY VALUE MAPPING-TYPE
+             BY REFERENCE CUSTOMER-V1-IN
+             BY REFERENCE CUSTOMER-PROVIDER-IN
+
+           MOVE 'V1' TO AUD-CUSTOMER-VERSION
+           MOVE CS1I-FIRST-NAME TO AUD-FIRST-NAME
+           MOVE CS1I-LAST-NAME TO AUD-LAST-NAME
+           MOVE 'CONSUMER-TO-PROVIDER' TO AUD-MAPPING-DIRECTION
+           MOVE CSPI-GENDER TO AUD-AFTER-GENDER
+           MOVE CSPI-POSTAL-CODE IN CSPI-PRIMARY-ADDRESS
+             TO AUD-AFTER-POSTAL-CODE
+           PERFORM WRITE-AUDIT-RECORD
+
+           EXIT.
+
+      * ---
+      * Scan the mapped provider record for fields convertData could
+      * not represent and write a reject record for each one found
+       CHECK-FOR-REJECTS-V1 SECTION.
+           MOVE 'V1' TO REJ-CUSTOMER-VERSION
+           MOVE CS1I-FIRST-NAME TO REJ-FIRST-NAME
+           MOVE CS1I-LAST-NAME TO REJ-LAST-NAME
+
+           IF VALUE-UNREPRESENTABLE IN CSPI-GENDER-NEW-FLAGS
+               MOVE 'GENDER-NEW' TO REJ-FIELD-NAME
+               PERFORM WRITE-REJECT-RECORD
+           END-IF
+
+           IF VALUE-UNREPRESENTABLE IN CSPI-GENDER-FLAGS
+               MOVE 'GENDER' TO REJ-FIELD-NAME
+               PERFORM WRITE-REJECT-RECORD
+           END-IF
+
+           EXIT.
+
+       WRITE-REJECT-RECORD SECTION.
+           MOVE 'VALUE COULD NOT BE REPRESENTED IN TARGET SCHEMA'
+             TO REJ-REASON
+           WRITE REJECT-RECORD
+           ADD 1 TO REJECTS-WRITTEN
+
+           EXIT.
+
+      * ---
+      * Flatten the mapped provider record into the output extract
+       WRITE-PROVIDER-RECORD SECTION.
+           MOVE CSPI-FIRST-NAME TO PMO-FIRST-NAME
+           MOVE CSPI-LAST-NAME TO PMO-LAST-NAME
+           MOVE CSPI-GENDER TO PMO-GENDER
+           MOVE CSPI-GENDER-NEW TO PMO-GENDER-NEW
+           MOVE CSPI-STREET IN CSPI-PRIMARY-ADDRESS
+             TO PMO-STREET
+           MOVE CSPI-NUMBER IN CSPI-PRIMARY-ADDRESS
+             TO PMO-NUMBER
+           MOVE CSPI-POSTAL-CODE IN CSPI-PRIMARY-ADDRESS
+             TO PMO-POSTAL-CODE
+           MOVE CSPI-CITY IN CSPI-PRIMARY-ADDRESS
+             TO PMO-CITY
+
+           WRITE PROVIDER-MASTER-RECORD
+
+           EXIT.
