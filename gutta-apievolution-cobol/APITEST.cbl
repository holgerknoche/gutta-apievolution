@@ -2,18 +2,211 @@
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. APITEST.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Auditable sign-off log for every test run
+           SELECT TEST-LOG-FILE ASSIGN TO WS-TEST-LOG-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TEST-LOG-STATUS.
+      *    Edge-case customer records driving CUSTOMER-TEST-V1/V3/V6,
+      *    in addition to the fixed canned customer each already tests
+           SELECT EDGE-CASE-FILE ASSIGN TO WS-EDGE-CASE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EDGE-CASE-STATUS.
+      *    Optional selector naming a single scenario to run during
+      *    triage instead of the whole fixed sequence
+           SELECT TEST-SELECTOR-FILE
+               ASSIGN TO WS-TEST-SELECTOR-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TEST-SELECTOR-STATUS.
+      *    Expected size for every script file this job may load,
+      *    checked before loadScripts is ever called
+           SELECT SCRIPT-MANIFEST-FILE
+               ASSIGN TO WS-SCRIPT-MANIFEST-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-SCRIPT-MANIFEST-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD TEST-LOG-FILE.
+       01 TEST-LOG-RECORD.
+           05 TLR-TIMESTAMP-MS PIC 9(18).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 TLR-TEST-NAME PIC X(20).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 TLR-STATUS PIC X(07).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 TLR-MISMATCH-FIELD PIC X(40).
+
+      *    One customer edge case per record; a field's flag is 'Y'
+      *    when the field carries a value and 'N' when it is meant to
+      *    be absent, so a blank field and an absent field are never
+      *    confused with each other
+       FD EDGE-CASE-FILE.
+       01 EDGE-CASE-RECORD.
+           05 ECR-CASE-NAME PIC X(20).
+           05 ECR-FIRST-NAME-FLAG PIC X(01).
+           05 ECR-FIRST-NAME PIC X(20).
+           05 ECR-LAST-NAME-FLAG PIC X(01).
+           05 ECR-LAST-NAME PIC X(20).
+           05 ECR-DATE-OF-BIRTH-FLAG PIC X(01).
+           05 ECR-DATE-OF-BIRTH PIC X(10).
+           05 ECR-GENDER-FLAG PIC X(01).
+           05 ECR-GENDER PIC 9(01).
+           05 ECR-ADDRESS-FLAG PIC X(01).
+           05 ECR-STREET-FLAG PIC X(01).
+           05 ECR-STREET PIC X(20).
+           05 ECR-NUMBER-FLAG PIC X(01).
+           05 ECR-NUMBER PIC 9(09).
+           05 ECR-POSTAL-CODE-FLAG PIC X(01).
+           05 ECR-POSTAL-CODE PIC 9(09).
+           05 ECR-CITY-FLAG PIC X(01).
+           05 ECR-CITY PIC X(20).
+
+      *    One record naming the single scenario to run; blank or
+      *    'ALL' (or the file simply not being present) runs the
+      *    full fixed sequence exactly as before
+       FD TEST-SELECTOR-FILE.
+       01 TEST-SELECTOR-RECORD.
+           05 TSC-TEST-NAME PIC X(20).
+
+      *    One entry per script file, naming its expected size in
+      *    bytes; an expected checksum column is reserved for future
+      *    use but not verified today (no checksum utility ships in
+      *    this shop)
+       FD SCRIPT-MANIFEST-FILE.
+       01 SCRIPT-MANIFEST-RECORD.
+           05 SMR-SCRIPT-NAME PIC X(30).
+           05 SMR-EXPECTED-SIZE PIC 9(09).
+           05 SMR-EXPECTED-CHECKSUM PIC X(32).
+
        WORKING-STORAGE SECTION.
-       
+
        01 INDEXES.
            05 I-1 PIC S9(9) BINARY.
-       
+
        01 FLAGS.
            05 TEST-SUCCESS-FLAG PIC X.
                88 TEST-SUCCESSFUL VALUE 'Y'.
                88 TEST-FAILED VALUE 'N'.
-       
+
+       01 TEST-LOG-CONTROLS.
+           05 WS-TEST-LOG-NAME PIC X(30) VALUE 'TESTLOG.DAT'.
+           05 WS-TEST-LOG-STATUS PIC X(02).
+             88 TEST-LOG-OK VALUE '00'.
+           05 TEST-NAME PIC X(20).
+           05 LAST-MISMATCH-FIELD PIC X(40).
+           05 LOG-TIMESTAMP-MS PIC S9(18) BINARY.
+
+      *    Rolled up across every PRINT-TEST-STATUS call for the
+      *    consolidated end-of-job summary
+       01 JOB-SUMMARY-CONTROLS.
+           05 JOB-START-TIME-MS PIC S9(18) BINARY.
+           05 JOB-END-TIME-MS PIC S9(18) BINARY.
+           05 JOB-DURATION-MS PIC S9(18) BINARY.
+           05 TESTS-RUN PIC S9(9) BINARY VALUE 0.
+           05 TESTS-PASSED PIC S9(9) BINARY VALUE 0.
+           05 TESTS-FAILED PIC S9(9) BINARY VALUE 0.
+
+      *    With no edge case file present, CUSTOMER-TEST-V1/V3/V6 run
+      *    exactly the canned customer test they always have
+       01 EDGE-CASE-CONTROLS.
+           05 WS-EDGE-CASE-NAME PIC X(30) VALUE 'EDGECASE.DAT'.
+           05 WS-EDGE-CASE-STATUS PIC X(02).
+             88 EDGE-CASE-OK VALUE '00'.
+           05 WS-EDGE-CASE-EOF-FLAG PIC X(01) VALUE 'N'.
+             88 EDGE-CASE-AT-EOF VALUE 'Y'.
+           05 EDGE-CASES-RUN PIC S9(9) BINARY VALUE 0.
+
+      *    Optional single-scenario selector read by LOAD-TEST-
+      *    SELECTOR; with no selector file present, or a blank/'ALL'
+      *    record, every flag below stays 'Y' and the full fixed
+      *    sequence runs exactly as it always has
+       01 TEST-SELECTOR-CONTROLS.
+           05 WS-TEST-SELECTOR-NAME PIC X(30) VALUE 'TESTSEL.DAT'.
+           05 WS-TEST-SELECTOR-STATUS PIC X(02).
+             88 TEST-SELECTOR-OK VALUE '00'.
+           05 SELECTED-TEST-NAME PIC X(20) VALUE SPACES.
+           05 TEST-SELECTION-FLAGS.
+             10 SEL-RUN-BASIC PIC X(01) VALUE 'Y'.
+               88 RUN-BASIC-TEST VALUE 'Y'.
+             10 SEL-RUN-MONO-TO-POLY PIC X(01) VALUE 'Y'.
+               88 RUN-MONO-TO-POLY-TEST VALUE 'Y'.
+             10 SEL-RUN-POLY-TO-MONO PIC X(01) VALUE 'Y'.
+               88 RUN-POLY-TO-MONO-TEST VALUE 'Y'.
+             10 SEL-RUN-CUSTOMER-V1 PIC X(01) VALUE 'Y'.
+               88 RUN-CUSTOMER-TEST-V1 VALUE 'Y'.
+             10 SEL-RUN-CUSTOMER-V3 PIC X(01) VALUE 'Y'.
+               88 RUN-CUSTOMER-TEST-V3 VALUE 'Y'.
+             10 SEL-RUN-CUSTOMER-V6 PIC X(01) VALUE 'Y'.
+               88 RUN-CUSTOMER-TEST-V6 VALUE 'Y'.
+             10 SEL-RUN-CUSTOMER-V7 PIC X(01) VALUE 'Y'.
+               88 RUN-CUSTOMER-TEST-V7 VALUE 'Y'.
+             10 SEL-RUN-NEGATIVE PIC X(01) VALUE 'Y'.
+               88 RUN-NEGATIVE-TEST VALUE 'Y'.
+             10 SEL-RUN-ENUM-COMPAT PIC X(01) VALUE 'Y'.
+               88 RUN-ENUM-COMPATIBILITY-TEST VALUE 'Y'.
+
+      *    Expected size for every script file this job may load,
+      *    read once at start-up by LOAD-SCRIPT-MANIFEST; with no
+      *    manifest file present, PRE-FLIGHT-CHECK-SCRIPT-FILE skips
+      *    the size check entirely but still refuses to load a file
+      *    that is not there at all
+       01 SCRIPT-MANIFEST-CONTROLS.
+           05 WS-SCRIPT-MANIFEST-NAME PIC X(30)
+              VALUE 'SCRIPTMFT.DAT'.
+           05 WS-SCRIPT-MANIFEST-STATUS PIC X(02).
+             88 SCRIPT-MANIFEST-OK VALUE '00'.
+           05 WS-SCRIPT-MANIFEST-EOF-FLAG PIC X(01) VALUE 'N'.
+             88 SCRIPT-MANIFEST-AT-EOF VALUE 'Y'.
+           05 MAX-MANIFEST-ENTRIES PIC S9(9) BINARY VALUE 20.
+           05 MANIFEST-ENTRY-COUNT PIC S9(9) BINARY VALUE 0.
+           05 MANIFEST-IX PIC S9(9) BINARY.
+           05 FOUND-MANIFEST-INDEX PIC S9(9) BINARY.
+           05 MANIFEST-FOUND-FLAG PIC X(01) VALUE 'N'.
+             88 MANIFEST-ENTRY-FOUND VALUE 'Y'.
+           05 CURRENT-CHECK-SCRIPT-NAME PIC X(30).
+
+       01 SCRIPT-MANIFEST-TABLE.
+           05 SCRIPT-MANIFEST-ENTRY OCCURS 20 TIMES.
+             10 MFT-SCRIPT-NAME PIC X(30).
+             10 MFT-EXPECTED-SIZE PIC 9(09).
+
+      *    CBL_CHECK_FILE_EXIST's fixed-layout result area, used to
+      *    read a script file's actual size without opening it
+       01 SCRIPT-FILE-CHECK-CONTROLS.
+           05 WS-FILE-DETAILS.
+             10 WS-FILE-SIZE PIC 9(8) COMP-X.
+             10 WS-FILE-DAY PIC 9(2) COMP-X.
+             10 WS-FILE-MONTH PIC 9(2) COMP-X.
+             10 WS-FILE-YEAR PIC 9(4) COMP-X.
+             10 WS-FILE-HOURS PIC 9(2) COMP-X.
+             10 WS-FILE-MINUTES PIC 9(2) COMP-X.
+             10 WS-FILE-SECONDS PIC 9(2) COMP-X.
+             10 WS-FILE-HUNDREDTHS PIC 9(2) COMP-X.
+           05 WS-FILE-EXIST-STATUS PIC S9(9) BINARY.
+
+      *    Highest 88-level ordinal defined on each side of every
+      *    enum pair the schema actually enumerates on both sides -
+      *    kept in step with CPARAM/PPARAM by hand, the same way
+      *    EXPECTED-SCRIPT-VERSION is kept in step with the scripts.
+      *    GENDER-NEW on the provider has no consumer-side counterpart
+      *    at all (plain GENDER carries no enum), so it cannot appear
+      *    here - this table only covers pairs where both sides
+      *    actually declare an enumeration to compare
+       01 ENUM-COMPATIBILITY-CONTROLS.
+           05 ENUM-COMPAT-ENTRY-COUNT PIC S9(9) BINARY VALUE 2.
+           05 ENUM-COMPAT-IX PIC S9(9) BINARY.
+           05 ENUM-COMPAT-BAD-COUNT PIC S9(9) BINARY VALUE 0.
+
+       01 ENUM-COMPATIBILITY-TABLE.
+           05 ENUM-COMPAT-ENTRY OCCURS 2 TIMES.
+             10 ENUM-COMPAT-NAME PIC X(15).
+             10 ENUM-COMPAT-CONSUMER-MAX PIC S9(9) BINARY.
+             10 ENUM-COMPAT-PROVIDER-MAX PIC S9(9) BINARY.
+
        01 MAPPER-PARAMETERS.
            05 CONSUMER-SCRIPT-NAME PIC X(30).
            05 PROVIDER-SCRIPT-NAME PIC X(30).
@@ -25,8 +218,23 @@
                
            05 MAPPING-TYPE PIC S9(9) BINARY.
              88 PARAMETER-MAPPING VALUE 0.
-             88 RESULT-MAPPING VALUE 1.       
-       
+             88 RESULT-MAPPING VALUE 1.
+
+      *    Last convertData RETURN-CODE
+           05 CONVERT-DATA-STATUS PIC S9(9) BINARY.
+
+      *    Human-readable name for the OPERATION-INDEX currently in
+      *    MAPPER-PARAMETERS, resolved by RESOLVE-OPERATION-NAME so a
+      *    bad OPERATION-INDEX in a failed test log does not require
+      *    grepping the source for what that magic number means
+       01 OPERATION-CATALOG.
+           05 OPERATION-NAME-DISP PIC X(40).
+
+       01 SCRIPT-VALIDATION-CONTROLS.
+           05 SCRIPT-VERSION-TEST PIC S9(9) BINARY VALUE 99.
+           05 EXPECTED-SCRIPT-VERSION PIC S9(9) BINARY.
+           05 LOADED-SCRIPT-VERSION PIC S9(9) BINARY.
+
        01 CONSUMER-PARAMETER.
            COPY CPARAM REPLACING '*-' BY CSP-.
            
@@ -80,7 +288,10 @@
 
        01 CUSTOMER-V6-IN.
            COPY CUSTOMR6 REPLACING '*-' BY CS6I-.
-           
+
+       01 CUSTOMER-V7-IN.
+           COPY CUSTOMR7 REPLACING '*-' BY CS7I-.
+
        01 CUSTOMER-PROVIDER-IN.
            COPY CUSTOMRP REPLACING '*-' BY CSPI-.
 
@@ -90,127 +301,718 @@
       *    available
            CALL 'timer'
            CALL 'apimapper'
-        
-           PERFORM LOAD-TEST-SCRIPT     
-           PERFORM PERFORM-TESTS
-           PERFORM UNLOAD-TEST-SCRIPT
-           
-           PERFORM CUSTOMER-TEST-V1
-           PERFORM CUSTOMER-TEST-V3
-           PERFORM CUSTOMER-TEST-V6
-           
+
+           PERFORM OPEN-TEST-LOG
+           PERFORM LOAD-TEST-SELECTOR
+           PERFORM LOAD-SCRIPT-MANIFEST
+           PERFORM START-OF-JOB-BANNER
+
+           IF RUN-BASIC-TEST OR RUN-MONO-TO-POLY-TEST
+                   OR RUN-POLY-TO-MONO-TEST
+               PERFORM LOAD-TEST-SCRIPT
+               PERFORM PERFORM-TESTS
+               PERFORM UNLOAD-TEST-SCRIPT
+           END-IF
+
+           IF RUN-CUSTOMER-TEST-V1
+               PERFORM CUSTOMER-TEST-V1
+           END-IF
+           IF RUN-CUSTOMER-TEST-V3
+               PERFORM CUSTOMER-TEST-V3
+           END-IF
+           IF RUN-CUSTOMER-TEST-V6
+               PERFORM CUSTOMER-TEST-V6
+           END-IF
+           IF RUN-CUSTOMER-TEST-V7
+               PERFORM CUSTOMER-TEST-V7
+           END-IF
+
+           IF RUN-NEGATIVE-TEST
+               PERFORM PERFORM-NEGATIVE-TEST
+           END-IF
+
+           IF RUN-ENUM-COMPATIBILITY-TEST
+               PERFORM PERFORM-ENUM-COMPATIBILITY-REPORT
+           END-IF
+
+           PERFORM CLOSE-TEST-LOG
+
+           DISPLAY 'Edge cases run: ' EDGE-CASES-RUN
+              UPON CONSOLE
+
+           PERFORM END-OF-JOB-BANNER
+
            GOBACK.
-           
+
+      * ---
+      * Consolidated start-of-job report - one place that says the
+      * test run is starting, so ops does not have to piece it
+      * together from the scattered per-test "Running..." lines
+       START-OF-JOB-BANNER SECTION.
+           CALL 'getCurrentTimeMs' USING
+                BY REFERENCE JOB-START-TIME-MS
+
+           DISPLAY '=== APITEST JOB START ===' UPON CONSOLE
+
+           EXIT.
+
+      * ---
+      * Consolidated end-of-job report - rolls up how many tests ran,
+      * how many passed or failed, and the total elapsed time into
+      * one summary block for a morning go/no-go decision
+       END-OF-JOB-BANNER SECTION.
+           CALL 'getCurrentTimeMs' USING
+                BY REFERENCE JOB-END-TIME-MS
+           COMPUTE JOB-DURATION-MS =
+               (JOB-END-TIME-MS - JOB-START-TIME-MS)
+
+           DISPLAY '=== APITEST JOB SUMMARY ===' UPON CONSOLE
+           DISPLAY '  Total elapsed time (ms): '
+                   JOB-DURATION-MS
+              UPON CONSOLE
+           DISPLAY '  Tests run:    ' TESTS-RUN UPON CONSOLE
+           DISPLAY '  Tests passed: ' TESTS-PASSED UPON CONSOLE
+           DISPLAY '  Tests failed: ' TESTS-FAILED UPON CONSOLE
+           IF TESTS-FAILED = 0
+               DISPLAY '  Status: GO' UPON CONSOLE
+           ELSE
+               DISPLAY '  Status: NO-GO' UPON CONSOLE
+           END-IF
+           DISPLAY '=== END APITEST JOB SUMMARY ===' UPON CONSOLE
+
+           EXIT.
+
+      * ---
+      * Auditable sign-off log written to by PRINT-TEST-STATUS
+       OPEN-TEST-LOG SECTION.
+           OPEN OUTPUT TEST-LOG-FILE
+
+           EXIT
+           .
+
+       CLOSE-TEST-LOG SECTION.
+           CLOSE TEST-LOG-FILE
+
+           EXIT
+           .
+
+       WRITE-TEST-LOG-RECORD SECTION.
+           CALL 'getCurrentTimeMs' USING
+                BY REFERENCE LOG-TIMESTAMP-MS
+
+           MOVE LOG-TIMESTAMP-MS TO TLR-TIMESTAMP-MS
+           MOVE TEST-NAME TO TLR-TEST-NAME
+           IF TEST-SUCCESSFUL
+               MOVE 'SUCCESS' TO TLR-STATUS
+           ELSE
+               MOVE 'FAILED' TO TLR-STATUS
+           END-IF
+           MOVE LAST-MISMATCH-FIELD TO TLR-MISMATCH-FIELD
+
+           WRITE TEST-LOG-RECORD
+
+           EXIT
+           .
+
+      * ---
+      * Optional file of edge case customer records; with no file
+      * present the version test sections run no edge cases at all
+       OPEN-EDGE-CASE-FILE SECTION.
+           MOVE 'N' TO WS-EDGE-CASE-EOF-FLAG
+           OPEN INPUT EDGE-CASE-FILE
+           IF NOT EDGE-CASE-OK
+               MOVE 'Y' TO WS-EDGE-CASE-EOF-FLAG
+           END-IF
+
+           EXIT
+           .
+
+       READ-EDGE-CASE-RECORD SECTION.
+           IF NOT EDGE-CASE-AT-EOF
+               READ EDGE-CASE-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EDGE-CASE-EOF-FLAG
+               END-READ
+           END-IF
+
+           EXIT
+           .
+
+       CLOSE-EDGE-CASE-FILE SECTION.
+           IF EDGE-CASE-OK
+               CLOSE EDGE-CASE-FILE
+           END-IF
+
+           EXIT
+           .
+
+      * ---
+      * Read the optional test selector naming a single scenario to
+      * target during triage; with no selector file present, or a
+      * blank/'ALL' record, every TEST-SELECTION-FLAGS entry keeps
+      * its 'Y' default and the full fixed sequence runs unchanged
+       LOAD-TEST-SELECTOR SECTION.
+           OPEN INPUT TEST-SELECTOR-FILE
+           IF TEST-SELECTOR-OK
+               READ TEST-SELECTOR-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE TSC-TEST-NAME TO SELECTED-TEST-NAME
+               END-READ
+               CLOSE TEST-SELECTOR-FILE
+           END-IF
+
+           IF SELECTED-TEST-NAME NOT = SPACES
+                   AND SELECTED-TEST-NAME NOT = 'ALL'
+               MOVE 'N' TO SEL-RUN-BASIC
+               MOVE 'N' TO SEL-RUN-MONO-TO-POLY
+               MOVE 'N' TO SEL-RUN-POLY-TO-MONO
+               MOVE 'N' TO SEL-RUN-CUSTOMER-V1
+               MOVE 'N' TO SEL-RUN-CUSTOMER-V3
+               MOVE 'N' TO SEL-RUN-CUSTOMER-V6
+               MOVE 'N' TO SEL-RUN-CUSTOMER-V7
+               MOVE 'N' TO SEL-RUN-NEGATIVE
+               MOVE 'N' TO SEL-RUN-ENUM-COMPAT
+
+               EVALUATE SELECTED-TEST-NAME
+                   WHEN 'BASIC'
+                       MOVE 'Y' TO SEL-RUN-BASIC
+                   WHEN 'MONO-TO-POLY'
+                       MOVE 'Y' TO SEL-RUN-MONO-TO-POLY
+                   WHEN 'POLY-TO-MONO'
+                       MOVE 'Y' TO SEL-RUN-POLY-TO-MONO
+                   WHEN 'CUSTOMER-V1'
+                       MOVE 'Y' TO SEL-RUN-CUSTOMER-V1
+                   WHEN 'CUSTOMER-V3'
+                       MOVE 'Y' TO SEL-RUN-CUSTOMER-V3
+                   WHEN 'CUSTOMER-V6'
+                       MOVE 'Y' TO SEL-RUN-CUSTOMER-V6
+                   WHEN 'CUSTOMER-V7'
+                       MOVE 'Y' TO SEL-RUN-CUSTOMER-V7
+                   WHEN 'NEGATIVE'
+                       MOVE 'Y' TO SEL-RUN-NEGATIVE
+                   WHEN 'ENUM-COMPAT'
+                       MOVE 'Y' TO SEL-RUN-ENUM-COMPAT
+                   WHEN OTHER
+                       DISPLAY 'UNKNOWN TEST SELECTOR '
+                               SELECTED-TEST-NAME
+                               ' - RUNNING FULL SUITE'
+                          UPON CONSOLE
+                       MOVE 'Y' TO SEL-RUN-BASIC
+                       MOVE 'Y' TO SEL-RUN-MONO-TO-POLY
+                       MOVE 'Y' TO SEL-RUN-POLY-TO-MONO
+                       MOVE 'Y' TO SEL-RUN-CUSTOMER-V1
+                       MOVE 'Y' TO SEL-RUN-CUSTOMER-V3
+                       MOVE 'Y' TO SEL-RUN-CUSTOMER-V6
+                       MOVE 'Y' TO SEL-RUN-CUSTOMER-V7
+                       MOVE 'Y' TO SEL-RUN-NEGATIVE
+                       MOVE 'Y' TO SEL-RUN-ENUM-COMPAT
+               END-EVALUATE
+           END-IF
+
+           EXIT
+           .
+
+      * ---
+      * Reads the optional script manifest naming the expected size
+      * of every script file this job may load. With no manifest
+      * file present, the table is left empty and
+      * PRE-FLIGHT-CHECK-SCRIPT-FILE silently skips the size check
+      * for every file (there is nothing to compare against)
+       LOAD-SCRIPT-MANIFEST SECTION.
+           OPEN INPUT SCRIPT-MANIFEST-FILE
+           IF SCRIPT-MANIFEST-OK
+               PERFORM READ-SCRIPT-MANIFEST-RECORD
+                   UNTIL SCRIPT-MANIFEST-AT-EOF
+                      OR MANIFEST-ENTRY-COUNT = MAX-MANIFEST-ENTRIES
+               CLOSE SCRIPT-MANIFEST-FILE
+           END-IF
+
+           EXIT
+           .
+
+      * ---
+      * Loads one manifest record into the in-memory table
+       READ-SCRIPT-MANIFEST-RECORD SECTION.
+           READ SCRIPT-MANIFEST-FILE
+               AT END
+                   SET SCRIPT-MANIFEST-AT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO MANIFEST-ENTRY-COUNT
+                   MOVE SMR-SCRIPT-NAME
+                     TO MFT-SCRIPT-NAME (MANIFEST-ENTRY-COUNT)
+                   MOVE SMR-EXPECTED-SIZE
+                     TO MFT-EXPECTED-SIZE (MANIFEST-ENTRY-COUNT)
+           END-READ
+
+           EXIT
+           .
+
+      * ---
+      * Confirms CURRENT-CHECK-SCRIPT-NAME exists on disk and, when
+      * the manifest names an expected size for it, that its actual
+      * size matches - catching a truncated or partial transfer
+      * before loadScripts is ever called against it. A checksum
+      * column is reserved in the manifest layout for a future pass;
+      * no checksum utility is available in this shop today, so it
+      * is read but not yet compared
+       PRE-FLIGHT-CHECK-SCRIPT-FILE SECTION.
+           CALL 'CBL_CHECK_FILE_EXIST' USING
+                CURRENT-CHECK-SCRIPT-NAME
+                WS-FILE-DETAILS
+              RETURNING WS-FILE-EXIST-STATUS
+
+           IF WS-FILE-EXIST-STATUS NOT = 0
+               DISPLAY '*** SCRIPT FILE NOT FOUND: '
+                       CURRENT-CHECK-SCRIPT-NAME
+                  UPON CONSOLE
+           ELSE
+               PERFORM FIND-MANIFEST-ENTRY
+               IF MANIFEST-ENTRY-FOUND
+                   IF WS-FILE-SIZE NOT =
+                           MFT-EXPECTED-SIZE (FOUND-MANIFEST-INDEX)
+                       DISPLAY '*** SCRIPT FILE SIZE MISMATCH: '
+                               CURRENT-CHECK-SCRIPT-NAME
+                               ' EXPECTED '
+                               MFT-EXPECTED-SIZE
+                                   (FOUND-MANIFEST-INDEX)
+                               ' ACTUAL ' WS-FILE-SIZE
+                          UPON CONSOLE
+                   END-IF
+               END-IF
+           END-IF
+
+           EXIT
+           .
+
+      * ---
+      * Linear scan of the small in-memory manifest table for
+      * CURRENT-CHECK-SCRIPT-NAME
+       FIND-MANIFEST-ENTRY SECTION.
+           MOVE 'N' TO MANIFEST-FOUND-FLAG
+           MOVE 0 TO FOUND-MANIFEST-INDEX
+           MOVE 1 TO MANIFEST-IX
+
+           PERFORM UNTIL MANIFEST-IX > MANIFEST-ENTRY-COUNT
+                       OR MANIFEST-ENTRY-FOUND
+               IF MFT-SCRIPT-NAME (MANIFEST-IX)
+                       = CURRENT-CHECK-SCRIPT-NAME
+                   MOVE MANIFEST-IX TO FOUND-MANIFEST-INDEX
+                   MOVE 'Y' TO MANIFEST-FOUND-FLAG
+               END-IF
+               ADD 1 TO MANIFEST-IX
+           END-PERFORM
+
+           EXIT
+           .
+
        LOAD-TEST-SCRIPT SECTION.
            MOVE 'test-consumer-script.dat'
              TO CONSUMER-SCRIPT-NAME
            MOVE 'test-provider-script.dat'
              TO PROVIDER-SCRIPT-NAME
-           
+
+           MOVE CONSUMER-SCRIPT-NAME TO CURRENT-CHECK-SCRIPT-NAME
+           PERFORM PRE-FLIGHT-CHECK-SCRIPT-FILE
+           MOVE PROVIDER-SCRIPT-NAME TO CURRENT-CHECK-SCRIPT-NAME
+           PERFORM PRE-FLIGHT-CHECK-SCRIPT-FILE
+
            CALL 'loadScripts' USING
                 BY REFERENCE CONSUMER-SCRIPT-NAME
                 BY REFERENCE PROVIDER-SCRIPT-NAME
-       
+
+           MOVE SCRIPT-VERSION-TEST TO EXPECTED-SCRIPT-VERSION
+           PERFORM VALIDATE-LOADED-SCRIPT-VERSION
+
+           EXIT
+           .
+
+      * ---
+      * Confirm the script pair just loaded declares the version its
+      * caller expects; a stale or mismatched script aborts the run
+      * with a clear message rather than silently testing against it
+       VALIDATE-LOADED-SCRIPT-VERSION SECTION.
+           CALL 'getLoadedScriptVersion' USING
+                BY REFERENCE LOADED-SCRIPT-VERSION
+
+           IF LOADED-SCRIPT-VERSION NOT = EXPECTED-SCRIPT-VERSION
+               DISPLAY 'SCRIPT VERSION MISMATCH - CONSUMER SCRIPT '
+                       CONSUMER-SCRIPT-NAME
+                  UPON CONSOLE
+               DISPLAY '  EXPECTED VERSION ' EXPECTED-SCRIPT-VERSION
+                       ' BUT LOADED SCRIPT DECLARES '
+                       LOADED-SCRIPT-VERSION
+                  UPON CONSOLE
+               DISPLAY 'ABORTING - REFUSING TO TEST AGAINST A '
+                       'MISMATCHED SCRIPT'
+                  UPON CONSOLE
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           EXIT
+           .
+
+      * ---
+      * A failed convertData call leaves whatever was already in the
+      * output area, so it fails the current test instead of checking
+      * fields against a possibly incomplete mapping result; caller
+      * performs this immediately after every CALL 'convertData'
+       CHECK-CONVERT-DATA-STATUS SECTION.
+           IF RETURN-CODE NOT = 0
+               MOVE RETURN-CODE TO CONVERT-DATA-STATUS
+               PERFORM RESOLVE-OPERATION-NAME
+               DISPLAY 'CONVERTDATA FAILED - OPERATION-INDEX '
+                       OPERATION-INDEX ' (' OPERATION-NAME-DISP ') '
+                       'STATUS ' CONVERT-DATA-STATUS
+                  UPON CONSOLE
+               MOVE 'convertData call failed' TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED TO TRUE
+           END-IF
+
+           EXIT
+           .
+
+      * ---
+      * Catalog of the OPERATION-INDEX values this program's loaded
+      * test scripts define, so a bad value surfaced in a failure
+      * message comes with a human-readable name instead of a bare
+      * number
+       RESOLVE-OPERATION-NAME SECTION.
+           EVALUATE OPERATION-INDEX
+               WHEN 0
+                   MOVE 'CUSTOMER CONVERSION (V1/V3/V6)'
+                     TO OPERATION-NAME-DISP
+               WHEN 1
+                   MOVE 'MONO-TO-POLY TEST STRUCTURE'
+                     TO OPERATION-NAME-DISP
+               WHEN 6
+                   MOVE 'BASIC PARAMETER/RESULT TEST'
+                     TO OPERATION-NAME-DISP
+               WHEN OTHER
+                   MOVE 'UNKNOWN OPERATION INDEX'
+                     TO OPERATION-NAME-DISP
+           END-EVALUATE
+
            EXIT
            .
 
        UNLOAD-TEST-SCRIPT SECTION.
            CALL 'unloadScripts'
-       
+
            EXIT
            .
- 
-       PERFORM-TESTS SECTION.
-           PERFORM PERFORM-BASIC-TEST
-           PERFORM PERFORM-MONO-TO-POLY-TEST
-           PERFORM PERFORM-POLY-TO-MONO-TEST
-       
+
+      * ---
+      * Intentionally loads bad script combinations - a mismatched
+      * consumer/provider pair and a corrupt/missing script file -
+      * and confirms convertData and loadScripts fail safely with a
+      * clear status instead of crashing or mapping garbage. Runs
+      * with its own load/unload lifecycle so a caught failure here
+      * can never leave a bad script loaded for the tests around it
+       PERFORM-NEGATIVE-TEST SECTION.
+           PERFORM NEGATIVE-TEST-MISMATCHED-SCRIPTS
+           PERFORM NEGATIVE-TEST-CORRUPT-SCRIPT
+
            EXIT
            .
- 
+
       * ---
-      * Basic parameter and result conversion
-       PERFORM-BASIC-TEST SECTION.
+      * Walks every enum pair the schema defines on both the consumer
+      * and provider side and flags any pair where the provider now
+      * defines more values than the consumer can represent, so a
+      * future enum extension is caught here instead of turning up as
+      * VALUE-UNREPRESENTABLE results in production. GENDER-NEW is not
+      * in this table - the provider defines MALE/FEMALE/THIRD but the
+      * consumer's plain GENDER carries no enum at all, so the two
+      * sides are not comparable the way CPARAM/PPARAM's TEST-ENUM and
+      * TEST-LIST-ENUM are
+       PERFORM-ENUM-COMPATIBILITY-REPORT SECTION.
            SET TEST-SUCCESSFUL TO TRUE
+           MOVE 'ENUM-COMPAT' TO TEST-NAME
+           MOVE SPACES TO LAST-MISMATCH-FIELD
+           MOVE 0 TO ENUM-COMPAT-BAD-COUNT
+
+           DISPLAY 'Running enum-extension compatibility report...'
+              UPON CONSOLE
+
+           MOVE 'TEST-ENUM' TO ENUM-COMPAT-NAME (1)
+           MOVE 1 TO ENUM-COMPAT-CONSUMER-MAX (1)
+           MOVE 1 TO ENUM-COMPAT-PROVIDER-MAX (1)
+
+           MOVE 'TEST-LIST-ENUM' TO ENUM-COMPAT-NAME (2)
+           MOVE 1 TO ENUM-COMPAT-CONSUMER-MAX (2)
+           MOVE 1 TO ENUM-COMPAT-PROVIDER-MAX (2)
+
+           MOVE 1 TO ENUM-COMPAT-IX
+           PERFORM CHECK-ENUM-COMPATIBILITY-ENTRY
+             UNTIL ENUM-COMPAT-IX > ENUM-COMPAT-ENTRY-COUNT
+
+           IF ENUM-COMPAT-BAD-COUNT > 0
+               MOVE 'Provider enum value has no consumer counterpart'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED TO TRUE
+           END-IF
 
-           DISPLAY 'Running basic test (C2P)...'
-             UPON CONSOLE             
-           PERFORM PREP-CONS-PARM-BASIC
-           PERFORM CONV-PARM-BASIC
-           PERFORM CHECK-PARM-BASIC
-           
            PERFORM PRINT-TEST-STATUS
-           
-           SET TEST-SUCCESSFUL TO TRUE
 
-           DISPLAY 'Running basic test (P2C)...'
-             UPON CONSOLE
-           
-           PERFORM PREP-PROV-RESULT-BASIC
-           PERFORM CONV-RESULT-BASIC
-           PERFORM CHECK-RESULT-BASIC
-           
-           PERFORM PRINT-TEST-STATUS           
-           EXIT
-           .
-           
-       PREP-CONS-PARM-BASIC SECTION.
-           SET VALUE-PRESENT IN CSP-FLAGS
-            TO TRUE
-            
-           SET VALUE-PRESENT IN CSP-FIELD-A-FLAGS
-            TO TRUE
-           MOVE 'Test value'
-            TO CSP-FIELD-A
-            
-           SET VALUE-PRESENT IN CSP-TEST-ENUM-FLAGS
-            TO TRUE
-           SET VALUE-B IN CSP-TEST-ENUM
-            TO TRUE
-            
-           SET VALUE-PRESENT IN CSP-TEST-LIST-FLAGS
-            TO TRUE
-           MOVE 2
-             TO CSP-TEST-LIST-COUNT
-             
-           PERFORM VARYING I-1 FROM 1 BY 1
-                   UNTIL I-1 = 2
-                   
-               SET VALUE-PRESENT IN CSP-TEST-LIST-ENTRY-FLAGS(I-1)
-                TO TRUE
-               SET VALUE-A IN CSP-TEST-LIST-ENUM(I-1)
-                TO TRUE                   
-           END-PERFORM
-            
            EXIT
            .
-           
-       CONV-PARM-BASIC SECTION.
-           MOVE 6 TO OPERATION-INDEX
-           SET CONSUMER-TO-PROVIDER TO TRUE
-           SET PARAMETER-MAPPING TO TRUE
 
-           CALL 'convertData' USING
-             BY VALUE OPERATION-INDEX
-             BY VALUE MAPPING-DIRECTION
-             BY VALUE MAPPING-TYPE
-             BY REFERENCE CONSUMER-PARAMETER
-             BY REFERENCE PROVIDER-PARAMETER
-             
+      * ---
+      * Compares one ENUM-COMPATIBILITY-TABLE entry's provider-side
+      * maximum ordinal against its consumer-side maximum; a provider
+      * maximum higher than the consumer's means some provider value
+      * cannot be represented on the consumer side
+       CHECK-ENUM-COMPATIBILITY-ENTRY SECTION.
+           IF ENUM-COMPAT-PROVIDER-MAX (ENUM-COMPAT-IX)
+                   > ENUM-COMPAT-CONSUMER-MAX (ENUM-COMPAT-IX)
+               DISPLAY '  INCOMPATIBLE: '
+                       ENUM-COMPAT-NAME (ENUM-COMPAT-IX)
+                       ' - provider defines values the consumer'
+                       ' cannot represent'
+                  UPON CONSOLE
+               ADD 1 TO ENUM-COMPAT-BAD-COUNT
+           ELSE
+               DISPLAY '  compatible: '
+                       ENUM-COMPAT-NAME (ENUM-COMPAT-IX)
+                  UPON CONSOLE
+           END-IF
+
+           ADD 1 TO ENUM-COMPAT-IX
+
            EXIT
            .
-           
-       CHECK-PARM-BASIC SECTION.
-           IF NOT VALUE-PRESENT IN PRP-FLAGS
-               DISPLAY 'Provider parameter value not present'
-                 UPON CONSOLE
-               SET TEST-FAILED
-                TO TRUE
+
+      * ---
+      * Pairs a version 1 consumer script with a version 6 provider
+      * script - two known-good scripts that were never meant to be
+      * loaded together - and confirms the mismatch is rejected
+      * rather than silently mapped across the wrong structures
+       NEGATIVE-TEST-MISMATCHED-SCRIPTS SECTION.
+           SET TEST-SUCCESSFUL TO TRUE
+           MOVE 'NEG-MISMATCH' TO TEST-NAME
+           MOVE SPACES TO LAST-MISMATCH-FIELD
+
+           DISPLAY 'Running negative test (mismatched script pair)...'
+              UPON CONSOLE
+
+           MOVE 'consumer-script-v1.dat' TO CONSUMER-SCRIPT-NAME
+           MOVE 'provider-script-v6.dat' TO PROVIDER-SCRIPT-NAME
+
+           CALL 'loadScripts' USING
+                BY REFERENCE CONSUMER-SCRIPT-NAME
+                BY REFERENCE PROVIDER-SCRIPT-NAME
+
+           IF RETURN-CODE = 0
+               MOVE 0 TO OPERATION-INDEX
+               SET CONSUMER-TO-PROVIDER TO TRUE
+               SET PARAMETER-MAPPING TO TRUE
+
+               CALL 'convertData' USING
+                 BY VALUE OPERATION-INDEX
+                 BY VALUE MAPPING-DIRECTION
+                 BY VALUE MAPPING-TYPE
+                 BY REFERENCE CUSTOMER-V1-IN
+                 BY REFERENCE CUSTOMER-PROVIDER-IN
+
+               IF RETURN-CODE = 0
+                   DISPLAY '  Mismatched script pair was not rejected'
+                           ' - convertData returned success against'
+                           ' a provider script it was never paired'
+                           ' with'
+                      UPON CONSOLE
+                   MOVE 'Mismatched script pair accepted by convert'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               ELSE
+                   DISPLAY '  Mismatched script pair correctly'
+                           ' rejected by convertData, STATUS '
+                           RETURN-CODE
+                      UPON CONSOLE
+               END-IF
+           ELSE
+               DISPLAY '  Mismatched script pair correctly'
+                       ' rejected by loadScripts, STATUS '
+                       RETURN-CODE
+                  UPON CONSOLE
+           END-IF
+
+           CALL 'unloadScripts'
+
+           PERFORM PRINT-TEST-STATUS
+
+           EXIT
+           .
+
+      * ---
+      * Points loadScripts at script files that do not exist on
+      * disk, standing in for a truncated or corrupted transfer, and
+      * confirms the run fails safely instead of converting against
+      * whatever was left loaded from a prior run
+       NEGATIVE-TEST-CORRUPT-SCRIPT SECTION.
+           SET TEST-SUCCESSFUL TO TRUE
+           MOVE 'NEG-CORRUPT' TO TEST-NAME
+           MOVE SPACES TO LAST-MISMATCH-FIELD
+
+           DISPLAY 'Running negative test (corrupt/missing script'
+                   ' file)...'
+              UPON CONSOLE
+
+           MOVE 'corrupt-consumer-script.dat' TO CONSUMER-SCRIPT-NAME
+           MOVE 'corrupt-provider-script.dat' TO PROVIDER-SCRIPT-NAME
+
+           CALL 'loadScripts' USING
+                BY REFERENCE CONSUMER-SCRIPT-NAME
+                BY REFERENCE PROVIDER-SCRIPT-NAME
+
+           IF RETURN-CODE = 0
+               MOVE 0 TO OPERATION-INDEX
+               SET CONSUMER-TO-PROVIDER TO TRUE
+               SET PARAMETER-MAPPING TO TRUE
+
+               CALL 'convertData' USING
+                 BY VALUE OPERATION-INDEX
+                 BY VALUE MAPPING-DIRECTION
+                 BY VALUE MAPPING-TYPE
+                 BY REFERENCE CUSTOMER-V1-IN
+                 BY REFERENCE CUSTOMER-PROVIDER-IN
+
+               IF RETURN-CODE = 0
+                   DISPLAY '  Corrupt/missing script file was not'
+                           ' detected - convertData returned'
+                           ' success with no real script loaded'
+                      UPON CONSOLE
+                   MOVE 'Corrupt script file accepted by convertData'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               ELSE
+                   DISPLAY '  Corrupt/missing script file correctly'
+                           ' rejected by convertData, STATUS '
+                           RETURN-CODE
+                      UPON CONSOLE
+               END-IF
+           ELSE
+               DISPLAY '  Corrupt/missing script file correctly'
+                       ' rejected by loadScripts, STATUS '
+                       RETURN-CODE
+                  UPON CONSOLE
+           END-IF
+
+           CALL 'unloadScripts'
+
+           PERFORM PRINT-TEST-STATUS
+
+           EXIT
+           .
+
+       PERFORM-TESTS SECTION.
+           IF RUN-BASIC-TEST
+               PERFORM PERFORM-BASIC-TEST
+           END-IF
+           IF RUN-MONO-TO-POLY-TEST
+               PERFORM PERFORM-MONO-TO-POLY-TEST
+           END-IF
+           IF RUN-POLY-TO-MONO-TEST
+               PERFORM PERFORM-POLY-TO-MONO-TEST
+           END-IF
+
+           EXIT
+           .
+ 
+      * ---
+      * Basic parameter and result conversion
+       PERFORM-BASIC-TEST SECTION.
+           SET TEST-SUCCESSFUL TO TRUE
+           MOVE 'BASIC-C2P' TO TEST-NAME
+           MOVE SPACES TO LAST-MISMATCH-FIELD
+
+           DISPLAY 'Running basic test (C2P)...'
+             UPON CONSOLE
+           PERFORM PREP-CONS-PARM-BASIC
+           PERFORM CONV-PARM-BASIC
+           PERFORM CHECK-PARM-BASIC
+
+           PERFORM PRINT-TEST-STATUS
+
+           SET TEST-SUCCESSFUL TO TRUE
+           MOVE 'BASIC-P2C' TO TEST-NAME
+           MOVE SPACES TO LAST-MISMATCH-FIELD
+
+           DISPLAY 'Running basic test (P2C)...'
+             UPON CONSOLE
+
+           PERFORM PREP-PROV-RESULT-BASIC
+           PERFORM CONV-RESULT-BASIC
+           PERFORM CHECK-RESULT-BASIC
+
+           PERFORM PRINT-TEST-STATUS
+           EXIT
+           .
+           
+       PREP-CONS-PARM-BASIC SECTION.
+           SET VALUE-PRESENT IN CSP-FLAGS
+            TO TRUE
+            
+           SET VALUE-PRESENT IN CSP-FIELD-A-FLAGS
+            TO TRUE
+           MOVE 'Test value'
+            TO CSP-FIELD-A
+            
+           SET VALUE-PRESENT IN CSP-TEST-ENUM-FLAGS
+            TO TRUE
+           SET VALUE-B IN CSP-TEST-ENUM
+            TO TRUE
+            
+           SET VALUE-PRESENT IN CSP-TEST-LIST-FLAGS
+            TO TRUE
+           MOVE 2
+             TO CSP-TEST-LIST-COUNT
+             
+           PERFORM VARYING I-1 FROM 1 BY 1
+                   UNTIL I-1 = 2
+                   
+               SET VALUE-PRESENT IN CSP-TEST-LIST-ENTRY-FLAGS(I-1)
+                TO TRUE
+               SET VALUE-A IN CSP-TEST-LIST-ENUM(I-1)
+                TO TRUE                   
+           END-PERFORM
+            
+           EXIT
+           .
+           
+       CONV-PARM-BASIC SECTION.
+           MOVE 6 TO OPERATION-INDEX
+           SET CONSUMER-TO-PROVIDER TO TRUE
+           SET PARAMETER-MAPPING TO TRUE
+
+           CALL 'convertData' USING
+             BY VALUE OPERATION-INDEX
+             BY VALUE MAPPING-DIRECTION
+             BY VALUE MAPPING-TYPE
+             BY REFERENCE CONSUMER-PARAMETER
+             BY REFERENCE PROVIDER-PARAMETER
+           PERFORM CHECK-CONVERT-DATA-STATUS
+             
+           EXIT
+           .
+           
+       CHECK-PARM-BASIC SECTION.
+           IF NOT VALUE-PRESENT IN PRP-FLAGS
+               DISPLAY 'Provider parameter value not present'
+                 UPON CONSOLE
+               MOVE 'Provider parameter value not present'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
            END-IF
            
            IF NOT VALUE-PRESENT IN PRP-TEST-FIELD-FLAGS
                DISPLAY 'Missing value for test-field'
                   UPON CONSOLE
+               MOVE 'Missing value for test-field'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -219,6 +1021,8 @@
                        PRP-TEST-FIELD
                        '" for test-field'
                   UPON CONSOLE
+               MOVE 'Unexpected value "" for test-field'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -226,6 +1030,8 @@
            IF NOT VALUE-PRESENT IN PRP-TEST-ENUM-FLAGS
                DISPLAY 'Missing value for test-enum'
                   UPON CONSOLE
+               MOVE 'Missing value for test-enum'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -234,6 +1040,8 @@
                        PRP-TEST-ENUM
                        ' for test-enum'
                   UPON CONSOLE
+               MOVE 'Unexpected value  for test-enum'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -241,6 +1049,8 @@
            IF NOT VALUE-PRESENT IN PRP-TEST-LIST-FLAGS
                DISPLAY 'Missing value for test-list'
                   UPON CONSOLE
+               MOVE 'Missing value for test-list'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -249,6 +1059,8 @@
                        PRP-TEST-LIST-COUNT
                        ' for size of test-list'
                  UPON CONSOLE
+               MOVE 'Unexpected value  for size of test-list'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -261,6 +1073,8 @@
                      DISPLAY 'Missing value for element'
                              I-1
                              ' of test-list'
+                     MOVE 'Missing value for element of test-list'
+                       TO LAST-MISMATCH-FIELD
                      SET TEST-FAILED
                       TO TRUE
                  END-IF
@@ -270,6 +1084,8 @@
                              ' for element '
                              I-1
                              ' of test-list'
+                     MOVE 'Unexpected value for element  of test-li'
+                       TO LAST-MISMATCH-FIELD
                      SET TEST-FAILED
                       TO TRUE
                  END-IF                 
@@ -320,6 +1136,7 @@
              BY VALUE MAPPING-TYPE
              BY REFERENCE PROVIDER-RESULT
              BY REFERENCE CONSUMER-RESULT
+           PERFORM CHECK-CONVERT-DATA-STATUS
 
            EXIT
            .
@@ -328,6 +1145,8 @@
            IF NOT VALUE-PRESENT IN CSR-FLAGS
                DISPLAY 'Consumer result value not present'
                  UPON CONSOLE
+               MOVE 'Consumer result value not present'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -335,6 +1154,8 @@
           IF NOT VALUE-PRESENT IN CSR-RESULT-ENUM-FLAGS
                DISPLAY 'Missing value for result-enum'
                   UPON CONSOLE
+               MOVE 'Missing value for result-enum'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -343,6 +1164,8 @@
                        CSR-RESULT-ENUM
                        ' for result-enum'
                   UPON CONSOLE
+               MOVE 'Unexpected value  for result-enum'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -350,6 +1173,8 @@
            IF NOT VALUE-PRESENT IN CSR-RESULT-FIELD-FLAGS
                DISPLAY 'Missing value for result-field'
                   UPON CONSOLE
+               MOVE 'Missing value for result-field'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -358,6 +1183,8 @@
                        CSR-RESULT-FIELD
                        '" for result-field'
                   UPON CONSOLE
+               MOVE 'Unexpected value "" for result-field'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -365,6 +1192,8 @@
            IF NOT VALUE-PRESENT IN CSR-RESULT-LIST-FLAGS
                DISPLAY 'Missing value for result-list'
                   UPON CONSOLE
+               MOVE 'Missing value for result-list'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -373,6 +1202,8 @@
                        CSR-RESULT-LIST-COUNT
                        ' for size of result-list'
                  UPON CONSOLE
+               MOVE 'Unexpected value  for size of result-lis'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -385,6 +1216,8 @@
                      DISPLAY 'Missing value for element'
                              I-1
                              ' of result-list'
+                     MOVE 'Missing value for element of result-list'
+                       TO LAST-MISMATCH-FIELD
                      SET TEST-FAILED
                       TO TRUE
                  END-IF
@@ -394,6 +1227,8 @@
                              ' for element '
                              I-1
                              ' of result-list'
+                     MOVE 'Unexpected value for element  of result-'
+                       TO LAST-MISMATCH-FIELD
                      SET TEST-FAILED
                       TO TRUE
                  END-IF                 
@@ -406,6 +1241,8 @@
       * Mono-to-poly conversion test
        PERFORM-MONO-TO-POLY-TEST SECTION.
            SET TEST-SUCCESSFUL TO TRUE
+           MOVE 'MONO-TO-POLY' TO TEST-NAME
+           MOVE SPACES TO LAST-MISMATCH-FIELD
 
            DISPLAY 'Running mono-to-poly mapping test...'
              UPON CONSOLE             
@@ -439,6 +1276,7 @@
              BY VALUE MAPPING-TYPE
              BY REFERENCE CONS-MONO-TO-POLY
              BY REFERENCE PROV-MONO-TO-POLY
+           PERFORM CHECK-CONVERT-DATA-STATUS
 
            EXIT
            .
@@ -447,6 +1285,8 @@
            IF NOT VALUE-PRESENT IN PVP-FLAGS
                DISPLAY 'Provider value not present'
                  UPON CONSOLE
+               MOVE 'Provider value not present'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -455,6 +1295,8 @@
                DISPLAY 'Unexpected type discriminator '
                        PVP-TYPE-DISC
                   UPON CONSOLE
+               MOVE 'Unexpected type discriminator'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -462,6 +1304,8 @@
            IF NOT VALUE-PRESENT IN PVP-FIELD-1-FLAGS
                DISPLAY 'Missing value for field-1'
                   UPON CONSOLE
+               MOVE 'Missing value for field-1'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -470,6 +1314,8 @@
                        PVP-FIELD-1
                        '" for field-1'
                   UPON CONSOLE
+               MOVE 'Unexpected value "" for field-1'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -481,6 +1327,8 @@
       * Poly-to-mono conversion test
        PERFORM-POLY-TO-MONO-TEST SECTION.
            SET TEST-SUCCESSFUL TO TRUE
+           MOVE 'POLY-TO-MONO' TO TEST-NAME
+           MOVE SPACES TO LAST-MISMATCH-FIELD
 
            DISPLAY 'Running poly-to-mono mapping test...'
              UPON CONSOLE             
@@ -516,6 +1364,7 @@
              BY VALUE MAPPING-TYPE
              BY REFERENCE PROV-MONO-TO-POLY
              BY REFERENCE CONS-MONO-TO-POLY
+           PERFORM CHECK-CONVERT-DATA-STATUS
 
            EXIT
            .
@@ -524,6 +1373,8 @@
            IF NOT VALUE-PRESENT IN CMP-FLAGS
                DISPLAY 'Consumer value not present'
                  UPON CONSOLE
+               MOVE 'Consumer value not present'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -531,6 +1382,8 @@
            IF NOT VALUE-PRESENT IN CMP-FIELD-1-FLAGS
                DISPLAY 'Missing value for field-1'
                   UPON CONSOLE
+               MOVE 'Missing value for field-1'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -539,6 +1392,8 @@
                        PVP-FIELD-1
                        '" for field-1'
                   UPON CONSOLE
+               MOVE 'Unexpected value "" for field-1'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -553,14 +1408,20 @@
               UPON CONSOLE
            SET TEST-SUCCESSFUL
             TO TRUE
-       
+           MOVE 'CUSTOMER-V1' TO TEST-NAME
+           MOVE SPACES TO LAST-MISMATCH-FIELD
+
            PERFORM LOAD-SCRIPTS-V1
            
            PERFORM INIT-INPUT-DATA-V1
            PERFORM PERFORM-CONVERSION-V1
            PERFORM CHECK-CONVERSION-V1
            PERFORM PRINT-TEST-STATUS
-           
+
+           PERFORM UNLOAD-TEST-SCRIPT
+
+           PERFORM LOAD-SCRIPTS-V1
+           PERFORM RUN-EDGE-CASE-TESTS-V1
            PERFORM UNLOAD-TEST-SCRIPT
            EXIT
            .
@@ -570,7 +1431,12 @@
              TO CONSUMER-SCRIPT-NAME
            MOVE 'provider-script-v1.dat'
              TO PROVIDER-SCRIPT-NAME
-           
+
+           MOVE CONSUMER-SCRIPT-NAME TO CURRENT-CHECK-SCRIPT-NAME
+           PERFORM PRE-FLIGHT-CHECK-SCRIPT-FILE
+           MOVE PROVIDER-SCRIPT-NAME TO CURRENT-CHECK-SCRIPT-NAME
+           PERFORM PRE-FLIGHT-CHECK-SCRIPT-FILE
+
            CALL 'loadScripts' USING
                 BY REFERENCE CONSUMER-SCRIPT-NAME
                 BY REFERENCE PROVIDER-SCRIPT-NAME
@@ -628,6 +1494,7 @@
              BY VALUE MAPPING-TYPE
              BY REFERENCE CUSTOMER-V1-IN
              BY REFERENCE CUSTOMER-PROVIDER-IN
+           PERFORM CHECK-CONVERT-DATA-STATUS
              
            EXIT
            .
@@ -636,6 +1503,8 @@
            IF NOT VALUE-PRESENT IN CSPI-CUSTOMER-FLAGS
                DISPLAY 'Provider value not present'
                  UPON CONSOLE
+               MOVE 'Provider value not present'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -643,6 +1512,8 @@
            IF NOT VALUE-PRESENT IN CSPI-FIRST-NAME-FLAGS
                DISPLAY 'Missing value for first-name'
                  UPON CONSOLE
+               MOVE 'Missing value for first-name'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -651,6 +1522,8 @@
                        CSPI-FIRST-NAME
                        '" for first-name'
                   UPON CONSOLE
+               MOVE 'Unexpected value "" for first-name'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -658,6 +1531,8 @@
            IF NOT VALUE-PRESENT IN CSPI-LAST-NAME-FLAGS
                DISPLAY 'Missing value for last-name'
                  UPON CONSOLE
+               MOVE 'Missing value for last-name'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -666,24 +1541,32 @@
                        CSPI-LAST-NAME
                        '" for last-name'
                   UPON CONSOLE
+               MOVE 'Unexpected value "" for last-name'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
            
            IF NOT VALUE-ABSENT IN CSPI-DATE-OF-BIRTH-FLAGS
                DISPLAY 'Unexpected value for date-of-birth'
+               MOVE 'Unexpected value for date-of-birth'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
            
            IF NOT VALUE-ABSENT IN CSPI-GENDER-NEW-FLAGS
                DISPLAY 'Unexpected value for gender-new'
+               MOVE 'Unexpected value for gender-new'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
            
            IF NOT VALUE-ABSENT IN CSPI-PRIMARY-ADDRESS-NEW-FLAGS
                DISPLAY 'Unexpected value for primary-address-new'
+               MOVE 'Unexpected value for primary-address-new'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -691,6 +1574,8 @@
            IF NOT VALUE-ABSENT IN CSPI-SEC-ADDR-NEW-LST-FLAGS
                DISPLAY 'Unexpected value for secondary-addresses-new'
                  UPON CONSOLE
+               MOVE 'Unexpected value for secondary-addresses'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE           
            END-IF
@@ -698,6 +1583,8 @@
            IF NOT VALUE-PRESENT IN CSPI-PRIMARY-ADDRESS-FLAGS
                DISPLAY 'Missing value for primary-address'
                  UPON CONSOLE
+               MOVE 'Missing value for primary-address'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE           
            END-IF
@@ -707,6 +1594,8 @@
                DISPLAY 'Missing value for postal-code '
                        'in primary-address'
                   UPON CONSOLE
+               MOVE 'Missing value for postal-code in primary'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -717,6 +1606,8 @@
                        CSPI-POSTAL-CODE IN CSPI-PRIMARY-ADDRESS
                        ' for postal-code in primary-address'
                   UPON CONSOLE
+               MOVE 'Unexpected value  for postal-code in pri'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -726,6 +1617,8 @@
                DISPLAY 'Missing value for city '
                        'in primary-address'
                   UPON CONSOLE
+               MOVE 'Missing value for city in primary-addres'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -736,6 +1629,8 @@
                        CSPI-CITY IN CSPI-PRIMARY-ADDRESS
                        '" for city in primary-address'
                   UPON CONSOLE
+               MOVE 'Unexpected value "" for city in primary-'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -745,6 +1640,8 @@
                DISPLAY 'Missing value for street '
                        'in primary-address'
                   UPON CONSOLE
+               MOVE 'Missing value for street in primary-addr'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -755,6 +1652,8 @@
                        CSPI-STREET IN CSPI-PRIMARY-ADDRESS
                        '" for street in primary-address'
                   UPON CONSOLE
+               MOVE 'Unexpected value "" for street in primar'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -764,6 +1663,8 @@
                DISPLAY 'Missing value for number '
                        'in primary-address'
                   UPON CONSOLE
+               MOVE 'Missing value for number in primary-addr'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -774,6 +1675,8 @@
                        CSPI-NUMBER IN CSPI-PRIMARY-ADDRESS
                        ' for number in primary-address'
                   UPON CONSOLE
+               MOVE 'Unexpected value  for number in primary-'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -781,6 +1684,8 @@
            IF NOT VALUE-ABSENT IN CSPI-SEC-ADDR-LST-FLAGS
                DISPLAY 'Unexpected value for secondary-addresses'
                  UPON CONSOLE
+               MOVE 'Unexpected value for secondary-addresses'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -788,6 +1693,8 @@
            IF NOT VALUE-PRESENT IN CSPI-GENDER-FLAGS
                DISPLAY 'Missing value for gender'
                  UPON CONSOLE
+               MOVE 'Missing value for gender'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -796,6 +1703,8 @@
                        CSPI-GENDER
                        ' for gender'
                   UPON CONSOLE
+               MOVE 'Unexpected value  for gender'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -803,6 +1712,307 @@
            EXIT
            .
 
+      * ---
+      * Drive CUSTOMER-TEST-V1's conversion against every record in
+      * the edge case file, in addition to the canned customer above;
+      * with no file present this runs zero cases
+       RUN-EDGE-CASE-TESTS-V1 SECTION.
+           PERFORM OPEN-EDGE-CASE-FILE
+           PERFORM READ-EDGE-CASE-RECORD
+           PERFORM UNTIL EDGE-CASE-AT-EOF
+               DISPLAY 'Running Customer test v1 edge case: '
+                       ECR-CASE-NAME
+                  UPON CONSOLE
+               SET TEST-SUCCESSFUL TO TRUE
+               MOVE ECR-CASE-NAME TO TEST-NAME
+               MOVE SPACES TO LAST-MISMATCH-FIELD
+
+               PERFORM POPULATE-EDGE-CASE-V1
+               PERFORM PERFORM-CONVERSION-V1
+               PERFORM CHECK-EDGE-CASE-ROUND-TRIP-V1
+               PERFORM PRINT-TEST-STATUS
+
+               ADD 1 TO EDGE-CASES-RUN
+               PERFORM READ-EDGE-CASE-RECORD
+           END-PERFORM
+           PERFORM CLOSE-EDGE-CASE-FILE
+
+           EXIT
+           .
+
+      * ---
+      * Populate CS1I- from the current edge case record; v1 has no
+      * date-of-birth field, so ECR-DATE-OF-BIRTH-FLAG is not consulted
+       POPULATE-EDGE-CASE-V1 SECTION.
+           SET VALUE-PRESENT IN CS1I-CUSTOMER-FLAGS
+            TO TRUE
+
+           IF ECR-FIRST-NAME-FLAG = 'Y'
+               SET VALUE-PRESENT IN CS1I-FIRST-NAME-FLAGS TO TRUE
+               MOVE ECR-FIRST-NAME TO CS1I-FIRST-NAME
+           ELSE
+               SET VALUE-ABSENT IN CS1I-FIRST-NAME-FLAGS TO TRUE
+           END-IF
+
+           IF ECR-LAST-NAME-FLAG = 'Y'
+               SET VALUE-PRESENT IN CS1I-LAST-NAME-FLAGS TO TRUE
+               MOVE ECR-LAST-NAME TO CS1I-LAST-NAME
+           ELSE
+               SET VALUE-ABSENT IN CS1I-LAST-NAME-FLAGS TO TRUE
+           END-IF
+
+           IF ECR-GENDER-FLAG = 'Y'
+               SET VALUE-PRESENT IN CS1I-GENDER-FLAGS TO TRUE
+               MOVE ECR-GENDER TO CS1I-GENDER
+           ELSE
+               SET VALUE-ABSENT IN CS1I-GENDER-FLAGS TO TRUE
+           END-IF
+
+           IF ECR-ADDRESS-FLAG = 'Y'
+               SET VALUE-PRESENT IN CS1I-ADDRESS-FLAGS TO TRUE
+
+               IF ECR-STREET-FLAG = 'Y'
+                   SET VALUE-PRESENT IN CS1I-STREET-FLAGS TO TRUE
+                   MOVE ECR-STREET TO CS1I-STREET
+               ELSE
+                   SET VALUE-ABSENT IN CS1I-STREET-FLAGS TO TRUE
+               END-IF
+
+               IF ECR-NUMBER-FLAG = 'Y'
+                   SET VALUE-PRESENT IN CS1I-NUMBER-FLAGS TO TRUE
+                   MOVE ECR-NUMBER TO CS1I-NUMBER
+               ELSE
+                   SET VALUE-ABSENT IN CS1I-NUMBER-FLAGS TO TRUE
+               END-IF
+
+               IF ECR-POSTAL-CODE-FLAG = 'Y'
+                   SET VALUE-PRESENT IN CS1I-POSTAL-CODE-FLAGS TO TRUE
+                   MOVE ECR-POSTAL-CODE TO CS1I-POSTAL-CODE
+               ELSE
+                   SET VALUE-ABSENT IN CS1I-POSTAL-CODE-FLAGS TO TRUE
+               END-IF
+
+               IF ECR-CITY-FLAG = 'Y'
+                   SET VALUE-PRESENT IN CS1I-CITY-FLAGS TO TRUE
+                   MOVE ECR-CITY TO CS1I-CITY
+               ELSE
+                   SET VALUE-ABSENT IN CS1I-CITY-FLAGS TO TRUE
+               END-IF
+           ELSE
+               SET VALUE-ABSENT IN CS1I-ADDRESS-FLAGS TO TRUE
+           END-IF
+
+           EXIT
+           .
+
+      * ---
+      * Generic round trip check for an edge case: a field present on
+      * the way in must come back present with the same value, and a
+      * field absent on the way in must come back absent, replacing
+      * CHECK-CONVERSION-V1's literal comparisons for this data-driven
+      * path
+       CHECK-EDGE-CASE-ROUND-TRIP-V1 SECTION.
+           IF NOT VALUE-PRESENT IN CSPI-CUSTOMER-FLAGS
+               DISPLAY 'Provider value not present'
+                 UPON CONSOLE
+               MOVE 'Provider value not present'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED TO TRUE
+           END-IF
+
+           IF ECR-FIRST-NAME-FLAG = 'Y'
+               IF NOT VALUE-PRESENT IN CSPI-FIRST-NAME-FLAGS
+                   MOVE 'Missing value for first-name'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+               IF CSPI-FIRST-NAME NOT = ECR-FIRST-NAME
+                   MOVE 'Unexpected value for first-name'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+           ELSE
+               IF NOT VALUE-ABSENT IN CSPI-FIRST-NAME-FLAGS
+                   MOVE 'Unexpected value for first-name'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+           END-IF
+
+           IF ECR-LAST-NAME-FLAG = 'Y'
+               IF NOT VALUE-PRESENT IN CSPI-LAST-NAME-FLAGS
+                   MOVE 'Missing value for last-name'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+               IF CSPI-LAST-NAME NOT = ECR-LAST-NAME
+                   MOVE 'Unexpected value for last-name'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+           ELSE
+               IF NOT VALUE-ABSENT IN CSPI-LAST-NAME-FLAGS
+                   MOVE 'Unexpected value for last-name'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+           END-IF
+
+      *    v1 carries no date-of-birth, so it must never come back
+           IF NOT VALUE-ABSENT IN CSPI-DATE-OF-BIRTH-FLAGS
+               MOVE 'Unexpected value for date-of-birth'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED TO TRUE
+           END-IF
+
+           IF NOT VALUE-ABSENT IN CSPI-GENDER-NEW-FLAGS
+               MOVE 'Unexpected value for gender-new'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED TO TRUE
+           END-IF
+
+           IF NOT VALUE-ABSENT IN CSPI-PRIMARY-ADDRESS-NEW-FLAGS
+               MOVE 'Unexpected value for primary-address-new'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED TO TRUE
+           END-IF
+
+           IF NOT VALUE-ABSENT IN CSPI-SEC-ADDR-NEW-LST-FLAGS
+               MOVE 'Unexpected value for secondary-addresses-new'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED TO TRUE
+           END-IF
+
+           IF ECR-ADDRESS-FLAG = 'Y'
+               IF NOT VALUE-PRESENT IN CSPI-PRIMARY-ADDRESS-FLAGS
+                   MOVE 'Missing value for primary-address'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+
+               IF ECR-STREET-FLAG = 'Y'
+                   IF NOT VALUE-PRESENT IN CSPI-STREET-FLAGS
+                          IN CSPI-PRIMARY-ADDRESS
+                       MOVE 'Missing value for street in primary'
+                         TO LAST-MISMATCH-FIELD
+                       SET TEST-FAILED TO TRUE
+                   END-IF
+                   IF CSPI-STREET IN CSPI-PRIMARY-ADDRESS
+                      NOT = ECR-STREET
+                       MOVE 'Unexpected value for street in primary'
+                         TO LAST-MISMATCH-FIELD
+                       SET TEST-FAILED TO TRUE
+                   END-IF
+               ELSE
+                   IF NOT VALUE-ABSENT IN CSPI-STREET-FLAGS
+                          IN CSPI-PRIMARY-ADDRESS
+                       MOVE 'Unexpected value for street in primary'
+                         TO LAST-MISMATCH-FIELD
+                       SET TEST-FAILED TO TRUE
+                   END-IF
+               END-IF
+
+               IF ECR-NUMBER-FLAG = 'Y'
+                   IF NOT VALUE-PRESENT IN CSPI-NUMBER-FLAGS
+                          IN CSPI-PRIMARY-ADDRESS
+                       MOVE 'Missing value for number in primary'
+                         TO LAST-MISMATCH-FIELD
+                       SET TEST-FAILED TO TRUE
+                   END-IF
+                   IF CSPI-NUMBER IN CSPI-PRIMARY-ADDRESS
+                      NOT = ECR-NUMBER
+                       MOVE 'Unexpected value for number in primary'
+                         TO LAST-MISMATCH-FIELD
+                       SET TEST-FAILED TO TRUE
+                   END-IF
+               ELSE
+                   IF NOT VALUE-ABSENT IN CSPI-NUMBER-FLAGS
+                          IN CSPI-PRIMARY-ADDRESS
+                       MOVE 'Unexpected value for number in primary'
+                         TO LAST-MISMATCH-FIELD
+                       SET TEST-FAILED TO TRUE
+                   END-IF
+               END-IF
+
+               IF ECR-POSTAL-CODE-FLAG = 'Y'
+                   IF NOT VALUE-PRESENT IN CSPI-POSTAL-CODE-FLAGS
+                          IN CSPI-PRIMARY-ADDRESS
+                       MOVE 'Missing value for postal-code in pri'
+                         TO LAST-MISMATCH-FIELD
+                       SET TEST-FAILED TO TRUE
+                   END-IF
+                   IF CSPI-POSTAL-CODE IN CSPI-PRIMARY-ADDRESS
+                      NOT = ECR-POSTAL-CODE
+                       MOVE 'Unexpected value for postal-code in pri'
+                         TO LAST-MISMATCH-FIELD
+                       SET TEST-FAILED TO TRUE
+                   END-IF
+               ELSE
+                   IF NOT VALUE-ABSENT IN CSPI-POSTAL-CODE-FLAGS
+                          IN CSPI-PRIMARY-ADDRESS
+                       MOVE 'Unexpected value for postal-code in pri'
+                         TO LAST-MISMATCH-FIELD
+                       SET TEST-FAILED TO TRUE
+                   END-IF
+               END-IF
+
+               IF ECR-CITY-FLAG = 'Y'
+                   IF NOT VALUE-PRESENT IN CSPI-CITY-FLAGS
+                          IN CSPI-PRIMARY-ADDRESS
+                       MOVE 'Missing value for city in primary'
+                         TO LAST-MISMATCH-FIELD
+                       SET TEST-FAILED TO TRUE
+                   END-IF
+                   IF CSPI-CITY IN CSPI-PRIMARY-ADDRESS
+                      NOT = ECR-CITY
+                       MOVE 'Unexpected value for city in primary'
+                         TO LAST-MISMATCH-FIELD
+                       SET TEST-FAILED TO TRUE
+                   END-IF
+               ELSE
+                   IF NOT VALUE-ABSENT IN CSPI-CITY-FLAGS
+                          IN CSPI-PRIMARY-ADDRESS
+                       MOVE 'Unexpected value for city in primary'
+                         TO LAST-MISMATCH-FIELD
+                       SET TEST-FAILED TO TRUE
+                   END-IF
+               END-IF
+           ELSE
+               IF NOT VALUE-ABSENT IN CSPI-PRIMARY-ADDRESS-FLAGS
+                   MOVE 'Unexpected value for primary-address'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+           END-IF
+
+           IF NOT VALUE-ABSENT IN CSPI-SEC-ADDR-LST-FLAGS
+               MOVE 'Unexpected value for secondary-addresses'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED TO TRUE
+           END-IF
+
+           IF ECR-GENDER-FLAG = 'Y'
+               IF NOT VALUE-PRESENT IN CSPI-GENDER-FLAGS
+                   MOVE 'Missing value for gender'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+               IF CSPI-GENDER NOT = ECR-GENDER
+                   MOVE 'Unexpected value for gender'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+           ELSE
+               IF NOT VALUE-ABSENT IN CSPI-GENDER-FLAGS
+                   MOVE 'Unexpected value for gender'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+           END-IF
+
+           EXIT
+           .
+
       *---
       * Customer test v3
        CUSTOMER-TEST-V3 SECTION.
@@ -810,14 +2020,20 @@
               UPON CONSOLE
            SET TEST-SUCCESSFUL
             TO TRUE
-       
+           MOVE 'CUSTOMER-V3' TO TEST-NAME
+           MOVE SPACES TO LAST-MISMATCH-FIELD
+
            PERFORM LOAD-SCRIPTS-V3
            
            PERFORM INIT-INPUT-DATA-V3
            PERFORM PERFORM-CONVERSION-V3
            PERFORM CHECK-CONVERSION-V3
            PERFORM PRINT-TEST-STATUS
-           
+
+           PERFORM UNLOAD-TEST-SCRIPT
+
+           PERFORM LOAD-SCRIPTS-V3
+           PERFORM RUN-EDGE-CASE-TESTS-V3
            PERFORM UNLOAD-TEST-SCRIPT
            EXIT
            .
@@ -827,7 +2043,12 @@
              TO CONSUMER-SCRIPT-NAME
            MOVE 'provider-script-v3.dat'
              TO PROVIDER-SCRIPT-NAME
-           
+
+           MOVE CONSUMER-SCRIPT-NAME TO CURRENT-CHECK-SCRIPT-NAME
+           PERFORM PRE-FLIGHT-CHECK-SCRIPT-FILE
+           MOVE PROVIDER-SCRIPT-NAME TO CURRENT-CHECK-SCRIPT-NAME
+           PERFORM PRE-FLIGHT-CHECK-SCRIPT-FILE
+
            CALL 'loadScripts' USING
                 BY REFERENCE CONSUMER-SCRIPT-NAME
                 BY REFERENCE PROVIDER-SCRIPT-NAME
@@ -927,6 +2148,7 @@
              BY VALUE MAPPING-TYPE
              BY REFERENCE CUSTOMER-V3-IN
              BY REFERENCE CUSTOMER-PROVIDER-IN       
+           PERFORM CHECK-CONVERT-DATA-STATUS
        
            EXIT
            .
@@ -935,6 +2157,8 @@
            IF NOT VALUE-PRESENT IN CSPI-CUSTOMER-FLAGS
                DISPLAY 'Provider value not present'
                  UPON CONSOLE
+               MOVE 'Provider value not present'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -942,6 +2166,8 @@
            IF NOT VALUE-PRESENT IN CSPI-FIRST-NAME-FLAGS
                DISPLAY 'Missing value for first-name'
                  UPON CONSOLE
+               MOVE 'Missing value for first-name'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -950,6 +2176,8 @@
                        CSPI-FIRST-NAME
                        '" for first-name'
                   UPON CONSOLE
+               MOVE 'Unexpected value "" for first-name'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -957,6 +2185,8 @@
            IF NOT VALUE-PRESENT IN CSPI-LAST-NAME-FLAGS
                DISPLAY 'Missing value for last-name'
                  UPON CONSOLE
+               MOVE 'Missing value for last-name'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -965,12 +2195,16 @@
                        CSPI-LAST-NAME
                        '" for last-name'
                   UPON CONSOLE
+               MOVE 'Unexpected value "" for last-name'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
            
            IF NOT VALUE-PRESENT IN CSPI-DATE-OF-BIRTH-FLAGS
                DISPLAY 'Missing value for date-of-birth'
+               MOVE 'Missing value for date-of-birth'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -978,18 +2212,24 @@
                DISPLAY 'Unexpected value "'
                        CSPI-DATE-OF-BIRTH
                        '" for date-of-birth'
+               MOVE 'Unexpected value "" for date-of-birth'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
            
            IF NOT VALUE-ABSENT IN CSPI-GENDER-NEW-FLAGS
                DISPLAY 'Unexpected value for gender-new'
+               MOVE 'Unexpected value for gender-new'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
            
            IF NOT VALUE-ABSENT IN CSPI-PRIMARY-ADDRESS-NEW-FLAGS
                DISPLAY 'Unexpected value for primary-address-new'
+               MOVE 'Unexpected value for primary-address-new'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -997,6 +2237,8 @@
            IF NOT VALUE-ABSENT IN CSPI-SEC-ADDR-NEW-LST-FLAGS
                DISPLAY 'Unexpected value for secondary-addresses-new'
                  UPON CONSOLE
+               MOVE 'Unexpected value for secondary-addresses'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE           
            END-IF
@@ -1004,6 +2246,8 @@
            IF NOT VALUE-PRESENT IN CSPI-PRIMARY-ADDRESS-FLAGS
                DISPLAY 'Missing value for primary-address'
                  UPON CONSOLE
+               MOVE 'Missing value for primary-address'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE           
            END-IF
@@ -1013,6 +2257,8 @@
                DISPLAY 'Missing value for postal-code '
                        'in primary-address'
                   UPON CONSOLE
+               MOVE 'Missing value for postal-code in primary'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1023,6 +2269,8 @@
                        CSPI-POSTAL-CODE IN CSPI-PRIMARY-ADDRESS
                        ' for postal-code in primary-address'
                   UPON CONSOLE
+               MOVE 'Unexpected value  for postal-code in pri'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1032,6 +2280,8 @@
                DISPLAY 'Missing value for city '
                        'in primary-address'
                   UPON CONSOLE
+               MOVE 'Missing value for city in primary-addres'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1042,6 +2292,8 @@
                        CSPI-CITY IN CSPI-PRIMARY-ADDRESS
                        '" for city in primary-address'
                   UPON CONSOLE
+               MOVE 'Unexpected value "" for city in primary-'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1051,6 +2303,8 @@
                DISPLAY 'Missing value for street '
                        'in primary-address'
                   UPON CONSOLE
+               MOVE 'Missing value for street in primary-addr'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1061,6 +2315,8 @@
                        CSPI-STREET IN CSPI-PRIMARY-ADDRESS
                        '" for street in primary-address'
                   UPON CONSOLE
+               MOVE 'Unexpected value "" for street in primar'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1070,6 +2326,8 @@
                DISPLAY 'Missing value for number '
                        'in primary-address'
                   UPON CONSOLE
+               MOVE 'Missing value for number in primary-addr'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1080,6 +2338,8 @@
                        CSPI-NUMBER IN CSPI-PRIMARY-ADDRESS
                        ' for number in primary-address'
                   UPON CONSOLE
+               MOVE 'Unexpected value  for number in primary-'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1087,6 +2347,8 @@
            IF NOT VALUE-PRESENT IN CSPI-SEC-ADDR-LST-FLAGS
                DISPLAY 'Missing value for secondary-addresses'
                  UPON CONSOLE
+               MOVE 'Missing value for secondary-addresses'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1095,6 +2357,8 @@
                DISPLAY 'Unexpected element count '
                        CSPI-SEC-ADDRESS-COUNT
                        ' for secondary-addresses'
+               MOVE 'Unexpected element count  for secondary-'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1107,6 +2371,8 @@
          
                    DISPLAY 'Missing value for secondary-address '
                            I-1
+                   MOVE 'Missing value for secondary-address'
+                     TO LAST-MISMATCH-FIELD
                    SET TEST-FAILED
                     TO TRUE
                END-IF
@@ -1117,6 +2383,8 @@
                           'in secondary-address '
                           I-1
                       UPON CONSOLE
+                   MOVE 'Missing value for postal-code in seconda'
+                     TO LAST-MISMATCH-FIELD
                    SET TEST-FAILED
                     TO TRUE
                 END-IF
@@ -1130,6 +2398,8 @@
                            ' for postal-code in secondary-address '
                            I-1
                       UPON CONSOLE
+                   MOVE 'Unexpected value  for postal-code in sec'
+                     TO LAST-MISMATCH-FIELD
                    SET TEST-FAILED
                     TO TRUE
                END-IF
@@ -1140,6 +2410,8 @@
                            'in secondary-address '
                            I-1
                       UPON CONSOLE
+                   MOVE 'Missing value for city in secondary-addr'
+                     TO LAST-MISMATCH-FIELD
                    SET TEST-FAILED
                     TO TRUE
                END-IF
@@ -1152,6 +2424,8 @@
                            '" for city in secondary-address '
                            I-1
                       UPON CONSOLE
+                   MOVE 'Unexpected value "" for city in secondar'
+                     TO LAST-MISMATCH-FIELD
                    SET TEST-FAILED
                     TO TRUE
                END-IF
@@ -1162,6 +2436,8 @@
                            'in secondary-address '
                            I-1
                       UPON CONSOLE
+                   MOVE 'Missing value for street in secondary-ad'
+                     TO LAST-MISMATCH-FIELD
                    SET TEST-FAILED
                     TO TRUE
                END-IF
@@ -1174,6 +2450,8 @@
                            '" for street in secondary-address '
                            I-1
                       UPON CONSOLE
+                   MOVE 'Unexpected value "" for street in second'
+                     TO LAST-MISMATCH-FIELD
                    SET TEST-FAILED
                     TO TRUE
                END-IF
@@ -1184,6 +2462,8 @@
                            'in secondary-address '
                            I-1
                       UPON CONSOLE
+                   MOVE 'Missing value for number in secondary-ad'
+                     TO LAST-MISMATCH-FIELD
                    SET TEST-FAILED
                     TO TRUE
                END-IF
@@ -1196,6 +2476,8 @@
                            ' for number in secondary-address '
                            I-1
                       UPON CONSOLE
+                   MOVE 'Unexpected value  for number in secondar'
+                     TO LAST-MISMATCH-FIELD
                    SET TEST-FAILED
                     TO TRUE
                END-IF               
@@ -1204,6 +2486,8 @@
            IF NOT VALUE-PRESENT IN CSPI-GENDER-FLAGS
                DISPLAY 'Missing value for gender'
                  UPON CONSOLE
+               MOVE 'Missing value for gender'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1212,6 +2496,8 @@
                        CSPI-GENDER
                        ' for gender'
                   UPON CONSOLE
+               MOVE 'Unexpected value  for gender'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1219,21 +2505,373 @@
            EXIT
            .
 
-      *---
-      * Customer test v6
-       CUSTOMER-TEST-V6 SECTION.
-           DISPLAY 'Running Customer test v6...'
-              UPON CONSOLE
-           SET TEST-SUCCESSFUL
+      * ---
+      * Drive CUSTOMER-TEST-V3's conversion against every record in
+      * the edge case file, in addition to the canned customer above
+       RUN-EDGE-CASE-TESTS-V3 SECTION.
+           PERFORM OPEN-EDGE-CASE-FILE
+           PERFORM READ-EDGE-CASE-RECORD
+           PERFORM UNTIL EDGE-CASE-AT-EOF
+               DISPLAY 'Running Customer test v3 edge case: '
+                       ECR-CASE-NAME
+                  UPON CONSOLE
+               SET TEST-SUCCESSFUL TO TRUE
+               MOVE ECR-CASE-NAME TO TEST-NAME
+               MOVE SPACES TO LAST-MISMATCH-FIELD
+
+               PERFORM POPULATE-EDGE-CASE-V3
+               PERFORM PERFORM-CONVERSION-V3
+               PERFORM CHECK-EDGE-CASE-ROUND-TRIP-V3
+               PERFORM PRINT-TEST-STATUS
+
+               ADD 1 TO EDGE-CASES-RUN
+               PERFORM READ-EDGE-CASE-RECORD
+           END-PERFORM
+           PERFORM CLOSE-EDGE-CASE-FILE
+
+           EXIT
+           .
+
+      * ---
+      * Populate CS3I- from the current edge case record; secondary
+      * addresses are left absent for the data-driven path since the
+      * edge case file only covers the primary customer fields
+       POPULATE-EDGE-CASE-V3 SECTION.
+           SET VALUE-PRESENT IN CS3I-CUSTOMER-FLAGS
             TO TRUE
-       
+
+           IF ECR-FIRST-NAME-FLAG = 'Y'
+               SET VALUE-PRESENT IN CS3I-FIRST-NAME-FLAGS TO TRUE
+               MOVE ECR-FIRST-NAME TO CS3I-FIRST-NAME
+           ELSE
+               SET VALUE-ABSENT IN CS3I-FIRST-NAME-FLAGS TO TRUE
+           END-IF
+
+           IF ECR-LAST-NAME-FLAG = 'Y'
+               SET VALUE-PRESENT IN CS3I-LAST-NAME-FLAGS TO TRUE
+               MOVE ECR-LAST-NAME TO CS3I-LAST-NAME
+           ELSE
+               SET VALUE-ABSENT IN CS3I-LAST-NAME-FLAGS TO TRUE
+           END-IF
+
+           IF ECR-DATE-OF-BIRTH-FLAG = 'Y'
+               SET VALUE-PRESENT IN CS3I-DATE-OF-BIRTH-FLAGS TO TRUE
+               MOVE ECR-DATE-OF-BIRTH TO CS3I-DATE-OF-BIRTH
+           ELSE
+               SET VALUE-ABSENT IN CS3I-DATE-OF-BIRTH-FLAGS TO TRUE
+           END-IF
+
+           IF ECR-GENDER-FLAG = 'Y'
+               SET VALUE-PRESENT IN CS3I-GENDER-FLAGS TO TRUE
+               MOVE ECR-GENDER TO CS3I-GENDER
+           ELSE
+               SET VALUE-ABSENT IN CS3I-GENDER-FLAGS TO TRUE
+           END-IF
+
+           IF ECR-ADDRESS-FLAG = 'Y'
+               SET VALUE-PRESENT IN CS3I-PRIMARY-ADDRESS-FLAGS
+                TO TRUE
+
+               IF ECR-STREET-FLAG = 'Y'
+                   SET VALUE-PRESENT IN CS3I-STREET-FLAGS
+                                     IN CS3I-PRIMARY-ADDRESS
+                    TO TRUE
+                   MOVE ECR-STREET
+                     TO CS3I-STREET IN CS3I-PRIMARY-ADDRESS
+               ELSE
+                   SET VALUE-ABSENT IN CS3I-STREET-FLAGS
+                                    IN CS3I-PRIMARY-ADDRESS
+                    TO TRUE
+               END-IF
+
+               IF ECR-NUMBER-FLAG = 'Y'
+                   SET VALUE-PRESENT IN CS3I-NUMBER-FLAGS
+                                     IN CS3I-PRIMARY-ADDRESS
+                    TO TRUE
+                   MOVE ECR-NUMBER
+                     TO CS3I-NUMBER IN CS3I-PRIMARY-ADDRESS
+               ELSE
+                   SET VALUE-ABSENT IN CS3I-NUMBER-FLAGS
+                                    IN CS3I-PRIMARY-ADDRESS
+                    TO TRUE
+               END-IF
+
+               IF ECR-POSTAL-CODE-FLAG = 'Y'
+                   SET VALUE-PRESENT IN CS3I-POSTAL-CODE-FLAGS
+                                     IN CS3I-PRIMARY-ADDRESS
+                    TO TRUE
+                   MOVE ECR-POSTAL-CODE
+                     TO CS3I-POSTAL-CODE IN CS3I-PRIMARY-ADDRESS
+               ELSE
+                   SET VALUE-ABSENT IN CS3I-POSTAL-CODE-FLAGS
+                                    IN CS3I-PRIMARY-ADDRESS
+                    TO TRUE
+               END-IF
+
+               IF ECR-CITY-FLAG = 'Y'
+                   SET VALUE-PRESENT IN CS3I-CITY-FLAGS
+                                     IN CS3I-PRIMARY-ADDRESS
+                    TO TRUE
+                   MOVE ECR-CITY
+                     TO CS3I-CITY IN CS3I-PRIMARY-ADDRESS
+               ELSE
+                   SET VALUE-ABSENT IN CS3I-CITY-FLAGS
+                                    IN CS3I-PRIMARY-ADDRESS
+                    TO TRUE
+               END-IF
+           ELSE
+               SET VALUE-ABSENT IN CS3I-PRIMARY-ADDRESS-FLAGS
+                TO TRUE
+           END-IF
+
+           SET VALUE-ABSENT IN CS3I-SEC-ADDR-LST-FLAGS
+            TO TRUE
+           MOVE 0 TO CS3I-SEC-ADDRESS-COUNT
+
+           EXIT
+           .
+
+      * ---
+      * Generic round trip check for an edge case, replacing
+      * CHECK-CONVERSION-V3's literal comparisons for this data-driven
+      * path; see CHECK-EDGE-CASE-ROUND-TRIP-V1 for the pattern
+       CHECK-EDGE-CASE-ROUND-TRIP-V3 SECTION.
+           IF NOT VALUE-PRESENT IN CSPI-CUSTOMER-FLAGS
+               MOVE 'Provider value not present'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED TO TRUE
+           END-IF
+
+           IF ECR-FIRST-NAME-FLAG = 'Y'
+               IF NOT VALUE-PRESENT IN CSPI-FIRST-NAME-FLAGS
+                   MOVE 'Missing value for first-name'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+               IF CSPI-FIRST-NAME NOT = ECR-FIRST-NAME
+                   MOVE 'Unexpected value for first-name'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+           ELSE
+               IF NOT VALUE-ABSENT IN CSPI-FIRST-NAME-FLAGS
+                   MOVE 'Unexpected value for first-name'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+           END-IF
+
+           IF ECR-LAST-NAME-FLAG = 'Y'
+               IF NOT VALUE-PRESENT IN CSPI-LAST-NAME-FLAGS
+                   MOVE 'Missing value for last-name'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+               IF CSPI-LAST-NAME NOT = ECR-LAST-NAME
+                   MOVE 'Unexpected value for last-name'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+           ELSE
+               IF NOT VALUE-ABSENT IN CSPI-LAST-NAME-FLAGS
+                   MOVE 'Unexpected value for last-name'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+           END-IF
+
+           IF ECR-DATE-OF-BIRTH-FLAG = 'Y'
+               IF NOT VALUE-PRESENT IN CSPI-DATE-OF-BIRTH-FLAGS
+                   MOVE 'Missing value for date-of-birth'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+               IF CSPI-DATE-OF-BIRTH NOT = ECR-DATE-OF-BIRTH
+                   MOVE 'Unexpected value for date-of-birth'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+           ELSE
+               IF NOT VALUE-ABSENT IN CSPI-DATE-OF-BIRTH-FLAGS
+                   MOVE 'Unexpected value for date-of-birth'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+           END-IF
+
+           IF NOT VALUE-ABSENT IN CSPI-GENDER-NEW-FLAGS
+               MOVE 'Unexpected value for gender-new'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED TO TRUE
+           END-IF
+
+           IF NOT VALUE-ABSENT IN CSPI-PRIMARY-ADDRESS-NEW-FLAGS
+               MOVE 'Unexpected value for primary-address-new'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED TO TRUE
+           END-IF
+
+           IF NOT VALUE-ABSENT IN CSPI-SEC-ADDR-NEW-LST-FLAGS
+               MOVE 'Unexpected value for secondary-addresses-new'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED TO TRUE
+           END-IF
+
+           IF ECR-ADDRESS-FLAG = 'Y'
+               IF NOT VALUE-PRESENT IN CSPI-PRIMARY-ADDRESS-FLAGS
+                   MOVE 'Missing value for primary-address'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+
+               IF ECR-STREET-FLAG = 'Y'
+                   IF NOT VALUE-PRESENT IN CSPI-STREET-FLAGS
+                          IN CSPI-PRIMARY-ADDRESS
+                       MOVE 'Missing value for street in primary'
+                         TO LAST-MISMATCH-FIELD
+                       SET TEST-FAILED TO TRUE
+                   END-IF
+                   IF CSPI-STREET IN CSPI-PRIMARY-ADDRESS
+                      NOT = ECR-STREET
+                       MOVE 'Unexpected value for street in primary'
+                         TO LAST-MISMATCH-FIELD
+                       SET TEST-FAILED TO TRUE
+                   END-IF
+               ELSE
+                   IF NOT VALUE-ABSENT IN CSPI-STREET-FLAGS
+                          IN CSPI-PRIMARY-ADDRESS
+                       MOVE 'Unexpected value for street in primary'
+                         TO LAST-MISMATCH-FIELD
+                       SET TEST-FAILED TO TRUE
+                   END-IF
+               END-IF
+
+               IF ECR-NUMBER-FLAG = 'Y'
+                   IF NOT VALUE-PRESENT IN CSPI-NUMBER-FLAGS
+                          IN CSPI-PRIMARY-ADDRESS
+                       MOVE 'Missing value for number in primary'
+                         TO LAST-MISMATCH-FIELD
+                       SET TEST-FAILED TO TRUE
+                   END-IF
+                   IF CSPI-NUMBER IN CSPI-PRIMARY-ADDRESS
+                      NOT = ECR-NUMBER
+                       MOVE 'Unexpected value for number in primary'
+                         TO LAST-MISMATCH-FIELD
+                       SET TEST-FAILED TO TRUE
+                   END-IF
+               ELSE
+                   IF NOT VALUE-ABSENT IN CSPI-NUMBER-FLAGS
+                          IN CSPI-PRIMARY-ADDRESS
+                       MOVE 'Unexpected value for number in primary'
+                         TO LAST-MISMATCH-FIELD
+                       SET TEST-FAILED TO TRUE
+                   END-IF
+               END-IF
+
+               IF ECR-POSTAL-CODE-FLAG = 'Y'
+                   IF NOT VALUE-PRESENT IN CSPI-POSTAL-CODE-FLAGS
+                          IN CSPI-PRIMARY-ADDRESS
+                       MOVE 'Missing value for postal-code in pri'
+                         TO LAST-MISMATCH-FIELD
+                       SET TEST-FAILED TO TRUE
+                   END-IF
+                   IF CSPI-POSTAL-CODE IN CSPI-PRIMARY-ADDRESS
+                      NOT = ECR-POSTAL-CODE
+                       MOVE 'Unexpected value for postal-code in pri'
+                         TO LAST-MISMATCH-FIELD
+                       SET TEST-FAILED TO TRUE
+                   END-IF
+               ELSE
+                   IF NOT VALUE-ABSENT IN CSPI-POSTAL-CODE-FLAGS
+                          IN CSPI-PRIMARY-ADDRESS
+                       MOVE 'Unexpected value for postal-code in pri'
+                         TO LAST-MISMATCH-FIELD
+                       SET TEST-FAILED TO TRUE
+                   END-IF
+               END-IF
+
+               IF ECR-CITY-FLAG = 'Y'
+                   IF NOT VALUE-PRESENT IN CSPI-CITY-FLAGS
+                          IN CSPI-PRIMARY-ADDRESS
+                       MOVE 'Missing value for city in primary'
+                         TO LAST-MISMATCH-FIELD
+                       SET TEST-FAILED TO TRUE
+                   END-IF
+                   IF CSPI-CITY IN CSPI-PRIMARY-ADDRESS
+                      NOT = ECR-CITY
+                       MOVE 'Unexpected value for city in primary'
+                         TO LAST-MISMATCH-FIELD
+                       SET TEST-FAILED TO TRUE
+                   END-IF
+               ELSE
+                   IF NOT VALUE-ABSENT IN CSPI-CITY-FLAGS
+                          IN CSPI-PRIMARY-ADDRESS
+                       MOVE 'Unexpected value for city in primary'
+                         TO LAST-MISMATCH-FIELD
+                       SET TEST-FAILED TO TRUE
+                   END-IF
+               END-IF
+           ELSE
+               IF NOT VALUE-ABSENT IN CSPI-PRIMARY-ADDRESS-FLAGS
+                   MOVE 'Unexpected value for primary-address'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+           END-IF
+
+           IF NOT VALUE-ABSENT IN CSPI-SEC-ADDR-LST-FLAGS
+               MOVE 'Unexpected value for secondary-addresses'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED TO TRUE
+           END-IF
+
+           IF ECR-GENDER-FLAG = 'Y'
+               IF NOT VALUE-PRESENT IN CSPI-GENDER-FLAGS
+                   MOVE 'Missing value for gender'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+               IF CSPI-GENDER NOT = ECR-GENDER
+                   MOVE 'Unexpected value for gender'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+           ELSE
+               IF NOT VALUE-ABSENT IN CSPI-GENDER-FLAGS
+                   MOVE 'Unexpected value for gender'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+           END-IF
+
+           EXIT
+           .
+
+      *---
+      * Customer test v6
+       CUSTOMER-TEST-V6 SECTION.
+           DISPLAY 'Running Customer test v6...'
+              UPON CONSOLE
+           SET TEST-SUCCESSFUL
+            TO TRUE
+           MOVE 'CUSTOMER-V6' TO TEST-NAME
+           MOVE SPACES TO LAST-MISMATCH-FIELD
+
            PERFORM LOAD-SCRIPTS-V6
            
            PERFORM INIT-INPUT-DATA-V6
            PERFORM PERFORM-CONVERSION-V6
            PERFORM CHECK-CONVERSION-V6
            PERFORM PRINT-TEST-STATUS
-           
+
+           PERFORM UNLOAD-TEST-SCRIPT
+
+           PERFORM LOAD-SCRIPTS-V6
+           PERFORM RUN-EDGE-CASE-TESTS-V6
+           PERFORM UNLOAD-TEST-SCRIPT
+
+           PERFORM LOAD-SCRIPTS-V6
+           PERFORM PERFORM-POLY-TO-MONO-CUSTOMER-TEST
            PERFORM UNLOAD-TEST-SCRIPT
            EXIT
            .
@@ -1243,7 +2881,12 @@
              TO CONSUMER-SCRIPT-NAME
            MOVE 'provider-script-v6.dat'
              TO PROVIDER-SCRIPT-NAME
-           
+
+           MOVE CONSUMER-SCRIPT-NAME TO CURRENT-CHECK-SCRIPT-NAME
+           PERFORM PRE-FLIGHT-CHECK-SCRIPT-FILE
+           MOVE PROVIDER-SCRIPT-NAME TO CURRENT-CHECK-SCRIPT-NAME
+           PERFORM PRE-FLIGHT-CHECK-SCRIPT-FILE
+
            CALL 'loadScripts' USING
                 BY REFERENCE CONSUMER-SCRIPT-NAME
                 BY REFERENCE PROVIDER-SCRIPT-NAME
@@ -1368,6 +3011,7 @@
              BY VALUE MAPPING-TYPE
              BY REFERENCE CUSTOMER-V6-IN
              BY REFERENCE CUSTOMER-PROVIDER-IN
+           PERFORM CHECK-CONVERT-DATA-STATUS
 
            EXIT
            .
@@ -1376,6 +3020,8 @@
            IF NOT VALUE-PRESENT IN CSPI-CUSTOMER-FLAGS
                DISPLAY 'Provider value not present'
                  UPON CONSOLE
+               MOVE 'Provider value not present'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1383,6 +3029,8 @@
            IF NOT VALUE-PRESENT IN CSPI-FIRST-NAME-FLAGS
                DISPLAY 'Missing value for first-name'
                  UPON CONSOLE
+               MOVE 'Missing value for first-name'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1391,6 +3039,8 @@
                        CSPI-FIRST-NAME
                        '" for first-name'
                   UPON CONSOLE
+               MOVE 'Unexpected value "" for first-name'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1398,6 +3048,8 @@
            IF NOT VALUE-PRESENT IN CSPI-LAST-NAME-FLAGS
                DISPLAY 'Missing value for last-name'
                  UPON CONSOLE
+               MOVE 'Missing value for last-name'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1406,12 +3058,16 @@
                        CSPI-LAST-NAME
                        '" for last-name'
                   UPON CONSOLE
+               MOVE 'Unexpected value "" for last-name'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
            
            IF NOT VALUE-PRESENT IN CSPI-DATE-OF-BIRTH-FLAGS
                DISPLAY 'Missing value for date-of-birth'
+               MOVE 'Missing value for date-of-birth'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1419,12 +3075,16 @@
                DISPLAY 'Unexpected value "'
                        CSPI-DATE-OF-BIRTH
                        '" for date-of-birth'
+               MOVE 'Unexpected value "" for date-of-birth'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
            
            IF NOT VALUE-PRESENT IN CSPI-GENDER-NEW-FLAGS
                DISPLAY 'Missing value for gender-new'
+               MOVE 'Missing value for gender-new'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1433,12 +3093,16 @@
                        CSPI-GENDER-NEW
                        ' for gender-new'
                   UPON CONSOLE
+               MOVE 'Unexpected value  for gender-new'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
            
            IF NOT VALUE-PRESENT IN CSPI-PRIMARY-ADDRESS-NEW-FLAGS
                DISPLAY 'Missing value for primary-address-new'
+               MOVE 'Missing value for primary-address-new'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1448,6 +3112,8 @@
                        CSPI-TYPE-ID IN CSPI-PRIMARY-ADDRESS-NEW
                        ' in primary-address-new'
                   UPON CONSOLE
+               MOVE 'Unexpected type id  in primary-address-n'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1457,6 +3123,8 @@
                DISPLAY 'Missing value for postal-code '
                        'in primary-address-new'
                   UPON CONSOLE
+               MOVE 'Missing value for postal-code in primary'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1467,6 +3135,8 @@
                        CSPI-POSTAL-CODE IN CSPI-PRIMARY-ADDRESS-NEW
                        ' for postal-code in primary-address-new'
                   UPON CONSOLE
+               MOVE 'Unexpected value  for postal-code in pri'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1476,6 +3146,8 @@
                DISPLAY 'Missing value for city '
                        'in primary-address-new'
                   UPON CONSOLE
+               MOVE 'Missing value for city in primary-addres'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1486,6 +3158,8 @@
                        CSPI-CITY IN CSPI-PRIMARY-ADDRESS-NEW
                        '" for city in primary-address-new'
                   UPON CONSOLE
+               MOVE 'Unexpected value "" for city in primary-'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1495,6 +3169,8 @@
                DISPLAY 'Missing value for street '
                        'in primary-address-new'
                   UPON CONSOLE
+               MOVE 'Missing value for street in primary-addr'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1505,6 +3181,8 @@
                        CSPI-STREET IN CSPI-PRIMARY-ADDRESS-NEW
                        '" for street in primary-address-new'
                   UPON CONSOLE
+               MOVE 'Unexpected value "" for street in primar'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1514,6 +3192,8 @@
                DISPLAY 'Missing value for number '
                        'in primary-address-new'
                   UPON CONSOLE
+               MOVE 'Missing value for number in primary-addr'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1524,6 +3204,8 @@
                        CSPI-NUMBER IN CSPI-PRIMARY-ADDRESS-NEW
                        ' for number in primary-address-new'
                   UPON CONSOLE
+               MOVE 'Unexpected value  for number in primary-'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1531,6 +3213,8 @@
            IF NOT VALUE-PRESENT IN CSPI-SEC-ADDR-NEW-LST-FLAGS
                DISPLAY 'Missing value for secondary-addresses-new'
                  UPON CONSOLE
+               MOVE 'Missing value for secondary-addresses-ne'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE           
            END-IF
@@ -1539,6 +3223,8 @@
                DISPLAY 'Unexpected element count '
                        CSPI-SEC-ADDR-NEW-COUNT
                        ' for secondary-addresses-new'
+               MOVE 'Unexpected element count  for secondary-'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1547,6 +3233,8 @@
                   IN CSPI-SEC-ADDRESS-NEW-FLAGS(1)
          
                DISPLAY 'Missing value for secondary-address-new(1)'
+               MOVE 'Missing value for secondary-address-new('
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1557,6 +3245,8 @@
                DISPLAY 'Unexpected type id '
                        CSPI-TYPE-ID IN CSPI-SECONDARY-ADDRESS-NEW(1)
                        ' in secondary-address-new(1)'
+               MOVE 'Unexpected type id  in secondary-address'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1566,6 +3256,8 @@
                DISPLAY 'Missing value for postal-code '
                        'in secondary-address-new(1)'
                   UPON CONSOLE
+               MOVE 'Missing value for postal-code in seconda'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1577,6 +3269,8 @@
                        IN CSPI-SECONDARY-ADDRESS-NEW(1)
                        ' for postal-code in secondary-address-new(1) '
                   UPON CONSOLE
+               MOVE 'Unexpected value  for postal-code in sec'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1586,6 +3280,8 @@
                DISPLAY 'Missing value for city '
                        'in secondary-address-new(1)'
                   UPON CONSOLE
+               MOVE 'Missing value for city in secondary-addr'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1597,6 +3293,8 @@
                        CSPI-SECONDARY-ADDRESS-NEW(1)
                        '" for city in secondary-address-new(1)'
                   UPON CONSOLE
+               MOVE 'Unexpected value "" for city in secondar'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1606,6 +3304,8 @@
                DISPLAY 'Missing value for street '
                        'in secondary-address-new(1)'
                   UPON CONSOLE
+               MOVE 'Missing value for street in secondary-ad'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1617,6 +3317,8 @@
                        CSPI-SECONDARY-ADDRESS-NEW(1)
                        '" for street in secondary-address-new(1)'
                   UPON CONSOLE
+               MOVE 'Unexpected value "" for street in second'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1626,6 +3328,8 @@
                DISPLAY 'Missing value for number '
                        'in secondary-address-new(1)'
                   UPON CONSOLE
+               MOVE 'Missing value for number in secondary-ad'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1637,6 +3341,8 @@
                        CSPI-SECONDARY-ADDRESS-NEW(1)
                            ' for number in secondary-address-new(1)'
                   UPON CONSOLE
+               MOVE 'Unexpected value  for number in secondar'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF           
@@ -1645,6 +3351,8 @@
                   IN CSPI-SEC-ADDRESS-NEW-FLAGS(2)
          
                DISPLAY 'Missing value for secondary-address-new(2)'
+               MOVE 'Missing value for secondary-address-new('
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1655,6 +3363,8 @@
                DISPLAY 'Unexpected type id '
                        CSPI-TYPE-ID IN CSPI-SECONDARY-ADDRESS-NEW(2)
                        ' in secondary-address-new(2)'
+               MOVE 'Unexpected type id  in secondary-address'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1664,6 +3374,8 @@
                DISPLAY 'Missing value for postal-code '
                        'in secondary-address-new(2)'
                   UPON CONSOLE
+               MOVE 'Missing value for postal-code in seconda'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1675,6 +3387,8 @@
                        IN CSPI-SECONDARY-ADDRESS-NEW(2)
                        ' for postal-code in secondary-address-new(2)'
                   UPON CONSOLE
+               MOVE 'Unexpected value  for postal-code in sec'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1684,6 +3398,8 @@
                DISPLAY 'Missing value for city '
                        'in secondary-address-new(2)'
                   UPON CONSOLE
+               MOVE 'Missing value for city in secondary-addr'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1695,6 +3411,8 @@
                        CSPI-SECONDARY-ADDRESS-NEW(2)
                        '" for city in secondary-address-new(2)'
                   UPON CONSOLE
+               MOVE 'Unexpected value "" for city in secondar'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1704,6 +3422,8 @@
                DISPLAY 'Missing value for box-no '
                        'in secondary-address-new(2)'
                   UPON CONSOLE
+               MOVE 'Missing value for box-no in secondary-ad'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1715,6 +3435,8 @@
                        CSPI-SECONDARY-ADDRESS-NEW(2)
                        '" for box-no in secondary-address-new(2)'
                   UPON CONSOLE
+               MOVE 'Unexpected value "" for box-no in second'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1722,6 +3444,8 @@
            IF NOT VALUE-ABSENT IN CSPI-PRIMARY-ADDRESS-FLAGS
                DISPLAY 'Unexpected value for primary-address'
                  UPON CONSOLE
+               MOVE 'Unexpected value for primary-address'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE           
            END-IF
@@ -1729,6 +3453,8 @@
            IF NOT VALUE-ABSENT IN CSPI-SEC-ADDR-LST-FLAGS
                DISPLAY 'Unexpected value for secondary-addresses'
                  UPON CONSOLE
+               MOVE 'Unexpected value for secondary-addresses'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
@@ -1738,20 +3464,1026 @@
                  UPON CONSOLE
                DISPLAY CSPI-GENDER-FLAGS
                  UPON CONSOLE
+               MOVE 'SEE CONSOLE OUTPUT'
+                 TO LAST-MISMATCH-FIELD
                SET TEST-FAILED
                 TO TRUE
            END-IF
-       
+
            EXIT
            .
 
-       PRINT-TEST-STATUS SECTION.
-           IF TEST-SUCCESSFUL
-               DISPLAY 'SUCCESS' UPON CONSOLE
-           ELSE
-               DISPLAY 'FAILED' UPON CONSOLE
+      * ---
+      * Poly-to-mono round trip for the real customer subtype split -
+      * CUSTOMER-TEST-V6's own conversion only exercises consumer to
+      * provider (mono to poly); this drives the same STREET-ADDRESS
+      * and PO-BOX-ADDRESS subtypes back the other way, the way
+      * PERFORM-POLY-TO-MONO-TEST completes PERFORM-MONO-TO-POLY-TEST
+      * for the synthetic placeholder structure
+       PERFORM-POLY-TO-MONO-CUSTOMER-TEST SECTION.
+           SET TEST-SUCCESSFUL
+            TO TRUE
+           MOVE 'CUSTOMER-V6-P2C' TO TEST-NAME
+           MOVE SPACES TO LAST-MISMATCH-FIELD
+
+           DISPLAY 'Running Customer v6 poly-to-mono test...'
+              UPON CONSOLE
+
+           PERFORM PREP-POLY-TO-MONO-CUSTOMER-V6
+           PERFORM CONV-POLY-TO-MONO-CUSTOMER-V6
+           PERFORM CHECK-POLY-TO-MONO-CUSTOMER-V6
+
+           PERFORM PRINT-TEST-STATUS
+
+           EXIT
+           .
+
+       PREP-POLY-TO-MONO-CUSTOMER-V6 SECTION.
+           SET VALUE-PRESENT IN CSPI-CUSTOMER-FLAGS
+            TO TRUE
+
+           SET VALUE-PRESENT IN CSPI-FIRST-NAME-FLAGS
+            TO TRUE
+           MOVE 'Poly'
+             TO CSPI-FIRST-NAME
+           SET VALUE-PRESENT IN CSPI-LAST-NAME-FLAGS
+            TO TRUE
+           MOVE 'Tester'
+             TO CSPI-LAST-NAME
+           SET VALUE-PRESENT IN CSPI-DATE-OF-BIRTH-FLAGS
+            TO TRUE
+           MOVE '02.02.1999'
+             TO CSPI-DATE-OF-BIRTH
+           SET VALUE-PRESENT IN CSPI-GENDER-NEW-FLAGS
+            TO TRUE
+           SET FEMALE IN CSPI-GENDER-NEW
+            TO TRUE
+
+      *    Primary address (street subtype)
+           SET VALUE-PRESENT IN CSPI-PRIMARY-ADDRESS-NEW-FLAGS
+            TO TRUE
+           SET CSPI-STREET-ADDRESS IN CSPI-PRIMARY-ADDRESS-NEW
+            TO TRUE
+
+           SET VALUE-PRESENT IN CSPI-POSTAL-CODE-FLAGS
+                             IN CSPI-PRIMARY-ADDRESS-NEW
+            TO TRUE
+           MOVE 54321
+             TO CSPI-POSTAL-CODE IN CSPI-PRIMARY-ADDRESS-NEW
+           SET VALUE-PRESENT IN CSPI-CITY-FLAGS
+                             IN CSPI-PRIMARY-ADDRESS-NEW
+            TO TRUE
+           MOVE 'Poly City'
+             TO CSPI-CITY IN CSPI-PRIMARY-ADDRESS-NEW
+           SET VALUE-PRESENT IN CSPI-STREET-FLAGS
+                             IN CSPI-PRIMARY-ADDRESS-NEW
+            TO TRUE
+           MOVE 'Poly Street'
+             TO CSPI-STREET IN CSPI-PRIMARY-ADDRESS-NEW
+           SET VALUE-PRESENT IN CSPI-NUMBER-FLAGS
+                             IN CSPI-PRIMARY-ADDRESS-NEW
+            TO TRUE
+           MOVE 21
+             TO CSPI-NUMBER IN CSPI-PRIMARY-ADDRESS-NEW
+
+      *    Two secondary addresses, in the subtypes not already
+      *    covered by the primary address above (PO box, then the
+      *    international subtype)
+           SET VALUE-PRESENT IN CSPI-SEC-ADDR-NEW-LST-FLAGS
+            TO TRUE
+           MOVE 2
+             TO CSPI-SEC-ADDR-NEW-COUNT
+
+           SET VALUE-PRESENT IN CSPI-SEC-ADDRESS-NEW-FLAGS(1)
+            TO TRUE
+           SET CSPI-PO-BOX-ADDRESS IN CSPI-TYPE-ID
+                                   IN CSPI-SECONDARY-ADDRESS-NEW(1)
+            TO TRUE
+
+           SET VALUE-PRESENT IN CSPI-POSTAL-CODE-FLAGS
+                             IN CSPI-SECONDARY-ADDRESS-NEW(1)
+            TO TRUE
+           MOVE 54322
+             TO CSPI-POSTAL-CODE IN CSPI-SECONDARY-ADDRESS-NEW(1)
+           SET VALUE-PRESENT IN CSPI-CITY-FLAGS
+                             IN CSPI-SECONDARY-ADDRESS-NEW(1)
+            TO TRUE
+           MOVE 'Poly Town'
+             TO CSPI-CITY IN CSPI-SECONDARY-ADDRESS-NEW(1)
+           SET VALUE-PRESENT IN CSPI-BOX-NO-FLAGS
+                             IN CSPI-SECONDARY-ADDRESS-NEW(1)
+            TO TRUE
+           MOVE 8765
+             TO CSPI-BOX-NO IN CSPI-SECONDARY-ADDRESS-NEW(1)
+
+           SET VALUE-PRESENT IN CSPI-SEC-ADDRESS-NEW-FLAGS(2)
+            TO TRUE
+           SET CSPI-INTERNATIONAL-ADDRESS IN CSPI-TYPE-ID
+                                   IN CSPI-SECONDARY-ADDRESS-NEW(2)
+            TO TRUE
+
+           SET VALUE-PRESENT IN CSPI-POSTAL-CODE-FLAGS
+                             IN CSPI-SECONDARY-ADDRESS-NEW(2)
+            TO TRUE
+           MOVE 54323
+             TO CSPI-POSTAL-CODE IN CSPI-SECONDARY-ADDRESS-NEW(2)
+           SET VALUE-PRESENT IN CSPI-CITY-FLAGS
+                             IN CSPI-SECONDARY-ADDRESS-NEW(2)
+            TO TRUE
+           MOVE 'Poly Village'
+             TO CSPI-CITY IN CSPI-SECONDARY-ADDRESS-NEW(2)
+           SET VALUE-PRESENT IN CSPI-COUNTRY-CODE-FLAGS
+                             IN CSPI-SECONDARY-ADDRESS-NEW(2)
+            TO TRUE
+           MOVE 'FRA'
+             TO CSPI-COUNTRY-CODE IN CSPI-SECONDARY-ADDRESS-NEW(2)
+           SET VALUE-PRESENT IN CSPI-FOREIGN-POSTAL-CODE-FLAGS
+                             IN CSPI-SECONDARY-ADDRESS-NEW(2)
+            TO TRUE
+           MOVE '75001'
+             TO CSPI-FOREIGN-POSTAL-CODE
+               IN CSPI-SECONDARY-ADDRESS-NEW(2)
+           SET VALUE-PRESENT IN CSPI-ADDRESS-LINE-FLAGS
+                             IN CSPI-SECONDARY-ADDRESS-NEW(2)
+            TO TRUE
+           MOVE 'Rue Poly'
+             TO CSPI-ADDRESS-LINE IN CSPI-SECONDARY-ADDRESS-NEW(2)
+
+           EXIT
+           .
+
+       CONV-POLY-TO-MONO-CUSTOMER-V6 SECTION.
+           MOVE 0 TO OPERATION-INDEX
+           SET PROVIDER-TO-CONSUMER TO TRUE
+           SET PARAMETER-MAPPING TO TRUE
+
+           CALL 'convertData' USING
+             BY VALUE OPERATION-INDEX
+             BY VALUE MAPPING-DIRECTION
+             BY VALUE MAPPING-TYPE
+             BY REFERENCE CUSTOMER-PROVIDER-IN
+             BY REFERENCE CUSTOMER-V6-IN
+           PERFORM CHECK-CONVERT-DATA-STATUS
+
+           EXIT
+           .
+
+       CHECK-POLY-TO-MONO-CUSTOMER-V6 SECTION.
+           IF NOT VALUE-PRESENT IN CS6I-CUSTOMER-FLAGS
+               DISPLAY 'Consumer value not present'
+                 UPON CONSOLE
+               MOVE 'Consumer value not present'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
            END-IF
-           
+
+           IF NOT VALUE-PRESENT IN CS6I-FIRST-NAME-FLAGS
+               DISPLAY 'Missing value for first-name'
+                 UPON CONSOLE
+               MOVE 'Missing value for first-name'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
+           END-IF
+           IF CS6I-FIRST-NAME NOT = 'Poly'
+               DISPLAY 'Unexpected value "'
+                       CS6I-FIRST-NAME
+                       '" for first-name'
+                  UPON CONSOLE
+               MOVE 'Unexpected value "" for first-name'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
+           END-IF
+
+           IF NOT VALUE-PRESENT IN CS6I-LAST-NAME-FLAGS
+               DISPLAY 'Missing value for last-name'
+                 UPON CONSOLE
+               MOVE 'Missing value for last-name'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
+           END-IF
+           IF CS6I-LAST-NAME NOT = 'Tester'
+               DISPLAY 'Unexpected value "'
+                       CS6I-LAST-NAME
+                       '" for last-name'
+                  UPON CONSOLE
+               MOVE 'Unexpected value "" for last-name'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
+           END-IF
+
+           IF NOT VALUE-PRESENT IN CS6I-DATE-OF-BIRTH-FLAGS
+               DISPLAY 'Missing value for date-of-birth'
+               MOVE 'Missing value for date-of-birth'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
+           END-IF
+           IF CS6I-DATE-OF-BIRTH NOT = '02.02.1999'
+               DISPLAY 'Unexpected value "'
+                       CS6I-DATE-OF-BIRTH
+                       '" for date-of-birth'
+               MOVE 'Unexpected value "" for date-of-birth'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
+           END-IF
+
+           IF NOT VALUE-PRESENT IN CS6I-GENDER-FLAGS
+               DISPLAY 'Missing value for gender'
+               MOVE 'Missing value for gender'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
+           END-IF
+           IF CS6I-GENDER NOT = 1
+               DISPLAY 'Unexpected value '
+                       CS6I-GENDER
+                       ' for gender'
+                  UPON CONSOLE
+               MOVE 'Unexpected value  for gender'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
+           END-IF
+
+           IF NOT VALUE-PRESENT IN CS6I-PRIMARY-ADDRESS-FLAGS
+               DISPLAY 'Missing value for primary-address'
+                 UPON CONSOLE
+               MOVE 'Missing value for primary-address'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
+           END-IF
+           IF NOT CS6I-STREET-ADDRESS IN CS6I-PRIMARY-ADDRESS
+               DISPLAY 'Unexpected type id '
+                       CS6I-TYPE-ID IN CS6I-PRIMARY-ADDRESS
+                       ' in primary-address'
+                  UPON CONSOLE
+               MOVE 'Unexpected type id  in primary-address'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
+           END-IF
+           IF CS6I-POSTAL-CODE IN CS6I-PRIMARY-ADDRESS
+              NOT = 54321
+               DISPLAY 'Unexpected value '
+                       CS6I-POSTAL-CODE IN CS6I-PRIMARY-ADDRESS
+                       ' for postal-code in primary-address'
+                  UPON CONSOLE
+               MOVE 'Unexpected value  for postal-code in pri'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
+           END-IF
+           IF CS6I-CITY IN CS6I-PRIMARY-ADDRESS
+              NOT = 'Poly City'
+               DISPLAY 'Unexpected value "'
+                       CS6I-CITY IN CS6I-PRIMARY-ADDRESS
+                       '" for city in primary-address'
+                  UPON CONSOLE
+               MOVE 'Unexpected value "" for city in primary-'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
+           END-IF
+           IF CS6I-STREET IN CS6I-PRIMARY-ADDRESS
+              NOT = 'Poly Street'
+               DISPLAY 'Unexpected value "'
+                       CS6I-STREET IN CS6I-PRIMARY-ADDRESS
+                       '" for street in primary-address'
+                  UPON CONSOLE
+               MOVE 'Unexpected value "" for street in primar'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
+           END-IF
+           IF CS6I-NUMBER IN CS6I-PRIMARY-ADDRESS
+              NOT = 21
+               DISPLAY 'Unexpected value '
+                       CS6I-NUMBER IN CS6I-PRIMARY-ADDRESS
+                       ' for number in primary-address'
+                  UPON CONSOLE
+               MOVE 'Unexpected value  for number in primary-'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
+           END-IF
+
+           IF NOT VALUE-PRESENT IN CS6I-SEC-ADDR-LST-FLAGS
+               DISPLAY 'Missing value for secondary-addresses'
+                 UPON CONSOLE
+               MOVE 'Missing value for secondary-addresses'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
+           END-IF
+           IF CS6I-SEC-ADDRESS-COUNT NOT = 2
+               DISPLAY 'Unexpected element count '
+                       CS6I-SEC-ADDRESS-COUNT
+                       ' for secondary-addresses'
+               MOVE 'Unexpected element count  for secondary-'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
+           END-IF
+           IF NOT VALUE-PRESENT
+                  IN CS6I-SECONDARY-ADDRESS-FLAGS(1)
+               DISPLAY 'Missing value for secondary-address(1)'
+               MOVE 'Missing value for secondary-address(1)'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
+           END-IF
+           IF NOT CS6I-PO-BOX-ADDRESS
+                  IN CS6I-SECONDARY-ADDRESS(1)
+               DISPLAY 'Unexpected type id '
+                       CS6I-TYPE-ID IN CS6I-SECONDARY-ADDRESS(1)
+                       ' in secondary-address(1)'
+               MOVE 'Unexpected type id  in secondary-address'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
+           END-IF
+           IF CS6I-POSTAL-CODE IN CS6I-SECONDARY-ADDRESS(1)
+              NOT = 54322
+               DISPLAY 'Unexpected value '
+                       CS6I-POSTAL-CODE IN CS6I-SECONDARY-ADDRESS(1)
+                       ' for postal-code in secondary-address(1)'
+                  UPON CONSOLE
+               MOVE 'Unexpected value  for postal-code in sec'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
+           END-IF
+           IF CS6I-CITY IN CS6I-SECONDARY-ADDRESS(1)
+              NOT = 'Poly Town'
+               DISPLAY 'Unexpected value "'
+                       CS6I-CITY IN CS6I-SECONDARY-ADDRESS(1)
+                       '" for city in secondary-address(1)'
+                  UPON CONSOLE
+               MOVE 'Unexpected value "" for city in secondar'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
+           END-IF
+           IF CS6I-BOX-NO IN CS6I-SECONDARY-ADDRESS(1)
+              NOT = 8765
+               DISPLAY 'Unexpected value "'
+                       CS6I-BOX-NO IN CS6I-SECONDARY-ADDRESS(1)
+                       '" for box-no in secondary-address(1)'
+                  UPON CONSOLE
+               MOVE 'Unexpected value "" for box-no in second'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
+           END-IF
+
+           IF NOT VALUE-PRESENT
+                  IN CS6I-SECONDARY-ADDRESS-FLAGS(2)
+               DISPLAY 'Missing value for secondary-address(2)'
+               MOVE 'Missing value for secondary-address(2)'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
+           END-IF
+           IF NOT CS6I-INTERNATIONAL-ADDRESS
+                  IN CS6I-SECONDARY-ADDRESS(2)
+               DISPLAY 'Unexpected type id '
+                       CS6I-TYPE-ID IN CS6I-SECONDARY-ADDRESS(2)
+                       ' in secondary-address(2)'
+               MOVE 'Unexpected type id  in secondary-address'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
+           END-IF
+           IF CS6I-POSTAL-CODE IN CS6I-SECONDARY-ADDRESS(2)
+              NOT = 54323
+               DISPLAY 'Unexpected value '
+                       CS6I-POSTAL-CODE IN CS6I-SECONDARY-ADDRESS(2)
+                       ' for postal-code in secondary-address(2)'
+                  UPON CONSOLE
+               MOVE 'Unexpected value  for postal-code in sec'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
+           END-IF
+           IF CS6I-CITY IN CS6I-SECONDARY-ADDRESS(2)
+              NOT = 'Poly Village'
+               DISPLAY 'Unexpected value "'
+                       CS6I-CITY IN CS6I-SECONDARY-ADDRESS(2)
+                       '" for city in secondary-address(2)'
+                  UPON CONSOLE
+               MOVE 'Unexpected value "" for city in secondar'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
+           END-IF
+           IF CS6I-COUNTRY-CODE IN CS6I-SECONDARY-ADDRESS(2)
+              NOT = 'FRA'
+               DISPLAY 'Unexpected value "'
+                       CS6I-COUNTRY-CODE IN CS6I-SECONDARY-ADDRESS(2)
+                       '" for country-code in secondary-address(2)'
+                  UPON CONSOLE
+               MOVE 'Unexpected value "" for country-code in s'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
+           END-IF
+           IF CS6I-FOREIGN-POSTAL-CODE
+              IN CS6I-SECONDARY-ADDRESS(2)
+              NOT = '75001'
+               DISPLAY 'Unexpected value "'
+                       CS6I-FOREIGN-POSTAL-CODE
+                       IN CS6I-SECONDARY-ADDRESS(2)
+                       '" for foreign-postal-code in secondary-'
+                       'address(2)'
+                  UPON CONSOLE
+               MOVE 'Unexpected value "" for foreign-postal-c'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
+           END-IF
+           IF CS6I-ADDRESS-LINE IN CS6I-SECONDARY-ADDRESS(2)
+              NOT = 'Rue Poly'
+               DISPLAY 'Unexpected value "'
+                       CS6I-ADDRESS-LINE IN CS6I-SECONDARY-ADDRESS(2)
+                       '" for address-line in secondary-address(2)'
+                  UPON CONSOLE
+               MOVE 'Unexpected value "" for address-line in s'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
+           END-IF
+
+           EXIT
+           .
+
+      * ---
+      * Customer test, revision 7 - a poly-to-mono round trip only,
+      * proportionate to what the account-balance addition needs
+      * proved: that CSPI-ACCOUNT-BALANCE actually moves through a
+      * live convertData call, the same way CUSTOMER-TEST-V6 above
+      * proves out CUSTOMR6's fields
+       CUSTOMER-TEST-V7 SECTION.
+           DISPLAY 'Running Customer test v7...'
+              UPON CONSOLE
+
+           PERFORM LOAD-SCRIPTS-V7
+           PERFORM PERFORM-POLY-TO-MONO-CUSTOMER-V7-TEST
+           PERFORM UNLOAD-TEST-SCRIPT
+
+           EXIT
+           .
+
+       LOAD-SCRIPTS-V7 SECTION.
+           MOVE 'consumer-script-v7.dat'
+             TO CONSUMER-SCRIPT-NAME
+           MOVE 'provider-script-v7.dat'
+             TO PROVIDER-SCRIPT-NAME
+
+           MOVE CONSUMER-SCRIPT-NAME TO CURRENT-CHECK-SCRIPT-NAME
+           PERFORM PRE-FLIGHT-CHECK-SCRIPT-FILE
+           MOVE PROVIDER-SCRIPT-NAME TO CURRENT-CHECK-SCRIPT-NAME
+           PERFORM PRE-FLIGHT-CHECK-SCRIPT-FILE
+
+           CALL 'loadScripts' USING
+                BY REFERENCE CONSUMER-SCRIPT-NAME
+                BY REFERENCE PROVIDER-SCRIPT-NAME
+
+           EXIT
+           .
+
+       PERFORM-POLY-TO-MONO-CUSTOMER-V7-TEST SECTION.
+           SET TEST-SUCCESSFUL
+            TO TRUE
+           MOVE 'CUSTOMER-V7-P2C' TO TEST-NAME
+           MOVE SPACES TO LAST-MISMATCH-FIELD
+
+           DISPLAY 'Running Customer v7 poly-to-mono test...'
+              UPON CONSOLE
+
+           PERFORM PREP-POLY-TO-MONO-CUSTOMER-V7
+           PERFORM CONV-POLY-TO-MONO-CUSTOMER-V7
+           PERFORM CHECK-POLY-TO-MONO-CUSTOMER-V7
+
+           PERFORM PRINT-TEST-STATUS
+
+           EXIT
+           .
+
+       PREP-POLY-TO-MONO-CUSTOMER-V7 SECTION.
+           SET VALUE-PRESENT IN CSPI-CUSTOMER-FLAGS
+            TO TRUE
+
+           SET VALUE-PRESENT IN CSPI-FIRST-NAME-FLAGS
+            TO TRUE
+           MOVE 'Poly'
+             TO CSPI-FIRST-NAME
+           SET VALUE-PRESENT IN CSPI-LAST-NAME-FLAGS
+            TO TRUE
+           MOVE 'Tester'
+             TO CSPI-LAST-NAME
+           SET VALUE-PRESENT IN CSPI-DATE-OF-BIRTH-FLAGS
+            TO TRUE
+           MOVE '02.02.1999'
+             TO CSPI-DATE-OF-BIRTH
+           SET VALUE-PRESENT IN CSPI-GENDER-NEW-FLAGS
+            TO TRUE
+           SET FEMALE IN CSPI-GENDER-NEW
+            TO TRUE
+
+      *    Primary address (street subtype)
+           SET VALUE-PRESENT IN CSPI-PRIMARY-ADDRESS-NEW-FLAGS
+            TO TRUE
+           SET CSPI-STREET-ADDRESS IN CSPI-PRIMARY-ADDRESS-NEW
+            TO TRUE
+
+           SET VALUE-PRESENT IN CSPI-POSTAL-CODE-FLAGS
+                             IN CSPI-PRIMARY-ADDRESS-NEW
+            TO TRUE
+           MOVE 54321
+             TO CSPI-POSTAL-CODE IN CSPI-PRIMARY-ADDRESS-NEW
+           SET VALUE-PRESENT IN CSPI-CITY-FLAGS
+                             IN CSPI-PRIMARY-ADDRESS-NEW
+            TO TRUE
+           MOVE 'Poly City'
+             TO CSPI-CITY IN CSPI-PRIMARY-ADDRESS-NEW
+           SET VALUE-PRESENT IN CSPI-STREET-FLAGS
+                             IN CSPI-PRIMARY-ADDRESS-NEW
+            TO TRUE
+           MOVE 'Poly Street'
+             TO CSPI-STREET IN CSPI-PRIMARY-ADDRESS-NEW
+           SET VALUE-PRESENT IN CSPI-NUMBER-FLAGS
+                             IN CSPI-PRIMARY-ADDRESS-NEW
+            TO TRUE
+           MOVE 21
+             TO CSPI-NUMBER IN CSPI-PRIMARY-ADDRESS-NEW
+
+      *    The field this test exists to prove out
+           SET VALUE-PRESENT IN CSPI-ACCOUNT-BALANCE-FLAGS
+            TO TRUE
+           MOVE 1234.56
+             TO CSPI-ACCOUNT-BALANCE
+
+           EXIT
+           .
+
+       CONV-POLY-TO-MONO-CUSTOMER-V7 SECTION.
+           MOVE 0 TO OPERATION-INDEX
+           SET PROVIDER-TO-CONSUMER TO TRUE
+           SET PARAMETER-MAPPING TO TRUE
+
+           CALL 'convertData' USING
+             BY VALUE OPERATION-INDEX
+             BY VALUE MAPPING-DIRECTION
+             BY VALUE MAPPING-TYPE
+             BY REFERENCE CUSTOMER-PROVIDER-IN
+             BY REFERENCE CUSTOMER-V7-IN
+           PERFORM CHECK-CONVERT-DATA-STATUS
+
+           EXIT
+           .
+
+       CHECK-POLY-TO-MONO-CUSTOMER-V7 SECTION.
+           IF NOT VALUE-PRESENT IN CS7I-CUSTOMER-FLAGS
+               DISPLAY 'Consumer value not present'
+                 UPON CONSOLE
+               MOVE 'Consumer value not present'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
+           END-IF
+
+           IF NOT VALUE-PRESENT IN CS7I-FIRST-NAME-FLAGS
+               DISPLAY 'Missing value for first-name'
+                 UPON CONSOLE
+               MOVE 'Missing value for first-name'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
+           END-IF
+           IF CS7I-FIRST-NAME NOT = 'Poly'
+               DISPLAY 'Unexpected value "'
+                       CS7I-FIRST-NAME
+                       '" for first-name'
+                  UPON CONSOLE
+               MOVE 'Unexpected value "" for first-name'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
+           END-IF
+
+           IF NOT VALUE-PRESENT IN CS7I-LAST-NAME-FLAGS
+               DISPLAY 'Missing value for last-name'
+                 UPON CONSOLE
+               MOVE 'Missing value for last-name'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
+           END-IF
+           IF CS7I-LAST-NAME NOT = 'Tester'
+               DISPLAY 'Unexpected value "'
+                       CS7I-LAST-NAME
+                       '" for last-name'
+                  UPON CONSOLE
+               MOVE 'Unexpected value "" for last-name'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
+           END-IF
+
+           IF NOT VALUE-PRESENT IN CS7I-ACCOUNT-BALANCE-FLAGS
+               DISPLAY 'Missing value for account-balance'
+                 UPON CONSOLE
+               MOVE 'Missing value for account-balance'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
+           END-IF
+           IF CS7I-ACCOUNT-BALANCE NOT = 1234.56
+               DISPLAY 'Unexpected value '
+                       CS7I-ACCOUNT-BALANCE
+                       ' for account-balance'
+                  UPON CONSOLE
+               MOVE 'Unexpected value  for account-balance'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED
+                TO TRUE
+           END-IF
+
+           EXIT
+           .
+
+      * ---
+      * Drive CUSTOMER-TEST-V6's conversion against every record in
+      * the edge case file, in addition to the canned customer above
+       RUN-EDGE-CASE-TESTS-V6 SECTION.
+           PERFORM OPEN-EDGE-CASE-FILE
+           PERFORM READ-EDGE-CASE-RECORD
+           PERFORM UNTIL EDGE-CASE-AT-EOF
+               DISPLAY 'Running Customer test v6 edge case: '
+                       ECR-CASE-NAME
+                  UPON CONSOLE
+               SET TEST-SUCCESSFUL TO TRUE
+               MOVE ECR-CASE-NAME TO TEST-NAME
+               MOVE SPACES TO LAST-MISMATCH-FIELD
+
+               PERFORM POPULATE-EDGE-CASE-V6
+               PERFORM PERFORM-CONVERSION-V6
+               PERFORM CHECK-EDGE-CASE-ROUND-TRIP-V6
+               PERFORM PRINT-TEST-STATUS
+
+               ADD 1 TO EDGE-CASES-RUN
+               PERFORM READ-EDGE-CASE-RECORD
+           END-PERFORM
+           PERFORM CLOSE-EDGE-CASE-FILE
+
+           EXIT
+           .
+
+      * ---
+      * Populate CS6I- from the current edge case record; secondary
+      * addresses are left absent for the data-driven path since the
+      * edge case file only covers the primary customer fields
+       POPULATE-EDGE-CASE-V6 SECTION.
+           SET VALUE-PRESENT IN CS6I-CUSTOMER-FLAGS
+            TO TRUE
+
+           IF ECR-FIRST-NAME-FLAG = 'Y'
+               SET VALUE-PRESENT IN CS6I-FIRST-NAME-FLAGS TO TRUE
+               MOVE ECR-FIRST-NAME TO CS6I-FIRST-NAME
+           ELSE
+               SET VALUE-ABSENT IN CS6I-FIRST-NAME-FLAGS TO TRUE
+           END-IF
+
+           IF ECR-LAST-NAME-FLAG = 'Y'
+               SET VALUE-PRESENT IN CS6I-LAST-NAME-FLAGS TO TRUE
+               MOVE ECR-LAST-NAME TO CS6I-LAST-NAME
+           ELSE
+               SET VALUE-ABSENT IN CS6I-LAST-NAME-FLAGS TO TRUE
+           END-IF
+
+           IF ECR-DATE-OF-BIRTH-FLAG = 'Y'
+               SET VALUE-PRESENT IN CS6I-DATE-OF-BIRTH-FLAGS TO TRUE
+               MOVE ECR-DATE-OF-BIRTH TO CS6I-DATE-OF-BIRTH
+           ELSE
+               SET VALUE-ABSENT IN CS6I-DATE-OF-BIRTH-FLAGS TO TRUE
+           END-IF
+
+           IF ECR-GENDER-FLAG = 'Y'
+               SET VALUE-PRESENT IN CS6I-GENDER-FLAGS TO TRUE
+               MOVE ECR-GENDER TO CS6I-GENDER
+           ELSE
+               SET VALUE-ABSENT IN CS6I-GENDER-FLAGS TO TRUE
+           END-IF
+
+           IF ECR-ADDRESS-FLAG = 'Y'
+               SET VALUE-PRESENT IN CS6I-PRIMARY-ADDRESS-FLAGS
+                TO TRUE
+               SET CS6I-STREET-ADDRESS IN CS6I-PRIMARY-ADDRESS
+                TO TRUE
+
+               IF ECR-STREET-FLAG = 'Y'
+                   SET VALUE-PRESENT IN CS6I-STREET-FLAGS
+                                     IN CS6I-PRIMARY-ADDRESS
+                    TO TRUE
+                   MOVE ECR-STREET
+                     TO CS6I-STREET IN CS6I-PRIMARY-ADDRESS
+               ELSE
+                   SET VALUE-ABSENT IN CS6I-STREET-FLAGS
+                                    IN CS6I-PRIMARY-ADDRESS
+                    TO TRUE
+               END-IF
+
+               IF ECR-NUMBER-FLAG = 'Y'
+                   SET VALUE-PRESENT IN CS6I-NUMBER-FLAGS
+                                     IN CS6I-PRIMARY-ADDRESS
+                    TO TRUE
+                   MOVE ECR-NUMBER
+                     TO CS6I-NUMBER IN CS6I-PRIMARY-ADDRESS
+               ELSE
+                   SET VALUE-ABSENT IN CS6I-NUMBER-FLAGS
+                                    IN CS6I-PRIMARY-ADDRESS
+                    TO TRUE
+               END-IF
+
+               IF ECR-POSTAL-CODE-FLAG = 'Y'
+                   SET VALUE-PRESENT IN CS6I-POSTAL-CODE-FLAGS
+                                     IN CS6I-PRIMARY-ADDRESS
+                    TO TRUE
+                   MOVE ECR-POSTAL-CODE
+                     TO CS6I-POSTAL-CODE IN CS6I-PRIMARY-ADDRESS
+               ELSE
+                   SET VALUE-ABSENT IN CS6I-POSTAL-CODE-FLAGS
+                                    IN CS6I-PRIMARY-ADDRESS
+                    TO TRUE
+               END-IF
+
+               IF ECR-CITY-FLAG = 'Y'
+                   SET VALUE-PRESENT IN CS6I-CITY-FLAGS
+                                     IN CS6I-PRIMARY-ADDRESS
+                    TO TRUE
+                   MOVE ECR-CITY
+                     TO CS6I-CITY IN CS6I-PRIMARY-ADDRESS
+               ELSE
+                   SET VALUE-ABSENT IN CS6I-CITY-FLAGS
+                                    IN CS6I-PRIMARY-ADDRESS
+                    TO TRUE
+               END-IF
+           ELSE
+               SET VALUE-ABSENT IN CS6I-PRIMARY-ADDRESS-FLAGS
+                TO TRUE
+           END-IF
+
+           SET VALUE-ABSENT IN CS6I-SEC-ADDR-LST-FLAGS
+            TO TRUE
+           MOVE 0 TO CS6I-SEC-ADDRESS-COUNT
+
+           EXIT
+           .
+
+      * ---
+      * Generic round trip check for an edge case, replacing
+      * CHECK-CONVERSION-V6's literal comparisons for this data-driven
+      * path; v6's script maps into the -NEW provider fields rather
+      * than the plain ones V1/V3 use, so the old fields must stay
+      * absent throughout
+       CHECK-EDGE-CASE-ROUND-TRIP-V6 SECTION.
+           IF NOT VALUE-PRESENT IN CSPI-CUSTOMER-FLAGS
+               MOVE 'Provider value not present'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED TO TRUE
+           END-IF
+
+           IF ECR-FIRST-NAME-FLAG = 'Y'
+               IF NOT VALUE-PRESENT IN CSPI-FIRST-NAME-FLAGS
+                   MOVE 'Missing value for first-name'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+               IF CSPI-FIRST-NAME NOT = ECR-FIRST-NAME
+                   MOVE 'Unexpected value for first-name'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+           ELSE
+               IF NOT VALUE-ABSENT IN CSPI-FIRST-NAME-FLAGS
+                   MOVE 'Unexpected value for first-name'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+           END-IF
+
+           IF ECR-LAST-NAME-FLAG = 'Y'
+               IF NOT VALUE-PRESENT IN CSPI-LAST-NAME-FLAGS
+                   MOVE 'Missing value for last-name'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+               IF CSPI-LAST-NAME NOT = ECR-LAST-NAME
+                   MOVE 'Unexpected value for last-name'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+           ELSE
+               IF NOT VALUE-ABSENT IN CSPI-LAST-NAME-FLAGS
+                   MOVE 'Unexpected value for last-name'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+           END-IF
+
+           IF ECR-DATE-OF-BIRTH-FLAG = 'Y'
+               IF NOT VALUE-PRESENT IN CSPI-DATE-OF-BIRTH-FLAGS
+                   MOVE 'Missing value for date-of-birth'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+               IF CSPI-DATE-OF-BIRTH NOT = ECR-DATE-OF-BIRTH
+                   MOVE 'Unexpected value for date-of-birth'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+           ELSE
+               IF NOT VALUE-ABSENT IN CSPI-DATE-OF-BIRTH-FLAGS
+                   MOVE 'Unexpected value for date-of-birth'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+           END-IF
+
+           IF ECR-GENDER-FLAG = 'Y'
+               IF NOT VALUE-PRESENT IN CSPI-GENDER-NEW-FLAGS
+                   MOVE 'Missing value for gender-new'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+               IF CSPI-GENDER-NEW NOT = ECR-GENDER
+                   MOVE 'Unexpected value for gender-new'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+           ELSE
+               IF NOT VALUE-ABSENT IN CSPI-GENDER-NEW-FLAGS
+                   MOVE 'Unexpected value for gender-new'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+           END-IF
+
+           IF ECR-ADDRESS-FLAG = 'Y'
+               IF NOT VALUE-PRESENT IN CSPI-PRIMARY-ADDRESS-NEW-FLAGS
+                   MOVE 'Missing value for primary-address-new'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+
+               IF NOT CSPI-STREET-ADDRESS
+                      IN CSPI-PRIMARY-ADDRESS-NEW
+                   MOVE 'Unexpected type id in primary-address-new'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+
+               IF ECR-STREET-FLAG = 'Y'
+                   IF NOT VALUE-PRESENT IN CSPI-STREET-FLAGS
+                          IN CSPI-PRIMARY-ADDRESS-NEW
+                       MOVE 'Missing value for street in primary'
+                         TO LAST-MISMATCH-FIELD
+                       SET TEST-FAILED TO TRUE
+                   END-IF
+                   IF CSPI-STREET IN CSPI-PRIMARY-ADDRESS-NEW
+                      NOT = ECR-STREET
+                       MOVE 'Unexpected value for street in primary'
+                         TO LAST-MISMATCH-FIELD
+                       SET TEST-FAILED TO TRUE
+                   END-IF
+               ELSE
+                   IF NOT VALUE-ABSENT IN CSPI-STREET-FLAGS
+                          IN CSPI-PRIMARY-ADDRESS-NEW
+                       MOVE 'Unexpected value for street in primary'
+                         TO LAST-MISMATCH-FIELD
+                       SET TEST-FAILED TO TRUE
+                   END-IF
+               END-IF
+
+               IF ECR-NUMBER-FLAG = 'Y'
+                   IF NOT VALUE-PRESENT IN CSPI-NUMBER-FLAGS
+                          IN CSPI-PRIMARY-ADDRESS-NEW
+                       MOVE 'Missing value for number in primary'
+                         TO LAST-MISMATCH-FIELD
+                       SET TEST-FAILED TO TRUE
+                   END-IF
+                   IF CSPI-NUMBER IN CSPI-PRIMARY-ADDRESS-NEW
+                      NOT = ECR-NUMBER
+                       MOVE 'Unexpected value for number in primary'
+                         TO LAST-MISMATCH-FIELD
+                       SET TEST-FAILED TO TRUE
+                   END-IF
+               ELSE
+                   IF NOT VALUE-ABSENT IN CSPI-NUMBER-FLAGS
+                          IN CSPI-PRIMARY-ADDRESS-NEW
+                       MOVE 'Unexpected value for number in primary'
+                         TO LAST-MISMATCH-FIELD
+                       SET TEST-FAILED TO TRUE
+                   END-IF
+               END-IF
+
+               IF ECR-POSTAL-CODE-FLAG = 'Y'
+                   IF NOT VALUE-PRESENT IN CSPI-POSTAL-CODE-FLAGS
+                          IN CSPI-PRIMARY-ADDRESS-NEW
+                       MOVE 'Missing value for postal-code in pri'
+                         TO LAST-MISMATCH-FIELD
+                       SET TEST-FAILED TO TRUE
+                   END-IF
+                   IF CSPI-POSTAL-CODE IN CSPI-PRIMARY-ADDRESS-NEW
+                      NOT = ECR-POSTAL-CODE
+                       MOVE 'Unexpected value for postal-code in pri'
+                         TO LAST-MISMATCH-FIELD
+                       SET TEST-FAILED TO TRUE
+                   END-IF
+               ELSE
+                   IF NOT VALUE-ABSENT IN CSPI-POSTAL-CODE-FLAGS
+                          IN CSPI-PRIMARY-ADDRESS-NEW
+                       MOVE 'Unexpected value for postal-code in pri'
+                         TO LAST-MISMATCH-FIELD
+                       SET TEST-FAILED TO TRUE
+                   END-IF
+               END-IF
+
+               IF ECR-CITY-FLAG = 'Y'
+                   IF NOT VALUE-PRESENT IN CSPI-CITY-FLAGS
+                          IN CSPI-PRIMARY-ADDRESS-NEW
+                       MOVE 'Missing value for city in primary'
+                         TO LAST-MISMATCH-FIELD
+                       SET TEST-FAILED TO TRUE
+                   END-IF
+                   IF CSPI-CITY IN CSPI-PRIMARY-ADDRESS-NEW
+                      NOT = ECR-CITY
+                       MOVE 'Unexpected value for city in primary'
+                         TO LAST-MISMATCH-FIELD
+                       SET TEST-FAILED TO TRUE
+                   END-IF
+               ELSE
+                   IF NOT VALUE-ABSENT IN CSPI-CITY-FLAGS
+                          IN CSPI-PRIMARY-ADDRESS-NEW
+                       MOVE 'Unexpected value for city in primary'
+                         TO LAST-MISMATCH-FIELD
+                       SET TEST-FAILED TO TRUE
+                   END-IF
+               END-IF
+           ELSE
+               IF NOT VALUE-ABSENT IN CSPI-PRIMARY-ADDRESS-NEW-FLAGS
+                   MOVE 'Unexpected value for primary-address-new'
+                     TO LAST-MISMATCH-FIELD
+                   SET TEST-FAILED TO TRUE
+               END-IF
+           END-IF
+
+           IF NOT VALUE-ABSENT IN CSPI-SEC-ADDR-NEW-LST-FLAGS
+               MOVE 'Unexpected value for secondary-addresses-new'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED TO TRUE
+           END-IF
+
+           IF NOT VALUE-ABSENT IN CSPI-PRIMARY-ADDRESS-FLAGS
+               MOVE 'Unexpected value for primary-address'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED TO TRUE
+           END-IF
+
+           IF NOT VALUE-ABSENT IN CSPI-SEC-ADDR-LST-FLAGS
+               MOVE 'Unexpected value for secondary-addresses'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED TO TRUE
+           END-IF
+
+           IF NOT VALUE-ABSENT IN CSPI-GENDER-FLAGS
+               MOVE 'Unexpected value for gender'
+                 TO LAST-MISMATCH-FIELD
+               SET TEST-FAILED TO TRUE
+           END-IF
+
+           EXIT
+           .
+
+       PRINT-TEST-STATUS SECTION.
+           ADD 1 TO TESTS-RUN
+           IF TEST-SUCCESSFUL
+               DISPLAY 'SUCCESS' UPON CONSOLE
+               ADD 1 TO TESTS-PASSED
+           ELSE
+               DISPLAY 'FAILED' UPON CONSOLE
+               ADD 1 TO TESTS-FAILED
+           END-IF
+
+           PERFORM WRITE-TEST-LOG-RECORD
+
            EXIT
            .
            
