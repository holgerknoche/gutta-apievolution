@@ -2,22 +2,692 @@
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. APICONV.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Real customer extracts driving the v1/v3/v6 benchmarks
+           SELECT CUSTOMER-MASTER-V1 ASSIGN TO WS-CUSTMAST-V1-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTMAST-V1-STATUS.
+           SELECT CUSTOMER-MASTER-V3 ASSIGN TO WS-CUSTMAST-V3-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTMAST-V3-STATUS.
+           SELECT CUSTOMER-MASTER-V6 ASSIGN TO WS-CUSTMAST-V6-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTMAST-V6-STATUS.
+      *    Reject file for fields convertData could not represent
+           SELECT REJECT-FILE ASSIGN TO WS-REJECT-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+      *    Checkpoint for restarting the size-500 structure benchmark
+           SELECT CHECKPOINT-FILE-500 ASSIGN TO WS-CHECKPOINT-500-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-500-STATUS.
+      *    History of benchmark timings, appended to on every run
+           SELECT BENCHMARK-HISTORY-FILE
+               ASSIGN TO WS-HISTORY-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-FILE-STATUS.
+      *    Parameter card selecting which suites/iterations to run
+           SELECT PARAMETER-CARD-FILE
+               ASSIGN TO WS-PARAMETER-CARD-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PARAMETER-CARD-STATUS.
+      *    Script config selecting which script pair each version
+      *    loads, so a schema rollout does not need a recompile
+           SELECT SCRIPT-CONFIG-FILE
+               ASSIGN TO WS-SCRIPT-CONFIG-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-SCRIPT-CONFIG-STATUS.
+      *    Before/after audit trail for every production conversion
+           SELECT AUDIT-LOG-FILE ASSIGN TO WS-AUDIT-LOG-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+      *    Shadow copy of the provider-side output produced by a
+      *    dry-run against a newly loaded script, so a rollout can be
+      *    validated against real volumes before it goes live
+           SELECT SHADOW-OUTPUT-FILE ASSIGN TO WS-SHADOW-OUTPUT-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-SHADOW-OUTPUT-STATUS.
+      *    Paginated sign-off report of every mapped provider record,
+      *    for QA instead of scraping PRINT-PROVIDER-DATA's console
+      *    trace
+           SELECT PRINT-REPORT-FILE ASSIGN TO WS-PRINT-REPORT-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-REPORT-STATUS.
+      *    Growing golden-master fixture of real customer-conversion
+      *    output, appended to on every run so a new mapper build can
+      *    be diffed against a prior run's captured output
+           SELECT GOLDEN-MASTER-FILE ASSIGN TO WS-GOLDEN-MASTER-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-GOLDEN-MASTER-STATUS.
+      *    Growing JSON feed of mapped provider records for the API
+      *    gateway team, appended to on every run the same way the
+      *    golden-master fixture is
+           SELECT GATEWAY-FEED-FILE ASSIGN TO WS-GATEWAY-FEED-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-GATEWAY-FEED-STATUS.
+      *    Expected size/checksum for every script file this job may
+      *    load, checked before loadScripts is ever called
+           SELECT SCRIPT-MANIFEST-FILE
+               ASSIGN TO WS-SCRIPT-MANIFEST-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-SCRIPT-MANIFEST-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-MASTER-V1.
+       01 CUSTOMER-MASTER-V1-RECORD.
+           05 CMV1-FIRST-NAME PIC X(20).
+           05 CMV1-LAST-NAME PIC X(20).
+           05 CMV1-GENDER PIC X(01).
+           05 CMV1-STREET PIC X(20).
+           05 CMV1-NUMBER PIC X(05).
+           05 CMV1-POSTAL-CODE PIC X(09).
+           05 CMV1-CITY PIC X(20).
+
+       FD CUSTOMER-MASTER-V3.
+       01 CUSTOMER-MASTER-V3-RECORD.
+           05 CMV3-FIRST-NAME PIC X(20).
+           05 CMV3-LAST-NAME PIC X(20).
+           05 CMV3-DATE-OF-BIRTH PIC X(10).
+           05 CMV3-GENDER PIC X(01).
+           05 CMV3-STREET PIC X(20).
+           05 CMV3-NUMBER PIC X(05).
+           05 CMV3-POSTAL-CODE PIC X(09).
+           05 CMV3-CITY PIC X(20).
+           05 CMV3-SEC-ADDR-COUNT PIC X(01).
+           05 CMV3-SEC-ADDR OCCURS 2.
+               10 CMV3-SEC-STREET PIC X(20).
+               10 CMV3-SEC-NUMBER PIC X(05).
+               10 CMV3-SEC-POSTAL-CODE PIC X(09).
+               10 CMV3-SEC-CITY PIC X(20).
+
+       FD CUSTOMER-MASTER-V6.
+       01 CUSTOMER-MASTER-V6-RECORD.
+           05 CMV6-FIRST-NAME PIC X(20).
+           05 CMV6-LAST-NAME PIC X(20).
+           05 CMV6-DATE-OF-BIRTH PIC X(10).
+           05 CMV6-GENDER PIC X(01).
+           05 CMV6-STREET PIC X(20).
+           05 CMV6-NUMBER PIC X(05).
+           05 CMV6-POSTAL-CODE PIC X(09).
+           05 CMV6-CITY PIC X(20).
+           05 CMV6-SEC-ADDR-COUNT PIC X(01).
+           05 CMV6-SEC-ADDR OCCURS 2.
+               10 CMV6-SEC-STREET PIC X(20).
+               10 CMV6-SEC-NUMBER PIC X(05).
+               10 CMV6-SEC-POSTAL-CODE PIC X(09).
+               10 CMV6-SEC-CITY PIC X(20).
+
+       FD REJECT-FILE.
+       01 REJECT-RECORD.
+           05 REJ-CUSTOMER-VERSION PIC X(02).
+           05 REJ-FIRST-NAME PIC X(20).
+           05 REJ-LAST-NAME PIC X(20).
+           05 REJ-FIELD-NAME PIC X(30).
+           05 REJ-REASON PIC X(40).
+
+       FD CHECKPOINT-FILE-500.
+       01 CHECKPOINT-RECORD-500 PIC 9(09).
+
+       FD BENCHMARK-HISTORY-FILE.
+       01 BENCHMARK-HISTORY-RECORD.
+           05 BHR-TIMESTAMP-MS PIC 9(18).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 BHR-BENCHMARK-NAME PIC X(20).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 BHR-DURATION-MS PIC 9(09).
+
+       FD PARAMETER-CARD-FILE.
+       01 PARAMETER-CARD-RECORD.
+           05 PARM-RUN-V1 PIC X(01).
+           05 PARM-RUN-V3 PIC X(01).
+           05 PARM-RUN-V6 PIC X(01).
+           05 PARM-RUN-SIZE-0 PIC X(01).
+           05 PARM-RUN-SIZE-10 PIC X(01).
+           05 PARM-RUN-SIZE-25 PIC X(01).
+           05 PARM-RUN-SIZE-50 PIC X(01).
+           05 PARM-RUN-SIZE-75 PIC X(01).
+           05 PARM-RUN-SIZE-100 PIC X(01).
+           05 PARM-RUN-SIZE-250 PIC X(01).
+           05 PARM-RUN-SIZE-500 PIC X(01).
+           05 PARM-ITERATIONS PIC 9(09).
+      *    Splits the size-500 tier by customer-number range across
+      *    separate job steps; blank/zero keeps the whole-suite default
+           05 PARM-SIZE-500-RANGE-START PIC 9(09).
+           05 PARM-SIZE-500-RANGE-END PIC 9(09).
+           05 PARM-SIZE-500-CHECKPOINT-NAME PIC X(30).
+      *    'Y' validates a newly loaded script against real volumes
+      *    without touching the live provider feed
+           05 PARM-DRY-RUN PIC X(01).
+      *    Percentage a benchmark's DURATION-MS may exceed its stored
+      *    baseline before it is flagged as a regression; blank/zero
+      *    keeps the built-in default
+           05 PARM-REGRESSION-THRESHOLD-PCT PIC 9(03).
+      *    Appended after every existing field rather than inserted
+      *    ahead of PARM-ITERATIONS the way PARM-RUN-SIZE-1000 above
+      *    originally was - an operator's existing fixed-layout card
+      *    must never have an earlier field's byte offset shifted out
+      *    from under it by a later addition
+           05 PARM-RUN-SIZE-1000 PIC X(01).
+      *    Resumes the size-benchmark suite at a named tier instead of
+      *    the smaller, already-completed tiers being rerun; blank
+      *    leaves the individual PARM-RUN-SIZE-nnn flags in charge
+           05 PARM-RESTART-AT-TIER PIC X(04).
+
+       FD SCRIPT-CONFIG-FILE.
+       01 SCRIPT-CONFIG-RECORD.
+           05 SCC-CONSUMER-SCRIPT-V1 PIC X(30).
+           05 SCC-PROVIDER-SCRIPT-V1 PIC X(30).
+           05 SCC-CONSUMER-SCRIPT-V3 PIC X(30).
+           05 SCC-PROVIDER-SCRIPT-V3 PIC X(30).
+           05 SCC-CONSUMER-SCRIPT-V6 PIC X(30).
+           05 SCC-PROVIDER-SCRIPT-V6 PIC X(30).
+
+      *    Before/after image of every production conversion, for
+      *    compliance review after the job that produced it has ended
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD.
+           05 AUD-TIMESTAMP-MS PIC 9(18).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 AUD-CUSTOMER-VERSION PIC X(02).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 AUD-OPERATION-INDEX PIC S9(9).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 AUD-MAPPING-DIRECTION PIC X(21).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 AUD-FIRST-NAME PIC X(20).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 AUD-LAST-NAME PIC X(20).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 AUD-BEFORE-GENDER PIC S9(9).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 AUD-AFTER-GENDER PIC S9(9).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 AUD-BEFORE-POSTAL-CODE PIC S9(9).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 AUD-AFTER-POSTAL-CODE PIC S9(9).
+
+      *    Provider-side result of every conversion run under dry-run
+      *    mode; a rollout is validated by reviewing this file, never
+      *    by pointing production at the new script directly
+       FD SHADOW-OUTPUT-FILE.
+       01 SHADOW-OUTPUT-RECORD.
+           05 SHDW-CUSTOMER-VERSION PIC X(02).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 SHDW-FIRST-NAME PIC X(20).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 SHDW-LAST-NAME PIC X(20).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 SHDW-GENDER PIC S9(9).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 SHDW-POSTAL-CODE PIC S9(9).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 SHDW-CITY PIC X(20).
+
+      *    QA sign-off print report; one label/value line per mapped
+      *    field, paginated with a heading on every page
+       FD PRINT-REPORT-FILE.
+       01 PRINT-REPORT-RECORD PIC X(80).
+
+      *    One line per real customer conversion, appended run after
+      *    run, for diffing a new mapper build's output against a
+      *    prior run's
+       FD GOLDEN-MASTER-FILE.
+       01 GOLDEN-MASTER-RECORD.
+           05 GMR-TIMESTAMP-MS PIC 9(18).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 GMR-CUSTOMER-VERSION PIC X(02).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 GMR-FIRST-NAME PIC X(20).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 GMR-LAST-NAME PIC X(20).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 GMR-GENDER PIC S9(9).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 GMR-POSTAL-CODE PIC S9(9).
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 GMR-CITY PIC X(20).
+
+      *    One JSON object per mapped provider record, one record
+      *    per line, for the API gateway team to consume directly
+      *    instead of reading our working storage layout
+       FD GATEWAY-FEED-FILE.
+       01 GATEWAY-FEED-RECORD PIC X(200).
+
+      *    One entry per script file, naming its expected size in
+      *    bytes; an expected checksum column is reserved for future
+      *    use but not verified today (no checksum utility ships in
+      *    this shop)
+       FD SCRIPT-MANIFEST-FILE.
+       01 SCRIPT-MANIFEST-RECORD.
+           05 SMR-SCRIPT-NAME PIC X(30).
+           05 SMR-EXPECTED-SIZE PIC 9(09).
+           05 SMR-EXPECTED-CHECKSUM PIC X(32).
+
        WORKING-STORAGE SECTION.
+       01 CUSTOMER-EXTRACT-CONTROLS.
+           05 WS-CUSTMAST-V1-NAME PIC X(30) VALUE 'CUSTV1.DAT'.
+           05 WS-CUSTMAST-V1-STATUS PIC X(02).
+             88 CUSTMAST-V1-OK VALUE '00'.
+             88 CUSTMAST-V1-EOF VALUE '10'.
+           05 WS-CUSTMAST-V1-EOF-FLAG PIC X VALUE 'N'.
+             88 CUSTMAST-V1-AT-EOF VALUE 'Y'.
+
+           05 WS-CUSTMAST-V3-NAME PIC X(30) VALUE 'CUSTV3.DAT'.
+           05 WS-CUSTMAST-V3-STATUS PIC X(02).
+             88 CUSTMAST-V3-OK VALUE '00'.
+             88 CUSTMAST-V3-EOF VALUE '10'.
+           05 WS-CUSTMAST-V3-EOF-FLAG PIC X VALUE 'N'.
+             88 CUSTMAST-V3-AT-EOF VALUE 'Y'.
+
+           05 WS-CUSTMAST-V6-NAME PIC X(30) VALUE 'CUSTV6.DAT'.
+           05 WS-CUSTMAST-V6-STATUS PIC X(02).
+             88 CUSTMAST-V6-OK VALUE '00'.
+             88 CUSTMAST-V6-EOF VALUE '10'.
+           05 WS-CUSTMAST-V6-EOF-FLAG PIC X VALUE 'N'.
+             88 CUSTMAST-V6-AT-EOF VALUE 'Y'.
+
+           05 RECORDS-CONVERTED-V1 PIC S9(9) BINARY.
+           05 RECORDS-CONVERTED-V3 PIC S9(9) BINARY.
+           05 RECORDS-CONVERTED-V6 PIC S9(9) BINARY.
+
+           05 SEC-ADDRESS-OVERFLOWS-V3 PIC S9(9) BINARY VALUE 0.
+           05 SEC-ADDRESS-OVERFLOWS-V6 PIC S9(9) BINARY VALUE 0.
+           05 MAX-SECONDARY-ADDRESSES PIC S9(9) BINARY VALUE 10.
+
+       01 REJECT-FILE-CONTROLS.
+           05 WS-REJECT-FILE-NAME PIC X(30) VALUE 'REJECTS.DAT'.
+           05 WS-REJECT-FILE-STATUS PIC X(02).
+             88 REJECT-FILE-OK VALUE '00'.
+           05 REJECTS-WRITTEN PIC S9(9) BINARY VALUE 0.
+
+       01 AUDIT-LOG-CONTROLS.
+           05 WS-AUDIT-LOG-NAME PIC X(30) VALUE 'AUDITLOG.DAT'.
+           05 WS-AUDIT-LOG-STATUS PIC X(02).
+             88 AUDIT-LOG-OK VALUE '00'.
+           05 AUDIT-RECORDS-WRITTEN PIC S9(9) BINARY VALUE 0.
+
+      *    Dry-run mode runs a newly loaded script against real
+      *    volumes but diverts its provider-side output to
+      *    SHADOW-OUTPUT-FILE instead of the live provider feed
+       01 DRY-RUN-CONTROLS.
+           05 DRY-RUN-FLAG PIC X(01) VALUE 'N'.
+             88 DRY-RUN-MODE VALUE 'Y'.
+           05 WS-SHADOW-OUTPUT-NAME PIC X(30) VALUE 'SHADOW.DAT'.
+           05 WS-SHADOW-OUTPUT-STATUS PIC X(02).
+             88 SHADOW-OUTPUT-OK VALUE '00'.
+           05 SHADOW-RECORDS-WRITTEN PIC S9(9) BINARY VALUE 0.
+
+      *    Golden-master fixture of real customer-conversion output,
+      *    appended to on every run
+       01 GOLDEN-MASTER-CONTROLS.
+           05 WS-GOLDEN-MASTER-NAME PIC X(30)
+              VALUE 'GOLDNMSTR.DAT'.
+           05 WS-GOLDEN-MASTER-STATUS PIC X(02).
+             88 GOLDEN-MASTER-OK VALUE '00'.
+           05 GOLDEN-MASTER-RECORDS-WRITTEN PIC S9(9) BINARY VALUE 0.
+
+      *    JSON feed of mapped provider records for the API gateway
+      *    team, appended to on every run
+       01 GATEWAY-FEED-CONTROLS.
+           05 WS-GATEWAY-FEED-NAME PIC X(30)
+              VALUE 'GATEWAY.DAT'.
+           05 WS-GATEWAY-FEED-STATUS PIC X(02).
+             88 GATEWAY-FEED-OK VALUE '00'.
+           05 GATEWAY-FEED-RECORDS-WRITTEN PIC S9(9) BINARY VALUE 0.
+
+      *    Scratch fields used to render a signed numeric field as a
+      *    JSON number with no leading zeros or padding
+       01 JSON-BUILD-CONTROLS.
+           05 JSON-NUMERIC-EDIT PIC Z(8)9.
+           05 JSON-NUMERIC-TRIMMED PIC X(09).
+           05 JSON-SCAN-IX PIC S9(4) BINARY.
+           05 JSON-GENDER-TEXT PIC X(09).
+           05 JSON-POSTAL-CODE-TEXT PIC X(09).
+      *    Scratch fields used to right-trim a PIC X field's trailing
+      *    padding before it is strung into JSON - DELIMITED BY SPACE
+      *    cannot be used for this since it stops at the first
+      *    embedded space, truncating any name or city with one; one
+      *    pair per field so all three can be trimmed before the
+      *    single STRING statement that assembles the JSON line
+           05 JSON-TEXT-RAW PIC X(20).
+           05 JSON-TEXT-LEN PIC S9(4) BINARY.
+           05 JSON-FIRST-NAME-RAW PIC X(20).
+           05 JSON-FIRST-NAME-LEN PIC S9(4) BINARY.
+           05 JSON-LAST-NAME-RAW PIC X(20).
+           05 JSON-LAST-NAME-LEN PIC S9(4) BINARY.
+           05 JSON-CITY-RAW PIC X(20).
+           05 JSON-CITY-LEN PIC S9(4) BINARY.
+
+      *    QA sign-off report of every mapped provider record, in
+      *    place of scraping PRINT-PROVIDER-DATA's console trace
+       01 PRINT-REPORT-CONTROLS.
+           05 WS-PRINT-REPORT-NAME PIC X(30) VALUE 'PRINTRPT.DAT'.
+           05 WS-PRINT-REPORT-STATUS PIC X(02).
+             88 PRINT-REPORT-OK VALUE '00'.
+           05 PRINT-REPORT-PAGE-NUMBER PIC S9(9) BINARY VALUE 0.
+           05 PRINT-REPORT-LINE-COUNT PIC S9(9) BINARY VALUE 0.
+           05 PRINT-REPORT-LINES-PER-PAGE PIC S9(9) BINARY
+              VALUE 20.
+           05 PRINT-REPORT-CUSTOMER-COUNT PIC S9(9) BINARY VALUE 0.
+
+       01 PRINT-DETAIL-LINE.
+           05 PRL-LABEL PIC X(28).
+           05 PRL-VALUE PIC X(40).
+           05 PRL-VALUE-NUM REDEFINES PRL-VALUE PIC -9(9).
+
+      *    Holding area so a page turn's own heading lines do not
+      *    clobber a caller's detail line while it is in progress
+       01 PRINT-DETAIL-LINE-SAVE PIC X(68).
+
+       01 CHECKPOINT-500-CONTROLS.
+           05 WS-CHECKPOINT-500-NAME PIC X(30) VALUE 'CKPT500.DAT'.
+           05 WS-CHECKPOINT-500-STATUS PIC X(02).
+             88 CHECKPOINT-500-OK VALUE '00'.
+           05 CHECKPOINT-500-INTERVAL PIC S9(9) BINARY
+              VALUE 100000.
+           05 CHECKPOINT-500-COUNTDOWN PIC S9(9) BINARY.
+           05 CHECKPOINT-500-RESTART-AT PIC S9(9) BINARY.
+           05 CHECKPOINT-500-NEXT-ITERATION PIC S9(9) BINARY.
+           05 SIZE-500-ITERATION PIC S9(9) BINARY.
+           05 EFFECTIVE-500-END-AT PIC S9(9) BINARY.
+
+       01 HISTORY-CONTROLS.
+           05 WS-HISTORY-FILE-NAME PIC X(30) VALUE 'BENCHIST.DAT'.
+           05 WS-HISTORY-FILE-STATUS PIC X(02).
+             88 HISTORY-FILE-OK VALUE '00'.
+           05 WS-HISTORY-EOF-FLAG PIC X(01) VALUE 'N'.
+             88 HISTORY-AT-EOF VALUE 'Y'.
+           05 HISTORY-BENCHMARK-NAME PIC X(20).
+
+      *    Flags a mapper build that runs a benchmark slower than the
+      *    first recorded run of that benchmark, so a throughput
+      *    regression is caught by the run itself instead of going
+      *    unnoticed in a console log nobody compares by hand
+       01 REGRESSION-CONTROLS.
+           05 REGRESSION-THRESHOLD-PCT PIC S9(3) BINARY VALUE 10.
+           05 BASELINE-DURATION-MS PIC S9(18) BINARY.
+           05 BASELINE-FOUND-FLAG PIC X(01).
+             88 BASELINE-FOUND VALUE 'Y'.
+           05 REGRESSION-LIMIT-MS PIC S9(18) BINARY.
+           05 REGRESSION-WARNINGS PIC S9(9) BINARY VALUE 0.
+
+       01 RECONCILIATION-CONTROLS.
+           05 CONSUMER-CONTROL-TOTAL PIC S9(9) BINARY.
+           05 PROVIDER-CONTROL-TOTAL PIC S9(9) BINARY.
+           05 CONTROL-TOTAL-MISMATCHES PIC S9(9) BINARY VALUE 0.
+
+      * Field-level check that a customer mapped consumer-to-provider
+      * and back comes out the same as it went in
+       01 ROUND-TRIP-CONTROLS.
+           05 ROUND-TRIP-MISMATCHES PIC S9(9) BINARY VALUE 0.
+           05 RT-CUSTOMER-VERSION PIC X(02).
+           05 RT-FIELD-NAME PIC X(20).
+
+      * Tallies how often each optional consumer-side field arrives
+      * absent/present/unrepresentable across a run, so it can be
+      * decided from real traffic whether CUSTOMR1's single ADDRESS is
+      * still needed alongside CUSTOMR3/CUSTOMR6's PRIMARY-ADDRESS plus
+      * SECONDARY-ADDRESSES
+       01 FIELD-USAGE-CONTROLS.
+           05 FU-V1-FIRST-NAME-ABSENT PIC S9(9) BINARY VALUE 0.
+           05 FU-V1-FIRST-NAME-PRESENT PIC S9(9) BINARY VALUE 0.
+           05 FU-V1-FIRST-NAME-UNREP PIC S9(9) BINARY VALUE 0.
+           05 FU-V1-LAST-NAME-ABSENT PIC S9(9) BINARY VALUE 0.
+           05 FU-V1-LAST-NAME-PRESENT PIC S9(9) BINARY VALUE 0.
+           05 FU-V1-LAST-NAME-UNREP PIC S9(9) BINARY VALUE 0.
+           05 FU-V1-GENDER-ABSENT PIC S9(9) BINARY VALUE 0.
+           05 FU-V1-GENDER-PRESENT PIC S9(9) BINARY VALUE 0.
+           05 FU-V1-GENDER-UNREP PIC S9(9) BINARY VALUE 0.
+           05 FU-V1-ADDRESS-ABSENT PIC S9(9) BINARY VALUE 0.
+           05 FU-V1-ADDRESS-PRESENT PIC S9(9) BINARY VALUE 0.
+           05 FU-V1-ADDRESS-UNREP PIC S9(9) BINARY VALUE 0.
+
+           05 FU-V3-FIRST-NAME-ABSENT PIC S9(9) BINARY VALUE 0.
+           05 FU-V3-FIRST-NAME-PRESENT PIC S9(9) BINARY VALUE 0.
+           05 FU-V3-FIRST-NAME-UNREP PIC S9(9) BINARY VALUE 0.
+           05 FU-V3-LAST-NAME-ABSENT PIC S9(9) BINARY VALUE 0.
+           05 FU-V3-LAST-NAME-PRESENT PIC S9(9) BINARY VALUE 0.
+           05 FU-V3-LAST-NAME-UNREP PIC S9(9) BINARY VALUE 0.
+           05 FU-V3-DATE-OF-BIRTH-ABSENT PIC S9(9) BINARY VALUE 0.
+           05 FU-V3-DATE-OF-BIRTH-PRESENT PIC S9(9) BINARY VALUE 0.
+           05 FU-V3-DATE-OF-BIRTH-UNREP PIC S9(9) BINARY VALUE 0.
+           05 FU-V3-GENDER-ABSENT PIC S9(9) BINARY VALUE 0.
+           05 FU-V3-GENDER-PRESENT PIC S9(9) BINARY VALUE 0.
+           05 FU-V3-GENDER-UNREP PIC S9(9) BINARY VALUE 0.
+           05 FU-V3-PRIMARY-ADDRESS-ABSENT PIC S9(9) BINARY VALUE 0.
+           05 FU-V3-PRIMARY-ADDRESS-PRESENT PIC S9(9) BINARY VALUE 0.
+           05 FU-V3-PRIMARY-ADDRESS-UNREP PIC S9(9) BINARY VALUE 0.
+           05 FU-V3-SEC-ADDRESSES-ABSENT PIC S9(9) BINARY VALUE 0.
+           05 FU-V3-SEC-ADDRESSES-PRESENT PIC S9(9) BINARY VALUE 0.
+           05 FU-V3-SEC-ADDRESSES-UNREP PIC S9(9) BINARY VALUE 0.
+
+           05 FU-V6-FIRST-NAME-ABSENT PIC S9(9) BINARY VALUE 0.
+           05 FU-V6-FIRST-NAME-PRESENT PIC S9(9) BINARY VALUE 0.
+           05 FU-V6-FIRST-NAME-UNREP PIC S9(9) BINARY VALUE 0.
+           05 FU-V6-LAST-NAME-ABSENT PIC S9(9) BINARY VALUE 0.
+           05 FU-V6-LAST-NAME-PRESENT PIC S9(9) BINARY VALUE 0.
+           05 FU-V6-LAST-NAME-UNREP PIC S9(9) BINARY VALUE 0.
+           05 FU-V6-DATE-OF-BIRTH-ABSENT PIC S9(9) BINARY VALUE 0.
+           05 FU-V6-DATE-OF-BIRTH-PRESENT PIC S9(9) BINARY VALUE 0.
+           05 FU-V6-DATE-OF-BIRTH-UNREP PIC S9(9) BINARY VALUE 0.
+           05 FU-V6-GENDER-ABSENT PIC S9(9) BINARY VALUE 0.
+           05 FU-V6-GENDER-PRESENT PIC S9(9) BINARY VALUE 0.
+           05 FU-V6-GENDER-UNREP PIC S9(9) BINARY VALUE 0.
+           05 FU-V6-PRIMARY-ADDRESS-ABSENT PIC S9(9) BINARY VALUE 0.
+           05 FU-V6-PRIMARY-ADDRESS-PRESENT PIC S9(9) BINARY VALUE 0.
+           05 FU-V6-PRIMARY-ADDRESS-UNREP PIC S9(9) BINARY VALUE 0.
+           05 FU-V6-SEC-ADDRESSES-ABSENT PIC S9(9) BINARY VALUE 0.
+           05 FU-V6-SEC-ADDRESSES-PRESENT PIC S9(9) BINARY VALUE 0.
+           05 FU-V6-SEC-ADDRESSES-UNREP PIC S9(9) BINARY VALUE 0.
+
+      * Counts how many real customers had GENDER-NEW's THIRD value
+      * forced into a plain legacy GENDER on the poly-to-mono leg of
+      * a conversion, so the business can see the actual impact
+       01 GENDER-REPORTING-CONTROLS.
+           05 GENDER-FORCED-TO-MONO-COUNT PIC S9(9) BINARY VALUE 0.
+
+      *    Validates CS3I/CS6I-DATE-OF-BIRTH (DD.MM.YYYY) before it is
+      *    ever handed to convertData, so a malformed format, an
+      *    impossible calendar date or a birth date in the future is
+      *    caught and rejected instead of sailing through as a string
+       01 DATE-VALIDATION-CONTROLS.
+           05 DOB-COMPONENTS.
+             10 DOB-DAY-X PIC X(02).
+             10 DOB-DAY REDEFINES DOB-DAY-X PIC 9(02).
+             10 DOB-SEP-1 PIC X(01).
+             10 DOB-MONTH-X PIC X(02).
+             10 DOB-MONTH REDEFINES DOB-MONTH-X PIC 9(02).
+             10 DOB-SEP-2 PIC X(01).
+             10 DOB-YEAR-X PIC X(04).
+             10 DOB-YEAR REDEFINES DOB-YEAR-X PIC 9(04).
+           05 DOB-VALID-FLAG PIC X(01).
+             88 DATE-OF-BIRTH-VALID VALUE 'Y'.
+             88 DATE-OF-BIRTH-INVALID VALUE 'N'.
+           05 DOB-MAX-DAY PIC 9(02).
+           05 DOB-YYYYMMDD PIC 9(08).
+           05 WS-CURRENT-DATE-YYYYMMDD PIC 9(08).
+           05 WS-DOB-DIV-QUOT PIC 9(09).
+           05 WS-DOB-REM-4 PIC 9(02).
+           05 WS-DOB-REM-100 PIC 9(02).
+           05 WS-DOB-REM-400 PIC 9(03).
+           05 DATE-OF-BIRTH-REJECTS-V3 PIC S9(9) BINARY VALUE 0.
+           05 DATE-OF-BIRTH-REJECTS-V6 PIC S9(9) BINARY VALUE 0.
+           05 POSTAL-CODE-REJECTS-V1 PIC S9(9) BINARY VALUE 0.
+           05 POSTAL-CODE-REJECTS-V3 PIC S9(9) BINARY VALUE 0.
+           05 POSTAL-CODE-REJECTS-V6 PIC S9(9) BINARY VALUE 0.
+
+       01 PARAMETER-CARD-CONTROLS.
+           05 WS-PARAMETER-CARD-NAME PIC X(30)
+              VALUE 'PARMCARD.DAT'.
+           05 WS-PARAMETER-CARD-STATUS PIC X(02).
+             88 PARAMETER-CARD-OK VALUE '00'.
+           05 SELECTED-ITERATIONS PIC S9(9) BINARY.
+           05 SUITE-SELECTION-FLAGS.
+             10 SEL-RUN-V1 PIC X(01) VALUE 'Y'.
+               88 RUN-CUSTOMER-V1 VALUE 'Y'.
+             10 SEL-RUN-V3 PIC X(01) VALUE 'Y'.
+               88 RUN-CUSTOMER-V3 VALUE 'Y'.
+             10 SEL-RUN-V6 PIC X(01) VALUE 'Y'.
+               88 RUN-CUSTOMER-V6 VALUE 'Y'.
+             10 SEL-RUN-SIZE-0 PIC X(01) VALUE 'Y'.
+               88 RUN-SUITE-SIZE-0 VALUE 'Y'.
+             10 SEL-RUN-SIZE-10 PIC X(01) VALUE 'Y'.
+               88 RUN-SUITE-SIZE-10 VALUE 'Y'.
+             10 SEL-RUN-SIZE-25 PIC X(01) VALUE 'Y'.
+               88 RUN-SUITE-SIZE-25 VALUE 'Y'.
+             10 SEL-RUN-SIZE-50 PIC X(01) VALUE 'Y'.
+               88 RUN-SUITE-SIZE-50 VALUE 'Y'.
+             10 SEL-RUN-SIZE-75 PIC X(01) VALUE 'Y'.
+               88 RUN-SUITE-SIZE-75 VALUE 'Y'.
+             10 SEL-RUN-SIZE-100 PIC X(01) VALUE 'Y'.
+               88 RUN-SUITE-SIZE-100 VALUE 'Y'.
+             10 SEL-RUN-SIZE-250 PIC X(01) VALUE 'Y'.
+               88 RUN-SUITE-SIZE-250 VALUE 'Y'.
+             10 SEL-RUN-SIZE-500 PIC X(01) VALUE 'Y'.
+               88 RUN-SUITE-SIZE-500 VALUE 'Y'.
+             10 SEL-RUN-SIZE-1000 PIC X(01) VALUE 'Y'.
+               88 RUN-SUITE-SIZE-1000 VALUE 'Y'.
+      *    A range end of zero means the size-500 tier is not split;
+      *    the whole NUMBER-OF-ITERATIONS run happens in this job step
+           05 SIZE-500-RANGE-START PIC S9(9) BINARY VALUE 0.
+           05 SIZE-500-RANGE-END PIC S9(9) BINARY VALUE 0.
+
+      *    Which script pair each version loads; overridable from the
+      *    optional script config file so a schema rollout does not
+      *    require a source change and recompile
+       01 SCRIPT-CONFIG-CONTROLS.
+           05 WS-SCRIPT-CONFIG-NAME PIC X(30)
+              VALUE 'SCRIPTCFG.DAT'.
+           05 WS-SCRIPT-CONFIG-STATUS PIC X(02).
+             88 SCRIPT-CONFIG-OK VALUE '00'.
+           05 ACTIVE-CONSUMER-SCRIPT-V1 PIC X(30)
+              VALUE 'consumer-script-v1.dat'.
+           05 ACTIVE-PROVIDER-SCRIPT-V1 PIC X(30)
+              VALUE 'provider-script-v1.dat'.
+           05 ACTIVE-CONSUMER-SCRIPT-V3 PIC X(30)
+              VALUE 'consumer-script-v3.dat'.
+           05 ACTIVE-PROVIDER-SCRIPT-V3 PIC X(30)
+              VALUE 'provider-script-v3.dat'.
+           05 ACTIVE-CONSUMER-SCRIPT-V6 PIC X(30)
+              VALUE 'consumer-script-v6.dat'.
+           05 ACTIVE-PROVIDER-SCRIPT-V6 PIC X(30)
+              VALUE 'provider-script-v6.dat'.
+
+      *    Expected size for every script file this job may load,
+      *    read once at start-up by LOAD-SCRIPT-MANIFEST; with no
+      *    manifest file present, PRE-FLIGHT-CHECK-SCRIPT-FILE skips
+      *    the size check entirely (nothing to compare against) but
+      *    still refuses to load a file that is not there at all
+       01 SCRIPT-MANIFEST-CONTROLS.
+           05 WS-SCRIPT-MANIFEST-NAME PIC X(30)
+              VALUE 'SCRIPTMFT.DAT'.
+           05 WS-SCRIPT-MANIFEST-STATUS PIC X(02).
+             88 SCRIPT-MANIFEST-OK VALUE '00'.
+           05 WS-SCRIPT-MANIFEST-EOF-FLAG PIC X(01) VALUE 'N'.
+             88 SCRIPT-MANIFEST-AT-EOF VALUE 'Y'.
+           05 MAX-MANIFEST-ENTRIES PIC S9(9) BINARY VALUE 20.
+           05 MANIFEST-ENTRY-COUNT PIC S9(9) BINARY VALUE 0.
+           05 MANIFEST-IX PIC S9(9) BINARY.
+           05 FOUND-MANIFEST-INDEX PIC S9(9) BINARY.
+           05 MANIFEST-FOUND-FLAG PIC X(01) VALUE 'N'.
+             88 MANIFEST-ENTRY-FOUND VALUE 'Y'.
+           05 CURRENT-CHECK-SCRIPT-NAME PIC X(30).
+
+       01 SCRIPT-MANIFEST-TABLE.
+           05 SCRIPT-MANIFEST-ENTRY OCCURS 20 TIMES.
+             10 MFT-SCRIPT-NAME PIC X(30).
+             10 MFT-EXPECTED-SIZE PIC 9(09).
+
+      *    CBL_CHECK_FILE_EXIST's fixed-layout result area, used to
+      *    read a script file's actual size without opening it
+       01 SCRIPT-FILE-CHECK-CONTROLS.
+           05 WS-FILE-DETAILS.
+             10 WS-FILE-SIZE PIC 9(8) COMP-X.
+             10 WS-FILE-DAY PIC 9(2) COMP-X.
+             10 WS-FILE-MONTH PIC 9(2) COMP-X.
+             10 WS-FILE-YEAR PIC 9(4) COMP-X.
+             10 WS-FILE-HOURS PIC 9(2) COMP-X.
+             10 WS-FILE-MINUTES PIC 9(2) COMP-X.
+             10 WS-FILE-SECONDS PIC 9(2) COMP-X.
+             10 WS-FILE-HUNDREDTHS PIC 9(2) COMP-X.
+           05 WS-FILE-EXIST-STATUS PIC S9(9) BINARY.
+
+      *    Tracks which script generation is currently loaded into
+      *    the mapper so a mixed-version batch does not pay a
+      *    reload/unload round trip for every customer - reselecting
+      *    the generation already loaded is a no-op, and only an
+      *    actual version change calls loadScripts/unloadScripts
+       01 SCRIPT-GENERATION-CONTROLS.
+           05 REQUESTED-SCRIPT-GENERATION PIC X(02).
+           05 CURRENT-LOADED-GENERATION PIC X(02) VALUE SPACES.
+             88 NO-GENERATION-LOADED VALUE SPACES.
+
        01 CONSTANTS.
            05 NUMBER-OF-ITERATIONS PIC S9(9) BINARY
               VALUE 10000000.
-       
+           05 SCRIPT-VERSION-V1 PIC S9(9) BINARY VALUE 1.
+           05 SCRIPT-VERSION-V3 PIC S9(9) BINARY VALUE 3.
+           05 SCRIPT-VERSION-V6 PIC S9(9) BINARY VALUE 6.
+           05 SCRIPT-VERSION-SIZES PIC S9(9) BINARY VALUE 50.
+
+      *    Confirms the script pair just loaded by CALL 'loadScripts'
+      *    declares the version its caller expects, so a stale or
+      *    mismatched script is caught before it is ever mapped
+       01 SCRIPT-VALIDATION-CONTROLS.
+           05 EXPECTED-SCRIPT-VERSION PIC S9(9) BINARY.
+           05 LOADED-SCRIPT-VERSION PIC S9(9) BINARY.
+
        01 TIMINGS.
            05 START-TIME-MS PIC S9(18) BINARY.
            05 END-TIME-MS PIC S9(18) BINARY.
            05 DURATION-MS PIC S9(18) BINARY.
-           
+
            05 DURATION-DISP PIC 9(18).
 
+           05 JOB-START-TIME-MS PIC S9(18) BINARY.
+           05 JOB-END-TIME-MS PIC S9(18) BINARY.
+           05 JOB-DURATION-MS PIC S9(18) BINARY.
+
+      *    Totals rolled up across all three customer schema versions
+      *    for the consolidated end-of-job summary
+       01 JOB-SUMMARY-CONTROLS.
+           05 JOB-TOTAL-RECORDS-CONVERTED PIC S9(9) BINARY VALUE 0.
+           05 JOB-TOTAL-REJECTS PIC S9(9) BINARY VALUE 0.
+           05 JOB-STATUS-FLAG PIC X(01).
+             88 JOB-STATUS-GO VALUE 'G'.
+             88 JOB-STATUS-NO-GO VALUE 'N'.
+
+       01 SIZE-250-CONTROLS.
+           05 SIZE-250-ITERATION PIC S9(9) BINARY.
+
+       01 SIZE-1000-CONTROLS.
+           05 SIZE-1000-ITERATION PIC S9(9) BINARY.
+
+      *    Per-iteration latency sampling for the size-250/size-500
+      *    structure benchmarks, summarized as p50/p95/p99 instead of
+      *    just one elapsed-time figure for the whole run
+       01 LATENCY-CONTROLS.
+           05 LATENCY-SAMPLE-INTERVAL PIC S9(9) BINARY VALUE 1000.
+           05 LATENCY-SAMPLE-COUNTDOWN PIC S9(9) BINARY.
+           05 LATENCY-SAMPLE-COUNT PIC S9(9) BINARY.
+           05 MAX-LATENCY-SAMPLES PIC S9(9) BINARY VALUE 10000.
+           05 LATENCY-SAMPLE-START-MS PIC S9(18) BINARY.
+           05 LATENCY-SAMPLE-END-MS PIC S9(18) BINARY.
+           05 LATENCY-SAMPLES PIC S9(18) BINARY OCCURS 10000.
+           05 LATENCY-SUITE-NAME PIC X(20).
+           05 LATENCY-P50-MS PIC S9(18) BINARY.
+           05 LATENCY-P95-MS PIC S9(18) BINARY.
+           05 LATENCY-P99-MS PIC S9(18) BINARY.
+           05 LATENCY-PERCENTILE-INDEX PIC S9(9) BINARY.
+           05 LATENCY-SORT-TEMP PIC S9(18) BINARY.
+
        01 INDEXES.
            05 I-1 PIC S9(9) BINARY.
+           05 I-2 PIC S9(9) BINARY.
 
        01 MAPPER-PARAMETERS.
            05 CONSUMER-SCRIPT-NAME PIC X(30).
@@ -31,7 +701,18 @@
            05 MAPPING-TYPE PIC S9(9) BINARY.
                88 PARAMETER-MAPPING VALUE 0.
                88 RESULT-MAPPING VALUE 1.
-      
+
+      *    Last convertData RETURN-CODE, saved off before it is
+      *    overwritten by this program's own abort code
+           05 CONVERT-DATA-STATUS PIC S9(9) BINARY.
+
+      *    Human-readable name for the OPERATION-INDEX currently in
+      *    MAPPER-PARAMETERS, resolved by RESOLVE-OPERATION-NAME so a
+      *    bad OPERATION-INDEX in a production log does not require
+      *    grepping the source for what that magic number means
+       01 OPERATION-CATALOG.
+           05 OPERATION-NAME-DISP PIC X(40).
+
       * Structures for Customer, version 1
        01 CUSTOMER-V1-IN.
            COPY CUSTOMR1 REPLACING '*-' BY CS1I-.
@@ -115,112 +796,680 @@
        
        01 PROVIDER-STRUCT-500.
            COPY STRCT500 REPLACING '*-' BY P500-.
-       
+
+      * Structures for size 1000
+       01 CONSUMER-STRUCT-1000.
+           COPY STRCT1000 REPLACING '*-' BY C1000-.
+
+       01 PROVIDER-STRUCT-1000.
+           COPY STRCT1000 REPLACING '*-' BY P1000-.
+
        PROCEDURE DIVISION.
       *    Initial call to load the modules and make the other functions
       *    available
            CALL 'timer'
-           CALL 'apimapper'      
-           
-           DISPLAY 'Running customer benchmarks...' 
+           CALL 'apimapper'
+
+           PERFORM LOAD-PARAMETER-CARD
+           PERFORM LOAD-SCRIPT-CONFIG
+           PERFORM LOAD-SCRIPT-MANIFEST
+           PERFORM START-OF-JOB-BANNER
+
+           DISPLAY 'Running customer benchmarks...'
               UPON CONSOLE
-              
-           PERFORM RUN-BENCHMARK-V1
-           PERFORM RUN-BENCHMARK-V3
-           PERFORM RUN-BENCHMARK-V6
-           
+
+           PERFORM OPEN-REJECT-FILE
+           PERFORM OPEN-AUDIT-LOG-FILE
+           PERFORM OPEN-PRINT-REPORT-FILE
+           PERFORM OPEN-GOLDEN-MASTER-FILE
+           PERFORM OPEN-GATEWAY-FEED-FILE
+           IF DRY-RUN-MODE
+               PERFORM OPEN-SHADOW-OUTPUT-FILE
+               DISPLAY 'DRY RUN - provider output diverted to '
+                       WS-SHADOW-OUTPUT-NAME
+                  UPON CONSOLE
+           END-IF
+           IF RUN-CUSTOMER-V1
+               PERFORM RUN-BENCHMARK-V1
+           END-IF
+           IF RUN-CUSTOMER-V3
+               PERFORM RUN-BENCHMARK-V3
+           END-IF
+           IF RUN-CUSTOMER-V6
+               PERFORM RUN-BENCHMARK-V6
+           END-IF
+           PERFORM UNLOAD-CURRENT-SCRIPT-GENERATION
+           PERFORM CLOSE-REJECT-FILE
+           PERFORM CLOSE-AUDIT-LOG-FILE
+           PERFORM CLOSE-PRINT-REPORT-FILE
+           PERFORM CLOSE-GOLDEN-MASTER-FILE
+           PERFORM CLOSE-GATEWAY-FEED-FILE
+           IF DRY-RUN-MODE
+               PERFORM CLOSE-SHADOW-OUTPUT-FILE
+               DISPLAY 'Shadow records written: '
+                       SHADOW-RECORDS-WRITTEN
+                  UPON CONSOLE
+           END-IF
+           DISPLAY 'Fields rejected as unrepresentable: '
+                   REJECTS-WRITTEN
+              UPON CONSOLE
+           DISPLAY 'Control total mismatches: '
+                   CONTROL-TOTAL-MISMATCHES
+              UPON CONSOLE
+           DISPLAY 'Round trip field mismatches: '
+                   ROUND-TRIP-MISMATCHES
+              UPON CONSOLE
+           DISPLAY 'Secondary address overflows (v3): '
+                   SEC-ADDRESS-OVERFLOWS-V3
+              UPON CONSOLE
+           DISPLAY 'Secondary address overflows (v6): '
+                   SEC-ADDRESS-OVERFLOWS-V6
+              UPON CONSOLE
+           DISPLAY 'Customers with GENDER-NEW THIRD forced to mono: '
+                   GENDER-FORCED-TO-MONO-COUNT
+              UPON CONSOLE
+           DISPLAY 'Invalid dates of birth rejected (v3): '
+                   DATE-OF-BIRTH-REJECTS-V3
+              UPON CONSOLE
+           DISPLAY 'Invalid dates of birth rejected (v6): '
+                   DATE-OF-BIRTH-REJECTS-V6
+              UPON CONSOLE
+           DISPLAY 'Invalid postal codes rejected (v1): '
+                   POSTAL-CODE-REJECTS-V1
+              UPON CONSOLE
+           DISPLAY 'Invalid postal codes rejected (v3): '
+                   POSTAL-CODE-REJECTS-V3
+              UPON CONSOLE
+           DISPLAY 'Invalid postal codes rejected (v6): '
+                   POSTAL-CODE-REJECTS-V6
+              UPON CONSOLE
+           DISPLAY 'Audit records written: '
+                   AUDIT-RECORDS-WRITTEN
+              UPON CONSOLE
+           DISPLAY 'Golden-master records appended: '
+                   GOLDEN-MASTER-RECORDS-WRITTEN
+              UPON CONSOLE
+           DISPLAY 'Gateway feed records appended: '
+                   GATEWAY-FEED-RECORDS-WRITTEN
+              UPON CONSOLE
+           DISPLAY 'Print report customers: '
+                   PRINT-REPORT-CUSTOMER-COUNT
+              UPON CONSOLE
+           PERFORM REPORT-FIELD-USAGE
+
            DISPLAY 'Running size benchmarks...'
              UPON CONSOLE
-           
+
            PERFORM LOAD-SIZE-BENCHMARK-SCRIPTS
-           PERFORM RUN-BENCHMARK-SIZE-0
-           PERFORM RUN-BENCHMARK-SIZE-10
-           PERFORM RUN-BENCHMARK-SIZE-25
-           PERFORM RUN-BENCHMARK-SIZE-50
-           PERFORM RUN-BENCHMARK-SIZE-75
-           PERFORM RUN-BENCHMARK-SIZE-100
-           PERFORM RUN-BENCHMARK-SIZE-250
-           PERFORM RUN-BENCHMARK-SIZE-500
+           IF RUN-SUITE-SIZE-0
+               PERFORM RUN-BENCHMARK-SIZE-0
+           END-IF
+           IF RUN-SUITE-SIZE-10
+               PERFORM RUN-BENCHMARK-SIZE-10
+           END-IF
+           IF RUN-SUITE-SIZE-25
+               PERFORM RUN-BENCHMARK-SIZE-25
+           END-IF
+           IF RUN-SUITE-SIZE-50
+               PERFORM RUN-BENCHMARK-SIZE-50
+           END-IF
+           IF RUN-SUITE-SIZE-75
+               PERFORM RUN-BENCHMARK-SIZE-75
+           END-IF
+           IF RUN-SUITE-SIZE-100
+               PERFORM RUN-BENCHMARK-SIZE-100
+           END-IF
+           IF RUN-SUITE-SIZE-250
+               PERFORM RUN-BENCHMARK-SIZE-250
+           END-IF
+           IF RUN-SUITE-SIZE-500
+               PERFORM RUN-BENCHMARK-SIZE-500
+           END-IF
+           IF RUN-SUITE-SIZE-1000
+               PERFORM RUN-BENCHMARK-SIZE-1000
+           END-IF
            PERFORM UNLOAD-SCRIPTS
-                                             
+           PERFORM END-OF-JOB-BANNER
+
            GOBACK.
-      
+
+      * ---
+      * Read the optional parameter card selecting which benchmark
+      * suites to run and how many iterations the size suites use;
+      * with no card present every suite runs at the default
+      * iteration count set in CONSTANTS
+       LOAD-PARAMETER-CARD SECTION.
+           OPEN INPUT PARAMETER-CARD-FILE
+           IF PARAMETER-CARD-OK
+               READ PARAMETER-CARD-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-RUN-V1 TO SEL-RUN-V1
+                       MOVE PARM-RUN-V3 TO SEL-RUN-V3
+                       MOVE PARM-RUN-V6 TO SEL-RUN-V6
+                       MOVE PARM-RUN-SIZE-0 TO SEL-RUN-SIZE-0
+                       MOVE PARM-RUN-SIZE-10 TO SEL-RUN-SIZE-10
+                       MOVE PARM-RUN-SIZE-25 TO SEL-RUN-SIZE-25
+                       MOVE PARM-RUN-SIZE-50 TO SEL-RUN-SIZE-50
+                       MOVE PARM-RUN-SIZE-75 TO SEL-RUN-SIZE-75
+                       MOVE PARM-RUN-SIZE-100 TO SEL-RUN-SIZE-100
+                       MOVE PARM-RUN-SIZE-250 TO SEL-RUN-SIZE-250
+                       MOVE PARM-RUN-SIZE-500 TO SEL-RUN-SIZE-500
+                       MOVE PARM-RUN-SIZE-1000 TO SEL-RUN-SIZE-1000
+                       IF PARM-RESTART-AT-TIER NOT = SPACES
+                           PERFORM APPLY-RESTART-AT-TIER
+                       END-IF
+                       MOVE PARM-ITERATIONS TO SELECTED-ITERATIONS
+                       IF SELECTED-ITERATIONS > 0
+                           MOVE SELECTED-ITERATIONS
+                             TO NUMBER-OF-ITERATIONS
+                       END-IF
+                       MOVE PARM-SIZE-500-RANGE-START
+                         TO SIZE-500-RANGE-START
+                       MOVE PARM-SIZE-500-RANGE-END
+                         TO SIZE-500-RANGE-END
+                       IF PARM-SIZE-500-CHECKPOINT-NAME NOT = SPACES
+                           MOVE PARM-SIZE-500-CHECKPOINT-NAME
+                             TO WS-CHECKPOINT-500-NAME
+                       END-IF
+                       IF PARM-DRY-RUN NOT = SPACE
+                           MOVE PARM-DRY-RUN TO DRY-RUN-FLAG
+                       END-IF
+                       IF PARM-REGRESSION-THRESHOLD-PCT > 0
+                           MOVE PARM-REGRESSION-THRESHOLD-PCT
+                             TO REGRESSION-THRESHOLD-PCT
+                       END-IF
+               END-READ
+               CLOSE PARAMETER-CARD-FILE
+           END-IF
+
+           EXIT.
+
+      * ---
+      * Turns off every size-benchmark tier ahead of the one named in
+      * PARM-RESTART-AT-TIER, so a job that abended mid-suite can be
+      * restarted at the tier it was on instead of repeating the
+      * smaller tiers that already completed. This works alongside
+      * size-500's own within-tier CHECKPOINT-FILE-500 restart - that
+      * one resumes part way through a single large tier, this one
+      * skips whole tiers that finished before the abend
+       APPLY-RESTART-AT-TIER SECTION.
+           MOVE 'N' TO SEL-RUN-SIZE-0
+           MOVE 'N' TO SEL-RUN-SIZE-10
+           MOVE 'N' TO SEL-RUN-SIZE-25
+           MOVE 'N' TO SEL-RUN-SIZE-50
+           MOVE 'N' TO SEL-RUN-SIZE-75
+           MOVE 'N' TO SEL-RUN-SIZE-100
+           MOVE 'N' TO SEL-RUN-SIZE-250
+           MOVE 'N' TO SEL-RUN-SIZE-500
+           MOVE 'N' TO SEL-RUN-SIZE-1000
+
+           EVALUATE PARM-RESTART-AT-TIER
+               WHEN '0'
+                   MOVE 'Y' TO SEL-RUN-SIZE-0
+                   MOVE 'Y' TO SEL-RUN-SIZE-10
+                   MOVE 'Y' TO SEL-RUN-SIZE-25
+                   MOVE 'Y' TO SEL-RUN-SIZE-50
+                   MOVE 'Y' TO SEL-RUN-SIZE-75
+                   MOVE 'Y' TO SEL-RUN-SIZE-100
+                   MOVE 'Y' TO SEL-RUN-SIZE-250
+                   MOVE 'Y' TO SEL-RUN-SIZE-500
+                   MOVE 'Y' TO SEL-RUN-SIZE-1000
+               WHEN '10'
+                   MOVE 'Y' TO SEL-RUN-SIZE-10
+                   MOVE 'Y' TO SEL-RUN-SIZE-25
+                   MOVE 'Y' TO SEL-RUN-SIZE-50
+                   MOVE 'Y' TO SEL-RUN-SIZE-75
+                   MOVE 'Y' TO SEL-RUN-SIZE-100
+                   MOVE 'Y' TO SEL-RUN-SIZE-250
+                   MOVE 'Y' TO SEL-RUN-SIZE-500
+                   MOVE 'Y' TO SEL-RUN-SIZE-1000
+               WHEN '25'
+                   MOVE 'Y' TO SEL-RUN-SIZE-25
+                   MOVE 'Y' TO SEL-RUN-SIZE-50
+                   MOVE 'Y' TO SEL-RUN-SIZE-75
+                   MOVE 'Y' TO SEL-RUN-SIZE-100
+                   MOVE 'Y' TO SEL-RUN-SIZE-250
+                   MOVE 'Y' TO SEL-RUN-SIZE-500
+                   MOVE 'Y' TO SEL-RUN-SIZE-1000
+               WHEN '50'
+                   MOVE 'Y' TO SEL-RUN-SIZE-50
+                   MOVE 'Y' TO SEL-RUN-SIZE-75
+                   MOVE 'Y' TO SEL-RUN-SIZE-100
+                   MOVE 'Y' TO SEL-RUN-SIZE-250
+                   MOVE 'Y' TO SEL-RUN-SIZE-500
+                   MOVE 'Y' TO SEL-RUN-SIZE-1000
+               WHEN '75'
+                   MOVE 'Y' TO SEL-RUN-SIZE-75
+                   MOVE 'Y' TO SEL-RUN-SIZE-100
+                   MOVE 'Y' TO SEL-RUN-SIZE-250
+                   MOVE 'Y' TO SEL-RUN-SIZE-500
+                   MOVE 'Y' TO SEL-RUN-SIZE-1000
+               WHEN '100'
+                   MOVE 'Y' TO SEL-RUN-SIZE-100
+                   MOVE 'Y' TO SEL-RUN-SIZE-250
+                   MOVE 'Y' TO SEL-RUN-SIZE-500
+                   MOVE 'Y' TO SEL-RUN-SIZE-1000
+               WHEN '250'
+                   MOVE 'Y' TO SEL-RUN-SIZE-250
+                   MOVE 'Y' TO SEL-RUN-SIZE-500
+                   MOVE 'Y' TO SEL-RUN-SIZE-1000
+               WHEN '500'
+                   MOVE 'Y' TO SEL-RUN-SIZE-500
+                   MOVE 'Y' TO SEL-RUN-SIZE-1000
+               WHEN '1000'
+                   MOVE 'Y' TO SEL-RUN-SIZE-1000
+               WHEN OTHER
+                   DISPLAY 'UNKNOWN RESTART TIER '
+                           PARM-RESTART-AT-TIER
+                           ' - RUNNING FULL SIZE-BENCHMARK SUITE'
+                      UPON CONSOLE
+                   MOVE 'Y' TO SEL-RUN-SIZE-0
+                   MOVE 'Y' TO SEL-RUN-SIZE-10
+                   MOVE 'Y' TO SEL-RUN-SIZE-25
+                   MOVE 'Y' TO SEL-RUN-SIZE-50
+                   MOVE 'Y' TO SEL-RUN-SIZE-75
+                   MOVE 'Y' TO SEL-RUN-SIZE-100
+                   MOVE 'Y' TO SEL-RUN-SIZE-250
+                   MOVE 'Y' TO SEL-RUN-SIZE-500
+                   MOVE 'Y' TO SEL-RUN-SIZE-1000
+           END-EVALUATE
+
+           EXIT.
+
+      * ---
+      * Read the optional script config selecting which script pair
+      * each version loads; with no config present every version
+      * loads the script pair named in SCRIPT-CONFIG-CONTROLS
+       LOAD-SCRIPT-CONFIG SECTION.
+           OPEN INPUT SCRIPT-CONFIG-FILE
+           IF SCRIPT-CONFIG-OK
+               READ SCRIPT-CONFIG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF SCC-CONSUMER-SCRIPT-V1 NOT = SPACES
+                           MOVE SCC-CONSUMER-SCRIPT-V1
+                             TO ACTIVE-CONSUMER-SCRIPT-V1
+                       END-IF
+                       IF SCC-PROVIDER-SCRIPT-V1 NOT = SPACES
+                           MOVE SCC-PROVIDER-SCRIPT-V1
+                             TO ACTIVE-PROVIDER-SCRIPT-V1
+                       END-IF
+                       IF SCC-CONSUMER-SCRIPT-V3 NOT = SPACES
+                           MOVE SCC-CONSUMER-SCRIPT-V3
+                             TO ACTIVE-CONSUMER-SCRIPT-V3
+                       END-IF
+                       IF SCC-PROVIDER-SCRIPT-V3 NOT = SPACES
+                           MOVE SCC-PROVIDER-SCRIPT-V3
+                             TO ACTIVE-PROVIDER-SCRIPT-V3
+                       END-IF
+                       IF SCC-CONSUMER-SCRIPT-V6 NOT = SPACES
+                           MOVE SCC-CONSUMER-SCRIPT-V6
+                             TO ACTIVE-CONSUMER-SCRIPT-V6
+                       END-IF
+                       IF SCC-PROVIDER-SCRIPT-V6 NOT = SPACES
+                           MOVE SCC-PROVIDER-SCRIPT-V6
+                             TO ACTIVE-PROVIDER-SCRIPT-V6
+                       END-IF
+               END-READ
+               CLOSE SCRIPT-CONFIG-FILE
+           END-IF
+
+           EXIT.
+
+      * ---
+      * Reads the optional script manifest naming the expected size
+      * of every script file this job may load. With no manifest
+      * file present, the table is left empty and
+      * PRE-FLIGHT-CHECK-SCRIPT-FILE silently skips the size check
+      * for every file (there is nothing to compare against)
+       LOAD-SCRIPT-MANIFEST SECTION.
+           OPEN INPUT SCRIPT-MANIFEST-FILE
+           IF SCRIPT-MANIFEST-OK
+               PERFORM READ-SCRIPT-MANIFEST-RECORD
+                   UNTIL SCRIPT-MANIFEST-AT-EOF
+                      OR MANIFEST-ENTRY-COUNT = MAX-MANIFEST-ENTRIES
+               CLOSE SCRIPT-MANIFEST-FILE
+           END-IF
+
+           EXIT.
+
+      * ---
+      * Loads one manifest record into the in-memory table
+       READ-SCRIPT-MANIFEST-RECORD SECTION.
+           READ SCRIPT-MANIFEST-FILE
+               AT END
+                   SET SCRIPT-MANIFEST-AT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO MANIFEST-ENTRY-COUNT
+                   MOVE SMR-SCRIPT-NAME
+                     TO MFT-SCRIPT-NAME (MANIFEST-ENTRY-COUNT)
+                   MOVE SMR-EXPECTED-SIZE
+                     TO MFT-EXPECTED-SIZE (MANIFEST-ENTRY-COUNT)
+           END-READ
+
+           EXIT.
+
+      * ---
+      * Confirms CURRENT-CHECK-SCRIPT-NAME exists on disk and, when
+      * the manifest names an expected size for it, that its actual
+      * size matches - catching a truncated or partial transfer
+      * before loadScripts is ever called against it. A checksum
+      * column is reserved in the manifest layout for a future pass;
+      * no checksum utility is available in this shop today, so it
+      * is read but not yet compared
+       PRE-FLIGHT-CHECK-SCRIPT-FILE SECTION.
+           CALL 'CBL_CHECK_FILE_EXIST' USING
+                CURRENT-CHECK-SCRIPT-NAME
+                WS-FILE-DETAILS
+              RETURNING WS-FILE-EXIST-STATUS
+
+           IF WS-FILE-EXIST-STATUS NOT = 0
+               DISPLAY '*** SCRIPT FILE NOT FOUND: '
+                       CURRENT-CHECK-SCRIPT-NAME
+                  UPON CONSOLE
+           ELSE
+               PERFORM FIND-MANIFEST-ENTRY
+               IF MANIFEST-ENTRY-FOUND
+                   IF WS-FILE-SIZE NOT =
+                           MFT-EXPECTED-SIZE (FOUND-MANIFEST-INDEX)
+                       DISPLAY '*** SCRIPT FILE SIZE MISMATCH: '
+                               CURRENT-CHECK-SCRIPT-NAME
+                               ' EXPECTED '
+                               MFT-EXPECTED-SIZE
+                                   (FOUND-MANIFEST-INDEX)
+                               ' ACTUAL ' WS-FILE-SIZE
+                          UPON CONSOLE
+                   END-IF
+               END-IF
+           END-IF
+
+           EXIT.
+
+      * ---
+      * Linear scan of the small in-memory manifest table for
+      * CURRENT-CHECK-SCRIPT-NAME
+       FIND-MANIFEST-ENTRY SECTION.
+           MOVE 'N' TO MANIFEST-FOUND-FLAG
+           MOVE 0 TO FOUND-MANIFEST-INDEX
+           MOVE 1 TO MANIFEST-IX
+
+           PERFORM UNTIL MANIFEST-IX > MANIFEST-ENTRY-COUNT
+                       OR MANIFEST-ENTRY-FOUND
+               IF MFT-SCRIPT-NAME (MANIFEST-IX)
+                       = CURRENT-CHECK-SCRIPT-NAME
+                   MOVE MANIFEST-IX TO FOUND-MANIFEST-INDEX
+                   MOVE 'Y' TO MANIFEST-FOUND-FLAG
+               END-IF
+               ADD 1 TO MANIFEST-IX
+           END-PERFORM
+
+           EXIT.
+
+      * ---
+      * Consolidated start-of-job report - one place that says which
+      * customer suites and script versions this run will exercise,
+      * so ops does not have to piece it together from the scattered
+      * "Running..." lines further down
+       START-OF-JOB-BANNER SECTION.
+           CALL 'getCurrentTimeMs' USING
+                BY REFERENCE JOB-START-TIME-MS
+
+           DISPLAY '=== APICONV JOB START ===' UPON CONSOLE
+           IF RUN-CUSTOMER-V1
+               DISPLAY '  Customer v1 suite: enabled, script '
+                       ACTIVE-CONSUMER-SCRIPT-V1
+                  UPON CONSOLE
+           END-IF
+           IF RUN-CUSTOMER-V3
+               DISPLAY '  Customer v3 suite: enabled, script '
+                       ACTIVE-CONSUMER-SCRIPT-V3
+                  UPON CONSOLE
+           END-IF
+           IF RUN-CUSTOMER-V6
+               DISPLAY '  Customer v6 suite: enabled, script '
+                       ACTIVE-CONSUMER-SCRIPT-V6
+                  UPON CONSOLE
+           END-IF
+           IF DRY-RUN-MODE
+               DISPLAY '  Dry run mode: enabled' UPON CONSOLE
+           END-IF
+
+           EXIT.
+
+      * ---
+      * Consolidated end-of-job report - rolls up the totals that
+      * matter for a morning go/no-go decision (records processed,
+      * records rejected, total elapsed time, and whether any control
+      * total or round trip mismatch was seen) into one summary block
+       END-OF-JOB-BANNER SECTION.
+           CALL 'getCurrentTimeMs' USING
+                BY REFERENCE JOB-END-TIME-MS
+           COMPUTE JOB-DURATION-MS =
+               (JOB-END-TIME-MS - JOB-START-TIME-MS)
+
+           COMPUTE JOB-TOTAL-RECORDS-CONVERTED =
+               RECORDS-CONVERTED-V1 + RECORDS-CONVERTED-V3
+                                    + RECORDS-CONVERTED-V6
+           COMPUTE JOB-TOTAL-REJECTS =
+               REJECTS-WRITTEN + DATE-OF-BIRTH-REJECTS-V3
+                               + DATE-OF-BIRTH-REJECTS-V6
+                               + POSTAL-CODE-REJECTS-V1
+                               + POSTAL-CODE-REJECTS-V3
+                               + POSTAL-CODE-REJECTS-V6
+
+           SET JOB-STATUS-GO TO TRUE
+           IF CONTROL-TOTAL-MISMATCHES > 0
+               OR ROUND-TRIP-MISMATCHES > 0
+               SET JOB-STATUS-NO-GO TO TRUE
+           END-IF
+
+      *    Set once here, after every benchmark (including the size
+      *    tiers, which run after this counter's last update) has had
+      *    its chance to add to it - CHECK-BENCHMARK-REGRESSION itself
+      *    only tallies the counter, since a RETURN-CODE set there
+      *    would just be overwritten by the next CALL 'convertData'
+           IF REGRESSION-WARNINGS > 0
+               MOVE 8 TO RETURN-CODE
+           END-IF
+
+           DISPLAY '=== APICONV JOB SUMMARY ===' UPON CONSOLE
+           DISPLAY '  Total elapsed time (ms): '
+                   JOB-DURATION-MS
+              UPON CONSOLE
+           DISPLAY '  Total records converted: '
+                   JOB-TOTAL-RECORDS-CONVERTED
+              UPON CONSOLE
+           DISPLAY '  Total records rejected:  '
+                   JOB-TOTAL-REJECTS
+              UPON CONSOLE
+           DISPLAY '  Throughput regression warnings: '
+                   REGRESSION-WARNINGS
+              UPON CONSOLE
+           IF JOB-STATUS-GO
+               DISPLAY '  Status: GO' UPON CONSOLE
+           ELSE
+               DISPLAY '  Status: NO-GO' UPON CONSOLE
+           END-IF
+           DISPLAY '=== END APICONV JOB SUMMARY ===' UPON CONSOLE
+
+           EXIT.
+
       * ---
       * Run invocation benchmark v1
        RUN-BENCHMARK-V1 SECTION.
-           PERFORM LOAD-SCRIPTS-V1
-           PERFORM INIT-INPUT-DATA-V1
-           
+           MOVE 'V1' TO REQUESTED-SCRIPT-GENERATION
+           PERFORM SELECT-SCRIPT-GENERATION
+           PERFORM OPEN-CUSTOMER-MASTER-V1
+           MOVE 0 TO RECORDS-CONVERTED-V1
+
            CALL 'getCurrentTimeMs' USING
-                BY REFERENCE START-TIME-MS 
-           
-           PERFORM PERFORM-CONVERSION-V1 NUMBER-OF-ITERATIONS TIMES
-           
+                BY REFERENCE START-TIME-MS
+
+           PERFORM READ-CUSTOMER-MASTER-V1
+           PERFORM UNTIL CUSTMAST-V1-AT-EOF
+               PERFORM LOAD-INPUT-DATA-V1
+               PERFORM TALLY-FIELD-USAGE-V1
+               PERFORM VALIDATE-POSTAL-CODE-V1
+               PERFORM PERFORM-CONVERSION-V1
+               ADD 1 TO RECORDS-CONVERTED-V1
+               PERFORM READ-CUSTOMER-MASTER-V1
+           END-PERFORM
+
            CALL 'getCurrentTimeMs' USING
                 BY REFERENCE END-TIME-MS
-           
+
            COMPUTE DURATION-MS = (END-TIME-MS - START-TIME-MS)
-           DISPLAY 'Benchmark v1: ' DURATION-MS 'ms' UPON CONSOLE
-           
-           PERFORM UNLOAD-SCRIPTS
-                      
+           DISPLAY 'Benchmark v1: ' DURATION-MS 'ms, '
+                   RECORDS-CONVERTED-V1 ' customer(s) converted'
+              UPON CONSOLE
+
+           MOVE 'V1' TO HISTORY-BENCHMARK-NAME
+           PERFORM CHECK-BENCHMARK-REGRESSION
+           PERFORM APPEND-BENCHMARK-HISTORY
+
+           PERFORM CLOSE-CUSTOMER-MASTER-V1
+
            EXIT.
-      
+
       * ---
       * Load scripts for invocation benchmark v1
        LOAD-SCRIPTS-V1 SECTION.
-           MOVE 'consumer-script-v1.dat'
+           MOVE ACTIVE-CONSUMER-SCRIPT-V1
              TO CONSUMER-SCRIPT-NAME
-           MOVE 'provider-script-v1.dat'
+           MOVE ACTIVE-PROVIDER-SCRIPT-V1
              TO PROVIDER-SCRIPT-NAME
-           
+
+           MOVE CONSUMER-SCRIPT-NAME TO CURRENT-CHECK-SCRIPT-NAME
+           PERFORM PRE-FLIGHT-CHECK-SCRIPT-FILE
+           MOVE PROVIDER-SCRIPT-NAME TO CURRENT-CHECK-SCRIPT-NAME
+           PERFORM PRE-FLIGHT-CHECK-SCRIPT-FILE
+
            CALL 'loadScripts' USING
                 BY REFERENCE CONSUMER-SCRIPT-NAME
                 BY REFERENCE PROVIDER-SCRIPT-NAME
-           
+
+           MOVE SCRIPT-VERSION-V1 TO EXPECTED-SCRIPT-VERSION
+           PERFORM VALIDATE-LOADED-SCRIPT-VERSION
+
            EXIT.
-           
+
+      * ---
+      * Open the real v1 customer extract; if it is not present for
+      * this run, no records are converted and the benchmark reports
+      * zero customers rather than aborting the job
+       OPEN-CUSTOMER-MASTER-V1 SECTION.
+           MOVE 'N' TO WS-CUSTMAST-V1-EOF-FLAG
+           OPEN INPUT CUSTOMER-MASTER-V1
+           IF NOT CUSTMAST-V1-OK
+               MOVE 'Y' TO WS-CUSTMAST-V1-EOF-FLAG
+           END-IF
+
+           EXIT.
+
+       READ-CUSTOMER-MASTER-V1 SECTION.
+           IF NOT CUSTMAST-V1-AT-EOF
+               READ CUSTOMER-MASTER-V1
+                   AT END
+                       MOVE 'Y' TO WS-CUSTMAST-V1-EOF-FLAG
+               END-READ
+           END-IF
+
+           EXIT.
+
+       CLOSE-CUSTOMER-MASTER-V1 SECTION.
+           IF CUSTMAST-V1-OK OR CUSTMAST-V1-EOF
+               CLOSE CUSTOMER-MASTER-V1
+           END-IF
+
+           EXIT.
+
       * ---
-      * Initialize input data for benchmark v1
-       INIT-INPUT-DATA-V1 SECTION.
+      * Populate CS1I- from the current v1 customer extract record
+       LOAD-INPUT-DATA-V1 SECTION.
            SET VALUE-PRESENT IN CS1I-CUSTOMER-FLAGS
-            TO TRUE           
-           
+            TO TRUE
+
            SET VALUE-PRESENT IN CS1I-FIRST-NAME-FLAGS
             TO TRUE
-           MOVE 'Test'
+           MOVE CMV1-FIRST-NAME
              TO CS1I-FIRST-NAME
            SET VALUE-PRESENT IN CS1I-LAST-NAME-FLAGS
             TO TRUE
-           MOVE 'Tester'
+           MOVE CMV1-LAST-NAME
              TO CS1I-LAST-NAME
            SET VALUE-PRESENT IN CS1I-GENDER-FLAGS
             TO TRUE
-           MOVE 1
+           MOVE CMV1-GENDER
              TO CS1I-GENDER
-           
+
            SET VALUE-PRESENT IN CS1I-ADDRESS-FLAGS
             TO TRUE
-           
+
            SET VALUE-PRESENT IN CS1I-STREET-FLAGS
             TO TRUE
-           MOVE 'Test Street'
+           MOVE CMV1-STREET
              TO CS1I-STREET
            SET VALUE-PRESENT IN CS1I-NUMBER-FLAGS
              TO TRUE
-           MOVE 17
+           MOVE CMV1-NUMBER
              TO CS1I-NUMBER
            SET VALUE-PRESENT IN CS1I-POSTAL-CODE-FLAGS
             TO TRUE
-           MOVE 12345
+           MOVE CMV1-POSTAL-CODE
              TO CS1I-POSTAL-CODE
            SET VALUE-PRESENT IN CS1I-CITY-FLAGS
             TO TRUE
-           MOVE 'Test City'
+           MOVE CMV1-CITY
              TO CS1I-CITY
-           
+
            EXIT.
-           
+
+      * ---
+      * Tally this v1 customer's field-presence states, so a day's
+      * worth of real traffic answers whether CUSTOMR1's flags are
+      * ever actually absent/unrepresentable rather than always present
+       TALLY-FIELD-USAGE-V1 SECTION.
+           EVALUATE TRUE
+               WHEN VALUE-ABSENT IN CS1I-FIRST-NAME-FLAGS
+                   ADD 1 TO FU-V1-FIRST-NAME-ABSENT
+               WHEN VALUE-PRESENT IN CS1I-FIRST-NAME-FLAGS
+                   ADD 1 TO FU-V1-FIRST-NAME-PRESENT
+               WHEN VALUE-UNREPRESENTABLE IN CS1I-FIRST-NAME-FLAGS
+                   ADD 1 TO FU-V1-FIRST-NAME-UNREP
+           END-EVALUATE
+
+           EVALUATE TRUE
+               WHEN VALUE-ABSENT IN CS1I-LAST-NAME-FLAGS
+                   ADD 1 TO FU-V1-LAST-NAME-ABSENT
+               WHEN VALUE-PRESENT IN CS1I-LAST-NAME-FLAGS
+                   ADD 1 TO FU-V1-LAST-NAME-PRESENT
+               WHEN VALUE-UNREPRESENTABLE IN CS1I-LAST-NAME-FLAGS
+                   ADD 1 TO FU-V1-LAST-NAME-UNREP
+           END-EVALUATE
+
+           EVALUATE TRUE
+               WHEN VALUE-ABSENT IN CS1I-GENDER-FLAGS
+                   ADD 1 TO FU-V1-GENDER-ABSENT
+               WHEN VALUE-PRESENT IN CS1I-GENDER-FLAGS
+                   ADD 1 TO FU-V1-GENDER-PRESENT
+               WHEN VALUE-UNREPRESENTABLE IN CS1I-GENDER-FLAGS
+                   ADD 1 TO FU-V1-GENDER-UNREP
+           END-EVALUATE
+
+           EVALUATE TRUE
+               WHEN VALUE-ABSENT IN CS1I-ADDRESS-FLAGS
+                   ADD 1 TO FU-V1-ADDRESS-ABSENT
+               WHEN VALUE-PRESENT IN CS1I-ADDRESS-FLAGS
+                   ADD 1 TO FU-V1-ADDRESS-PRESENT
+               WHEN VALUE-UNREPRESENTABLE IN CS1I-ADDRESS-FLAGS
+                   ADD 1 TO FU-V1-ADDRESS-UNREP
+           END-EVALUATE
+
+           EXIT.
+
       * ---
       * Perform conversion for benchmark v1
        PERFORM-CONVERSION-V1 SECTION.
@@ -228,144 +1477,490 @@
            SET CONSUMER-TO-PROVIDER TO TRUE
            SET PARAMETER-MAPPING TO TRUE
 
+           MOVE OPERATION-INDEX TO AUD-OPERATION-INDEX
+           MOVE CS1I-GENDER TO AUD-BEFORE-GENDER
+           MOVE CS1I-POSTAL-CODE TO AUD-BEFORE-POSTAL-CODE
+
            CALL 'convertData' USING
              BY VALUE OPERATION-INDEX
              BY VALUE MAPPING-DIRECTION
              BY VALUE MAPPING-TYPE
              BY REFERENCE CUSTOMER-V1-IN
              BY REFERENCE CUSTOMER-PROVIDER-IN
-             
+           PERFORM CHECK-CONVERT-DATA-STATUS
+
+           MOVE 'V1' TO AUD-CUSTOMER-VERSION
+           MOVE CS1I-FIRST-NAME TO AUD-FIRST-NAME
+           MOVE CS1I-LAST-NAME TO AUD-LAST-NAME
+           MOVE 'CONSUMER-TO-PROVIDER' TO AUD-MAPPING-DIRECTION
+           MOVE CSPI-GENDER TO AUD-AFTER-GENDER
+           MOVE CSPI-POSTAL-CODE IN CSPI-PRIMARY-ADDRESS
+             TO AUD-AFTER-POSTAL-CODE
+           PERFORM WRITE-AUDIT-RECORD
+
+           IF DRY-RUN-MODE
+               MOVE 'V1' TO SHDW-CUSTOMER-VERSION
+               MOVE CSPI-FIRST-NAME TO SHDW-FIRST-NAME
+               MOVE CSPI-LAST-NAME TO SHDW-LAST-NAME
+               MOVE CSPI-GENDER TO SHDW-GENDER
+               MOVE CSPI-POSTAL-CODE IN CSPI-PRIMARY-ADDRESS
+                 TO SHDW-POSTAL-CODE
+               MOVE CSPI-CITY IN CSPI-PRIMARY-ADDRESS TO SHDW-CITY
+               PERFORM WRITE-SHADOW-OUTPUT-RECORD
+           END-IF
+
+           MOVE 'V1' TO GMR-CUSTOMER-VERSION
+           MOVE CSPI-FIRST-NAME TO GMR-FIRST-NAME
+           MOVE CSPI-LAST-NAME TO GMR-LAST-NAME
+           MOVE CSPI-GENDER TO GMR-GENDER
+           MOVE CSPI-POSTAL-CODE IN CSPI-PRIMARY-ADDRESS
+             TO GMR-POSTAL-CODE
+           MOVE CSPI-CITY IN CSPI-PRIMARY-ADDRESS TO GMR-CITY
+           PERFORM WRITE-GOLDEN-MASTER-RECORD
+           PERFORM WRITE-GATEWAY-FEED-RECORD
+
+           PERFORM COMPUTE-CONSUMER-CONTROL-TOTAL-V1
+           PERFORM COMPUTE-PROVIDER-CONTROL-TOTAL
+           PERFORM CHECK-CONTROL-TOTAL
+
+           PERFORM CHECK-FOR-REJECTS-V1
+
+           PERFORM PRINT-PROVIDER-DATA
+
            SET PROVIDER-TO-CONSUMER TO TRUE
            SET RESULT-MAPPING TO TRUE
-           
+
+           MOVE CSPI-GENDER TO AUD-BEFORE-GENDER
+           MOVE CSPI-POSTAL-CODE IN CSPI-PRIMARY-ADDRESS
+             TO AUD-BEFORE-POSTAL-CODE
+
            CALL 'convertData' USING
              BY VALUE OPERATION-INDEX
              BY VALUE MAPPING-DIRECTION
              BY VALUE MAPPING-TYPE
              BY REFERENCE CUSTOMER-PROVIDER-IN
-             BY REFERENCE CUSTOMER-V1-OUT           
-           
+             BY REFERENCE CUSTOMER-V1-OUT
+           PERFORM CHECK-CONVERT-DATA-STATUS
+
+           MOVE 'PROVIDER-TO-CONSUMER' TO AUD-MAPPING-DIRECTION
+           MOVE CS1O-GENDER TO AUD-AFTER-GENDER
+           MOVE CS1O-POSTAL-CODE TO AUD-AFTER-POSTAL-CODE
+           PERFORM WRITE-AUDIT-RECORD
+
+           PERFORM CHECK-ROUND-TRIP-V1
+
+           PERFORM CHECK-GENDER-FORCED-TO-MONO
+
            EXIT.
-           
+
       * ---
-      * Run invocation benchmark v3
-       RUN-BENCHMARK-V3 SECTION.
-           PERFORM LOAD-SCRIPTS-V3
-           PERFORM INIT-INPUT-DATA-V3
-           
-           CALL 'getCurrentTimeMs' USING
-                BY REFERENCE START-TIME-MS 
-           
-           PERFORM PERFORM-CONVERSION-V3 NUMBER-OF-ITERATIONS TIMES
-           
-           CALL 'getCurrentTimeMs' USING
-                BY REFERENCE END-TIME-MS
-           
-           COMPUTE DURATION-MS = (END-TIME-MS - START-TIME-MS)
-           DISPLAY 'Benchmark v3: ' DURATION-MS 'ms' UPON CONSOLE
-           
-           PERFORM UNLOAD-SCRIPTS
-           
+      * Confirm CUSTOMER-V1-OUT came back the same as CUSTOMER-V1-IN
+      * went in, field by field, now that the round trip through the
+      * provider schema is complete
+       CHECK-ROUND-TRIP-V1 SECTION.
+           MOVE 'V1' TO RT-CUSTOMER-VERSION
+
+           IF CS1I-FIRST-NAME-FLAGS NOT = CS1O-FIRST-NAME-FLAGS
+               OR (VALUE-PRESENT IN CS1I-FIRST-NAME-FLAGS
+                   AND CS1I-FIRST-NAME NOT = CS1O-FIRST-NAME)
+               MOVE 'FIRST-NAME' TO RT-FIELD-NAME
+               PERFORM WRITE-ROUND-TRIP-MISMATCH
+           END-IF
+
+           IF CS1I-LAST-NAME-FLAGS NOT = CS1O-LAST-NAME-FLAGS
+               OR (VALUE-PRESENT IN CS1I-LAST-NAME-FLAGS
+                   AND CS1I-LAST-NAME NOT = CS1O-LAST-NAME)
+               MOVE 'LAST-NAME' TO RT-FIELD-NAME
+               PERFORM WRITE-ROUND-TRIP-MISMATCH
+           END-IF
+
+           IF CS1I-GENDER-FLAGS NOT = CS1O-GENDER-FLAGS
+               OR (VALUE-PRESENT IN CS1I-GENDER-FLAGS
+                   AND CS1I-GENDER NOT = CS1O-GENDER)
+               MOVE 'GENDER' TO RT-FIELD-NAME
+               PERFORM WRITE-ROUND-TRIP-MISMATCH
+           END-IF
+
+           IF CS1I-ADDRESS-FLAGS NOT = CS1O-ADDRESS-FLAGS
+               MOVE 'ADDRESS' TO RT-FIELD-NAME
+               PERFORM WRITE-ROUND-TRIP-MISMATCH
+           END-IF
+
+           IF CS1I-STREET-FLAGS IN CS1I-ADDRESS
+              NOT = CS1O-STREET-FLAGS IN CS1O-ADDRESS
+               OR (VALUE-PRESENT IN CS1I-STREET-FLAGS IN CS1I-ADDRESS
+                   AND CS1I-STREET IN CS1I-ADDRESS
+                       NOT = CS1O-STREET IN CS1O-ADDRESS)
+               MOVE 'STREET' TO RT-FIELD-NAME
+               PERFORM WRITE-ROUND-TRIP-MISMATCH
+           END-IF
+
+           IF CS1I-NUMBER-FLAGS IN CS1I-ADDRESS
+              NOT = CS1O-NUMBER-FLAGS IN CS1O-ADDRESS
+               OR (VALUE-PRESENT IN CS1I-NUMBER-FLAGS IN CS1I-ADDRESS
+                   AND CS1I-NUMBER IN CS1I-ADDRESS
+                       NOT = CS1O-NUMBER IN CS1O-ADDRESS)
+               MOVE 'NUMBER' TO RT-FIELD-NAME
+               PERFORM WRITE-ROUND-TRIP-MISMATCH
+           END-IF
+
+           IF CS1I-POSTAL-CODE-FLAGS IN CS1I-ADDRESS
+              NOT = CS1O-POSTAL-CODE-FLAGS IN CS1O-ADDRESS
+               OR (VALUE-PRESENT IN CS1I-POSTAL-CODE-FLAGS
+                                  IN CS1I-ADDRESS
+                   AND CS1I-POSTAL-CODE IN CS1I-ADDRESS
+                       NOT = CS1O-POSTAL-CODE IN CS1O-ADDRESS)
+               MOVE 'POSTAL-CODE' TO RT-FIELD-NAME
+               PERFORM WRITE-ROUND-TRIP-MISMATCH
+           END-IF
+
+           IF CS1I-CITY-FLAGS IN CS1I-ADDRESS
+              NOT = CS1O-CITY-FLAGS IN CS1O-ADDRESS
+               OR (VALUE-PRESENT IN CS1I-CITY-FLAGS IN CS1I-ADDRESS
+                   AND CS1I-CITY IN CS1I-ADDRESS
+                       NOT = CS1O-CITY IN CS1O-ADDRESS)
+               MOVE 'CITY' TO RT-FIELD-NAME
+               PERFORM WRITE-ROUND-TRIP-MISMATCH
+           END-IF
+
            EXIT.
-      
+
       * ---
-      * Load scripts for invocation benchmark v3
-       LOAD-SCRIPTS-V3 SECTION.
-           MOVE 'consumer-script-v3.dat'
-             TO CONSUMER-SCRIPT-NAME
-           MOVE 'provider-script-v3.dat'
-             TO PROVIDER-SCRIPT-NAME
-           
-           CALL 'loadScripts' USING
-                BY REFERENCE CONSUMER-SCRIPT-NAME
-                BY REFERENCE PROVIDER-SCRIPT-NAME
-           
+      * Count and report a single round trip field mismatch; the
+      * caller has already set RT-CUSTOMER-VERSION and RT-FIELD-NAME
+       WRITE-ROUND-TRIP-MISMATCH SECTION.
+           ADD 1 TO ROUND-TRIP-MISMATCHES
+           DISPLAY 'ROUND TRIP MISMATCH: version=' RT-CUSTOMER-VERSION
+                   ' field=' RT-FIELD-NAME
+              UPON CONSOLE
+
            EXIT.
-           
+
+      * ---
+      * Scan the mapped provider record for fields convertData could
+      * not represent and write a reject record for each one found
+       CHECK-FOR-REJECTS-V1 SECTION.
+           MOVE 'V1' TO REJ-CUSTOMER-VERSION
+           MOVE CS1I-FIRST-NAME TO REJ-FIRST-NAME
+           MOVE CS1I-LAST-NAME TO REJ-LAST-NAME
+
+           IF VALUE-UNREPRESENTABLE IN CSPI-GENDER-NEW-FLAGS
+               MOVE 'GENDER-NEW' TO REJ-FIELD-NAME
+               PERFORM WRITE-REJECT-RECORD
+           END-IF
+
+           IF VALUE-UNREPRESENTABLE IN CSPI-GENDER-FLAGS
+               MOVE 'GENDER' TO REJ-FIELD-NAME
+               PERFORM WRITE-REJECT-RECORD
+           END-IF
+
+           IF VALUE-UNREPRESENTABLE IN CSPI-DATE-OF-BIRTH-FLAGS
+               MOVE 'DATE-OF-BIRTH' TO REJ-FIELD-NAME
+               PERFORM WRITE-REJECT-RECORD
+           END-IF
+
+           EXIT.
+
+      * ---
+      * Control total for a v1 customer is the postal code of its
+      * single address; v1 has no secondary addresses to add in
+       COMPUTE-CONSUMER-CONTROL-TOTAL-V1 SECTION.
+           MOVE CS1I-POSTAL-CODE TO CONSUMER-CONTROL-TOTAL
+
+           EXIT.
+
+      * ---
+      * Control total for the mapped provider record is the sum of
+      * the primary address postal code and every secondary address
+      * postal code actually in use; shared across V1/V3/V6 since the
+      * provider side always maps into the same legacy address group
+       COMPUTE-PROVIDER-CONTROL-TOTAL SECTION.
+           MOVE CSPI-POSTAL-CODE IN CSPI-PRIMARY-ADDRESS
+             TO PROVIDER-CONTROL-TOTAL
+
+           PERFORM VARYING I-1 FROM 1 BY 1
+                   UNTIL I-1 > CSPI-SEC-ADDRESS-COUNT
+                                IN CSPI-SECONDARY-ADDRESSES
+               ADD CSPI-POSTAL-CODE IN CSPI-SECONDARY-ADDRESS(I-1)
+                 TO PROVIDER-CONTROL-TOTAL
+           END-PERFORM
+
+           EXIT.
+
+      * ---
+      * Flag a mismatch between the consumer-side and provider-side
+      * control totals - postal codes are not expected to be lossy,
+      * so a mismatch here means the wrong OPERATION-INDEX or
+      * MAPPING-DIRECTION was used rather than an ordinary conversion
+       CHECK-CONTROL-TOTAL SECTION.
+           IF CONSUMER-CONTROL-TOTAL NOT = PROVIDER-CONTROL-TOTAL
+               ADD 1 TO CONTROL-TOTAL-MISMATCHES
+               DISPLAY 'CONTROL TOTAL MISMATCH: consumer='
+                       CONSUMER-CONTROL-TOTAL ' provider='
+                       PROVIDER-CONTROL-TOTAL
+                  UPON CONSOLE
+           END-IF
+
+           EXIT.
+
+      * ---
+      * The mono consumer schemas have no equivalent of GENDER-NEW's
+      * THIRD value, so a poly-to-mono result mapping forces THIRD
+      * into a fallback plain GENDER value; count how often that
+      * really happens instead of only knowing it happens in theory
+       CHECK-GENDER-FORCED-TO-MONO SECTION.
+           IF THIRD IN CSPI-GENDER-NEW
+               ADD 1 TO GENDER-FORCED-TO-MONO-COUNT
+           END-IF
+
+           EXIT.
+
+      * ---
+      * Run invocation benchmark v3
+       RUN-BENCHMARK-V3 SECTION.
+           MOVE 'V3' TO REQUESTED-SCRIPT-GENERATION
+           PERFORM SELECT-SCRIPT-GENERATION
+           PERFORM OPEN-CUSTOMER-MASTER-V3
+           MOVE 0 TO RECORDS-CONVERTED-V3
+
+           CALL 'getCurrentTimeMs' USING
+                BY REFERENCE START-TIME-MS
+
+           PERFORM READ-CUSTOMER-MASTER-V3
+           PERFORM UNTIL CUSTMAST-V3-AT-EOF
+               PERFORM LOAD-INPUT-DATA-V3
+               PERFORM TALLY-FIELD-USAGE-V3
+               PERFORM VALIDATE-POSTAL-CODE-V3
+               PERFORM VALIDATE-DATE-OF-BIRTH-V3
+               PERFORM PERFORM-CONVERSION-V3
+               ADD 1 TO RECORDS-CONVERTED-V3
+               PERFORM READ-CUSTOMER-MASTER-V3
+           END-PERFORM
+
+           CALL 'getCurrentTimeMs' USING
+                BY REFERENCE END-TIME-MS
+
+           COMPUTE DURATION-MS = (END-TIME-MS - START-TIME-MS)
+           DISPLAY 'Benchmark v3: ' DURATION-MS 'ms, '
+                   RECORDS-CONVERTED-V3 ' customer(s) converted'
+              UPON CONSOLE
+
+           MOVE 'V3' TO HISTORY-BENCHMARK-NAME
+           PERFORM CHECK-BENCHMARK-REGRESSION
+           PERFORM APPEND-BENCHMARK-HISTORY
+
+           PERFORM CLOSE-CUSTOMER-MASTER-V3
+
+           EXIT.
+
+      * ---
+      * Load scripts for invocation benchmark v3
+       LOAD-SCRIPTS-V3 SECTION.
+           MOVE ACTIVE-CONSUMER-SCRIPT-V3
+             TO CONSUMER-SCRIPT-NAME
+           MOVE ACTIVE-PROVIDER-SCRIPT-V3
+             TO PROVIDER-SCRIPT-NAME
+
+           MOVE CONSUMER-SCRIPT-NAME TO CURRENT-CHECK-SCRIPT-NAME
+           PERFORM PRE-FLIGHT-CHECK-SCRIPT-FILE
+           MOVE PROVIDER-SCRIPT-NAME TO CURRENT-CHECK-SCRIPT-NAME
+           PERFORM PRE-FLIGHT-CHECK-SCRIPT-FILE
+
+           CALL 'loadScripts' USING
+                BY REFERENCE CONSUMER-SCRIPT-NAME
+                BY REFERENCE PROVIDER-SCRIPT-NAME
+
+           MOVE SCRIPT-VERSION-V3 TO EXPECTED-SCRIPT-VERSION
+           PERFORM VALIDATE-LOADED-SCRIPT-VERSION
+
+           EXIT.
+
+      * ---
+      * Open the real v3 customer extract; if it is not present for
+      * this run, no records are converted and the benchmark reports
+      * zero customers rather than aborting the job
+       OPEN-CUSTOMER-MASTER-V3 SECTION.
+           MOVE 'N' TO WS-CUSTMAST-V3-EOF-FLAG
+           OPEN INPUT CUSTOMER-MASTER-V3
+           IF NOT CUSTMAST-V3-OK
+               MOVE 'Y' TO WS-CUSTMAST-V3-EOF-FLAG
+           END-IF
+
+           EXIT.
+
+       READ-CUSTOMER-MASTER-V3 SECTION.
+           IF NOT CUSTMAST-V3-AT-EOF
+               READ CUSTOMER-MASTER-V3
+                   AT END
+                       MOVE 'Y' TO WS-CUSTMAST-V3-EOF-FLAG
+               END-READ
+           END-IF
+
+           EXIT.
+
+       CLOSE-CUSTOMER-MASTER-V3 SECTION.
+           IF CUSTMAST-V3-OK OR CUSTMAST-V3-EOF
+               CLOSE CUSTOMER-MASTER-V3
+           END-IF
+
+           EXIT.
+
       * ---
-      * Initialize input data for benchmark v3
-       INIT-INPUT-DATA-V3 SECTION.
+      * Populate CS3I- from the current v3 customer extract record
+       LOAD-INPUT-DATA-V3 SECTION.
            SET VALUE-PRESENT IN CS3I-CUSTOMER-FLAGS
-            TO TRUE           
-           
+            TO TRUE
+
            SET VALUE-PRESENT IN CS3I-FIRST-NAME-FLAGS
             TO TRUE
-           MOVE 'Test'
+           MOVE CMV3-FIRST-NAME
              TO CS3I-FIRST-NAME
            SET VALUE-PRESENT IN CS3I-LAST-NAME-FLAGS
             TO TRUE
-           MOVE 'Tester'
+           MOVE CMV3-LAST-NAME
              TO CS3I-LAST-NAME
            SET VALUE-PRESENT IN CS3I-DATE-OF-BIRTH-FLAGS
             TO TRUE
-           MOVE '01.01.2000'
-             TO CS3I-DATE-OF-BIRTH             
+           MOVE CMV3-DATE-OF-BIRTH
+             TO CS3I-DATE-OF-BIRTH
            SET VALUE-PRESENT IN CS3I-GENDER-FLAGS
             TO TRUE
-           MOVE 1
+           MOVE CMV3-GENDER
              TO CS3I-GENDER
 
       *    Primary addresses
            SET VALUE-PRESENT IN CS3I-PRIMARY-ADDRESS-FLAGS
             TO TRUE
-           
+
            SET VALUE-PRESENT IN CS3I-STREET-FLAGS
                              IN CS3I-PRIMARY-ADDRESS
             TO TRUE
-           MOVE 'Test Street'
+           MOVE CMV3-STREET
              TO CS3I-STREET IN CS3I-PRIMARY-ADDRESS
            SET VALUE-PRESENT IN CS3I-NUMBER-FLAGS
                              IN CS3I-PRIMARY-ADDRESS
              TO TRUE
-           MOVE 17
+           MOVE CMV3-NUMBER
              TO CS3I-NUMBER IN CS3I-PRIMARY-ADDRESS
            SET VALUE-PRESENT IN CS3I-POSTAL-CODE-FLAGS
                              IN CS3I-PRIMARY-ADDRESS
             TO TRUE
-           MOVE 12345
+           MOVE CMV3-POSTAL-CODE
              TO CS3I-POSTAL-CODE IN CS3I-PRIMARY-ADDRESS
            SET VALUE-PRESENT IN CS3I-CITY-FLAGS
                              IN CS3I-PRIMARY-ADDRESS
             TO TRUE
-           MOVE 'Test City'
+           MOVE CMV3-CITY
              TO CS3I-CITY IN CS3I-PRIMARY-ADDRESS
-             
+
       *    Secondary addresses
            SET VALUE-PRESENT IN CS3I-SEC-ADDR-LST-FLAGS
             TO TRUE
-           MOVE 2
+           MOVE CMV3-SEC-ADDR-COUNT
              TO CS3I-SEC-ADDRESS-COUNT
-           
+
+      *    Flag and clip a count that would overrun OCCURS 10 rather
+      *    than let the table-population loop below run off the end
+           IF CS3I-SEC-ADDRESS-COUNT > MAX-SECONDARY-ADDRESSES
+               DISPLAY 'SECONDARY ADDRESS COUNT EXCEEDS 10, CLIPPED: '
+                       CS3I-FIRST-NAME ' ' CS3I-LAST-NAME ' count='
+                       CS3I-SEC-ADDRESS-COUNT
+                  UPON CONSOLE
+               ADD 1 TO SEC-ADDRESS-OVERFLOWS-V3
+               MOVE MAX-SECONDARY-ADDRESSES TO CS3I-SEC-ADDRESS-COUNT
+           END-IF
+
            PERFORM VARYING I-1 FROM 1 BY 1
-                   UNTIL I-1 > 2
-                   
+                   UNTIL I-1 > CS3I-SEC-ADDRESS-COUNT
+
              SET VALUE-PRESENT IN CS3I-SECONDARY-ADDRESS-FLAGS(I-1)
               TO TRUE
-           
+
              SET VALUE-PRESENT IN CS3I-STREET-FLAGS
                                IN CS3I-SECONDARY-ADDRESS(I-1)
               TO TRUE
-             MOVE 'Test Road'
+             MOVE CMV3-SEC-STREET(I-1)
                TO CS3I-STREET IN CS3I-SECONDARY-ADDRESS(I-1)
              SET VALUE-PRESENT IN CS3I-NUMBER-FLAGS
                                IN CS3I-SECONDARY-ADDRESS(I-1)
               TO TRUE
-             MOVE I-1
+             MOVE CMV3-SEC-NUMBER(I-1)
                TO CS3I-NUMBER IN CS3I-SECONDARY-ADDRESS(I-1)
              SET VALUE-PRESENT IN CS3I-POSTAL-CODE-FLAGS
                                IN CS3I-SECONDARY-ADDRESS(I-1)
               TO TRUE
-             MOVE 12345
+             MOVE CMV3-SEC-POSTAL-CODE(I-1)
                TO CS3I-POSTAL-CODE IN CS3I-SECONDARY-ADDRESS(I-1)
              SET VALUE-PRESENT IN CS3I-CITY-FLAGS
                                IN CS3I-SECONDARY-ADDRESS(I-1)
               TO TRUE
-             MOVE 'Test Town'
+             MOVE CMV3-SEC-CITY(I-1)
                TO CS3I-CITY IN CS3I-SECONDARY-ADDRESS(I-1)
            END-PERFORM
 
            EXIT.
-           
+
+      * ---
+      * Tally this v3 customer's field-presence states, so a day's
+      * worth of real traffic answers whether PRIMARY-ADDRESS plus
+      * SECONDARY-ADDRESSES are actually being used as designed
+       TALLY-FIELD-USAGE-V3 SECTION.
+           EVALUATE TRUE
+               WHEN VALUE-ABSENT IN CS3I-FIRST-NAME-FLAGS
+                   ADD 1 TO FU-V3-FIRST-NAME-ABSENT
+               WHEN VALUE-PRESENT IN CS3I-FIRST-NAME-FLAGS
+                   ADD 1 TO FU-V3-FIRST-NAME-PRESENT
+               WHEN VALUE-UNREPRESENTABLE IN CS3I-FIRST-NAME-FLAGS
+                   ADD 1 TO FU-V3-FIRST-NAME-UNREP
+           END-EVALUATE
+
+           EVALUATE TRUE
+               WHEN VALUE-ABSENT IN CS3I-LAST-NAME-FLAGS
+                   ADD 1 TO FU-V3-LAST-NAME-ABSENT
+               WHEN VALUE-PRESENT IN CS3I-LAST-NAME-FLAGS
+                   ADD 1 TO FU-V3-LAST-NAME-PRESENT
+               WHEN VALUE-UNREPRESENTABLE IN CS3I-LAST-NAME-FLAGS
+                   ADD 1 TO FU-V3-LAST-NAME-UNREP
+           END-EVALUATE
+
+           EVALUATE TRUE
+               WHEN VALUE-ABSENT IN CS3I-DATE-OF-BIRTH-FLAGS
+                   ADD 1 TO FU-V3-DATE-OF-BIRTH-ABSENT
+               WHEN VALUE-PRESENT IN CS3I-DATE-OF-BIRTH-FLAGS
+                   ADD 1 TO FU-V3-DATE-OF-BIRTH-PRESENT
+               WHEN VALUE-UNREPRESENTABLE IN CS3I-DATE-OF-BIRTH-FLAGS
+                   ADD 1 TO FU-V3-DATE-OF-BIRTH-UNREP
+           END-EVALUATE
+
+           EVALUATE TRUE
+               WHEN VALUE-ABSENT IN CS3I-GENDER-FLAGS
+                   ADD 1 TO FU-V3-GENDER-ABSENT
+               WHEN VALUE-PRESENT IN CS3I-GENDER-FLAGS
+                   ADD 1 TO FU-V3-GENDER-PRESENT
+               WHEN VALUE-UNREPRESENTABLE IN CS3I-GENDER-FLAGS
+                   ADD 1 TO FU-V3-GENDER-UNREP
+           END-EVALUATE
+
+           EVALUATE TRUE
+               WHEN VALUE-ABSENT IN CS3I-PRIMARY-ADDRESS-FLAGS
+                   ADD 1 TO FU-V3-PRIMARY-ADDRESS-ABSENT
+               WHEN VALUE-PRESENT IN CS3I-PRIMARY-ADDRESS-FLAGS
+                   ADD 1 TO FU-V3-PRIMARY-ADDRESS-PRESENT
+               WHEN VALUE-UNREPRESENTABLE IN CS3I-PRIMARY-ADDRESS-FLAGS
+                   ADD 1 TO FU-V3-PRIMARY-ADDRESS-UNREP
+           END-EVALUATE
+
+           EVALUATE TRUE
+               WHEN VALUE-ABSENT IN CS3I-SEC-ADDR-LST-FLAGS
+                   ADD 1 TO FU-V3-SEC-ADDRESSES-ABSENT
+               WHEN VALUE-PRESENT IN CS3I-SEC-ADDR-LST-FLAGS
+                   ADD 1 TO FU-V3-SEC-ADDRESSES-PRESENT
+               WHEN VALUE-UNREPRESENTABLE IN CS3I-SEC-ADDR-LST-FLAGS
+                   ADD 1 TO FU-V3-SEC-ADDRESSES-UNREP
+           END-EVALUATE
+
+           EXIT.
+
       * ---
       * Perform conversion for benchmark v3
        PERFORM-CONVERSION-V3 SECTION.
@@ -373,81 +1968,503 @@
            SET CONSUMER-TO-PROVIDER TO TRUE
            SET PARAMETER-MAPPING TO TRUE
 
+           MOVE OPERATION-INDEX TO AUD-OPERATION-INDEX
+           MOVE CS3I-GENDER TO AUD-BEFORE-GENDER
+           MOVE CS3I-POSTAL-CODE IN CS3I-PRIMARY-ADDRESS
+             TO AUD-BEFORE-POSTAL-CODE
+
            CALL 'convertData' USING
              BY VALUE OPERATION-INDEX
              BY VALUE MAPPING-DIRECTION
              BY VALUE MAPPING-TYPE
              BY REFERENCE CUSTOMER-V3-IN
              BY REFERENCE CUSTOMER-PROVIDER-IN
-             
+           PERFORM CHECK-CONVERT-DATA-STATUS
+
+           MOVE 'V3' TO AUD-CUSTOMER-VERSION
+           MOVE CS3I-FIRST-NAME TO AUD-FIRST-NAME
+           MOVE CS3I-LAST-NAME TO AUD-LAST-NAME
+           MOVE 'CONSUMER-TO-PROVIDER' TO AUD-MAPPING-DIRECTION
+           MOVE CSPI-GENDER TO AUD-AFTER-GENDER
+           MOVE CSPI-POSTAL-CODE IN CSPI-PRIMARY-ADDRESS
+             TO AUD-AFTER-POSTAL-CODE
+           PERFORM WRITE-AUDIT-RECORD
+
+           IF DRY-RUN-MODE
+               MOVE 'V3' TO SHDW-CUSTOMER-VERSION
+               MOVE CSPI-FIRST-NAME TO SHDW-FIRST-NAME
+               MOVE CSPI-LAST-NAME TO SHDW-LAST-NAME
+               MOVE CSPI-GENDER TO SHDW-GENDER
+               MOVE CSPI-POSTAL-CODE IN CSPI-PRIMARY-ADDRESS
+                 TO SHDW-POSTAL-CODE
+               MOVE CSPI-CITY IN CSPI-PRIMARY-ADDRESS TO SHDW-CITY
+               PERFORM WRITE-SHADOW-OUTPUT-RECORD
+           END-IF
+
+           MOVE 'V3' TO GMR-CUSTOMER-VERSION
+           MOVE CSPI-FIRST-NAME TO GMR-FIRST-NAME
+           MOVE CSPI-LAST-NAME TO GMR-LAST-NAME
+           MOVE CSPI-GENDER TO GMR-GENDER
+           MOVE CSPI-POSTAL-CODE IN CSPI-PRIMARY-ADDRESS
+             TO GMR-POSTAL-CODE
+           MOVE CSPI-CITY IN CSPI-PRIMARY-ADDRESS TO GMR-CITY
+           PERFORM WRITE-GOLDEN-MASTER-RECORD
+           PERFORM WRITE-GATEWAY-FEED-RECORD
+
+           PERFORM COMPUTE-CONSUMER-CONTROL-TOTAL-V3
+           PERFORM COMPUTE-PROVIDER-CONTROL-TOTAL
+           PERFORM CHECK-CONTROL-TOTAL
+
+           PERFORM CHECK-FOR-REJECTS-V3
+
+           PERFORM PRINT-PROVIDER-DATA
+
            SET PROVIDER-TO-CONSUMER TO TRUE
            SET RESULT-MAPPING TO TRUE
-           
+
+           MOVE CSPI-GENDER TO AUD-BEFORE-GENDER
+           MOVE CSPI-POSTAL-CODE IN CSPI-PRIMARY-ADDRESS
+             TO AUD-BEFORE-POSTAL-CODE
+
            CALL 'convertData' USING
              BY VALUE OPERATION-INDEX
              BY VALUE MAPPING-DIRECTION
              BY VALUE MAPPING-TYPE
              BY REFERENCE CUSTOMER-PROVIDER-IN
-             BY REFERENCE CUSTOMER-V3-OUT           
-           
+             BY REFERENCE CUSTOMER-V3-OUT
+           PERFORM CHECK-CONVERT-DATA-STATUS
+
+           MOVE 'PROVIDER-TO-CONSUMER' TO AUD-MAPPING-DIRECTION
+           MOVE CS3O-GENDER TO AUD-AFTER-GENDER
+           MOVE CS3O-POSTAL-CODE IN CS3O-PRIMARY-ADDRESS
+             TO AUD-AFTER-POSTAL-CODE
+           PERFORM WRITE-AUDIT-RECORD
+
+           PERFORM CHECK-ROUND-TRIP-V3
+
+           PERFORM CHECK-GENDER-FORCED-TO-MONO
+
+           EXIT.
+
+      * ---
+      * Confirm CUSTOMER-V3-OUT came back the same as CUSTOMER-V3-IN
+      * went in, field by field, now that the round trip through the
+      * provider schema is complete
+       CHECK-ROUND-TRIP-V3 SECTION.
+           MOVE 'V3' TO RT-CUSTOMER-VERSION
+
+           IF CS3I-FIRST-NAME-FLAGS NOT = CS3O-FIRST-NAME-FLAGS
+               OR (VALUE-PRESENT IN CS3I-FIRST-NAME-FLAGS
+                   AND CS3I-FIRST-NAME NOT = CS3O-FIRST-NAME)
+               MOVE 'FIRST-NAME' TO RT-FIELD-NAME
+               PERFORM WRITE-ROUND-TRIP-MISMATCH
+           END-IF
+
+           IF CS3I-LAST-NAME-FLAGS NOT = CS3O-LAST-NAME-FLAGS
+               OR (VALUE-PRESENT IN CS3I-LAST-NAME-FLAGS
+                   AND CS3I-LAST-NAME NOT = CS3O-LAST-NAME)
+               MOVE 'LAST-NAME' TO RT-FIELD-NAME
+               PERFORM WRITE-ROUND-TRIP-MISMATCH
+           END-IF
+
+           IF CS3I-DATE-OF-BIRTH-FLAGS NOT = CS3O-DATE-OF-BIRTH-FLAGS
+               OR (VALUE-PRESENT IN CS3I-DATE-OF-BIRTH-FLAGS
+                   AND CS3I-DATE-OF-BIRTH NOT = CS3O-DATE-OF-BIRTH)
+               MOVE 'DATE-OF-BIRTH' TO RT-FIELD-NAME
+               PERFORM WRITE-ROUND-TRIP-MISMATCH
+           END-IF
+
+           IF CS3I-GENDER-FLAGS NOT = CS3O-GENDER-FLAGS
+               OR (VALUE-PRESENT IN CS3I-GENDER-FLAGS
+                   AND CS3I-GENDER NOT = CS3O-GENDER)
+               MOVE 'GENDER' TO RT-FIELD-NAME
+               PERFORM WRITE-ROUND-TRIP-MISMATCH
+           END-IF
+
+           IF CS3I-PRIMARY-ADDRESS-FLAGS
+              NOT = CS3O-PRIMARY-ADDRESS-FLAGS
+               MOVE 'PRIMARY-ADDRESS' TO RT-FIELD-NAME
+               PERFORM WRITE-ROUND-TRIP-MISMATCH
+           END-IF
+
+           IF CS3I-STREET-FLAGS IN CS3I-PRIMARY-ADDRESS
+              NOT = CS3O-STREET-FLAGS IN CS3O-PRIMARY-ADDRESS
+               OR (VALUE-PRESENT IN CS3I-STREET-FLAGS
+                                  IN CS3I-PRIMARY-ADDRESS
+                   AND CS3I-STREET IN CS3I-PRIMARY-ADDRESS
+                       NOT = CS3O-STREET IN CS3O-PRIMARY-ADDRESS)
+               MOVE 'STREET' TO RT-FIELD-NAME
+               PERFORM WRITE-ROUND-TRIP-MISMATCH
+           END-IF
+
+           IF CS3I-NUMBER-FLAGS IN CS3I-PRIMARY-ADDRESS
+              NOT = CS3O-NUMBER-FLAGS IN CS3O-PRIMARY-ADDRESS
+               OR (VALUE-PRESENT IN CS3I-NUMBER-FLAGS
+                                  IN CS3I-PRIMARY-ADDRESS
+                   AND CS3I-NUMBER IN CS3I-PRIMARY-ADDRESS
+                       NOT = CS3O-NUMBER IN CS3O-PRIMARY-ADDRESS)
+               MOVE 'NUMBER' TO RT-FIELD-NAME
+               PERFORM WRITE-ROUND-TRIP-MISMATCH
+           END-IF
+
+           IF CS3I-POSTAL-CODE-FLAGS IN CS3I-PRIMARY-ADDRESS
+              NOT = CS3O-POSTAL-CODE-FLAGS IN CS3O-PRIMARY-ADDRESS
+               OR (VALUE-PRESENT IN CS3I-POSTAL-CODE-FLAGS
+                                  IN CS3I-PRIMARY-ADDRESS
+                   AND CS3I-POSTAL-CODE IN CS3I-PRIMARY-ADDRESS
+                       NOT = CS3O-POSTAL-CODE IN CS3O-PRIMARY-ADDRESS)
+               MOVE 'POSTAL-CODE' TO RT-FIELD-NAME
+               PERFORM WRITE-ROUND-TRIP-MISMATCH
+           END-IF
+
+           IF CS3I-CITY-FLAGS IN CS3I-PRIMARY-ADDRESS
+              NOT = CS3O-CITY-FLAGS IN CS3O-PRIMARY-ADDRESS
+               OR (VALUE-PRESENT IN CS3I-CITY-FLAGS
+                                  IN CS3I-PRIMARY-ADDRESS
+                   AND CS3I-CITY IN CS3I-PRIMARY-ADDRESS
+                       NOT = CS3O-CITY IN CS3O-PRIMARY-ADDRESS)
+               MOVE 'CITY' TO RT-FIELD-NAME
+               PERFORM WRITE-ROUND-TRIP-MISMATCH
+           END-IF
+
+           IF CS3I-SEC-ADDRESS-COUNT NOT = CS3O-SEC-ADDRESS-COUNT
+               MOVE 'SEC-ADDRESS-COUNT' TO RT-FIELD-NAME
+               PERFORM WRITE-ROUND-TRIP-MISMATCH
+           ELSE
+               PERFORM VARYING I-1 FROM 1 BY 1
+                       UNTIL I-1 > CS3I-SEC-ADDRESS-COUNT
+                   IF CS3I-STREET IN CS3I-SECONDARY-ADDRESS(I-1)
+                      NOT = CS3O-STREET IN CS3O-SECONDARY-ADDRESS(I-1)
+                       MOVE 'SEC-ADDRESS-STREET' TO RT-FIELD-NAME
+                       PERFORM WRITE-ROUND-TRIP-MISMATCH
+                   END-IF
+                   IF CS3I-NUMBER IN CS3I-SECONDARY-ADDRESS(I-1)
+                      NOT = CS3O-NUMBER IN CS3O-SECONDARY-ADDRESS(I-1)
+                       MOVE 'SEC-ADDRESS-NUMBER' TO RT-FIELD-NAME
+                       PERFORM WRITE-ROUND-TRIP-MISMATCH
+                   END-IF
+                   IF CS3I-POSTAL-CODE IN CS3I-SECONDARY-ADDRESS(I-1)
+                      NOT = CS3O-POSTAL-CODE
+                            IN CS3O-SECONDARY-ADDRESS(I-1)
+                       MOVE 'SEC-ADDRESS-POSTAL-CODE' TO RT-FIELD-NAME
+                       PERFORM WRITE-ROUND-TRIP-MISMATCH
+                   END-IF
+                   IF CS3I-CITY IN CS3I-SECONDARY-ADDRESS(I-1)
+                      NOT = CS3O-CITY IN CS3O-SECONDARY-ADDRESS(I-1)
+                       MOVE 'SEC-ADDRESS-CITY' TO RT-FIELD-NAME
+                       PERFORM WRITE-ROUND-TRIP-MISMATCH
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           EXIT.
+
+      * ---
+      * Work out the last valid day of DOB-MONTH/DOB-YEAR, accounting
+      * for leap years on February; shared by the V3 and V6 date
+      * validations since both use the same DD.MM.YYYY components
+       DETERMINE-DOB-MAX-DAY SECTION.
+           EVALUATE DOB-MONTH
+               WHEN 4
+               WHEN 6
+               WHEN 9
+               WHEN 11
+                   MOVE 30 TO DOB-MAX-DAY
+               WHEN 2
+                   DIVIDE DOB-YEAR BY 4
+                     GIVING WS-DOB-DIV-QUOT REMAINDER WS-DOB-REM-4
+                   DIVIDE DOB-YEAR BY 100
+                     GIVING WS-DOB-DIV-QUOT REMAINDER WS-DOB-REM-100
+                   DIVIDE DOB-YEAR BY 400
+                     GIVING WS-DOB-DIV-QUOT REMAINDER WS-DOB-REM-400
+                   IF WS-DOB-REM-4 = 0
+                       AND (WS-DOB-REM-100 NOT = 0
+                            OR WS-DOB-REM-400 = 0)
+                       MOVE 29 TO DOB-MAX-DAY
+                   ELSE
+                       MOVE 28 TO DOB-MAX-DAY
+                   END-IF
+               WHEN OTHER
+                   MOVE 31 TO DOB-MAX-DAY
+           END-EVALUATE
+
+           EXIT.
+
+      * ---
+      * Write a reject record for a date of birth that failed
+      * validation; the specific REJ-* fields are already set by the
+      * caller
+       WRITE-DATE-VALIDATION-REJECT SECTION.
+           WRITE REJECT-RECORD
+           ADD 1 TO REJECTS-WRITTEN
+
+           EXIT.
+
+      * ---
+      * Validate CMV1-POSTAL-CODE against CS1I-POSTAL-CODE's numeric
+      * PIC before it is handed to convertData; postal codes such as
+      * Canadian or UK ones don't fit a numeric field, and moving them
+      * into one would silently truncate or garble them, so they are
+      * rejected instead and the flag reset to absent
+       VALIDATE-POSTAL-CODE-V1 SECTION.
+           IF CMV1-POSTAL-CODE IS NOT NUMERIC
+               MOVE 'V1' TO REJ-CUSTOMER-VERSION
+               MOVE CS1I-FIRST-NAME TO REJ-FIRST-NAME
+               MOVE CS1I-LAST-NAME TO REJ-LAST-NAME
+               MOVE 'POSTAL-CODE' TO REJ-FIELD-NAME
+               MOVE 'POSTAL CODE DOES NOT FIT A NUMERIC FIELD'
+                 TO REJ-REASON
+               PERFORM WRITE-DATE-VALIDATION-REJECT
+               SET VALUE-ABSENT IN CS1I-POSTAL-CODE-FLAGS TO TRUE
+               ADD 1 TO POSTAL-CODE-REJECTS-V1
+           END-IF
+
+           EXIT.
+
+      * ---
+      * Validate CMV3-POSTAL-CODE against CS3I-POSTAL-CODE's numeric
+      * PIC before it is handed to convertData; postal codes such as
+      * Canadian or UK ones don't fit a numeric field, and moving them
+      * into one would silently truncate or garble them, so they are
+      * rejected instead and the flag reset to absent
+       VALIDATE-POSTAL-CODE-V3 SECTION.
+           IF CMV3-POSTAL-CODE IS NOT NUMERIC
+               MOVE 'V3' TO REJ-CUSTOMER-VERSION
+               MOVE CS3I-FIRST-NAME TO REJ-FIRST-NAME
+               MOVE CS3I-LAST-NAME TO REJ-LAST-NAME
+               MOVE 'POSTAL-CODE' TO REJ-FIELD-NAME
+               MOVE 'POSTAL CODE DOES NOT FIT A NUMERIC FIELD'
+                 TO REJ-REASON
+               PERFORM WRITE-DATE-VALIDATION-REJECT
+               SET VALUE-ABSENT IN CS3I-POSTAL-CODE-FLAGS
+                                 IN CS3I-PRIMARY-ADDRESS
+                TO TRUE
+               ADD 1 TO POSTAL-CODE-REJECTS-V3
+           END-IF
+
+           PERFORM VARYING I-1 FROM 1 BY 1
+                   UNTIL I-1 > CS3I-SEC-ADDRESS-COUNT
+               IF CMV3-SEC-POSTAL-CODE(I-1) IS NOT NUMERIC
+                   MOVE 'V3' TO REJ-CUSTOMER-VERSION
+                   MOVE CS3I-FIRST-NAME TO REJ-FIRST-NAME
+                   MOVE CS3I-LAST-NAME TO REJ-LAST-NAME
+                   MOVE 'SEC-ADDRESS-POSTAL-CODE' TO REJ-FIELD-NAME
+                   MOVE 'POSTAL CODE DOES NOT FIT A NUMERIC FIELD'
+                     TO REJ-REASON
+                   PERFORM WRITE-DATE-VALIDATION-REJECT
+                   SET VALUE-ABSENT IN CS3I-POSTAL-CODE-FLAGS
+                                     IN CS3I-SECONDARY-ADDRESS(I-1)
+                    TO TRUE
+                   ADD 1 TO POSTAL-CODE-REJECTS-V3
+               END-IF
+           END-PERFORM
+
+           EXIT.
+
+      * ---
+      * Validate CS3I-DATE-OF-BIRTH's DD.MM.YYYY format and calendar
+      * range before it is handed to convertData; an invalid date is
+      * rejected and its flags reset to absent so the raw string never
+      * reaches the mapper
+       VALIDATE-DATE-OF-BIRTH-V3 SECTION.
+           MOVE CS3I-DATE-OF-BIRTH TO DOB-COMPONENTS
+           SET DATE-OF-BIRTH-VALID TO TRUE
+
+           IF DOB-DAY-X IS NOT NUMERIC
+               OR DOB-MONTH-X IS NOT NUMERIC
+               OR DOB-YEAR-X IS NOT NUMERIC
+               OR DOB-SEP-1 NOT = '.'
+               OR DOB-SEP-2 NOT = '.'
+               SET DATE-OF-BIRTH-INVALID TO TRUE
+               MOVE 'DATE OF BIRTH IS NOT IN DD.MM.YYYY FORMAT'
+                 TO REJ-REASON
+           ELSE
+               PERFORM DETERMINE-DOB-MAX-DAY
+               IF DOB-MONTH < 1 OR DOB-MONTH > 12
+                   OR DOB-DAY < 1 OR DOB-DAY > DOB-MAX-DAY
+                   SET DATE-OF-BIRTH-INVALID TO TRUE
+                   MOVE 'DATE OF BIRTH IS NOT A VALID CALENDAR DATE'
+                     TO REJ-REASON
+               ELSE
+                   COMPUTE DOB-YYYYMMDD =
+                       DOB-YEAR * 10000 + DOB-MONTH * 100 + DOB-DAY
+                   ACCEPT WS-CURRENT-DATE-YYYYMMDD FROM DATE YYYYMMDD
+                   IF DOB-YYYYMMDD > WS-CURRENT-DATE-YYYYMMDD
+                       SET DATE-OF-BIRTH-INVALID TO TRUE
+                       MOVE 'DATE OF BIRTH IS IN THE FUTURE'
+                         TO REJ-REASON
+                   END-IF
+               END-IF
+           END-IF
+
+           IF DATE-OF-BIRTH-INVALID
+               MOVE 'V3' TO REJ-CUSTOMER-VERSION
+               MOVE CS3I-FIRST-NAME TO REJ-FIRST-NAME
+               MOVE CS3I-LAST-NAME TO REJ-LAST-NAME
+               MOVE 'DATE-OF-BIRTH' TO REJ-FIELD-NAME
+               PERFORM WRITE-DATE-VALIDATION-REJECT
+               SET VALUE-ABSENT IN CS3I-DATE-OF-BIRTH-FLAGS TO TRUE
+               ADD 1 TO DATE-OF-BIRTH-REJECTS-V3
+           END-IF
+
+           EXIT.
+
+      * ---
+      * Scan the mapped provider record for fields convertData could
+      * not represent and write a reject record for each one found
+       CHECK-FOR-REJECTS-V3 SECTION.
+           MOVE 'V3' TO REJ-CUSTOMER-VERSION
+           MOVE CS3I-FIRST-NAME TO REJ-FIRST-NAME
+           MOVE CS3I-LAST-NAME TO REJ-LAST-NAME
+
+           IF VALUE-UNREPRESENTABLE IN CSPI-GENDER-NEW-FLAGS
+               MOVE 'GENDER-NEW' TO REJ-FIELD-NAME
+               PERFORM WRITE-REJECT-RECORD
+           END-IF
+
+           IF VALUE-UNREPRESENTABLE IN CSPI-GENDER-FLAGS
+               MOVE 'GENDER' TO REJ-FIELD-NAME
+               PERFORM WRITE-REJECT-RECORD
+           END-IF
+
+           IF VALUE-UNREPRESENTABLE IN CSPI-DATE-OF-BIRTH-FLAGS
+               MOVE 'DATE-OF-BIRTH' TO REJ-FIELD-NAME
+               PERFORM WRITE-REJECT-RECORD
+           END-IF
+
+           EXIT.
+
+      * ---
+      * Control total for a v3 customer is the sum of the primary
+      * address postal code and every secondary address postal code
+      * actually in use
+       COMPUTE-CONSUMER-CONTROL-TOTAL-V3 SECTION.
+           MOVE CS3I-POSTAL-CODE IN CS3I-PRIMARY-ADDRESS
+             TO CONSUMER-CONTROL-TOTAL
+
+           PERFORM VARYING I-1 FROM 1 BY 1
+                   UNTIL I-1 > CS3I-SEC-ADDRESS-COUNT
+               ADD CS3I-POSTAL-CODE IN CS3I-SECONDARY-ADDRESS(I-1)
+                 TO CONSUMER-CONTROL-TOTAL
+           END-PERFORM
+
            EXIT.
 
       * ---
       * Run invocation benchmark v6
        RUN-BENCHMARK-V6 SECTION.
-           PERFORM LOAD-SCRIPTS-V6
-           PERFORM INIT-INPUT-DATA-V6
-           
+           MOVE 'V6' TO REQUESTED-SCRIPT-GENERATION
+           PERFORM SELECT-SCRIPT-GENERATION
+           PERFORM OPEN-CUSTOMER-MASTER-V6
+           MOVE 0 TO RECORDS-CONVERTED-V6
+
            CALL 'getCurrentTimeMs' USING
-                BY REFERENCE START-TIME-MS 
-           
-           PERFORM PERFORM-CONVERSION-V6 NUMBER-OF-ITERATIONS TIMES
-           
+                BY REFERENCE START-TIME-MS
+
+           PERFORM READ-CUSTOMER-MASTER-V6
+           PERFORM UNTIL CUSTMAST-V6-AT-EOF
+               PERFORM LOAD-INPUT-DATA-V6
+               PERFORM TALLY-FIELD-USAGE-V6
+               PERFORM VALIDATE-POSTAL-CODE-V6
+               PERFORM VALIDATE-DATE-OF-BIRTH-V6
+               PERFORM PERFORM-CONVERSION-V6
+               ADD 1 TO RECORDS-CONVERTED-V6
+               PERFORM READ-CUSTOMER-MASTER-V6
+           END-PERFORM
+
            CALL 'getCurrentTimeMs' USING
                 BY REFERENCE END-TIME-MS
-           
+
            COMPUTE DURATION-MS = (END-TIME-MS - START-TIME-MS)
-           DISPLAY 'Benchmark v6: ' DURATION-MS 'ms' UPON CONSOLE
-           
-           PERFORM UNLOAD-SCRIPTS
-           
+           DISPLAY 'Benchmark v6: ' DURATION-MS 'ms, '
+                   RECORDS-CONVERTED-V6 ' customer(s) converted'
+              UPON CONSOLE
+
+           MOVE 'V6' TO HISTORY-BENCHMARK-NAME
+           PERFORM CHECK-BENCHMARK-REGRESSION
+           PERFORM APPEND-BENCHMARK-HISTORY
+
+           PERFORM CLOSE-CUSTOMER-MASTER-V6
+
            EXIT.
-      
+
       * ---
       * Load scripts for invocation benchmark v6
        LOAD-SCRIPTS-V6 SECTION.
-           MOVE 'consumer-script-v6.dat'
+           MOVE ACTIVE-CONSUMER-SCRIPT-V6
              TO CONSUMER-SCRIPT-NAME
-           MOVE 'provider-script-v6.dat'
+           MOVE ACTIVE-PROVIDER-SCRIPT-V6
              TO PROVIDER-SCRIPT-NAME
-           
+
+           MOVE CONSUMER-SCRIPT-NAME TO CURRENT-CHECK-SCRIPT-NAME
+           PERFORM PRE-FLIGHT-CHECK-SCRIPT-FILE
+           MOVE PROVIDER-SCRIPT-NAME TO CURRENT-CHECK-SCRIPT-NAME
+           PERFORM PRE-FLIGHT-CHECK-SCRIPT-FILE
+
            CALL 'loadScripts' USING
                 BY REFERENCE CONSUMER-SCRIPT-NAME
                 BY REFERENCE PROVIDER-SCRIPT-NAME
-           
+
+           MOVE SCRIPT-VERSION-V6 TO EXPECTED-SCRIPT-VERSION
+           PERFORM VALIDATE-LOADED-SCRIPT-VERSION
+
            EXIT.
-           
+
+      * ---
+      * Open the real v6 customer extract; if it is not present for
+      * this run, no records are converted and the benchmark reports
+      * zero customers rather than aborting the job
+       OPEN-CUSTOMER-MASTER-V6 SECTION.
+           MOVE 'N' TO WS-CUSTMAST-V6-EOF-FLAG
+           OPEN INPUT CUSTOMER-MASTER-V6
+           IF NOT CUSTMAST-V6-OK
+               MOVE 'Y' TO WS-CUSTMAST-V6-EOF-FLAG
+           END-IF
+
+           EXIT.
+
+       READ-CUSTOMER-MASTER-V6 SECTION.
+           IF NOT CUSTMAST-V6-AT-EOF
+               READ CUSTOMER-MASTER-V6
+                   AT END
+                       MOVE 'Y' TO WS-CUSTMAST-V6-EOF-FLAG
+               END-READ
+           END-IF
+
+           EXIT.
+
+       CLOSE-CUSTOMER-MASTER-V6 SECTION.
+           IF CUSTMAST-V6-OK OR CUSTMAST-V6-EOF
+               CLOSE CUSTOMER-MASTER-V6
+           END-IF
+
+           EXIT.
+
       * ---
-      * Initialize input data for benchmark v6
-       INIT-INPUT-DATA-V6 SECTION.
+      * Populate CS6I- from the current v6 customer extract record.
+      * The flat extract layout only carries street-style addresses,
+      * so every secondary address read from it comes back tagged as
+      * a street address; PO-box secondaries still exercise the
+      * polymorphic INIT path via PERFORM-CONVERSION-V6's own scripts.
+       LOAD-INPUT-DATA-V6 SECTION.
            SET VALUE-PRESENT IN CS6I-CUSTOMER-FLAGS
-            TO TRUE           
-           
+            TO TRUE
+
            SET VALUE-PRESENT IN CS6I-FIRST-NAME-FLAGS
             TO TRUE
-           MOVE 'Test'
+           MOVE CMV6-FIRST-NAME
              TO CS6I-FIRST-NAME
            SET VALUE-PRESENT IN CS6I-LAST-NAME-FLAGS
             TO TRUE
-           MOVE 'Tester'
+           MOVE CMV6-LAST-NAME
              TO CS6I-LAST-NAME
            SET VALUE-PRESENT IN CS6I-DATE-OF-BIRTH-FLAGS
             TO TRUE
-           MOVE '01.01.2000'
+           MOVE CMV6-DATE-OF-BIRTH
              TO CS6I-DATE-OF-BIRTH
            SET VALUE-PRESENT IN CS6I-GENDER-FLAGS
             TO TRUE
-           MOVE 1
+           MOVE CMV6-GENDER
              TO CS6I-GENDER
 
       *    Primary address
@@ -455,121 +2472,660 @@
             TO TRUE
            SET CS6I-STREET-ADDRESS IN CS6I-PRIMARY-ADDRESS
             TO TRUE
-           
+
            SET VALUE-PRESENT IN CS6I-STREET-FLAGS
                              IN CS6I-PRIMARY-ADDRESS
             TO TRUE
-           MOVE 'Test Street'
+           MOVE CMV6-STREET
              TO CS6I-STREET IN CS6I-PRIMARY-ADDRESS
            SET VALUE-PRESENT IN CS6I-NUMBER-FLAGS
                              IN CS6I-PRIMARY-ADDRESS
              TO TRUE
-           MOVE 17
+           MOVE CMV6-NUMBER
              TO CS6I-NUMBER IN CS6I-PRIMARY-ADDRESS
            SET VALUE-PRESENT IN CS6I-POSTAL-CODE-FLAGS
                              IN CS6I-PRIMARY-ADDRESS
             TO TRUE
-           MOVE 12345
+           MOVE CMV6-POSTAL-CODE
              TO CS6I-POSTAL-CODE IN CS6I-PRIMARY-ADDRESS
            SET VALUE-PRESENT IN CS6I-CITY-FLAGS
                              IN CS6I-PRIMARY-ADDRESS
             TO TRUE
-           MOVE 'Test City'
+           MOVE CMV6-CITY
              TO CS6I-CITY IN CS6I-PRIMARY-ADDRESS
-             
-      *    Secondary addresses
+
+      *    Secondary addresses (street form only, see note above)
            SET VALUE-PRESENT IN CS6I-SEC-ADDR-LST-FLAGS
             TO TRUE
-           MOVE 2
+           MOVE CMV6-SEC-ADDR-COUNT
              TO CS6I-SEC-ADDRESS-COUNT
 
-      *    First entry (street address)
-           SET VALUE-PRESENT IN CS6I-SECONDARY-ADDRESS-FLAGS(1)
-            TO TRUE
-           SET CS6I-STREET-ADDRESS IN CS6I-SECONDARY-ADDRESS(1)
-            TO TRUE
-           
-           SET VALUE-PRESENT IN CS6I-STREET-FLAGS
-                             IN CS6I-SECONDARY-ADDRESS(1)
-            TO TRUE
-           MOVE 'Test Road'
-             TO CS6I-STREET IN CS6I-SECONDARY-ADDRESS(1)
-           SET VALUE-PRESENT IN CS6I-NUMBER-FLAGS
-                             IN CS6I-SECONDARY-ADDRESS(1)
-            TO TRUE
-           MOVE 3
-             TO CS6I-NUMBER IN CS6I-SECONDARY-ADDRESS(1)
-           SET VALUE-PRESENT IN CS6I-POSTAL-CODE-FLAGS
-                             IN CS6I-SECONDARY-ADDRESS(1)
-            TO TRUE
-           MOVE 12345
-             TO CS6I-POSTAL-CODE IN CS6I-SECONDARY-ADDRESS(1)
-           SET VALUE-PRESENT IN CS6I-CITY-FLAGS
-                             IN CS6I-SECONDARY-ADDRESS(1)
-            TO TRUE
-           MOVE 'Test Town'
-             TO CS6I-CITY IN CS6I-SECONDARY-ADDRESS(1)
+      *    Flag and clip a count that would overrun OCCURS 10 rather
+      *    than let the table-population loop below run off the end
+           IF CS6I-SEC-ADDRESS-COUNT > MAX-SECONDARY-ADDRESSES
+               DISPLAY 'SECONDARY ADDRESS COUNT EXCEEDS 10, CLIPPED: '
+                       CS6I-FIRST-NAME ' ' CS6I-LAST-NAME ' count='
+                       CS6I-SEC-ADDRESS-COUNT
+                  UPON CONSOLE
+               ADD 1 TO SEC-ADDRESS-OVERFLOWS-V6
+               MOVE MAX-SECONDARY-ADDRESSES TO CS6I-SEC-ADDRESS-COUNT
+           END-IF
 
-      *    Second entry (PO box address)
-           SET VALUE-PRESENT IN CS6I-SECONDARY-ADDRESS-FLAGS(2)
-            TO TRUE
-           SET CS6I-PO-BOX-ADDRESS IN CS6I-SECONDARY-ADDRESS(2)
-            TO TRUE
-           
-           SET VALUE-PRESENT IN CS6I-BOX-NO-FLAGS
-                             IN CS6I-SECONDARY-ADDRESS(2)
-            TO TRUE
-           MOVE 5678
-             TO CS6I-BOX-NO IN CS6I-SECONDARY-ADDRESS(2)
-           SET VALUE-PRESENT IN CS6I-POSTAL-CODE-FLAGS
-                             IN CS6I-SECONDARY-ADDRESS(2)
-            TO TRUE
-           MOVE 12346
-             TO CS6I-POSTAL-CODE IN CS6I-SECONDARY-ADDRESS(2)
-           SET VALUE-PRESENT IN CS6I-CITY-FLAGS
-                             IN CS6I-SECONDARY-ADDRESS(2)
-            TO TRUE
-           MOVE 'Test Town'
-             TO CS6I-CITY IN CS6I-SECONDARY-ADDRESS(2)
+           PERFORM VARYING I-1 FROM 1 BY 1
+                   UNTIL I-1 > CS6I-SEC-ADDRESS-COUNT
 
-           EXIT.
-           
-      * ---
-      * Perform conversion for benchmark v6
+             SET VALUE-PRESENT IN CS6I-SECONDARY-ADDRESS-FLAGS(I-1)
+              TO TRUE
+             SET CS6I-STREET-ADDRESS IN CS6I-SECONDARY-ADDRESS(I-1)
+              TO TRUE
+
+             SET VALUE-PRESENT IN CS6I-STREET-FLAGS
+                               IN CS6I-SECONDARY-ADDRESS(I-1)
+              TO TRUE
+             MOVE CMV6-SEC-STREET(I-1)
+               TO CS6I-STREET IN CS6I-SECONDARY-ADDRESS(I-1)
+             SET VALUE-PRESENT IN CS6I-NUMBER-FLAGS
+                               IN CS6I-SECONDARY-ADDRESS(I-1)
+              TO TRUE
+             MOVE CMV6-SEC-NUMBER(I-1)
+               TO CS6I-NUMBER IN CS6I-SECONDARY-ADDRESS(I-1)
+             SET VALUE-PRESENT IN CS6I-POSTAL-CODE-FLAGS
+                               IN CS6I-SECONDARY-ADDRESS(I-1)
+              TO TRUE
+             MOVE CMV6-SEC-POSTAL-CODE(I-1)
+               TO CS6I-POSTAL-CODE IN CS6I-SECONDARY-ADDRESS(I-1)
+             SET VALUE-PRESENT IN CS6I-CITY-FLAGS
+                               IN CS6I-SECONDARY-ADDRESS(I-1)
+              TO TRUE
+             MOVE CMV6-SEC-CITY(I-1)
+               TO CS6I-CITY IN CS6I-SECONDARY-ADDRESS(I-1)
+           END-PERFORM
+
+           EXIT.
+
+      * ---
+      * Tally field-usage flag states for benchmark v6
+       TALLY-FIELD-USAGE-V6 SECTION.
+           EVALUATE TRUE
+               WHEN VALUE-ABSENT IN CS6I-FIRST-NAME-FLAGS
+                   ADD 1 TO FU-V6-FIRST-NAME-ABSENT
+               WHEN VALUE-PRESENT IN CS6I-FIRST-NAME-FLAGS
+                   ADD 1 TO FU-V6-FIRST-NAME-PRESENT
+               WHEN VALUE-UNREPRESENTABLE IN CS6I-FIRST-NAME-FLAGS
+                   ADD 1 TO FU-V6-FIRST-NAME-UNREP
+           END-EVALUATE
+
+           EVALUATE TRUE
+               WHEN VALUE-ABSENT IN CS6I-LAST-NAME-FLAGS
+                   ADD 1 TO FU-V6-LAST-NAME-ABSENT
+               WHEN VALUE-PRESENT IN CS6I-LAST-NAME-FLAGS
+                   ADD 1 TO FU-V6-LAST-NAME-PRESENT
+               WHEN VALUE-UNREPRESENTABLE IN CS6I-LAST-NAME-FLAGS
+                   ADD 1 TO FU-V6-LAST-NAME-UNREP
+           END-EVALUATE
+
+           EVALUATE TRUE
+               WHEN VALUE-ABSENT IN CS6I-DATE-OF-BIRTH-FLAGS
+                   ADD 1 TO FU-V6-DATE-OF-BIRTH-ABSENT
+               WHEN VALUE-PRESENT IN CS6I-DATE-OF-BIRTH-FLAGS
+                   ADD 1 TO FU-V6-DATE-OF-BIRTH-PRESENT
+               WHEN VALUE-UNREPRESENTABLE IN CS6I-DATE-OF-BIRTH-FLAGS
+                   ADD 1 TO FU-V6-DATE-OF-BIRTH-UNREP
+           END-EVALUATE
+
+           EVALUATE TRUE
+               WHEN VALUE-ABSENT IN CS6I-GENDER-FLAGS
+                   ADD 1 TO FU-V6-GENDER-ABSENT
+               WHEN VALUE-PRESENT IN CS6I-GENDER-FLAGS
+                   ADD 1 TO FU-V6-GENDER-PRESENT
+               WHEN VALUE-UNREPRESENTABLE IN CS6I-GENDER-FLAGS
+                   ADD 1 TO FU-V6-GENDER-UNREP
+           END-EVALUATE
+
+           EVALUATE TRUE
+               WHEN VALUE-ABSENT IN CS6I-PRIMARY-ADDRESS-FLAGS
+                   ADD 1 TO FU-V6-PRIMARY-ADDRESS-ABSENT
+               WHEN VALUE-PRESENT IN CS6I-PRIMARY-ADDRESS-FLAGS
+                   ADD 1 TO FU-V6-PRIMARY-ADDRESS-PRESENT
+               WHEN VALUE-UNREPRESENTABLE IN CS6I-PRIMARY-ADDRESS-FLAGS
+                   ADD 1 TO FU-V6-PRIMARY-ADDRESS-UNREP
+           END-EVALUATE
+
+           EVALUATE TRUE
+               WHEN VALUE-ABSENT IN CS6I-SEC-ADDR-LST-FLAGS
+                   ADD 1 TO FU-V6-SEC-ADDRESSES-ABSENT
+               WHEN VALUE-PRESENT IN CS6I-SEC-ADDR-LST-FLAGS
+                   ADD 1 TO FU-V6-SEC-ADDRESSES-PRESENT
+               WHEN VALUE-UNREPRESENTABLE IN CS6I-SEC-ADDR-LST-FLAGS
+                   ADD 1 TO FU-V6-SEC-ADDRESSES-UNREP
+           END-EVALUATE
+
+           EXIT.
+
+      * ---
+      * Perform conversion for benchmark v6
        PERFORM-CONVERSION-V6 SECTION.
            MOVE 0 TO OPERATION-INDEX
            SET CONSUMER-TO-PROVIDER TO TRUE
            SET PARAMETER-MAPPING TO TRUE
 
+           MOVE OPERATION-INDEX TO AUD-OPERATION-INDEX
+           MOVE CS6I-GENDER TO AUD-BEFORE-GENDER
+           MOVE CS6I-POSTAL-CODE IN CS6I-PRIMARY-ADDRESS
+             TO AUD-BEFORE-POSTAL-CODE
+
            CALL 'convertData' USING
              BY VALUE OPERATION-INDEX
              BY VALUE MAPPING-DIRECTION
              BY VALUE MAPPING-TYPE
              BY REFERENCE CUSTOMER-V6-IN
              BY REFERENCE CUSTOMER-PROVIDER-IN
-             
+           PERFORM CHECK-CONVERT-DATA-STATUS
+
+           MOVE 'V6' TO AUD-CUSTOMER-VERSION
+           MOVE CS6I-FIRST-NAME TO AUD-FIRST-NAME
+           MOVE CS6I-LAST-NAME TO AUD-LAST-NAME
+           MOVE 'CONSUMER-TO-PROVIDER' TO AUD-MAPPING-DIRECTION
+           MOVE CSPI-GENDER TO AUD-AFTER-GENDER
+           MOVE CSPI-POSTAL-CODE IN CSPI-PRIMARY-ADDRESS
+             TO AUD-AFTER-POSTAL-CODE
+           PERFORM WRITE-AUDIT-RECORD
+
+           IF DRY-RUN-MODE
+               MOVE 'V6' TO SHDW-CUSTOMER-VERSION
+               MOVE CSPI-FIRST-NAME TO SHDW-FIRST-NAME
+               MOVE CSPI-LAST-NAME TO SHDW-LAST-NAME
+               MOVE CSPI-GENDER TO SHDW-GENDER
+               MOVE CSPI-POSTAL-CODE IN CSPI-PRIMARY-ADDRESS
+                 TO SHDW-POSTAL-CODE
+               MOVE CSPI-CITY IN CSPI-PRIMARY-ADDRESS TO SHDW-CITY
+               PERFORM WRITE-SHADOW-OUTPUT-RECORD
+           END-IF
+
+           MOVE 'V6' TO GMR-CUSTOMER-VERSION
+           MOVE CSPI-FIRST-NAME TO GMR-FIRST-NAME
+           MOVE CSPI-LAST-NAME TO GMR-LAST-NAME
+           MOVE CSPI-GENDER TO GMR-GENDER
+           MOVE CSPI-POSTAL-CODE IN CSPI-PRIMARY-ADDRESS
+             TO GMR-POSTAL-CODE
+           MOVE CSPI-CITY IN CSPI-PRIMARY-ADDRESS TO GMR-CITY
+           PERFORM WRITE-GOLDEN-MASTER-RECORD
+           PERFORM WRITE-GATEWAY-FEED-RECORD
+
+           PERFORM COMPUTE-CONSUMER-CONTROL-TOTAL-V6
+           PERFORM COMPUTE-PROVIDER-CONTROL-TOTAL
+           PERFORM CHECK-CONTROL-TOTAL
+
+           PERFORM CHECK-FOR-REJECTS-V6
+
+           PERFORM PRINT-PROVIDER-DATA
+
            SET PROVIDER-TO-CONSUMER TO TRUE
            SET RESULT-MAPPING TO TRUE
-           
+
+           MOVE CSPI-GENDER TO AUD-BEFORE-GENDER
+           MOVE CSPI-POSTAL-CODE IN CSPI-PRIMARY-ADDRESS
+             TO AUD-BEFORE-POSTAL-CODE
+
            CALL 'convertData' USING
              BY VALUE OPERATION-INDEX
              BY VALUE MAPPING-DIRECTION
              BY VALUE MAPPING-TYPE
              BY REFERENCE CUSTOMER-PROVIDER-IN
-             BY REFERENCE CUSTOMER-V6-OUT                       
-           
+             BY REFERENCE CUSTOMER-V6-OUT
+           PERFORM CHECK-CONVERT-DATA-STATUS
+
+           MOVE 'PROVIDER-TO-CONSUMER' TO AUD-MAPPING-DIRECTION
+           MOVE CS6O-GENDER TO AUD-AFTER-GENDER
+           MOVE CS6O-POSTAL-CODE IN CS6O-PRIMARY-ADDRESS
+             TO AUD-AFTER-POSTAL-CODE
+           PERFORM WRITE-AUDIT-RECORD
+
+           PERFORM CHECK-ROUND-TRIP-V6
+
+           PERFORM CHECK-GENDER-FORCED-TO-MONO
+
            EXIT.
-           
+
+      * ---
+      * Confirm CUSTOMER-V6-OUT came back the same as CUSTOMER-V6-IN
+      * went in, field by field, now that the round trip through the
+      * provider schema is complete; the street-address fields are
+      * the only address shape the real v6 customer extract populates,
+      * so that is the only shape checked here
+       CHECK-ROUND-TRIP-V6 SECTION.
+           MOVE 'V6' TO RT-CUSTOMER-VERSION
+
+           IF CS6I-FIRST-NAME-FLAGS NOT = CS6O-FIRST-NAME-FLAGS
+               OR (VALUE-PRESENT IN CS6I-FIRST-NAME-FLAGS
+                   AND CS6I-FIRST-NAME NOT = CS6O-FIRST-NAME)
+               MOVE 'FIRST-NAME' TO RT-FIELD-NAME
+               PERFORM WRITE-ROUND-TRIP-MISMATCH
+           END-IF
+
+           IF CS6I-LAST-NAME-FLAGS NOT = CS6O-LAST-NAME-FLAGS
+               OR (VALUE-PRESENT IN CS6I-LAST-NAME-FLAGS
+                   AND CS6I-LAST-NAME NOT = CS6O-LAST-NAME)
+               MOVE 'LAST-NAME' TO RT-FIELD-NAME
+               PERFORM WRITE-ROUND-TRIP-MISMATCH
+           END-IF
+
+           IF CS6I-DATE-OF-BIRTH-FLAGS NOT = CS6O-DATE-OF-BIRTH-FLAGS
+               OR (VALUE-PRESENT IN CS6I-DATE-OF-BIRTH-FLAGS
+                   AND CS6I-DATE-OF-BIRTH NOT = CS6O-DATE-OF-BIRTH)
+               MOVE 'DATE-OF-BIRTH' TO RT-FIELD-NAME
+               PERFORM WRITE-ROUND-TRIP-MISMATCH
+           END-IF
+
+           IF CS6I-GENDER-FLAGS NOT = CS6O-GENDER-FLAGS
+               OR (VALUE-PRESENT IN CS6I-GENDER-FLAGS
+                   AND CS6I-GENDER NOT = CS6O-GENDER)
+               MOVE 'GENDER' TO RT-FIELD-NAME
+               PERFORM WRITE-ROUND-TRIP-MISMATCH
+           END-IF
+
+           IF CS6I-PRIMARY-ADDRESS-FLAGS
+              NOT = CS6O-PRIMARY-ADDRESS-FLAGS
+               MOVE 'PRIMARY-ADDRESS' TO RT-FIELD-NAME
+               PERFORM WRITE-ROUND-TRIP-MISMATCH
+           END-IF
+
+           IF CS6I-TYPE-ID IN CS6I-PRIMARY-ADDRESS
+              NOT = CS6O-TYPE-ID IN CS6O-PRIMARY-ADDRESS
+               MOVE 'PRIMARY-ADDRESS-TYPE-ID' TO RT-FIELD-NAME
+               PERFORM WRITE-ROUND-TRIP-MISMATCH
+           END-IF
+
+           IF CS6I-POSTAL-CODE-FLAGS IN CS6I-PRIMARY-ADDRESS
+              NOT = CS6O-POSTAL-CODE-FLAGS IN CS6O-PRIMARY-ADDRESS
+               OR (VALUE-PRESENT IN CS6I-POSTAL-CODE-FLAGS
+                                  IN CS6I-PRIMARY-ADDRESS
+                   AND CS6I-POSTAL-CODE IN CS6I-PRIMARY-ADDRESS
+                       NOT = CS6O-POSTAL-CODE IN CS6O-PRIMARY-ADDRESS)
+               MOVE 'POSTAL-CODE' TO RT-FIELD-NAME
+               PERFORM WRITE-ROUND-TRIP-MISMATCH
+           END-IF
+
+           IF CS6I-CITY-FLAGS IN CS6I-PRIMARY-ADDRESS
+              NOT = CS6O-CITY-FLAGS IN CS6O-PRIMARY-ADDRESS
+               OR (VALUE-PRESENT IN CS6I-CITY-FLAGS
+                                  IN CS6I-PRIMARY-ADDRESS
+                   AND CS6I-CITY IN CS6I-PRIMARY-ADDRESS
+                       NOT = CS6O-CITY IN CS6O-PRIMARY-ADDRESS)
+               MOVE 'CITY' TO RT-FIELD-NAME
+               PERFORM WRITE-ROUND-TRIP-MISMATCH
+           END-IF
+
+           IF CS6I-STREET-ADDRESS IN CS6I-PRIMARY-ADDRESS
+               IF CS6I-STREET IN CS6I-PRIMARY-ADDRESS
+                  NOT = CS6O-STREET IN CS6O-PRIMARY-ADDRESS
+                   MOVE 'STREET' TO RT-FIELD-NAME
+                   PERFORM WRITE-ROUND-TRIP-MISMATCH
+               END-IF
+               IF CS6I-NUMBER IN CS6I-PRIMARY-ADDRESS
+                  NOT = CS6O-NUMBER IN CS6O-PRIMARY-ADDRESS
+                   MOVE 'NUMBER' TO RT-FIELD-NAME
+                   PERFORM WRITE-ROUND-TRIP-MISMATCH
+               END-IF
+           END-IF
+
+           IF CS6I-SEC-ADDRESS-COUNT NOT = CS6O-SEC-ADDRESS-COUNT
+               MOVE 'SEC-ADDRESS-COUNT' TO RT-FIELD-NAME
+               PERFORM WRITE-ROUND-TRIP-MISMATCH
+           ELSE
+               PERFORM VARYING I-1 FROM 1 BY 1
+                       UNTIL I-1 > CS6I-SEC-ADDRESS-COUNT
+                   IF CS6I-STREET-ADDRESS
+                      IN CS6I-SECONDARY-ADDRESS(I-1)
+                       IF CS6I-STREET IN CS6I-SECONDARY-ADDRESS(I-1)
+                          NOT = CS6O-STREET
+                              IN CS6O-SECONDARY-ADDRESS(I-1)
+                           MOVE 'SEC-ADDRESS-STREET'
+                             TO RT-FIELD-NAME
+                           PERFORM WRITE-ROUND-TRIP-MISMATCH
+                       END-IF
+                       IF CS6I-NUMBER IN CS6I-SECONDARY-ADDRESS(I-1)
+                          NOT = CS6O-NUMBER
+                              IN CS6O-SECONDARY-ADDRESS(I-1)
+                           MOVE 'SEC-ADDRESS-NUMBER'
+                             TO RT-FIELD-NAME
+                           PERFORM WRITE-ROUND-TRIP-MISMATCH
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           EXIT.
+
+      * ---
+      * Validate CMV6-POSTAL-CODE against CS6I-POSTAL-CODE's numeric
+      * PIC before it is handed to convertData; postal codes such as
+      * Canadian or UK ones don't fit a numeric field, and moving them
+      * into one would silently truncate or garble them, so they are
+      * rejected instead and the flag reset to absent
+       VALIDATE-POSTAL-CODE-V6 SECTION.
+           IF CMV6-POSTAL-CODE IS NOT NUMERIC
+               MOVE 'V6' TO REJ-CUSTOMER-VERSION
+               MOVE CS6I-FIRST-NAME TO REJ-FIRST-NAME
+               MOVE CS6I-LAST-NAME TO REJ-LAST-NAME
+               MOVE 'POSTAL-CODE' TO REJ-FIELD-NAME
+               MOVE 'POSTAL CODE DOES NOT FIT A NUMERIC FIELD'
+                 TO REJ-REASON
+               PERFORM WRITE-DATE-VALIDATION-REJECT
+               SET VALUE-ABSENT IN CS6I-POSTAL-CODE-FLAGS
+                                 IN CS6I-PRIMARY-ADDRESS
+                TO TRUE
+               ADD 1 TO POSTAL-CODE-REJECTS-V6
+           END-IF
+
+           PERFORM VARYING I-1 FROM 1 BY 1
+                   UNTIL I-1 > CS6I-SEC-ADDRESS-COUNT
+               IF CMV6-SEC-POSTAL-CODE(I-1) IS NOT NUMERIC
+                   MOVE 'V6' TO REJ-CUSTOMER-VERSION
+                   MOVE CS6I-FIRST-NAME TO REJ-FIRST-NAME
+                   MOVE CS6I-LAST-NAME TO REJ-LAST-NAME
+                   MOVE 'SEC-ADDRESS-POSTAL-CODE' TO REJ-FIELD-NAME
+                   MOVE 'POSTAL CODE DOES NOT FIT A NUMERIC FIELD'
+                     TO REJ-REASON
+                   PERFORM WRITE-DATE-VALIDATION-REJECT
+                   SET VALUE-ABSENT IN CS6I-POSTAL-CODE-FLAGS
+                                     IN CS6I-SECONDARY-ADDRESS(I-1)
+                    TO TRUE
+                   ADD 1 TO POSTAL-CODE-REJECTS-V6
+               END-IF
+           END-PERFORM
+
+           EXIT.
+
+      * ---
+      * Validate CS6I-DATE-OF-BIRTH's DD.MM.YYYY format and calendar
+      * range before it is handed to convertData; an invalid date is
+      * rejected and its flags reset to absent so the raw string never
+      * reaches the mapper
+       VALIDATE-DATE-OF-BIRTH-V6 SECTION.
+           MOVE CS6I-DATE-OF-BIRTH TO DOB-COMPONENTS
+           SET DATE-OF-BIRTH-VALID TO TRUE
+
+           IF DOB-DAY-X IS NOT NUMERIC
+               OR DOB-MONTH-X IS NOT NUMERIC
+               OR DOB-YEAR-X IS NOT NUMERIC
+               OR DOB-SEP-1 NOT = '.'
+               OR DOB-SEP-2 NOT = '.'
+               SET DATE-OF-BIRTH-INVALID TO TRUE
+               MOVE 'DATE OF BIRTH IS NOT IN DD.MM.YYYY FORMAT'
+                 TO REJ-REASON
+           ELSE
+               PERFORM DETERMINE-DOB-MAX-DAY
+               IF DOB-MONTH < 1 OR DOB-MONTH > 12
+                   OR DOB-DAY < 1 OR DOB-DAY > DOB-MAX-DAY
+                   SET DATE-OF-BIRTH-INVALID TO TRUE
+                   MOVE 'DATE OF BIRTH IS NOT A VALID CALENDAR DATE'
+                     TO REJ-REASON
+               ELSE
+                   COMPUTE DOB-YYYYMMDD =
+                       DOB-YEAR * 10000 + DOB-MONTH * 100 + DOB-DAY
+                   ACCEPT WS-CURRENT-DATE-YYYYMMDD FROM DATE YYYYMMDD
+                   IF DOB-YYYYMMDD > WS-CURRENT-DATE-YYYYMMDD
+                       SET DATE-OF-BIRTH-INVALID TO TRUE
+                       MOVE 'DATE OF BIRTH IS IN THE FUTURE'
+                         TO REJ-REASON
+                   END-IF
+               END-IF
+           END-IF
+
+           IF DATE-OF-BIRTH-INVALID
+               MOVE 'V6' TO REJ-CUSTOMER-VERSION
+               MOVE CS6I-FIRST-NAME TO REJ-FIRST-NAME
+               MOVE CS6I-LAST-NAME TO REJ-LAST-NAME
+               MOVE 'DATE-OF-BIRTH' TO REJ-FIELD-NAME
+               PERFORM WRITE-DATE-VALIDATION-REJECT
+               SET VALUE-ABSENT IN CS6I-DATE-OF-BIRTH-FLAGS TO TRUE
+               ADD 1 TO DATE-OF-BIRTH-REJECTS-V6
+           END-IF
+
+           EXIT.
+
+      * ---
+      * Scan the mapped provider record for fields convertData could
+      * not represent and write a reject record for each one found.
+      * GENDER-NEW THIRD is the field most likely to land here, since
+      * legacy GENDER has no way to represent it.
+       CHECK-FOR-REJECTS-V6 SECTION.
+           MOVE 'V6' TO REJ-CUSTOMER-VERSION
+           MOVE CS6I-FIRST-NAME TO REJ-FIRST-NAME
+           MOVE CS6I-LAST-NAME TO REJ-LAST-NAME
+
+           IF VALUE-UNREPRESENTABLE IN CSPI-GENDER-NEW-FLAGS
+               MOVE 'GENDER-NEW' TO REJ-FIELD-NAME
+               PERFORM WRITE-REJECT-RECORD
+           END-IF
+
+           IF VALUE-UNREPRESENTABLE IN CSPI-GENDER-FLAGS
+               MOVE 'GENDER' TO REJ-FIELD-NAME
+               PERFORM WRITE-REJECT-RECORD
+           END-IF
+
+           IF VALUE-UNREPRESENTABLE IN CSPI-DATE-OF-BIRTH-FLAGS
+               MOVE 'DATE-OF-BIRTH' TO REJ-FIELD-NAME
+               PERFORM WRITE-REJECT-RECORD
+           END-IF
+
+           EXIT.
+
+      * ---
+      * Control total for a v6 customer is the sum of the primary
+      * address postal code and every secondary address postal code
+      * actually in use
+       COMPUTE-CONSUMER-CONTROL-TOTAL-V6 SECTION.
+           MOVE CS6I-POSTAL-CODE IN CS6I-PRIMARY-ADDRESS
+             TO CONSUMER-CONTROL-TOTAL
+
+           PERFORM VARYING I-1 FROM 1 BY 1
+                   UNTIL I-1 > CS6I-SEC-ADDRESS-COUNT
+               ADD CS6I-POSTAL-CODE IN CS6I-SECONDARY-ADDRESS(I-1)
+                 TO CONSUMER-CONTROL-TOTAL
+           END-PERFORM
+
+           EXIT.
+
        LOAD-SIZE-BENCHMARK-SCRIPTS SECTION.
            MOVE 'consumer-script-sizes.dat'
              TO CONSUMER-SCRIPT-NAME
            MOVE 'provider-script-sizes.dat'
              TO PROVIDER-SCRIPT-NAME
-           
+
+           MOVE CONSUMER-SCRIPT-NAME TO CURRENT-CHECK-SCRIPT-NAME
+           PERFORM PRE-FLIGHT-CHECK-SCRIPT-FILE
+           MOVE PROVIDER-SCRIPT-NAME TO CURRENT-CHECK-SCRIPT-NAME
+           PERFORM PRE-FLIGHT-CHECK-SCRIPT-FILE
+
            CALL 'loadScripts' USING
                 BY REFERENCE CONSUMER-SCRIPT-NAME
                 BY REFERENCE PROVIDER-SCRIPT-NAME
-       
+
+           MOVE SCRIPT-VERSION-SIZES TO EXPECTED-SCRIPT-VERSION
+           PERFORM VALIDATE-LOADED-SCRIPT-VERSION
+
+           EXIT.
+
+      * ---
+      * Confirm the script pair just loaded declares the version its
+      * caller expects; a stale or mismatched script aborts the run
+      * with a clear message rather than silently mapping against it
+       VALIDATE-LOADED-SCRIPT-VERSION SECTION.
+           CALL 'getLoadedScriptVersion' USING
+                BY REFERENCE LOADED-SCRIPT-VERSION
+
+           IF LOADED-SCRIPT-VERSION NOT = EXPECTED-SCRIPT-VERSION
+               DISPLAY 'SCRIPT VERSION MISMATCH - CONSUMER SCRIPT '
+                       CONSUMER-SCRIPT-NAME
+                  UPON CONSOLE
+               DISPLAY '  EXPECTED VERSION ' EXPECTED-SCRIPT-VERSION
+                       ' BUT LOADED SCRIPT DECLARES '
+                       LOADED-SCRIPT-VERSION
+                  UPON CONSOLE
+               DISPLAY 'ABORTING - REFUSING TO CONVERT AGAINST A '
+                       'MISMATCHED SCRIPT'
+                  UPON CONSOLE
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           EXIT.
+
+      * ---
+      * A failed convertData call leaves whatever was already in the
+      * output area, so a mapper failure aborts the run instead of
+      * silently converting against an incomplete result; caller
+      * performs this immediately after every CALL 'convertData'
+       CHECK-CONVERT-DATA-STATUS SECTION.
+           IF RETURN-CODE NOT = 0
+               MOVE RETURN-CODE TO CONVERT-DATA-STATUS
+               PERFORM RESOLVE-OPERATION-NAME
+               DISPLAY 'CONVERTDATA FAILED - OPERATION-INDEX '
+                       OPERATION-INDEX ' (' OPERATION-NAME-DISP ') '
+                       'STATUS ' CONVERT-DATA-STATUS
+                  UPON CONSOLE
+               DISPLAY 'ABORTING - REFUSING TO CONTINUE AGAINST AN '
+                       'INCOMPLETE MAPPING RESULT'
+                  UPON CONSOLE
+               MOVE 20 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           EXIT.
+
+      * ---
+      * Catalog of the OPERATION-INDEX values this program's loaded
+      * scripts define, so a bad value surfaced in a failure message
+      * comes with a human-readable name instead of a bare number
+       RESOLVE-OPERATION-NAME SECTION.
+           EVALUATE OPERATION-INDEX
+               WHEN 0
+                   MOVE 'CUSTOMER CONVERSION (V1/V3/V6)'
+                     TO OPERATION-NAME-DISP
+               WHEN 1
+                   MOVE 'STRUCTURE SIZE 100'
+                     TO OPERATION-NAME-DISP
+               WHEN 2
+                   MOVE 'STRUCTURE SIZE 25'
+                     TO OPERATION-NAME-DISP
+               WHEN 3
+                   MOVE 'STRUCTURE SIZE 250'
+                     TO OPERATION-NAME-DISP
+               WHEN 4
+                   MOVE 'STRUCTURE SIZE 50'
+                     TO OPERATION-NAME-DISP
+               WHEN 5
+                   MOVE 'STRUCTURE SIZE 500'
+                     TO OPERATION-NAME-DISP
+               WHEN 6
+                   MOVE 'STRUCTURE SIZE 75'
+                     TO OPERATION-NAME-DISP
+               WHEN 7
+                   MOVE 'STRUCTURE SIZE 0'
+                     TO OPERATION-NAME-DISP
+               WHEN 8
+                   MOVE 'STRUCTURE SIZE 1000'
+                     TO OPERATION-NAME-DISP
+               WHEN 9
+                   MOVE 'STRUCTURE SIZE 10'
+                     TO OPERATION-NAME-DISP
+               WHEN OTHER
+                   MOVE 'UNKNOWN OPERATION INDEX'
+                     TO OPERATION-NAME-DISP
+           END-EVALUATE
+
+           EXIT.
+
+      * ---
+      * Report per-field VALUE-ABSENT/PRESENT/UNREPRESENTABLE tallies
+      * gathered while running the customer benchmarks, so a day's
+      * worth of conversions can be judged field by field
+       REPORT-FIELD-USAGE SECTION.
+           DISPLAY 'Field usage - v1 first name    - absent: '
+                   FU-V1-FIRST-NAME-ABSENT ' present: '
+                   FU-V1-FIRST-NAME-PRESENT ' unrep: '
+                   FU-V1-FIRST-NAME-UNREP
+              UPON CONSOLE
+           DISPLAY 'Field usage - v1 last name     - absent: '
+                   FU-V1-LAST-NAME-ABSENT ' present: '
+                   FU-V1-LAST-NAME-PRESENT ' unrep: '
+                   FU-V1-LAST-NAME-UNREP
+              UPON CONSOLE
+           DISPLAY 'Field usage - v1 gender        - absent: '
+                   FU-V1-GENDER-ABSENT ' present: '
+                   FU-V1-GENDER-PRESENT ' unrep: '
+                   FU-V1-GENDER-UNREP
+              UPON CONSOLE
+           DISPLAY 'Field usage - v1 address       - absent: '
+                   FU-V1-ADDRESS-ABSENT ' present: '
+                   FU-V1-ADDRESS-PRESENT ' unrep: '
+                   FU-V1-ADDRESS-UNREP
+              UPON CONSOLE
+
+           DISPLAY 'Field usage - v3 first name    - absent: '
+                   FU-V3-FIRST-NAME-ABSENT ' present: '
+                   FU-V3-FIRST-NAME-PRESENT ' unrep: '
+                   FU-V3-FIRST-NAME-UNREP
+              UPON CONSOLE
+           DISPLAY 'Field usage - v3 last name     - absent: '
+                   FU-V3-LAST-NAME-ABSENT ' present: '
+                   FU-V3-LAST-NAME-PRESENT ' unrep: '
+                   FU-V3-LAST-NAME-UNREP
+              UPON CONSOLE
+           DISPLAY 'Field usage - v3 date of birth - absent: '
+                   FU-V3-DATE-OF-BIRTH-ABSENT ' present: '
+                   FU-V3-DATE-OF-BIRTH-PRESENT ' unrep: '
+                   FU-V3-DATE-OF-BIRTH-UNREP
+              UPON CONSOLE
+           DISPLAY 'Field usage - v3 gender        - absent: '
+                   FU-V3-GENDER-ABSENT ' present: '
+                   FU-V3-GENDER-PRESENT ' unrep: '
+                   FU-V3-GENDER-UNREP
+              UPON CONSOLE
+           DISPLAY 'Field usage - v3 primary addr  - absent: '
+                   FU-V3-PRIMARY-ADDRESS-ABSENT ' present: '
+                   FU-V3-PRIMARY-ADDRESS-PRESENT ' unrep: '
+                   FU-V3-PRIMARY-ADDRESS-UNREP
+              UPON CONSOLE
+           DISPLAY 'Field usage - v3 sec addresses - absent: '
+                   FU-V3-SEC-ADDRESSES-ABSENT ' present: '
+                   FU-V3-SEC-ADDRESSES-PRESENT ' unrep: '
+                   FU-V3-SEC-ADDRESSES-UNREP
+              UPON CONSOLE
+
+           DISPLAY 'Field usage - v6 first name    - absent: '
+                   FU-V6-FIRST-NAME-ABSENT ' present: '
+                   FU-V6-FIRST-NAME-PRESENT ' unrep: '
+                   FU-V6-FIRST-NAME-UNREP
+              UPON CONSOLE
+           DISPLAY 'Field usage - v6 last name     - absent: '
+                   FU-V6-LAST-NAME-ABSENT ' present: '
+                   FU-V6-LAST-NAME-PRESENT ' unrep: '
+                   FU-V6-LAST-NAME-UNREP
+              UPON CONSOLE
+           DISPLAY 'Field usage - v6 date of birth - absent: '
+                   FU-V6-DATE-OF-BIRTH-ABSENT ' present: '
+                   FU-V6-DATE-OF-BIRTH-PRESENT ' unrep: '
+                   FU-V6-DATE-OF-BIRTH-UNREP
+              UPON CONSOLE
+           DISPLAY 'Field usage - v6 gender        - absent: '
+                   FU-V6-GENDER-ABSENT ' present: '
+                   FU-V6-GENDER-PRESENT ' unrep: '
+                   FU-V6-GENDER-UNREP
+              UPON CONSOLE
+           DISPLAY 'Field usage - v6 primary addr  - absent: '
+                   FU-V6-PRIMARY-ADDRESS-ABSENT ' present: '
+                   FU-V6-PRIMARY-ADDRESS-PRESENT ' unrep: '
+                   FU-V6-PRIMARY-ADDRESS-UNREP
+              UPON CONSOLE
+           DISPLAY 'Field usage - v6 sec addresses - absent: '
+                   FU-V6-SEC-ADDRESSES-ABSENT ' present: '
+                   FU-V6-SEC-ADDRESSES-PRESENT ' unrep: '
+                   FU-V6-SEC-ADDRESSES-UNREP
+              UPON CONSOLE
+
            EXIT.
 
        RUN-BENCHMARK-SIZE-0 SECTION.
@@ -585,6 +3141,9 @@
            
            COMPUTE DURATION-MS = (END-TIME-MS - START-TIME-MS)
            DISPLAY 'Benchmark size 0: ' DURATION-MS 'ms' UPON CONSOLE
+           MOVE 'SIZE-0' TO HISTORY-BENCHMARK-NAME
+           PERFORM CHECK-BENCHMARK-REGRESSION
+           PERFORM APPEND-BENCHMARK-HISTORY
 
            EXIT.
            
@@ -605,6 +3164,7 @@
              BY VALUE MAPPING-TYPE
              BY REFERENCE PROVIDER-STRUCT-0
              BY REFERENCE CONSUMER-STRUCT-0                    
+           PERFORM CHECK-CONVERT-DATA-STATUS
        
            EXIT.
 
@@ -621,6 +3181,9 @@
            
            COMPUTE DURATION-MS = (END-TIME-MS - START-TIME-MS)
            DISPLAY 'Benchmark size 10: ' DURATION-MS 'ms' UPON CONSOLE
+           MOVE 'SIZE-10' TO HISTORY-BENCHMARK-NAME
+           PERFORM CHECK-BENCHMARK-REGRESSION
+           PERFORM APPEND-BENCHMARK-HISTORY
 
            EXIT.
            
@@ -713,7 +3276,7 @@
            EXIT.
            
        CONVERT-STRUCTURE-SIZE-10 SECTION.
-           MOVE 0 TO OPERATION-INDEX
+           MOVE 9 TO OPERATION-INDEX
            SET PROVIDER-TO-CONSUMER TO TRUE
            SET RESULT-MAPPING TO TRUE
            
@@ -723,6 +3286,7 @@
              BY VALUE MAPPING-TYPE
              BY REFERENCE PROVIDER-STRUCT-10
              BY REFERENCE CONSUMER-STRUCT-10                    
+           PERFORM CHECK-CONVERT-DATA-STATUS
        
            EXIT.
 
@@ -739,6 +3303,9 @@
            
            COMPUTE DURATION-MS = (END-TIME-MS - START-TIME-MS)
            DISPLAY 'Benchmark size 25: ' DURATION-MS 'ms' UPON CONSOLE
+           MOVE 'SIZE-25' TO HISTORY-BENCHMARK-NAME
+           PERFORM CHECK-BENCHMARK-REGRESSION
+           PERFORM APPEND-BENCHMARK-HISTORY
 
            EXIT.
            
@@ -961,6 +3528,7 @@
              BY VALUE MAPPING-TYPE
              BY REFERENCE PROVIDER-STRUCT-25
              BY REFERENCE CONSUMER-STRUCT-25                   
+           PERFORM CHECK-CONVERT-DATA-STATUS
        
            EXIT.
            
@@ -977,6 +3545,9 @@
            
            COMPUTE DURATION-MS = (END-TIME-MS - START-TIME-MS)
            DISPLAY 'Benchmark size 50: ' DURATION-MS 'ms' UPON CONSOLE
+           MOVE 'SIZE-50' TO HISTORY-BENCHMARK-NAME
+           PERFORM CHECK-BENCHMARK-REGRESSION
+           PERFORM APPEND-BENCHMARK-HISTORY
 
            EXIT.
            
@@ -1399,6 +3970,7 @@
              BY VALUE MAPPING-TYPE
              BY REFERENCE PROVIDER-STRUCT-50
              BY REFERENCE CONSUMER-STRUCT-50                    
+           PERFORM CHECK-CONVERT-DATA-STATUS
        
            EXIT.
 
@@ -1415,6 +3987,9 @@
            
            COMPUTE DURATION-MS = (END-TIME-MS - START-TIME-MS)
            DISPLAY 'Benchmark size 75: ' DURATION-MS 'ms' UPON CONSOLE
+           MOVE 'SIZE-75' TO HISTORY-BENCHMARK-NAME
+           PERFORM CHECK-BENCHMARK-REGRESSION
+           PERFORM APPEND-BENCHMARK-HISTORY
 
            EXIT.
            
@@ -2037,6 +4612,7 @@
              BY VALUE MAPPING-TYPE
              BY REFERENCE PROVIDER-STRUCT-75
              BY REFERENCE CONSUMER-STRUCT-75                   
+           PERFORM CHECK-CONVERT-DATA-STATUS
        
            EXIT.
 
@@ -2053,6 +4629,9 @@
            
            COMPUTE DURATION-MS = (END-TIME-MS - START-TIME-MS)
            DISPLAY 'Benchmark size 100: ' DURATION-MS 'ms' UPON CONSOLE
+           MOVE 'SIZE-100' TO HISTORY-BENCHMARK-NAME
+           PERFORM CHECK-BENCHMARK-REGRESSION
+           PERFORM APPEND-BENCHMARK-HISTORY
 
            EXIT.
            
@@ -2875,22 +5454,43 @@
              BY VALUE MAPPING-TYPE
              BY REFERENCE PROVIDER-STRUCT-100
              BY REFERENCE CONSUMER-STRUCT-100                    
+           PERFORM CHECK-CONVERT-DATA-STATUS
        
            EXIT.
 
        RUN-BENCHMARK-SIZE-250 SECTION.
            PERFORM INIT-STRUCTURE-SIZE-250
-       
+           PERFORM RESET-LATENCY-SAMPLES
+
            CALL 'getCurrentTimeMs' USING
-                BY REFERENCE START-TIME-MS 
-           
-           PERFORM CONVERT-STRUCTURE-SIZE-250 NUMBER-OF-ITERATIONS TIMES
-           
+                BY REFERENCE START-TIME-MS
+
+           PERFORM VARYING SIZE-250-ITERATION FROM 1 BY 1
+                   UNTIL SIZE-250-ITERATION > NUMBER-OF-ITERATIONS
+               ADD 1 TO LATENCY-SAMPLE-COUNTDOWN
+               IF LATENCY-SAMPLE-COUNTDOWN >= LATENCY-SAMPLE-INTERVAL
+                   MOVE 0 TO LATENCY-SAMPLE-COUNTDOWN
+                   CALL 'getCurrentTimeMs' USING
+                        BY REFERENCE LATENCY-SAMPLE-START-MS
+                   PERFORM CONVERT-STRUCTURE-SIZE-250
+                   CALL 'getCurrentTimeMs' USING
+                        BY REFERENCE LATENCY-SAMPLE-END-MS
+                   PERFORM RECORD-LATENCY-SAMPLE
+               ELSE
+                   PERFORM CONVERT-STRUCTURE-SIZE-250
+               END-IF
+           END-PERFORM
+
            CALL 'getCurrentTimeMs' USING
                 BY REFERENCE END-TIME-MS
-           
+
            COMPUTE DURATION-MS = (END-TIME-MS - START-TIME-MS)
            DISPLAY 'Benchmark size 250: ' DURATION-MS 'ms' UPON CONSOLE
+           MOVE 'SIZE-250' TO HISTORY-BENCHMARK-NAME
+           PERFORM CHECK-BENCHMARK-REGRESSION
+           PERFORM APPEND-BENCHMARK-HISTORY
+           MOVE 'SIZE-250' TO LATENCY-SUITE-NAME
+           PERFORM REPORT-LATENCY-PERCENTILES
 
            EXIT.
            
@@ -4913,25 +7513,316 @@
              BY VALUE MAPPING-TYPE
              BY REFERENCE PROVIDER-STRUCT-250
              BY REFERENCE CONSUMER-STRUCT-250                    
+           PERFORM CHECK-CONVERT-DATA-STATUS
        
            EXIT.
 
+      * The range end is set from a job-step parameter card when the
+      * size-500 tier is split by customer-number range across
+      * multiple job steps or address-space instances; a zero range
+      * end means this job step runs the whole tier by itself
        RUN-BENCHMARK-SIZE-500 SECTION.
            PERFORM INIT-STRUCTURE-SIZE-500
-       
+           PERFORM LOAD-CHECKPOINT-SIZE-500
+           PERFORM RESET-LATENCY-SAMPLES
+           MOVE 0 TO CHECKPOINT-500-COUNTDOWN
+
+           IF SIZE-500-RANGE-END > 0
+               MOVE SIZE-500-RANGE-END TO EFFECTIVE-500-END-AT
+               DISPLAY 'Running size 500 benchmark for range '
+                       CHECKPOINT-500-RESTART-AT ' to '
+                       EFFECTIVE-500-END-AT
+                  UPON CONSOLE
+           ELSE
+               MOVE NUMBER-OF-ITERATIONS TO EFFECTIVE-500-END-AT
+               IF CHECKPOINT-500-RESTART-AT > 0
+                   DISPLAY 'Resuming size 500 benchmark at iteration '
+                           CHECKPOINT-500-RESTART-AT
+                      UPON CONSOLE
+               END-IF
+           END-IF
+
            CALL 'getCurrentTimeMs' USING
-                BY REFERENCE START-TIME-MS 
-           
-           PERFORM CONVERT-STRUCTURE-SIZE-500 NUMBER-OF-ITERATIONS TIMES
-           
+                BY REFERENCE START-TIME-MS
+
+           PERFORM VARYING SIZE-500-ITERATION
+                   FROM CHECKPOINT-500-RESTART-AT BY 1
+                   UNTIL SIZE-500-ITERATION >= EFFECTIVE-500-END-AT
+
+               ADD 1 TO LATENCY-SAMPLE-COUNTDOWN
+               IF LATENCY-SAMPLE-COUNTDOWN >= LATENCY-SAMPLE-INTERVAL
+                   MOVE 0 TO LATENCY-SAMPLE-COUNTDOWN
+                   CALL 'getCurrentTimeMs' USING
+                        BY REFERENCE LATENCY-SAMPLE-START-MS
+                   PERFORM CONVERT-STRUCTURE-SIZE-500
+                   CALL 'getCurrentTimeMs' USING
+                        BY REFERENCE LATENCY-SAMPLE-END-MS
+                   PERFORM RECORD-LATENCY-SAMPLE
+               ELSE
+                   PERFORM CONVERT-STRUCTURE-SIZE-500
+               END-IF
+               ADD 1 TO CHECKPOINT-500-COUNTDOWN
+               IF CHECKPOINT-500-COUNTDOWN >= CHECKPOINT-500-INTERVAL
+                   COMPUTE CHECKPOINT-500-NEXT-ITERATION =
+                           SIZE-500-ITERATION + 1
+                   PERFORM SAVE-CHECKPOINT-SIZE-500
+                   MOVE 0 TO CHECKPOINT-500-COUNTDOWN
+               END-IF
+           END-PERFORM
+
            CALL 'getCurrentTimeMs' USING
                 BY REFERENCE END-TIME-MS
-           
+
            COMPUTE DURATION-MS = (END-TIME-MS - START-TIME-MS)
            DISPLAY 'Benchmark size 500: ' DURATION-MS 'ms' UPON CONSOLE
+           MOVE 'SIZE-500' TO HISTORY-BENCHMARK-NAME
+           PERFORM CHECK-BENCHMARK-REGRESSION
+           PERFORM APPEND-BENCHMARK-HISTORY
+           MOVE 'SIZE-500' TO LATENCY-SUITE-NAME
+           PERFORM REPORT-LATENCY-PERCENTILES
+
+           PERFORM CLEAR-CHECKPOINT-SIZE-500
 
            EXIT.
-           
+
+      * ---
+      * Run invocation benchmark, structure size 1000
+       RUN-BENCHMARK-SIZE-1000 SECTION.
+           PERFORM INIT-STRUCTURE-SIZE-1000
+           PERFORM RESET-LATENCY-SAMPLES
+
+           CALL 'getCurrentTimeMs' USING
+                BY REFERENCE START-TIME-MS
+
+           PERFORM VARYING SIZE-1000-ITERATION FROM 1 BY 1
+                   UNTIL SIZE-1000-ITERATION > NUMBER-OF-ITERATIONS
+               ADD 1 TO LATENCY-SAMPLE-COUNTDOWN
+               IF LATENCY-SAMPLE-COUNTDOWN >= LATENCY-SAMPLE-INTERVAL
+                   MOVE 0 TO LATENCY-SAMPLE-COUNTDOWN
+                   CALL 'getCurrentTimeMs' USING
+                        BY REFERENCE LATENCY-SAMPLE-START-MS
+                   PERFORM CONVERT-STRUCTURE-SIZE-1000
+                   CALL 'getCurrentTimeMs' USING
+                        BY REFERENCE LATENCY-SAMPLE-END-MS
+                   PERFORM RECORD-LATENCY-SAMPLE
+               ELSE
+                   PERFORM CONVERT-STRUCTURE-SIZE-1000
+               END-IF
+           END-PERFORM
+
+           CALL 'getCurrentTimeMs' USING
+                BY REFERENCE END-TIME-MS
+
+           COMPUTE DURATION-MS = (END-TIME-MS - START-TIME-MS)
+           DISPLAY 'Benchmark size 1000: ' DURATION-MS 'ms' UPON CONSOLE
+           MOVE 'SIZE-1000' TO HISTORY-BENCHMARK-NAME
+           PERFORM CHECK-BENCHMARK-REGRESSION
+           PERFORM APPEND-BENCHMARK-HISTORY
+           MOVE 'SIZE-1000' TO LATENCY-SUITE-NAME
+           PERFORM REPORT-LATENCY-PERCENTILES
+
+           EXIT.
+
+      * ---
+      * Read the checkpoint file left by a prior interrupted run, if
+      * any, so the size-500 benchmark can resume where it left off
+       LOAD-CHECKPOINT-SIZE-500 SECTION.
+           MOVE SIZE-500-RANGE-START TO CHECKPOINT-500-RESTART-AT
+
+           OPEN INPUT CHECKPOINT-FILE-500
+           IF CHECKPOINT-500-OK
+               READ CHECKPOINT-FILE-500
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD-500
+                         TO CHECKPOINT-500-RESTART-AT
+               END-READ
+               CLOSE CHECKPOINT-FILE-500
+           END-IF
+
+           EXIT.
+
+      * ---
+      * Record the next iteration to resume at if this run is
+      * interrupted before it completes
+       SAVE-CHECKPOINT-SIZE-500 SECTION.
+           OPEN OUTPUT CHECKPOINT-FILE-500
+           MOVE CHECKPOINT-500-NEXT-ITERATION
+             TO CHECKPOINT-RECORD-500
+           WRITE CHECKPOINT-RECORD-500
+           CLOSE CHECKPOINT-FILE-500
+
+           EXIT.
+
+      * ---
+      * A completed run needs no restart point, so clear the
+      * checkpoint file
+       CLEAR-CHECKPOINT-SIZE-500 SECTION.
+           OPEN OUTPUT CHECKPOINT-FILE-500
+           CLOSE CHECKPOINT-FILE-500
+
+           EXIT.
+
+      * ---
+      * Append one timing to the benchmark history file; caller sets
+      * HISTORY-BENCHMARK-NAME and DURATION-MS before performing this
+       APPEND-BENCHMARK-HISTORY SECTION.
+           OPEN EXTEND BENCHMARK-HISTORY-FILE
+           MOVE END-TIME-MS TO BHR-TIMESTAMP-MS
+           MOVE HISTORY-BENCHMARK-NAME TO BHR-BENCHMARK-NAME
+           MOVE DURATION-MS TO BHR-DURATION-MS
+           WRITE BENCHMARK-HISTORY-RECORD
+           CLOSE BENCHMARK-HISTORY-FILE
+
+           EXIT.
+
+      * ---
+      * Compare this run's DURATION-MS against the earliest history
+      * record for HISTORY-BENCHMARK-NAME - the baseline the benchmark
+      * was first recorded at - and flag a warning if it has slowed
+      * down by more than REGRESSION-THRESHOLD-PCT; caller sets
+      * HISTORY-BENCHMARK-NAME and DURATION-MS before performing this,
+      * and must do so before APPEND-BENCHMARK-HISTORY adds this run's
+      * own record to the file
+       CHECK-BENCHMARK-REGRESSION SECTION.
+           MOVE 'N' TO BASELINE-FOUND-FLAG
+           MOVE 'N' TO WS-HISTORY-EOF-FLAG
+
+           OPEN INPUT BENCHMARK-HISTORY-FILE
+           IF HISTORY-FILE-OK
+               PERFORM FIND-BENCHMARK-BASELINE
+                   UNTIL HISTORY-AT-EOF OR BASELINE-FOUND
+               CLOSE BENCHMARK-HISTORY-FILE
+           END-IF
+
+           IF BASELINE-FOUND
+               COMPUTE REGRESSION-LIMIT-MS =
+                       BASELINE-DURATION-MS
+                       + (BASELINE-DURATION-MS
+                          * REGRESSION-THRESHOLD-PCT / 100)
+               IF DURATION-MS > REGRESSION-LIMIT-MS
+                   DISPLAY 'THROUGHPUT REGRESSION - BENCHMARK '
+                           HISTORY-BENCHMARK-NAME
+                      UPON CONSOLE
+                   DISPLAY '  BASELINE ' BASELINE-DURATION-MS
+                           'MS, THIS RUN ' DURATION-MS
+                           'MS, THRESHOLD ' REGRESSION-THRESHOLD-PCT
+                           'PCT'
+                      UPON CONSOLE
+                   ADD 1 TO REGRESSION-WARNINGS
+               END-IF
+           END-IF
+
+           EXIT.
+
+      * ---
+      * Read one history record looking for the first one recorded
+      * for the benchmark named in HISTORY-BENCHMARK-NAME
+       FIND-BENCHMARK-BASELINE SECTION.
+           READ BENCHMARK-HISTORY-FILE
+               AT END
+                   MOVE 'Y' TO WS-HISTORY-EOF-FLAG
+               NOT AT END
+                   IF BHR-BENCHMARK-NAME = HISTORY-BENCHMARK-NAME
+                       MOVE BHR-DURATION-MS TO BASELINE-DURATION-MS
+                       MOVE 'Y' TO BASELINE-FOUND-FLAG
+                   END-IF
+           END-READ
+
+           EXIT.
+
+      * ---
+      * Clear the latency sample table before a suite's timing loop
+      * starts
+       RESET-LATENCY-SAMPLES SECTION.
+           MOVE 0 TO LATENCY-SAMPLE-COUNT
+           MOVE 0 TO LATENCY-SAMPLE-COUNTDOWN
+
+           EXIT.
+
+      * ---
+      * Record one sample; caller sets LATENCY-SAMPLE-START-MS and
+      * LATENCY-SAMPLE-END-MS around the single iteration being timed.
+      * Samples beyond the table size are dropped rather than growing
+      * the table, since the percentiles only need a representative
+      * spread of samples, not every one taken
+       RECORD-LATENCY-SAMPLE SECTION.
+           IF LATENCY-SAMPLE-COUNT < MAX-LATENCY-SAMPLES
+               ADD 1 TO LATENCY-SAMPLE-COUNT
+               COMPUTE LATENCY-SAMPLES(LATENCY-SAMPLE-COUNT) =
+                       LATENCY-SAMPLE-END-MS - LATENCY-SAMPLE-START-MS
+           END-IF
+
+           EXIT.
+
+      * ---
+      * Sort the samples taken so far and DISPLAY p50/p95/p99; caller
+      * sets LATENCY-SUITE-NAME beforehand
+       REPORT-LATENCY-PERCENTILES SECTION.
+           IF LATENCY-SAMPLE-COUNT > 0
+               PERFORM SORT-LATENCY-SAMPLES
+
+               COMPUTE LATENCY-PERCENTILE-INDEX =
+                       (LATENCY-SAMPLE-COUNT * 50) / 100
+               IF LATENCY-PERCENTILE-INDEX < 1
+                   MOVE 1 TO LATENCY-PERCENTILE-INDEX
+               END-IF
+               MOVE LATENCY-SAMPLES(LATENCY-PERCENTILE-INDEX)
+                 TO LATENCY-P50-MS
+
+               COMPUTE LATENCY-PERCENTILE-INDEX =
+                       (LATENCY-SAMPLE-COUNT * 95) / 100
+               IF LATENCY-PERCENTILE-INDEX < 1
+                   MOVE 1 TO LATENCY-PERCENTILE-INDEX
+               END-IF
+               IF LATENCY-PERCENTILE-INDEX > LATENCY-SAMPLE-COUNT
+                   MOVE LATENCY-SAMPLE-COUNT TO LATENCY-PERCENTILE-INDEX
+               END-IF
+               MOVE LATENCY-SAMPLES(LATENCY-PERCENTILE-INDEX)
+                 TO LATENCY-P95-MS
+
+               COMPUTE LATENCY-PERCENTILE-INDEX =
+                       (LATENCY-SAMPLE-COUNT * 99) / 100
+               IF LATENCY-PERCENTILE-INDEX < 1
+                   MOVE 1 TO LATENCY-PERCENTILE-INDEX
+               END-IF
+               IF LATENCY-PERCENTILE-INDEX > LATENCY-SAMPLE-COUNT
+                   MOVE LATENCY-SAMPLE-COUNT TO LATENCY-PERCENTILE-INDEX
+               END-IF
+               MOVE LATENCY-SAMPLES(LATENCY-PERCENTILE-INDEX)
+                 TO LATENCY-P99-MS
+
+               DISPLAY LATENCY-SUITE-NAME
+                       ' per-call latency ms (n=' LATENCY-SAMPLE-COUNT
+                       ') p50=' LATENCY-P50-MS
+                       ' p95=' LATENCY-P95-MS
+                       ' p99=' LATENCY-P99-MS
+                  UPON CONSOLE
+           END-IF
+
+           EXIT.
+
+      * ---
+      * Ascending selection sort over the samples taken so far; the
+      * table is at most MAX-LATENCY-SAMPLES entries so this is cheap
+      * next to the benchmark loop itself
+       SORT-LATENCY-SAMPLES SECTION.
+           PERFORM VARYING I-1 FROM 1 BY 1
+                   UNTIL I-1 >= LATENCY-SAMPLE-COUNT
+               COMPUTE I-2 = I-1 + 1
+               PERFORM VARYING I-2 FROM I-2 BY 1
+                       UNTIL I-2 > LATENCY-SAMPLE-COUNT
+                   IF LATENCY-SAMPLES(I-2) < LATENCY-SAMPLES(I-1)
+                       MOVE LATENCY-SAMPLES(I-1) TO LATENCY-SORT-TEMP
+                       MOVE LATENCY-SAMPLES(I-2) TO LATENCY-SAMPLES(I-1)
+                       MOVE LATENCY-SORT-TEMP TO LATENCY-SAMPLES(I-2)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           EXIT.
+
        INIT-STRUCTURE-SIZE-500 SECTION.
            SET VALUE-PRESENT IN P500-TEST-STRUCT-500-FLAGS
             TO TRUE
@@ -8843,272 +11734,8514 @@
              TO P500-STRING-FIELD-476
            SET VALUE-PRESENT IN P500-STRING-FIELD-477-FLAGS
             TO TRUE
-           MOVE '477'
-             TO P500-STRING-FIELD-477
-           SET VALUE-PRESENT IN P500-STRING-FIELD-478-FLAGS
+           MOVE '477'
+             TO P500-STRING-FIELD-477
+           SET VALUE-PRESENT IN P500-STRING-FIELD-478-FLAGS
+            TO TRUE
+           MOVE '478'
+             TO P500-STRING-FIELD-478
+           SET VALUE-PRESENT IN P500-STRING-FIELD-479-FLAGS
+            TO TRUE
+           MOVE '479'
+             TO P500-STRING-FIELD-479
+           SET VALUE-PRESENT IN P500-STRING-FIELD-480-FLAGS
+            TO TRUE
+           MOVE '480'
+             TO P500-STRING-FIELD-480
+           SET VALUE-PRESENT IN P500-STRING-FIELD-481-FLAGS
+            TO TRUE
+           MOVE '481'
+             TO P500-STRING-FIELD-481
+           SET VALUE-PRESENT IN P500-STRING-FIELD-482-FLAGS
+            TO TRUE
+           MOVE '482'
+             TO P500-STRING-FIELD-482
+           SET VALUE-PRESENT IN P500-STRING-FIELD-483-FLAGS
+            TO TRUE
+           MOVE '483'
+             TO P500-STRING-FIELD-483
+           SET VALUE-PRESENT IN P500-STRING-FIELD-484-FLAGS
+            TO TRUE
+           MOVE '484'
+             TO P500-STRING-FIELD-484
+           SET VALUE-PRESENT IN P500-STRING-FIELD-485-FLAGS
+            TO TRUE
+           MOVE '485'
+             TO P500-STRING-FIELD-485
+           SET VALUE-PRESENT IN P500-STRING-FIELD-486-FLAGS
+            TO TRUE
+           MOVE '486'
+             TO P500-STRING-FIELD-486
+           SET VALUE-PRESENT IN P500-STRING-FIELD-487-FLAGS
+            TO TRUE
+           MOVE '487'
+             TO P500-STRING-FIELD-487
+           SET VALUE-PRESENT IN P500-STRING-FIELD-488-FLAGS
+            TO TRUE
+           MOVE '488'
+             TO P500-STRING-FIELD-488
+           SET VALUE-PRESENT IN P500-STRING-FIELD-489-FLAGS
+            TO TRUE
+           MOVE '489'
+             TO P500-STRING-FIELD-489
+           SET VALUE-PRESENT IN P500-STRING-FIELD-490-FLAGS
+            TO TRUE
+           MOVE '490'
+             TO P500-STRING-FIELD-490
+           SET VALUE-PRESENT IN P500-STRING-FIELD-491-FLAGS
+            TO TRUE
+           MOVE '491'
+             TO P500-STRING-FIELD-491
+           SET VALUE-PRESENT IN P500-STRING-FIELD-492-FLAGS
+            TO TRUE
+           MOVE '492'
+             TO P500-STRING-FIELD-492
+           SET VALUE-PRESENT IN P500-STRING-FIELD-493-FLAGS
+            TO TRUE
+           MOVE '493'
+             TO P500-STRING-FIELD-493
+           SET VALUE-PRESENT IN P500-STRING-FIELD-494-FLAGS
+            TO TRUE
+           MOVE '494'
+             TO P500-STRING-FIELD-494
+           SET VALUE-PRESENT IN P500-STRING-FIELD-495-FLAGS
+            TO TRUE
+           MOVE '495'
+             TO P500-STRING-FIELD-495
+           SET VALUE-PRESENT IN P500-STRING-FIELD-496-FLAGS
+            TO TRUE
+           MOVE '496'
+             TO P500-STRING-FIELD-496
+           SET VALUE-PRESENT IN P500-STRING-FIELD-497-FLAGS
+            TO TRUE
+           MOVE '497'
+             TO P500-STRING-FIELD-497
+           SET VALUE-PRESENT IN P500-STRING-FIELD-498-FLAGS
+            TO TRUE
+           MOVE '498'
+             TO P500-STRING-FIELD-498
+           SET VALUE-PRESENT IN P500-STRING-FIELD-499-FLAGS
+            TO TRUE
+           MOVE '499'
+             TO P500-STRING-FIELD-499
+           SET VALUE-PRESENT IN P500-STRING-FIELD-500-FLAGS
+            TO TRUE
+           MOVE '500'
+             TO P500-STRING-FIELD-500
+
+           EXIT.
+
+       CONVERT-STRUCTURE-SIZE-500 SECTION.
+           MOVE 5 TO OPERATION-INDEX
+           SET PROVIDER-TO-CONSUMER TO TRUE
+           SET RESULT-MAPPING TO TRUE
+           
+           CALL 'convertData' USING
+             BY VALUE OPERATION-INDEX
+             BY VALUE MAPPING-DIRECTION
+             BY VALUE MAPPING-TYPE
+             BY REFERENCE PROVIDER-STRUCT-500
+             BY REFERENCE CONSUMER-STRUCT-500                    
+           PERFORM CHECK-CONVERT-DATA-STATUS
+       
+           EXIT.
+
+       INIT-STRUCTURE-SIZE-1000 SECTION.
+           SET VALUE-PRESENT IN P1000-TEST-STRUCT-1000-FLAGS
+            TO TRUE
+
+           SET VALUE-PRESENT IN P1000-INT-FIELD-1-FLAGS
+            TO TRUE
+           MOVE 1
+             TO P1000-INT-FIELD-1
+           SET VALUE-PRESENT IN P1000-INT-FIELD-2-FLAGS
+            TO TRUE
+           MOVE 2
+             TO P1000-INT-FIELD-2
+           SET VALUE-PRESENT IN P1000-INT-FIELD-3-FLAGS
+            TO TRUE
+           MOVE 3
+             TO P1000-INT-FIELD-3
+           SET VALUE-PRESENT IN P1000-INT-FIELD-4-FLAGS
+            TO TRUE
+           MOVE 4
+             TO P1000-INT-FIELD-4
+           SET VALUE-PRESENT IN P1000-INT-FIELD-5-FLAGS
+            TO TRUE
+           MOVE 5
+             TO P1000-INT-FIELD-5
+           SET VALUE-PRESENT IN P1000-INT-FIELD-6-FLAGS
+            TO TRUE
+           MOVE 6
+             TO P1000-INT-FIELD-6
+           SET VALUE-PRESENT IN P1000-INT-FIELD-7-FLAGS
+            TO TRUE
+           MOVE 7
+             TO P1000-INT-FIELD-7
+           SET VALUE-PRESENT IN P1000-INT-FIELD-8-FLAGS
+            TO TRUE
+           MOVE 8
+             TO P1000-INT-FIELD-8
+           SET VALUE-PRESENT IN P1000-INT-FIELD-9-FLAGS
+            TO TRUE
+           MOVE 9
+             TO P1000-INT-FIELD-9
+           SET VALUE-PRESENT IN P1000-INT-FIELD-10-FLAGS
+            TO TRUE
+           MOVE 10
+             TO P1000-INT-FIELD-10
+           SET VALUE-PRESENT IN P1000-INT-FIELD-11-FLAGS
+            TO TRUE
+           MOVE 11
+             TO P1000-INT-FIELD-11
+           SET VALUE-PRESENT IN P1000-INT-FIELD-12-FLAGS
+            TO TRUE
+           MOVE 12
+             TO P1000-INT-FIELD-12
+           SET VALUE-PRESENT IN P1000-INT-FIELD-13-FLAGS
+            TO TRUE
+           MOVE 13
+             TO P1000-INT-FIELD-13
+           SET VALUE-PRESENT IN P1000-INT-FIELD-14-FLAGS
+            TO TRUE
+           MOVE 14
+             TO P1000-INT-FIELD-14
+           SET VALUE-PRESENT IN P1000-INT-FIELD-15-FLAGS
+            TO TRUE
+           MOVE 15
+             TO P1000-INT-FIELD-15
+           SET VALUE-PRESENT IN P1000-INT-FIELD-16-FLAGS
+            TO TRUE
+           MOVE 16
+             TO P1000-INT-FIELD-16
+           SET VALUE-PRESENT IN P1000-INT-FIELD-17-FLAGS
+            TO TRUE
+           MOVE 17
+             TO P1000-INT-FIELD-17
+           SET VALUE-PRESENT IN P1000-INT-FIELD-18-FLAGS
+            TO TRUE
+           MOVE 18
+             TO P1000-INT-FIELD-18
+           SET VALUE-PRESENT IN P1000-INT-FIELD-19-FLAGS
+            TO TRUE
+           MOVE 19
+             TO P1000-INT-FIELD-19
+           SET VALUE-PRESENT IN P1000-INT-FIELD-20-FLAGS
+            TO TRUE
+           MOVE 20
+             TO P1000-INT-FIELD-20
+           SET VALUE-PRESENT IN P1000-INT-FIELD-21-FLAGS
+            TO TRUE
+           MOVE 21
+             TO P1000-INT-FIELD-21
+           SET VALUE-PRESENT IN P1000-INT-FIELD-22-FLAGS
+            TO TRUE
+           MOVE 22
+             TO P1000-INT-FIELD-22
+           SET VALUE-PRESENT IN P1000-INT-FIELD-23-FLAGS
+            TO TRUE
+           MOVE 23
+             TO P1000-INT-FIELD-23
+           SET VALUE-PRESENT IN P1000-INT-FIELD-24-FLAGS
+            TO TRUE
+           MOVE 24
+             TO P1000-INT-FIELD-24
+           SET VALUE-PRESENT IN P1000-INT-FIELD-25-FLAGS
+            TO TRUE
+           MOVE 25
+             TO P1000-INT-FIELD-25
+           SET VALUE-PRESENT IN P1000-INT-FIELD-26-FLAGS
+            TO TRUE
+           MOVE 26
+             TO P1000-INT-FIELD-26
+           SET VALUE-PRESENT IN P1000-INT-FIELD-27-FLAGS
+            TO TRUE
+           MOVE 27
+             TO P1000-INT-FIELD-27
+           SET VALUE-PRESENT IN P1000-INT-FIELD-28-FLAGS
+            TO TRUE
+           MOVE 28
+             TO P1000-INT-FIELD-28
+           SET VALUE-PRESENT IN P1000-INT-FIELD-29-FLAGS
+            TO TRUE
+           MOVE 29
+             TO P1000-INT-FIELD-29
+           SET VALUE-PRESENT IN P1000-INT-FIELD-30-FLAGS
+            TO TRUE
+           MOVE 30
+             TO P1000-INT-FIELD-30
+           SET VALUE-PRESENT IN P1000-INT-FIELD-31-FLAGS
+            TO TRUE
+           MOVE 31
+             TO P1000-INT-FIELD-31
+           SET VALUE-PRESENT IN P1000-INT-FIELD-32-FLAGS
+            TO TRUE
+           MOVE 32
+             TO P1000-INT-FIELD-32
+           SET VALUE-PRESENT IN P1000-INT-FIELD-33-FLAGS
+            TO TRUE
+           MOVE 33
+             TO P1000-INT-FIELD-33
+           SET VALUE-PRESENT IN P1000-INT-FIELD-34-FLAGS
+            TO TRUE
+           MOVE 34
+             TO P1000-INT-FIELD-34
+           SET VALUE-PRESENT IN P1000-INT-FIELD-35-FLAGS
+            TO TRUE
+           MOVE 35
+             TO P1000-INT-FIELD-35
+           SET VALUE-PRESENT IN P1000-INT-FIELD-36-FLAGS
+            TO TRUE
+           MOVE 36
+             TO P1000-INT-FIELD-36
+           SET VALUE-PRESENT IN P1000-INT-FIELD-37-FLAGS
+            TO TRUE
+           MOVE 37
+             TO P1000-INT-FIELD-37
+           SET VALUE-PRESENT IN P1000-INT-FIELD-38-FLAGS
+            TO TRUE
+           MOVE 38
+             TO P1000-INT-FIELD-38
+           SET VALUE-PRESENT IN P1000-INT-FIELD-39-FLAGS
+            TO TRUE
+           MOVE 39
+             TO P1000-INT-FIELD-39
+           SET VALUE-PRESENT IN P1000-INT-FIELD-40-FLAGS
+            TO TRUE
+           MOVE 40
+             TO P1000-INT-FIELD-40
+           SET VALUE-PRESENT IN P1000-INT-FIELD-41-FLAGS
+            TO TRUE
+           MOVE 41
+             TO P1000-INT-FIELD-41
+           SET VALUE-PRESENT IN P1000-INT-FIELD-42-FLAGS
+            TO TRUE
+           MOVE 42
+             TO P1000-INT-FIELD-42
+           SET VALUE-PRESENT IN P1000-INT-FIELD-43-FLAGS
+            TO TRUE
+           MOVE 43
+             TO P1000-INT-FIELD-43
+           SET VALUE-PRESENT IN P1000-INT-FIELD-44-FLAGS
+            TO TRUE
+           MOVE 44
+             TO P1000-INT-FIELD-44
+           SET VALUE-PRESENT IN P1000-INT-FIELD-45-FLAGS
+            TO TRUE
+           MOVE 45
+             TO P1000-INT-FIELD-45
+           SET VALUE-PRESENT IN P1000-INT-FIELD-46-FLAGS
+            TO TRUE
+           MOVE 46
+             TO P1000-INT-FIELD-46
+           SET VALUE-PRESENT IN P1000-INT-FIELD-47-FLAGS
+            TO TRUE
+           MOVE 47
+             TO P1000-INT-FIELD-47
+           SET VALUE-PRESENT IN P1000-INT-FIELD-48-FLAGS
+            TO TRUE
+           MOVE 48
+             TO P1000-INT-FIELD-48
+           SET VALUE-PRESENT IN P1000-INT-FIELD-49-FLAGS
+            TO TRUE
+           MOVE 49
+             TO P1000-INT-FIELD-49
+           SET VALUE-PRESENT IN P1000-INT-FIELD-50-FLAGS
+            TO TRUE
+           MOVE 50
+             TO P1000-INT-FIELD-50
+           SET VALUE-PRESENT IN P1000-INT-FIELD-51-FLAGS
+            TO TRUE
+           MOVE 51
+             TO P1000-INT-FIELD-51
+           SET VALUE-PRESENT IN P1000-INT-FIELD-52-FLAGS
+            TO TRUE
+           MOVE 52
+             TO P1000-INT-FIELD-52
+           SET VALUE-PRESENT IN P1000-INT-FIELD-53-FLAGS
+            TO TRUE
+           MOVE 53
+             TO P1000-INT-FIELD-53
+           SET VALUE-PRESENT IN P1000-INT-FIELD-54-FLAGS
+            TO TRUE
+           MOVE 54
+             TO P1000-INT-FIELD-54
+           SET VALUE-PRESENT IN P1000-INT-FIELD-55-FLAGS
+            TO TRUE
+           MOVE 55
+             TO P1000-INT-FIELD-55
+           SET VALUE-PRESENT IN P1000-INT-FIELD-56-FLAGS
+            TO TRUE
+           MOVE 56
+             TO P1000-INT-FIELD-56
+           SET VALUE-PRESENT IN P1000-INT-FIELD-57-FLAGS
+            TO TRUE
+           MOVE 57
+             TO P1000-INT-FIELD-57
+           SET VALUE-PRESENT IN P1000-INT-FIELD-58-FLAGS
+            TO TRUE
+           MOVE 58
+             TO P1000-INT-FIELD-58
+           SET VALUE-PRESENT IN P1000-INT-FIELD-59-FLAGS
+            TO TRUE
+           MOVE 59
+             TO P1000-INT-FIELD-59
+           SET VALUE-PRESENT IN P1000-INT-FIELD-60-FLAGS
+            TO TRUE
+           MOVE 60
+             TO P1000-INT-FIELD-60
+           SET VALUE-PRESENT IN P1000-INT-FIELD-61-FLAGS
+            TO TRUE
+           MOVE 61
+             TO P1000-INT-FIELD-61
+           SET VALUE-PRESENT IN P1000-INT-FIELD-62-FLAGS
+            TO TRUE
+           MOVE 62
+             TO P1000-INT-FIELD-62
+           SET VALUE-PRESENT IN P1000-INT-FIELD-63-FLAGS
+            TO TRUE
+           MOVE 63
+             TO P1000-INT-FIELD-63
+           SET VALUE-PRESENT IN P1000-INT-FIELD-64-FLAGS
+            TO TRUE
+           MOVE 64
+             TO P1000-INT-FIELD-64
+           SET VALUE-PRESENT IN P1000-INT-FIELD-65-FLAGS
+            TO TRUE
+           MOVE 65
+             TO P1000-INT-FIELD-65
+           SET VALUE-PRESENT IN P1000-INT-FIELD-66-FLAGS
+            TO TRUE
+           MOVE 66
+             TO P1000-INT-FIELD-66
+           SET VALUE-PRESENT IN P1000-INT-FIELD-67-FLAGS
+            TO TRUE
+           MOVE 67
+             TO P1000-INT-FIELD-67
+           SET VALUE-PRESENT IN P1000-INT-FIELD-68-FLAGS
+            TO TRUE
+           MOVE 68
+             TO P1000-INT-FIELD-68
+           SET VALUE-PRESENT IN P1000-INT-FIELD-69-FLAGS
+            TO TRUE
+           MOVE 69
+             TO P1000-INT-FIELD-69
+           SET VALUE-PRESENT IN P1000-INT-FIELD-70-FLAGS
+            TO TRUE
+           MOVE 70
+             TO P1000-INT-FIELD-70
+           SET VALUE-PRESENT IN P1000-INT-FIELD-71-FLAGS
+            TO TRUE
+           MOVE 71
+             TO P1000-INT-FIELD-71
+           SET VALUE-PRESENT IN P1000-INT-FIELD-72-FLAGS
+            TO TRUE
+           MOVE 72
+             TO P1000-INT-FIELD-72
+           SET VALUE-PRESENT IN P1000-INT-FIELD-73-FLAGS
+            TO TRUE
+           MOVE 73
+             TO P1000-INT-FIELD-73
+           SET VALUE-PRESENT IN P1000-INT-FIELD-74-FLAGS
+            TO TRUE
+           MOVE 74
+             TO P1000-INT-FIELD-74
+           SET VALUE-PRESENT IN P1000-INT-FIELD-75-FLAGS
+            TO TRUE
+           MOVE 75
+             TO P1000-INT-FIELD-75
+           SET VALUE-PRESENT IN P1000-INT-FIELD-76-FLAGS
+            TO TRUE
+           MOVE 76
+             TO P1000-INT-FIELD-76
+           SET VALUE-PRESENT IN P1000-INT-FIELD-77-FLAGS
+            TO TRUE
+           MOVE 77
+             TO P1000-INT-FIELD-77
+           SET VALUE-PRESENT IN P1000-INT-FIELD-78-FLAGS
+            TO TRUE
+           MOVE 78
+             TO P1000-INT-FIELD-78
+           SET VALUE-PRESENT IN P1000-INT-FIELD-79-FLAGS
+            TO TRUE
+           MOVE 79
+             TO P1000-INT-FIELD-79
+           SET VALUE-PRESENT IN P1000-INT-FIELD-80-FLAGS
+            TO TRUE
+           MOVE 80
+             TO P1000-INT-FIELD-80
+           SET VALUE-PRESENT IN P1000-INT-FIELD-81-FLAGS
+            TO TRUE
+           MOVE 81
+             TO P1000-INT-FIELD-81
+           SET VALUE-PRESENT IN P1000-INT-FIELD-82-FLAGS
+            TO TRUE
+           MOVE 82
+             TO P1000-INT-FIELD-82
+           SET VALUE-PRESENT IN P1000-INT-FIELD-83-FLAGS
+            TO TRUE
+           MOVE 83
+             TO P1000-INT-FIELD-83
+           SET VALUE-PRESENT IN P1000-INT-FIELD-84-FLAGS
+            TO TRUE
+           MOVE 84
+             TO P1000-INT-FIELD-84
+           SET VALUE-PRESENT IN P1000-INT-FIELD-85-FLAGS
+            TO TRUE
+           MOVE 85
+             TO P1000-INT-FIELD-85
+           SET VALUE-PRESENT IN P1000-INT-FIELD-86-FLAGS
+            TO TRUE
+           MOVE 86
+             TO P1000-INT-FIELD-86
+           SET VALUE-PRESENT IN P1000-INT-FIELD-87-FLAGS
+            TO TRUE
+           MOVE 87
+             TO P1000-INT-FIELD-87
+           SET VALUE-PRESENT IN P1000-INT-FIELD-88-FLAGS
+            TO TRUE
+           MOVE 88
+             TO P1000-INT-FIELD-88
+           SET VALUE-PRESENT IN P1000-INT-FIELD-89-FLAGS
+            TO TRUE
+           MOVE 89
+             TO P1000-INT-FIELD-89
+           SET VALUE-PRESENT IN P1000-INT-FIELD-90-FLAGS
+            TO TRUE
+           MOVE 90
+             TO P1000-INT-FIELD-90
+           SET VALUE-PRESENT IN P1000-INT-FIELD-91-FLAGS
+            TO TRUE
+           MOVE 91
+             TO P1000-INT-FIELD-91
+           SET VALUE-PRESENT IN P1000-INT-FIELD-92-FLAGS
+            TO TRUE
+           MOVE 92
+             TO P1000-INT-FIELD-92
+           SET VALUE-PRESENT IN P1000-INT-FIELD-93-FLAGS
+            TO TRUE
+           MOVE 93
+             TO P1000-INT-FIELD-93
+           SET VALUE-PRESENT IN P1000-INT-FIELD-94-FLAGS
+            TO TRUE
+           MOVE 94
+             TO P1000-INT-FIELD-94
+           SET VALUE-PRESENT IN P1000-INT-FIELD-95-FLAGS
+            TO TRUE
+           MOVE 95
+             TO P1000-INT-FIELD-95
+           SET VALUE-PRESENT IN P1000-INT-FIELD-96-FLAGS
+            TO TRUE
+           MOVE 96
+             TO P1000-INT-FIELD-96
+           SET VALUE-PRESENT IN P1000-INT-FIELD-97-FLAGS
+            TO TRUE
+           MOVE 97
+             TO P1000-INT-FIELD-97
+           SET VALUE-PRESENT IN P1000-INT-FIELD-98-FLAGS
+            TO TRUE
+           MOVE 98
+             TO P1000-INT-FIELD-98
+           SET VALUE-PRESENT IN P1000-INT-FIELD-99-FLAGS
+            TO TRUE
+           MOVE 99
+             TO P1000-INT-FIELD-99
+           SET VALUE-PRESENT IN P1000-INT-FIELD-100-FLAGS
+            TO TRUE
+           MOVE 100
+             TO P1000-INT-FIELD-100
+           SET VALUE-PRESENT IN P1000-INT-FIELD-101-FLAGS
+            TO TRUE
+           MOVE 101
+             TO P1000-INT-FIELD-101
+           SET VALUE-PRESENT IN P1000-INT-FIELD-102-FLAGS
+            TO TRUE
+           MOVE 102
+             TO P1000-INT-FIELD-102
+           SET VALUE-PRESENT IN P1000-INT-FIELD-103-FLAGS
+            TO TRUE
+           MOVE 103
+             TO P1000-INT-FIELD-103
+           SET VALUE-PRESENT IN P1000-INT-FIELD-104-FLAGS
+            TO TRUE
+           MOVE 104
+             TO P1000-INT-FIELD-104
+           SET VALUE-PRESENT IN P1000-INT-FIELD-105-FLAGS
+            TO TRUE
+           MOVE 105
+             TO P1000-INT-FIELD-105
+           SET VALUE-PRESENT IN P1000-INT-FIELD-106-FLAGS
+            TO TRUE
+           MOVE 106
+             TO P1000-INT-FIELD-106
+           SET VALUE-PRESENT IN P1000-INT-FIELD-107-FLAGS
+            TO TRUE
+           MOVE 107
+             TO P1000-INT-FIELD-107
+           SET VALUE-PRESENT IN P1000-INT-FIELD-108-FLAGS
+            TO TRUE
+           MOVE 108
+             TO P1000-INT-FIELD-108
+           SET VALUE-PRESENT IN P1000-INT-FIELD-109-FLAGS
+            TO TRUE
+           MOVE 109
+             TO P1000-INT-FIELD-109
+           SET VALUE-PRESENT IN P1000-INT-FIELD-110-FLAGS
+            TO TRUE
+           MOVE 110
+             TO P1000-INT-FIELD-110
+           SET VALUE-PRESENT IN P1000-INT-FIELD-111-FLAGS
+            TO TRUE
+           MOVE 111
+             TO P1000-INT-FIELD-111
+           SET VALUE-PRESENT IN P1000-INT-FIELD-112-FLAGS
+            TO TRUE
+           MOVE 112
+             TO P1000-INT-FIELD-112
+           SET VALUE-PRESENT IN P1000-INT-FIELD-113-FLAGS
+            TO TRUE
+           MOVE 113
+             TO P1000-INT-FIELD-113
+           SET VALUE-PRESENT IN P1000-INT-FIELD-114-FLAGS
+            TO TRUE
+           MOVE 114
+             TO P1000-INT-FIELD-114
+           SET VALUE-PRESENT IN P1000-INT-FIELD-115-FLAGS
+            TO TRUE
+           MOVE 115
+             TO P1000-INT-FIELD-115
+           SET VALUE-PRESENT IN P1000-INT-FIELD-116-FLAGS
+            TO TRUE
+           MOVE 116
+             TO P1000-INT-FIELD-116
+           SET VALUE-PRESENT IN P1000-INT-FIELD-117-FLAGS
+            TO TRUE
+           MOVE 117
+             TO P1000-INT-FIELD-117
+           SET VALUE-PRESENT IN P1000-INT-FIELD-118-FLAGS
+            TO TRUE
+           MOVE 118
+             TO P1000-INT-FIELD-118
+           SET VALUE-PRESENT IN P1000-INT-FIELD-119-FLAGS
+            TO TRUE
+           MOVE 119
+             TO P1000-INT-FIELD-119
+           SET VALUE-PRESENT IN P1000-INT-FIELD-120-FLAGS
+            TO TRUE
+           MOVE 120
+             TO P1000-INT-FIELD-120
+           SET VALUE-PRESENT IN P1000-INT-FIELD-121-FLAGS
+            TO TRUE
+           MOVE 121
+             TO P1000-INT-FIELD-121
+           SET VALUE-PRESENT IN P1000-INT-FIELD-122-FLAGS
+            TO TRUE
+           MOVE 122
+             TO P1000-INT-FIELD-122
+           SET VALUE-PRESENT IN P1000-INT-FIELD-123-FLAGS
+            TO TRUE
+           MOVE 123
+             TO P1000-INT-FIELD-123
+           SET VALUE-PRESENT IN P1000-INT-FIELD-124-FLAGS
+            TO TRUE
+           MOVE 124
+             TO P1000-INT-FIELD-124
+           SET VALUE-PRESENT IN P1000-INT-FIELD-125-FLAGS
+            TO TRUE
+           MOVE 125
+             TO P1000-INT-FIELD-125
+           SET VALUE-PRESENT IN P1000-INT-FIELD-126-FLAGS
+            TO TRUE
+           MOVE 126
+             TO P1000-INT-FIELD-126
+           SET VALUE-PRESENT IN P1000-INT-FIELD-127-FLAGS
+            TO TRUE
+           MOVE 127
+             TO P1000-INT-FIELD-127
+           SET VALUE-PRESENT IN P1000-INT-FIELD-128-FLAGS
+            TO TRUE
+           MOVE 128
+             TO P1000-INT-FIELD-128
+           SET VALUE-PRESENT IN P1000-INT-FIELD-129-FLAGS
+            TO TRUE
+           MOVE 129
+             TO P1000-INT-FIELD-129
+           SET VALUE-PRESENT IN P1000-INT-FIELD-130-FLAGS
+            TO TRUE
+           MOVE 130
+             TO P1000-INT-FIELD-130
+           SET VALUE-PRESENT IN P1000-INT-FIELD-131-FLAGS
+            TO TRUE
+           MOVE 131
+             TO P1000-INT-FIELD-131
+           SET VALUE-PRESENT IN P1000-INT-FIELD-132-FLAGS
+            TO TRUE
+           MOVE 132
+             TO P1000-INT-FIELD-132
+           SET VALUE-PRESENT IN P1000-INT-FIELD-133-FLAGS
+            TO TRUE
+           MOVE 133
+             TO P1000-INT-FIELD-133
+           SET VALUE-PRESENT IN P1000-INT-FIELD-134-FLAGS
+            TO TRUE
+           MOVE 134
+             TO P1000-INT-FIELD-134
+           SET VALUE-PRESENT IN P1000-INT-FIELD-135-FLAGS
+            TO TRUE
+           MOVE 135
+             TO P1000-INT-FIELD-135
+           SET VALUE-PRESENT IN P1000-INT-FIELD-136-FLAGS
+            TO TRUE
+           MOVE 136
+             TO P1000-INT-FIELD-136
+           SET VALUE-PRESENT IN P1000-INT-FIELD-137-FLAGS
+            TO TRUE
+           MOVE 137
+             TO P1000-INT-FIELD-137
+           SET VALUE-PRESENT IN P1000-INT-FIELD-138-FLAGS
+            TO TRUE
+           MOVE 138
+             TO P1000-INT-FIELD-138
+           SET VALUE-PRESENT IN P1000-INT-FIELD-139-FLAGS
+            TO TRUE
+           MOVE 139
+             TO P1000-INT-FIELD-139
+           SET VALUE-PRESENT IN P1000-INT-FIELD-140-FLAGS
+            TO TRUE
+           MOVE 140
+             TO P1000-INT-FIELD-140
+           SET VALUE-PRESENT IN P1000-INT-FIELD-141-FLAGS
+            TO TRUE
+           MOVE 141
+             TO P1000-INT-FIELD-141
+           SET VALUE-PRESENT IN P1000-INT-FIELD-142-FLAGS
+            TO TRUE
+           MOVE 142
+             TO P1000-INT-FIELD-142
+           SET VALUE-PRESENT IN P1000-INT-FIELD-143-FLAGS
+            TO TRUE
+           MOVE 143
+             TO P1000-INT-FIELD-143
+           SET VALUE-PRESENT IN P1000-INT-FIELD-144-FLAGS
+            TO TRUE
+           MOVE 144
+             TO P1000-INT-FIELD-144
+           SET VALUE-PRESENT IN P1000-INT-FIELD-145-FLAGS
+            TO TRUE
+           MOVE 145
+             TO P1000-INT-FIELD-145
+           SET VALUE-PRESENT IN P1000-INT-FIELD-146-FLAGS
+            TO TRUE
+           MOVE 146
+             TO P1000-INT-FIELD-146
+           SET VALUE-PRESENT IN P1000-INT-FIELD-147-FLAGS
+            TO TRUE
+           MOVE 147
+             TO P1000-INT-FIELD-147
+           SET VALUE-PRESENT IN P1000-INT-FIELD-148-FLAGS
+            TO TRUE
+           MOVE 148
+             TO P1000-INT-FIELD-148
+           SET VALUE-PRESENT IN P1000-INT-FIELD-149-FLAGS
+            TO TRUE
+           MOVE 149
+             TO P1000-INT-FIELD-149
+           SET VALUE-PRESENT IN P1000-INT-FIELD-150-FLAGS
+            TO TRUE
+           MOVE 150
+             TO P1000-INT-FIELD-150
+           SET VALUE-PRESENT IN P1000-INT-FIELD-151-FLAGS
+            TO TRUE
+           MOVE 151
+             TO P1000-INT-FIELD-151
+           SET VALUE-PRESENT IN P1000-INT-FIELD-152-FLAGS
+            TO TRUE
+           MOVE 152
+             TO P1000-INT-FIELD-152
+           SET VALUE-PRESENT IN P1000-INT-FIELD-153-FLAGS
+            TO TRUE
+           MOVE 153
+             TO P1000-INT-FIELD-153
+           SET VALUE-PRESENT IN P1000-INT-FIELD-154-FLAGS
+            TO TRUE
+           MOVE 154
+             TO P1000-INT-FIELD-154
+           SET VALUE-PRESENT IN P1000-INT-FIELD-155-FLAGS
+            TO TRUE
+           MOVE 155
+             TO P1000-INT-FIELD-155
+           SET VALUE-PRESENT IN P1000-INT-FIELD-156-FLAGS
+            TO TRUE
+           MOVE 156
+             TO P1000-INT-FIELD-156
+           SET VALUE-PRESENT IN P1000-INT-FIELD-157-FLAGS
+            TO TRUE
+           MOVE 157
+             TO P1000-INT-FIELD-157
+           SET VALUE-PRESENT IN P1000-INT-FIELD-158-FLAGS
+            TO TRUE
+           MOVE 158
+             TO P1000-INT-FIELD-158
+           SET VALUE-PRESENT IN P1000-INT-FIELD-159-FLAGS
+            TO TRUE
+           MOVE 159
+             TO P1000-INT-FIELD-159
+           SET VALUE-PRESENT IN P1000-INT-FIELD-160-FLAGS
+            TO TRUE
+           MOVE 160
+             TO P1000-INT-FIELD-160
+           SET VALUE-PRESENT IN P1000-INT-FIELD-161-FLAGS
+            TO TRUE
+           MOVE 161
+             TO P1000-INT-FIELD-161
+           SET VALUE-PRESENT IN P1000-INT-FIELD-162-FLAGS
+            TO TRUE
+           MOVE 162
+             TO P1000-INT-FIELD-162
+           SET VALUE-PRESENT IN P1000-INT-FIELD-163-FLAGS
+            TO TRUE
+           MOVE 163
+             TO P1000-INT-FIELD-163
+           SET VALUE-PRESENT IN P1000-INT-FIELD-164-FLAGS
+            TO TRUE
+           MOVE 164
+             TO P1000-INT-FIELD-164
+           SET VALUE-PRESENT IN P1000-INT-FIELD-165-FLAGS
+            TO TRUE
+           MOVE 165
+             TO P1000-INT-FIELD-165
+           SET VALUE-PRESENT IN P1000-INT-FIELD-166-FLAGS
+            TO TRUE
+           MOVE 166
+             TO P1000-INT-FIELD-166
+           SET VALUE-PRESENT IN P1000-INT-FIELD-167-FLAGS
+            TO TRUE
+           MOVE 167
+             TO P1000-INT-FIELD-167
+           SET VALUE-PRESENT IN P1000-INT-FIELD-168-FLAGS
+            TO TRUE
+           MOVE 168
+             TO P1000-INT-FIELD-168
+           SET VALUE-PRESENT IN P1000-INT-FIELD-169-FLAGS
+            TO TRUE
+           MOVE 169
+             TO P1000-INT-FIELD-169
+           SET VALUE-PRESENT IN P1000-INT-FIELD-170-FLAGS
+            TO TRUE
+           MOVE 170
+             TO P1000-INT-FIELD-170
+           SET VALUE-PRESENT IN P1000-INT-FIELD-171-FLAGS
+            TO TRUE
+           MOVE 171
+             TO P1000-INT-FIELD-171
+           SET VALUE-PRESENT IN P1000-INT-FIELD-172-FLAGS
+            TO TRUE
+           MOVE 172
+             TO P1000-INT-FIELD-172
+           SET VALUE-PRESENT IN P1000-INT-FIELD-173-FLAGS
+            TO TRUE
+           MOVE 173
+             TO P1000-INT-FIELD-173
+           SET VALUE-PRESENT IN P1000-INT-FIELD-174-FLAGS
+            TO TRUE
+           MOVE 174
+             TO P1000-INT-FIELD-174
+           SET VALUE-PRESENT IN P1000-INT-FIELD-175-FLAGS
+            TO TRUE
+           MOVE 175
+             TO P1000-INT-FIELD-175
+           SET VALUE-PRESENT IN P1000-INT-FIELD-176-FLAGS
+            TO TRUE
+           MOVE 176
+             TO P1000-INT-FIELD-176
+           SET VALUE-PRESENT IN P1000-INT-FIELD-177-FLAGS
+            TO TRUE
+           MOVE 177
+             TO P1000-INT-FIELD-177
+           SET VALUE-PRESENT IN P1000-INT-FIELD-178-FLAGS
+            TO TRUE
+           MOVE 178
+             TO P1000-INT-FIELD-178
+           SET VALUE-PRESENT IN P1000-INT-FIELD-179-FLAGS
+            TO TRUE
+           MOVE 179
+             TO P1000-INT-FIELD-179
+           SET VALUE-PRESENT IN P1000-INT-FIELD-180-FLAGS
+            TO TRUE
+           MOVE 180
+             TO P1000-INT-FIELD-180
+           SET VALUE-PRESENT IN P1000-INT-FIELD-181-FLAGS
+            TO TRUE
+           MOVE 181
+             TO P1000-INT-FIELD-181
+           SET VALUE-PRESENT IN P1000-INT-FIELD-182-FLAGS
+            TO TRUE
+           MOVE 182
+             TO P1000-INT-FIELD-182
+           SET VALUE-PRESENT IN P1000-INT-FIELD-183-FLAGS
+            TO TRUE
+           MOVE 183
+             TO P1000-INT-FIELD-183
+           SET VALUE-PRESENT IN P1000-INT-FIELD-184-FLAGS
+            TO TRUE
+           MOVE 184
+             TO P1000-INT-FIELD-184
+           SET VALUE-PRESENT IN P1000-INT-FIELD-185-FLAGS
+            TO TRUE
+           MOVE 185
+             TO P1000-INT-FIELD-185
+           SET VALUE-PRESENT IN P1000-INT-FIELD-186-FLAGS
+            TO TRUE
+           MOVE 186
+             TO P1000-INT-FIELD-186
+           SET VALUE-PRESENT IN P1000-INT-FIELD-187-FLAGS
+            TO TRUE
+           MOVE 187
+             TO P1000-INT-FIELD-187
+           SET VALUE-PRESENT IN P1000-INT-FIELD-188-FLAGS
+            TO TRUE
+           MOVE 188
+             TO P1000-INT-FIELD-188
+           SET VALUE-PRESENT IN P1000-INT-FIELD-189-FLAGS
+            TO TRUE
+           MOVE 189
+             TO P1000-INT-FIELD-189
+           SET VALUE-PRESENT IN P1000-INT-FIELD-190-FLAGS
+            TO TRUE
+           MOVE 190
+             TO P1000-INT-FIELD-190
+           SET VALUE-PRESENT IN P1000-INT-FIELD-191-FLAGS
+            TO TRUE
+           MOVE 191
+             TO P1000-INT-FIELD-191
+           SET VALUE-PRESENT IN P1000-INT-FIELD-192-FLAGS
+            TO TRUE
+           MOVE 192
+             TO P1000-INT-FIELD-192
+           SET VALUE-PRESENT IN P1000-INT-FIELD-193-FLAGS
+            TO TRUE
+           MOVE 193
+             TO P1000-INT-FIELD-193
+           SET VALUE-PRESENT IN P1000-INT-FIELD-194-FLAGS
+            TO TRUE
+           MOVE 194
+             TO P1000-INT-FIELD-194
+           SET VALUE-PRESENT IN P1000-INT-FIELD-195-FLAGS
+            TO TRUE
+           MOVE 195
+             TO P1000-INT-FIELD-195
+           SET VALUE-PRESENT IN P1000-INT-FIELD-196-FLAGS
+            TO TRUE
+           MOVE 196
+             TO P1000-INT-FIELD-196
+           SET VALUE-PRESENT IN P1000-INT-FIELD-197-FLAGS
+            TO TRUE
+           MOVE 197
+             TO P1000-INT-FIELD-197
+           SET VALUE-PRESENT IN P1000-INT-FIELD-198-FLAGS
+            TO TRUE
+           MOVE 198
+             TO P1000-INT-FIELD-198
+           SET VALUE-PRESENT IN P1000-INT-FIELD-199-FLAGS
+            TO TRUE
+           MOVE 199
+             TO P1000-INT-FIELD-199
+           SET VALUE-PRESENT IN P1000-INT-FIELD-200-FLAGS
+            TO TRUE
+           MOVE 200
+             TO P1000-INT-FIELD-200
+           SET VALUE-PRESENT IN P1000-INT-FIELD-201-FLAGS
+            TO TRUE
+           MOVE 201
+             TO P1000-INT-FIELD-201
+           SET VALUE-PRESENT IN P1000-INT-FIELD-202-FLAGS
+            TO TRUE
+           MOVE 202
+             TO P1000-INT-FIELD-202
+           SET VALUE-PRESENT IN P1000-INT-FIELD-203-FLAGS
+            TO TRUE
+           MOVE 203
+             TO P1000-INT-FIELD-203
+           SET VALUE-PRESENT IN P1000-INT-FIELD-204-FLAGS
+            TO TRUE
+           MOVE 204
+             TO P1000-INT-FIELD-204
+           SET VALUE-PRESENT IN P1000-INT-FIELD-205-FLAGS
+            TO TRUE
+           MOVE 205
+             TO P1000-INT-FIELD-205
+           SET VALUE-PRESENT IN P1000-INT-FIELD-206-FLAGS
+            TO TRUE
+           MOVE 206
+             TO P1000-INT-FIELD-206
+           SET VALUE-PRESENT IN P1000-INT-FIELD-207-FLAGS
+            TO TRUE
+           MOVE 207
+             TO P1000-INT-FIELD-207
+           SET VALUE-PRESENT IN P1000-INT-FIELD-208-FLAGS
+            TO TRUE
+           MOVE 208
+             TO P1000-INT-FIELD-208
+           SET VALUE-PRESENT IN P1000-INT-FIELD-209-FLAGS
+            TO TRUE
+           MOVE 209
+             TO P1000-INT-FIELD-209
+           SET VALUE-PRESENT IN P1000-INT-FIELD-210-FLAGS
+            TO TRUE
+           MOVE 210
+             TO P1000-INT-FIELD-210
+           SET VALUE-PRESENT IN P1000-INT-FIELD-211-FLAGS
+            TO TRUE
+           MOVE 211
+             TO P1000-INT-FIELD-211
+           SET VALUE-PRESENT IN P1000-INT-FIELD-212-FLAGS
+            TO TRUE
+           MOVE 212
+             TO P1000-INT-FIELD-212
+           SET VALUE-PRESENT IN P1000-INT-FIELD-213-FLAGS
+            TO TRUE
+           MOVE 213
+             TO P1000-INT-FIELD-213
+           SET VALUE-PRESENT IN P1000-INT-FIELD-214-FLAGS
+            TO TRUE
+           MOVE 214
+             TO P1000-INT-FIELD-214
+           SET VALUE-PRESENT IN P1000-INT-FIELD-215-FLAGS
+            TO TRUE
+           MOVE 215
+             TO P1000-INT-FIELD-215
+           SET VALUE-PRESENT IN P1000-INT-FIELD-216-FLAGS
+            TO TRUE
+           MOVE 216
+             TO P1000-INT-FIELD-216
+           SET VALUE-PRESENT IN P1000-INT-FIELD-217-FLAGS
+            TO TRUE
+           MOVE 217
+             TO P1000-INT-FIELD-217
+           SET VALUE-PRESENT IN P1000-INT-FIELD-218-FLAGS
+            TO TRUE
+           MOVE 218
+             TO P1000-INT-FIELD-218
+           SET VALUE-PRESENT IN P1000-INT-FIELD-219-FLAGS
+            TO TRUE
+           MOVE 219
+             TO P1000-INT-FIELD-219
+           SET VALUE-PRESENT IN P1000-INT-FIELD-220-FLAGS
+            TO TRUE
+           MOVE 220
+             TO P1000-INT-FIELD-220
+           SET VALUE-PRESENT IN P1000-INT-FIELD-221-FLAGS
+            TO TRUE
+           MOVE 221
+             TO P1000-INT-FIELD-221
+           SET VALUE-PRESENT IN P1000-INT-FIELD-222-FLAGS
+            TO TRUE
+           MOVE 222
+             TO P1000-INT-FIELD-222
+           SET VALUE-PRESENT IN P1000-INT-FIELD-223-FLAGS
+            TO TRUE
+           MOVE 223
+             TO P1000-INT-FIELD-223
+           SET VALUE-PRESENT IN P1000-INT-FIELD-224-FLAGS
+            TO TRUE
+           MOVE 224
+             TO P1000-INT-FIELD-224
+           SET VALUE-PRESENT IN P1000-INT-FIELD-225-FLAGS
+            TO TRUE
+           MOVE 225
+             TO P1000-INT-FIELD-225
+           SET VALUE-PRESENT IN P1000-INT-FIELD-226-FLAGS
+            TO TRUE
+           MOVE 226
+             TO P1000-INT-FIELD-226
+           SET VALUE-PRESENT IN P1000-INT-FIELD-227-FLAGS
+            TO TRUE
+           MOVE 227
+             TO P1000-INT-FIELD-227
+           SET VALUE-PRESENT IN P1000-INT-FIELD-228-FLAGS
+            TO TRUE
+           MOVE 228
+             TO P1000-INT-FIELD-228
+           SET VALUE-PRESENT IN P1000-INT-FIELD-229-FLAGS
+            TO TRUE
+           MOVE 229
+             TO P1000-INT-FIELD-229
+           SET VALUE-PRESENT IN P1000-INT-FIELD-230-FLAGS
+            TO TRUE
+           MOVE 230
+             TO P1000-INT-FIELD-230
+           SET VALUE-PRESENT IN P1000-INT-FIELD-231-FLAGS
+            TO TRUE
+           MOVE 231
+             TO P1000-INT-FIELD-231
+           SET VALUE-PRESENT IN P1000-INT-FIELD-232-FLAGS
+            TO TRUE
+           MOVE 232
+             TO P1000-INT-FIELD-232
+           SET VALUE-PRESENT IN P1000-INT-FIELD-233-FLAGS
+            TO TRUE
+           MOVE 233
+             TO P1000-INT-FIELD-233
+           SET VALUE-PRESENT IN P1000-INT-FIELD-234-FLAGS
+            TO TRUE
+           MOVE 234
+             TO P1000-INT-FIELD-234
+           SET VALUE-PRESENT IN P1000-INT-FIELD-235-FLAGS
+            TO TRUE
+           MOVE 235
+             TO P1000-INT-FIELD-235
+           SET VALUE-PRESENT IN P1000-INT-FIELD-236-FLAGS
+            TO TRUE
+           MOVE 236
+             TO P1000-INT-FIELD-236
+           SET VALUE-PRESENT IN P1000-INT-FIELD-237-FLAGS
+            TO TRUE
+           MOVE 237
+             TO P1000-INT-FIELD-237
+           SET VALUE-PRESENT IN P1000-INT-FIELD-238-FLAGS
+            TO TRUE
+           MOVE 238
+             TO P1000-INT-FIELD-238
+           SET VALUE-PRESENT IN P1000-INT-FIELD-239-FLAGS
+            TO TRUE
+           MOVE 239
+             TO P1000-INT-FIELD-239
+           SET VALUE-PRESENT IN P1000-INT-FIELD-240-FLAGS
+            TO TRUE
+           MOVE 240
+             TO P1000-INT-FIELD-240
+           SET VALUE-PRESENT IN P1000-INT-FIELD-241-FLAGS
+            TO TRUE
+           MOVE 241
+             TO P1000-INT-FIELD-241
+           SET VALUE-PRESENT IN P1000-INT-FIELD-242-FLAGS
+            TO TRUE
+           MOVE 242
+             TO P1000-INT-FIELD-242
+           SET VALUE-PRESENT IN P1000-INT-FIELD-243-FLAGS
+            TO TRUE
+           MOVE 243
+             TO P1000-INT-FIELD-243
+           SET VALUE-PRESENT IN P1000-INT-FIELD-244-FLAGS
+            TO TRUE
+           MOVE 244
+             TO P1000-INT-FIELD-244
+           SET VALUE-PRESENT IN P1000-INT-FIELD-245-FLAGS
+            TO TRUE
+           MOVE 245
+             TO P1000-INT-FIELD-245
+           SET VALUE-PRESENT IN P1000-INT-FIELD-246-FLAGS
+            TO TRUE
+           MOVE 246
+             TO P1000-INT-FIELD-246
+           SET VALUE-PRESENT IN P1000-INT-FIELD-247-FLAGS
+            TO TRUE
+           MOVE 247
+             TO P1000-INT-FIELD-247
+           SET VALUE-PRESENT IN P1000-INT-FIELD-248-FLAGS
+            TO TRUE
+           MOVE 248
+             TO P1000-INT-FIELD-248
+           SET VALUE-PRESENT IN P1000-INT-FIELD-249-FLAGS
+            TO TRUE
+           MOVE 249
+             TO P1000-INT-FIELD-249
+           SET VALUE-PRESENT IN P1000-INT-FIELD-250-FLAGS
+            TO TRUE
+           MOVE 250
+             TO P1000-INT-FIELD-250
+           SET VALUE-PRESENT IN P1000-INT-FIELD-251-FLAGS
+            TO TRUE
+           MOVE 251
+             TO P1000-INT-FIELD-251
+           SET VALUE-PRESENT IN P1000-INT-FIELD-252-FLAGS
+            TO TRUE
+           MOVE 252
+             TO P1000-INT-FIELD-252
+           SET VALUE-PRESENT IN P1000-INT-FIELD-253-FLAGS
+            TO TRUE
+           MOVE 253
+             TO P1000-INT-FIELD-253
+           SET VALUE-PRESENT IN P1000-INT-FIELD-254-FLAGS
+            TO TRUE
+           MOVE 254
+             TO P1000-INT-FIELD-254
+           SET VALUE-PRESENT IN P1000-INT-FIELD-255-FLAGS
+            TO TRUE
+           MOVE 255
+             TO P1000-INT-FIELD-255
+           SET VALUE-PRESENT IN P1000-INT-FIELD-256-FLAGS
+            TO TRUE
+           MOVE 256
+             TO P1000-INT-FIELD-256
+           SET VALUE-PRESENT IN P1000-INT-FIELD-257-FLAGS
+            TO TRUE
+           MOVE 257
+             TO P1000-INT-FIELD-257
+           SET VALUE-PRESENT IN P1000-INT-FIELD-258-FLAGS
+            TO TRUE
+           MOVE 258
+             TO P1000-INT-FIELD-258
+           SET VALUE-PRESENT IN P1000-INT-FIELD-259-FLAGS
+            TO TRUE
+           MOVE 259
+             TO P1000-INT-FIELD-259
+           SET VALUE-PRESENT IN P1000-INT-FIELD-260-FLAGS
+            TO TRUE
+           MOVE 260
+             TO P1000-INT-FIELD-260
+           SET VALUE-PRESENT IN P1000-INT-FIELD-261-FLAGS
+            TO TRUE
+           MOVE 261
+             TO P1000-INT-FIELD-261
+           SET VALUE-PRESENT IN P1000-INT-FIELD-262-FLAGS
+            TO TRUE
+           MOVE 262
+             TO P1000-INT-FIELD-262
+           SET VALUE-PRESENT IN P1000-INT-FIELD-263-FLAGS
+            TO TRUE
+           MOVE 263
+             TO P1000-INT-FIELD-263
+           SET VALUE-PRESENT IN P1000-INT-FIELD-264-FLAGS
+            TO TRUE
+           MOVE 264
+             TO P1000-INT-FIELD-264
+           SET VALUE-PRESENT IN P1000-INT-FIELD-265-FLAGS
+            TO TRUE
+           MOVE 265
+             TO P1000-INT-FIELD-265
+           SET VALUE-PRESENT IN P1000-INT-FIELD-266-FLAGS
+            TO TRUE
+           MOVE 266
+             TO P1000-INT-FIELD-266
+           SET VALUE-PRESENT IN P1000-INT-FIELD-267-FLAGS
+            TO TRUE
+           MOVE 267
+             TO P1000-INT-FIELD-267
+           SET VALUE-PRESENT IN P1000-INT-FIELD-268-FLAGS
+            TO TRUE
+           MOVE 268
+             TO P1000-INT-FIELD-268
+           SET VALUE-PRESENT IN P1000-INT-FIELD-269-FLAGS
+            TO TRUE
+           MOVE 269
+             TO P1000-INT-FIELD-269
+           SET VALUE-PRESENT IN P1000-INT-FIELD-270-FLAGS
+            TO TRUE
+           MOVE 270
+             TO P1000-INT-FIELD-270
+           SET VALUE-PRESENT IN P1000-INT-FIELD-271-FLAGS
+            TO TRUE
+           MOVE 271
+             TO P1000-INT-FIELD-271
+           SET VALUE-PRESENT IN P1000-INT-FIELD-272-FLAGS
+            TO TRUE
+           MOVE 272
+             TO P1000-INT-FIELD-272
+           SET VALUE-PRESENT IN P1000-INT-FIELD-273-FLAGS
+            TO TRUE
+           MOVE 273
+             TO P1000-INT-FIELD-273
+           SET VALUE-PRESENT IN P1000-INT-FIELD-274-FLAGS
+            TO TRUE
+           MOVE 274
+             TO P1000-INT-FIELD-274
+           SET VALUE-PRESENT IN P1000-INT-FIELD-275-FLAGS
+            TO TRUE
+           MOVE 275
+             TO P1000-INT-FIELD-275
+           SET VALUE-PRESENT IN P1000-INT-FIELD-276-FLAGS
+            TO TRUE
+           MOVE 276
+             TO P1000-INT-FIELD-276
+           SET VALUE-PRESENT IN P1000-INT-FIELD-277-FLAGS
+            TO TRUE
+           MOVE 277
+             TO P1000-INT-FIELD-277
+           SET VALUE-PRESENT IN P1000-INT-FIELD-278-FLAGS
+            TO TRUE
+           MOVE 278
+             TO P1000-INT-FIELD-278
+           SET VALUE-PRESENT IN P1000-INT-FIELD-279-FLAGS
+            TO TRUE
+           MOVE 279
+             TO P1000-INT-FIELD-279
+           SET VALUE-PRESENT IN P1000-INT-FIELD-280-FLAGS
+            TO TRUE
+           MOVE 280
+             TO P1000-INT-FIELD-280
+           SET VALUE-PRESENT IN P1000-INT-FIELD-281-FLAGS
+            TO TRUE
+           MOVE 281
+             TO P1000-INT-FIELD-281
+           SET VALUE-PRESENT IN P1000-INT-FIELD-282-FLAGS
+            TO TRUE
+           MOVE 282
+             TO P1000-INT-FIELD-282
+           SET VALUE-PRESENT IN P1000-INT-FIELD-283-FLAGS
+            TO TRUE
+           MOVE 283
+             TO P1000-INT-FIELD-283
+           SET VALUE-PRESENT IN P1000-INT-FIELD-284-FLAGS
+            TO TRUE
+           MOVE 284
+             TO P1000-INT-FIELD-284
+           SET VALUE-PRESENT IN P1000-INT-FIELD-285-FLAGS
+            TO TRUE
+           MOVE 285
+             TO P1000-INT-FIELD-285
+           SET VALUE-PRESENT IN P1000-INT-FIELD-286-FLAGS
+            TO TRUE
+           MOVE 286
+             TO P1000-INT-FIELD-286
+           SET VALUE-PRESENT IN P1000-INT-FIELD-287-FLAGS
+            TO TRUE
+           MOVE 287
+             TO P1000-INT-FIELD-287
+           SET VALUE-PRESENT IN P1000-INT-FIELD-288-FLAGS
+            TO TRUE
+           MOVE 288
+             TO P1000-INT-FIELD-288
+           SET VALUE-PRESENT IN P1000-INT-FIELD-289-FLAGS
+            TO TRUE
+           MOVE 289
+             TO P1000-INT-FIELD-289
+           SET VALUE-PRESENT IN P1000-INT-FIELD-290-FLAGS
+            TO TRUE
+           MOVE 290
+             TO P1000-INT-FIELD-290
+           SET VALUE-PRESENT IN P1000-INT-FIELD-291-FLAGS
+            TO TRUE
+           MOVE 291
+             TO P1000-INT-FIELD-291
+           SET VALUE-PRESENT IN P1000-INT-FIELD-292-FLAGS
+            TO TRUE
+           MOVE 292
+             TO P1000-INT-FIELD-292
+           SET VALUE-PRESENT IN P1000-INT-FIELD-293-FLAGS
+            TO TRUE
+           MOVE 293
+             TO P1000-INT-FIELD-293
+           SET VALUE-PRESENT IN P1000-INT-FIELD-294-FLAGS
+            TO TRUE
+           MOVE 294
+             TO P1000-INT-FIELD-294
+           SET VALUE-PRESENT IN P1000-INT-FIELD-295-FLAGS
+            TO TRUE
+           MOVE 295
+             TO P1000-INT-FIELD-295
+           SET VALUE-PRESENT IN P1000-INT-FIELD-296-FLAGS
+            TO TRUE
+           MOVE 296
+             TO P1000-INT-FIELD-296
+           SET VALUE-PRESENT IN P1000-INT-FIELD-297-FLAGS
+            TO TRUE
+           MOVE 297
+             TO P1000-INT-FIELD-297
+           SET VALUE-PRESENT IN P1000-INT-FIELD-298-FLAGS
+            TO TRUE
+           MOVE 298
+             TO P1000-INT-FIELD-298
+           SET VALUE-PRESENT IN P1000-INT-FIELD-299-FLAGS
+            TO TRUE
+           MOVE 299
+             TO P1000-INT-FIELD-299
+           SET VALUE-PRESENT IN P1000-INT-FIELD-300-FLAGS
+            TO TRUE
+           MOVE 300
+             TO P1000-INT-FIELD-300
+           SET VALUE-PRESENT IN P1000-INT-FIELD-301-FLAGS
+            TO TRUE
+           MOVE 301
+             TO P1000-INT-FIELD-301
+           SET VALUE-PRESENT IN P1000-INT-FIELD-302-FLAGS
+            TO TRUE
+           MOVE 302
+             TO P1000-INT-FIELD-302
+           SET VALUE-PRESENT IN P1000-INT-FIELD-303-FLAGS
+            TO TRUE
+           MOVE 303
+             TO P1000-INT-FIELD-303
+           SET VALUE-PRESENT IN P1000-INT-FIELD-304-FLAGS
+            TO TRUE
+           MOVE 304
+             TO P1000-INT-FIELD-304
+           SET VALUE-PRESENT IN P1000-INT-FIELD-305-FLAGS
+            TO TRUE
+           MOVE 305
+             TO P1000-INT-FIELD-305
+           SET VALUE-PRESENT IN P1000-INT-FIELD-306-FLAGS
+            TO TRUE
+           MOVE 306
+             TO P1000-INT-FIELD-306
+           SET VALUE-PRESENT IN P1000-INT-FIELD-307-FLAGS
+            TO TRUE
+           MOVE 307
+             TO P1000-INT-FIELD-307
+           SET VALUE-PRESENT IN P1000-INT-FIELD-308-FLAGS
+            TO TRUE
+           MOVE 308
+             TO P1000-INT-FIELD-308
+           SET VALUE-PRESENT IN P1000-INT-FIELD-309-FLAGS
+            TO TRUE
+           MOVE 309
+             TO P1000-INT-FIELD-309
+           SET VALUE-PRESENT IN P1000-INT-FIELD-310-FLAGS
+            TO TRUE
+           MOVE 310
+             TO P1000-INT-FIELD-310
+           SET VALUE-PRESENT IN P1000-INT-FIELD-311-FLAGS
+            TO TRUE
+           MOVE 311
+             TO P1000-INT-FIELD-311
+           SET VALUE-PRESENT IN P1000-INT-FIELD-312-FLAGS
+            TO TRUE
+           MOVE 312
+             TO P1000-INT-FIELD-312
+           SET VALUE-PRESENT IN P1000-INT-FIELD-313-FLAGS
+            TO TRUE
+           MOVE 313
+             TO P1000-INT-FIELD-313
+           SET VALUE-PRESENT IN P1000-INT-FIELD-314-FLAGS
+            TO TRUE
+           MOVE 314
+             TO P1000-INT-FIELD-314
+           SET VALUE-PRESENT IN P1000-INT-FIELD-315-FLAGS
+            TO TRUE
+           MOVE 315
+             TO P1000-INT-FIELD-315
+           SET VALUE-PRESENT IN P1000-INT-FIELD-316-FLAGS
+            TO TRUE
+           MOVE 316
+             TO P1000-INT-FIELD-316
+           SET VALUE-PRESENT IN P1000-INT-FIELD-317-FLAGS
+            TO TRUE
+           MOVE 317
+             TO P1000-INT-FIELD-317
+           SET VALUE-PRESENT IN P1000-INT-FIELD-318-FLAGS
+            TO TRUE
+           MOVE 318
+             TO P1000-INT-FIELD-318
+           SET VALUE-PRESENT IN P1000-INT-FIELD-319-FLAGS
+            TO TRUE
+           MOVE 319
+             TO P1000-INT-FIELD-319
+           SET VALUE-PRESENT IN P1000-INT-FIELD-320-FLAGS
+            TO TRUE
+           MOVE 320
+             TO P1000-INT-FIELD-320
+           SET VALUE-PRESENT IN P1000-INT-FIELD-321-FLAGS
+            TO TRUE
+           MOVE 321
+             TO P1000-INT-FIELD-321
+           SET VALUE-PRESENT IN P1000-INT-FIELD-322-FLAGS
+            TO TRUE
+           MOVE 322
+             TO P1000-INT-FIELD-322
+           SET VALUE-PRESENT IN P1000-INT-FIELD-323-FLAGS
+            TO TRUE
+           MOVE 323
+             TO P1000-INT-FIELD-323
+           SET VALUE-PRESENT IN P1000-INT-FIELD-324-FLAGS
+            TO TRUE
+           MOVE 324
+             TO P1000-INT-FIELD-324
+           SET VALUE-PRESENT IN P1000-INT-FIELD-325-FLAGS
+            TO TRUE
+           MOVE 325
+             TO P1000-INT-FIELD-325
+           SET VALUE-PRESENT IN P1000-INT-FIELD-326-FLAGS
+            TO TRUE
+           MOVE 326
+             TO P1000-INT-FIELD-326
+           SET VALUE-PRESENT IN P1000-INT-FIELD-327-FLAGS
+            TO TRUE
+           MOVE 327
+             TO P1000-INT-FIELD-327
+           SET VALUE-PRESENT IN P1000-INT-FIELD-328-FLAGS
+            TO TRUE
+           MOVE 328
+             TO P1000-INT-FIELD-328
+           SET VALUE-PRESENT IN P1000-INT-FIELD-329-FLAGS
+            TO TRUE
+           MOVE 329
+             TO P1000-INT-FIELD-329
+           SET VALUE-PRESENT IN P1000-INT-FIELD-330-FLAGS
+            TO TRUE
+           MOVE 330
+             TO P1000-INT-FIELD-330
+           SET VALUE-PRESENT IN P1000-INT-FIELD-331-FLAGS
+            TO TRUE
+           MOVE 331
+             TO P1000-INT-FIELD-331
+           SET VALUE-PRESENT IN P1000-INT-FIELD-332-FLAGS
+            TO TRUE
+           MOVE 332
+             TO P1000-INT-FIELD-332
+           SET VALUE-PRESENT IN P1000-INT-FIELD-333-FLAGS
+            TO TRUE
+           MOVE 333
+             TO P1000-INT-FIELD-333
+           SET VALUE-PRESENT IN P1000-INT-FIELD-334-FLAGS
+            TO TRUE
+           MOVE 334
+             TO P1000-INT-FIELD-334
+           SET VALUE-PRESENT IN P1000-INT-FIELD-335-FLAGS
+            TO TRUE
+           MOVE 335
+             TO P1000-INT-FIELD-335
+           SET VALUE-PRESENT IN P1000-INT-FIELD-336-FLAGS
+            TO TRUE
+           MOVE 336
+             TO P1000-INT-FIELD-336
+           SET VALUE-PRESENT IN P1000-INT-FIELD-337-FLAGS
+            TO TRUE
+           MOVE 337
+             TO P1000-INT-FIELD-337
+           SET VALUE-PRESENT IN P1000-INT-FIELD-338-FLAGS
+            TO TRUE
+           MOVE 338
+             TO P1000-INT-FIELD-338
+           SET VALUE-PRESENT IN P1000-INT-FIELD-339-FLAGS
+            TO TRUE
+           MOVE 339
+             TO P1000-INT-FIELD-339
+           SET VALUE-PRESENT IN P1000-INT-FIELD-340-FLAGS
+            TO TRUE
+           MOVE 340
+             TO P1000-INT-FIELD-340
+           SET VALUE-PRESENT IN P1000-INT-FIELD-341-FLAGS
+            TO TRUE
+           MOVE 341
+             TO P1000-INT-FIELD-341
+           SET VALUE-PRESENT IN P1000-INT-FIELD-342-FLAGS
+            TO TRUE
+           MOVE 342
+             TO P1000-INT-FIELD-342
+           SET VALUE-PRESENT IN P1000-INT-FIELD-343-FLAGS
+            TO TRUE
+           MOVE 343
+             TO P1000-INT-FIELD-343
+           SET VALUE-PRESENT IN P1000-INT-FIELD-344-FLAGS
+            TO TRUE
+           MOVE 344
+             TO P1000-INT-FIELD-344
+           SET VALUE-PRESENT IN P1000-INT-FIELD-345-FLAGS
+            TO TRUE
+           MOVE 345
+             TO P1000-INT-FIELD-345
+           SET VALUE-PRESENT IN P1000-INT-FIELD-346-FLAGS
+            TO TRUE
+           MOVE 346
+             TO P1000-INT-FIELD-346
+           SET VALUE-PRESENT IN P1000-INT-FIELD-347-FLAGS
+            TO TRUE
+           MOVE 347
+             TO P1000-INT-FIELD-347
+           SET VALUE-PRESENT IN P1000-INT-FIELD-348-FLAGS
+            TO TRUE
+           MOVE 348
+             TO P1000-INT-FIELD-348
+           SET VALUE-PRESENT IN P1000-INT-FIELD-349-FLAGS
+            TO TRUE
+           MOVE 349
+             TO P1000-INT-FIELD-349
+           SET VALUE-PRESENT IN P1000-INT-FIELD-350-FLAGS
+            TO TRUE
+           MOVE 350
+             TO P1000-INT-FIELD-350
+           SET VALUE-PRESENT IN P1000-INT-FIELD-351-FLAGS
+            TO TRUE
+           MOVE 351
+             TO P1000-INT-FIELD-351
+           SET VALUE-PRESENT IN P1000-INT-FIELD-352-FLAGS
+            TO TRUE
+           MOVE 352
+             TO P1000-INT-FIELD-352
+           SET VALUE-PRESENT IN P1000-INT-FIELD-353-FLAGS
+            TO TRUE
+           MOVE 353
+             TO P1000-INT-FIELD-353
+           SET VALUE-PRESENT IN P1000-INT-FIELD-354-FLAGS
+            TO TRUE
+           MOVE 354
+             TO P1000-INT-FIELD-354
+           SET VALUE-PRESENT IN P1000-INT-FIELD-355-FLAGS
+            TO TRUE
+           MOVE 355
+             TO P1000-INT-FIELD-355
+           SET VALUE-PRESENT IN P1000-INT-FIELD-356-FLAGS
+            TO TRUE
+           MOVE 356
+             TO P1000-INT-FIELD-356
+           SET VALUE-PRESENT IN P1000-INT-FIELD-357-FLAGS
+            TO TRUE
+           MOVE 357
+             TO P1000-INT-FIELD-357
+           SET VALUE-PRESENT IN P1000-INT-FIELD-358-FLAGS
+            TO TRUE
+           MOVE 358
+             TO P1000-INT-FIELD-358
+           SET VALUE-PRESENT IN P1000-INT-FIELD-359-FLAGS
+            TO TRUE
+           MOVE 359
+             TO P1000-INT-FIELD-359
+           SET VALUE-PRESENT IN P1000-INT-FIELD-360-FLAGS
+            TO TRUE
+           MOVE 360
+             TO P1000-INT-FIELD-360
+           SET VALUE-PRESENT IN P1000-INT-FIELD-361-FLAGS
+            TO TRUE
+           MOVE 361
+             TO P1000-INT-FIELD-361
+           SET VALUE-PRESENT IN P1000-INT-FIELD-362-FLAGS
+            TO TRUE
+           MOVE 362
+             TO P1000-INT-FIELD-362
+           SET VALUE-PRESENT IN P1000-INT-FIELD-363-FLAGS
+            TO TRUE
+           MOVE 363
+             TO P1000-INT-FIELD-363
+           SET VALUE-PRESENT IN P1000-INT-FIELD-364-FLAGS
+            TO TRUE
+           MOVE 364
+             TO P1000-INT-FIELD-364
+           SET VALUE-PRESENT IN P1000-INT-FIELD-365-FLAGS
+            TO TRUE
+           MOVE 365
+             TO P1000-INT-FIELD-365
+           SET VALUE-PRESENT IN P1000-INT-FIELD-366-FLAGS
+            TO TRUE
+           MOVE 366
+             TO P1000-INT-FIELD-366
+           SET VALUE-PRESENT IN P1000-INT-FIELD-367-FLAGS
+            TO TRUE
+           MOVE 367
+             TO P1000-INT-FIELD-367
+           SET VALUE-PRESENT IN P1000-INT-FIELD-368-FLAGS
+            TO TRUE
+           MOVE 368
+             TO P1000-INT-FIELD-368
+           SET VALUE-PRESENT IN P1000-INT-FIELD-369-FLAGS
+            TO TRUE
+           MOVE 369
+             TO P1000-INT-FIELD-369
+           SET VALUE-PRESENT IN P1000-INT-FIELD-370-FLAGS
+            TO TRUE
+           MOVE 370
+             TO P1000-INT-FIELD-370
+           SET VALUE-PRESENT IN P1000-INT-FIELD-371-FLAGS
+            TO TRUE
+           MOVE 371
+             TO P1000-INT-FIELD-371
+           SET VALUE-PRESENT IN P1000-INT-FIELD-372-FLAGS
+            TO TRUE
+           MOVE 372
+             TO P1000-INT-FIELD-372
+           SET VALUE-PRESENT IN P1000-INT-FIELD-373-FLAGS
+            TO TRUE
+           MOVE 373
+             TO P1000-INT-FIELD-373
+           SET VALUE-PRESENT IN P1000-INT-FIELD-374-FLAGS
+            TO TRUE
+           MOVE 374
+             TO P1000-INT-FIELD-374
+           SET VALUE-PRESENT IN P1000-INT-FIELD-375-FLAGS
+            TO TRUE
+           MOVE 375
+             TO P1000-INT-FIELD-375
+           SET VALUE-PRESENT IN P1000-INT-FIELD-376-FLAGS
+            TO TRUE
+           MOVE 376
+             TO P1000-INT-FIELD-376
+           SET VALUE-PRESENT IN P1000-INT-FIELD-377-FLAGS
+            TO TRUE
+           MOVE 377
+             TO P1000-INT-FIELD-377
+           SET VALUE-PRESENT IN P1000-INT-FIELD-378-FLAGS
+            TO TRUE
+           MOVE 378
+             TO P1000-INT-FIELD-378
+           SET VALUE-PRESENT IN P1000-INT-FIELD-379-FLAGS
+            TO TRUE
+           MOVE 379
+             TO P1000-INT-FIELD-379
+           SET VALUE-PRESENT IN P1000-INT-FIELD-380-FLAGS
+            TO TRUE
+           MOVE 380
+             TO P1000-INT-FIELD-380
+           SET VALUE-PRESENT IN P1000-INT-FIELD-381-FLAGS
+            TO TRUE
+           MOVE 381
+             TO P1000-INT-FIELD-381
+           SET VALUE-PRESENT IN P1000-INT-FIELD-382-FLAGS
+            TO TRUE
+           MOVE 382
+             TO P1000-INT-FIELD-382
+           SET VALUE-PRESENT IN P1000-INT-FIELD-383-FLAGS
+            TO TRUE
+           MOVE 383
+             TO P1000-INT-FIELD-383
+           SET VALUE-PRESENT IN P1000-INT-FIELD-384-FLAGS
+            TO TRUE
+           MOVE 384
+             TO P1000-INT-FIELD-384
+           SET VALUE-PRESENT IN P1000-INT-FIELD-385-FLAGS
+            TO TRUE
+           MOVE 385
+             TO P1000-INT-FIELD-385
+           SET VALUE-PRESENT IN P1000-INT-FIELD-386-FLAGS
+            TO TRUE
+           MOVE 386
+             TO P1000-INT-FIELD-386
+           SET VALUE-PRESENT IN P1000-INT-FIELD-387-FLAGS
+            TO TRUE
+           MOVE 387
+             TO P1000-INT-FIELD-387
+           SET VALUE-PRESENT IN P1000-INT-FIELD-388-FLAGS
+            TO TRUE
+           MOVE 388
+             TO P1000-INT-FIELD-388
+           SET VALUE-PRESENT IN P1000-INT-FIELD-389-FLAGS
+            TO TRUE
+           MOVE 389
+             TO P1000-INT-FIELD-389
+           SET VALUE-PRESENT IN P1000-INT-FIELD-390-FLAGS
+            TO TRUE
+           MOVE 390
+             TO P1000-INT-FIELD-390
+           SET VALUE-PRESENT IN P1000-INT-FIELD-391-FLAGS
+            TO TRUE
+           MOVE 391
+             TO P1000-INT-FIELD-391
+           SET VALUE-PRESENT IN P1000-INT-FIELD-392-FLAGS
+            TO TRUE
+           MOVE 392
+             TO P1000-INT-FIELD-392
+           SET VALUE-PRESENT IN P1000-INT-FIELD-393-FLAGS
+            TO TRUE
+           MOVE 393
+             TO P1000-INT-FIELD-393
+           SET VALUE-PRESENT IN P1000-INT-FIELD-394-FLAGS
+            TO TRUE
+           MOVE 394
+             TO P1000-INT-FIELD-394
+           SET VALUE-PRESENT IN P1000-INT-FIELD-395-FLAGS
+            TO TRUE
+           MOVE 395
+             TO P1000-INT-FIELD-395
+           SET VALUE-PRESENT IN P1000-INT-FIELD-396-FLAGS
+            TO TRUE
+           MOVE 396
+             TO P1000-INT-FIELD-396
+           SET VALUE-PRESENT IN P1000-INT-FIELD-397-FLAGS
+            TO TRUE
+           MOVE 397
+             TO P1000-INT-FIELD-397
+           SET VALUE-PRESENT IN P1000-INT-FIELD-398-FLAGS
+            TO TRUE
+           MOVE 398
+             TO P1000-INT-FIELD-398
+           SET VALUE-PRESENT IN P1000-INT-FIELD-399-FLAGS
+            TO TRUE
+           MOVE 399
+             TO P1000-INT-FIELD-399
+           SET VALUE-PRESENT IN P1000-INT-FIELD-400-FLAGS
+            TO TRUE
+           MOVE 400
+             TO P1000-INT-FIELD-400
+           SET VALUE-PRESENT IN P1000-INT-FIELD-401-FLAGS
+            TO TRUE
+           MOVE 401
+             TO P1000-INT-FIELD-401
+           SET VALUE-PRESENT IN P1000-INT-FIELD-402-FLAGS
+            TO TRUE
+           MOVE 402
+             TO P1000-INT-FIELD-402
+           SET VALUE-PRESENT IN P1000-INT-FIELD-403-FLAGS
+            TO TRUE
+           MOVE 403
+             TO P1000-INT-FIELD-403
+           SET VALUE-PRESENT IN P1000-INT-FIELD-404-FLAGS
+            TO TRUE
+           MOVE 404
+             TO P1000-INT-FIELD-404
+           SET VALUE-PRESENT IN P1000-INT-FIELD-405-FLAGS
+            TO TRUE
+           MOVE 405
+             TO P1000-INT-FIELD-405
+           SET VALUE-PRESENT IN P1000-INT-FIELD-406-FLAGS
+            TO TRUE
+           MOVE 406
+             TO P1000-INT-FIELD-406
+           SET VALUE-PRESENT IN P1000-INT-FIELD-407-FLAGS
+            TO TRUE
+           MOVE 407
+             TO P1000-INT-FIELD-407
+           SET VALUE-PRESENT IN P1000-INT-FIELD-408-FLAGS
+            TO TRUE
+           MOVE 408
+             TO P1000-INT-FIELD-408
+           SET VALUE-PRESENT IN P1000-INT-FIELD-409-FLAGS
+            TO TRUE
+           MOVE 409
+             TO P1000-INT-FIELD-409
+           SET VALUE-PRESENT IN P1000-INT-FIELD-410-FLAGS
+            TO TRUE
+           MOVE 410
+             TO P1000-INT-FIELD-410
+           SET VALUE-PRESENT IN P1000-INT-FIELD-411-FLAGS
+            TO TRUE
+           MOVE 411
+             TO P1000-INT-FIELD-411
+           SET VALUE-PRESENT IN P1000-INT-FIELD-412-FLAGS
+            TO TRUE
+           MOVE 412
+             TO P1000-INT-FIELD-412
+           SET VALUE-PRESENT IN P1000-INT-FIELD-413-FLAGS
+            TO TRUE
+           MOVE 413
+             TO P1000-INT-FIELD-413
+           SET VALUE-PRESENT IN P1000-INT-FIELD-414-FLAGS
+            TO TRUE
+           MOVE 414
+             TO P1000-INT-FIELD-414
+           SET VALUE-PRESENT IN P1000-INT-FIELD-415-FLAGS
+            TO TRUE
+           MOVE 415
+             TO P1000-INT-FIELD-415
+           SET VALUE-PRESENT IN P1000-INT-FIELD-416-FLAGS
+            TO TRUE
+           MOVE 416
+             TO P1000-INT-FIELD-416
+           SET VALUE-PRESENT IN P1000-INT-FIELD-417-FLAGS
+            TO TRUE
+           MOVE 417
+             TO P1000-INT-FIELD-417
+           SET VALUE-PRESENT IN P1000-INT-FIELD-418-FLAGS
+            TO TRUE
+           MOVE 418
+             TO P1000-INT-FIELD-418
+           SET VALUE-PRESENT IN P1000-INT-FIELD-419-FLAGS
+            TO TRUE
+           MOVE 419
+             TO P1000-INT-FIELD-419
+           SET VALUE-PRESENT IN P1000-INT-FIELD-420-FLAGS
+            TO TRUE
+           MOVE 420
+             TO P1000-INT-FIELD-420
+           SET VALUE-PRESENT IN P1000-INT-FIELD-421-FLAGS
+            TO TRUE
+           MOVE 421
+             TO P1000-INT-FIELD-421
+           SET VALUE-PRESENT IN P1000-INT-FIELD-422-FLAGS
+            TO TRUE
+           MOVE 422
+             TO P1000-INT-FIELD-422
+           SET VALUE-PRESENT IN P1000-INT-FIELD-423-FLAGS
+            TO TRUE
+           MOVE 423
+             TO P1000-INT-FIELD-423
+           SET VALUE-PRESENT IN P1000-INT-FIELD-424-FLAGS
+            TO TRUE
+           MOVE 424
+             TO P1000-INT-FIELD-424
+           SET VALUE-PRESENT IN P1000-INT-FIELD-425-FLAGS
+            TO TRUE
+           MOVE 425
+             TO P1000-INT-FIELD-425
+           SET VALUE-PRESENT IN P1000-INT-FIELD-426-FLAGS
+            TO TRUE
+           MOVE 426
+             TO P1000-INT-FIELD-426
+           SET VALUE-PRESENT IN P1000-INT-FIELD-427-FLAGS
+            TO TRUE
+           MOVE 427
+             TO P1000-INT-FIELD-427
+           SET VALUE-PRESENT IN P1000-INT-FIELD-428-FLAGS
+            TO TRUE
+           MOVE 428
+             TO P1000-INT-FIELD-428
+           SET VALUE-PRESENT IN P1000-INT-FIELD-429-FLAGS
+            TO TRUE
+           MOVE 429
+             TO P1000-INT-FIELD-429
+           SET VALUE-PRESENT IN P1000-INT-FIELD-430-FLAGS
+            TO TRUE
+           MOVE 430
+             TO P1000-INT-FIELD-430
+           SET VALUE-PRESENT IN P1000-INT-FIELD-431-FLAGS
+            TO TRUE
+           MOVE 431
+             TO P1000-INT-FIELD-431
+           SET VALUE-PRESENT IN P1000-INT-FIELD-432-FLAGS
+            TO TRUE
+           MOVE 432
+             TO P1000-INT-FIELD-432
+           SET VALUE-PRESENT IN P1000-INT-FIELD-433-FLAGS
+            TO TRUE
+           MOVE 433
+             TO P1000-INT-FIELD-433
+           SET VALUE-PRESENT IN P1000-INT-FIELD-434-FLAGS
+            TO TRUE
+           MOVE 434
+             TO P1000-INT-FIELD-434
+           SET VALUE-PRESENT IN P1000-INT-FIELD-435-FLAGS
+            TO TRUE
+           MOVE 435
+             TO P1000-INT-FIELD-435
+           SET VALUE-PRESENT IN P1000-INT-FIELD-436-FLAGS
+            TO TRUE
+           MOVE 436
+             TO P1000-INT-FIELD-436
+           SET VALUE-PRESENT IN P1000-INT-FIELD-437-FLAGS
+            TO TRUE
+           MOVE 437
+             TO P1000-INT-FIELD-437
+           SET VALUE-PRESENT IN P1000-INT-FIELD-438-FLAGS
+            TO TRUE
+           MOVE 438
+             TO P1000-INT-FIELD-438
+           SET VALUE-PRESENT IN P1000-INT-FIELD-439-FLAGS
+            TO TRUE
+           MOVE 439
+             TO P1000-INT-FIELD-439
+           SET VALUE-PRESENT IN P1000-INT-FIELD-440-FLAGS
+            TO TRUE
+           MOVE 440
+             TO P1000-INT-FIELD-440
+           SET VALUE-PRESENT IN P1000-INT-FIELD-441-FLAGS
+            TO TRUE
+           MOVE 441
+             TO P1000-INT-FIELD-441
+           SET VALUE-PRESENT IN P1000-INT-FIELD-442-FLAGS
+            TO TRUE
+           MOVE 442
+             TO P1000-INT-FIELD-442
+           SET VALUE-PRESENT IN P1000-INT-FIELD-443-FLAGS
+            TO TRUE
+           MOVE 443
+             TO P1000-INT-FIELD-443
+           SET VALUE-PRESENT IN P1000-INT-FIELD-444-FLAGS
+            TO TRUE
+           MOVE 444
+             TO P1000-INT-FIELD-444
+           SET VALUE-PRESENT IN P1000-INT-FIELD-445-FLAGS
+            TO TRUE
+           MOVE 445
+             TO P1000-INT-FIELD-445
+           SET VALUE-PRESENT IN P1000-INT-FIELD-446-FLAGS
+            TO TRUE
+           MOVE 446
+             TO P1000-INT-FIELD-446
+           SET VALUE-PRESENT IN P1000-INT-FIELD-447-FLAGS
+            TO TRUE
+           MOVE 447
+             TO P1000-INT-FIELD-447
+           SET VALUE-PRESENT IN P1000-INT-FIELD-448-FLAGS
+            TO TRUE
+           MOVE 448
+             TO P1000-INT-FIELD-448
+           SET VALUE-PRESENT IN P1000-INT-FIELD-449-FLAGS
+            TO TRUE
+           MOVE 449
+             TO P1000-INT-FIELD-449
+           SET VALUE-PRESENT IN P1000-INT-FIELD-450-FLAGS
+            TO TRUE
+           MOVE 450
+             TO P1000-INT-FIELD-450
+           SET VALUE-PRESENT IN P1000-INT-FIELD-451-FLAGS
+            TO TRUE
+           MOVE 451
+             TO P1000-INT-FIELD-451
+           SET VALUE-PRESENT IN P1000-INT-FIELD-452-FLAGS
+            TO TRUE
+           MOVE 452
+             TO P1000-INT-FIELD-452
+           SET VALUE-PRESENT IN P1000-INT-FIELD-453-FLAGS
+            TO TRUE
+           MOVE 453
+             TO P1000-INT-FIELD-453
+           SET VALUE-PRESENT IN P1000-INT-FIELD-454-FLAGS
+            TO TRUE
+           MOVE 454
+             TO P1000-INT-FIELD-454
+           SET VALUE-PRESENT IN P1000-INT-FIELD-455-FLAGS
+            TO TRUE
+           MOVE 455
+             TO P1000-INT-FIELD-455
+           SET VALUE-PRESENT IN P1000-INT-FIELD-456-FLAGS
+            TO TRUE
+           MOVE 456
+             TO P1000-INT-FIELD-456
+           SET VALUE-PRESENT IN P1000-INT-FIELD-457-FLAGS
+            TO TRUE
+           MOVE 457
+             TO P1000-INT-FIELD-457
+           SET VALUE-PRESENT IN P1000-INT-FIELD-458-FLAGS
+            TO TRUE
+           MOVE 458
+             TO P1000-INT-FIELD-458
+           SET VALUE-PRESENT IN P1000-INT-FIELD-459-FLAGS
+            TO TRUE
+           MOVE 459
+             TO P1000-INT-FIELD-459
+           SET VALUE-PRESENT IN P1000-INT-FIELD-460-FLAGS
+            TO TRUE
+           MOVE 460
+             TO P1000-INT-FIELD-460
+           SET VALUE-PRESENT IN P1000-INT-FIELD-461-FLAGS
+            TO TRUE
+           MOVE 461
+             TO P1000-INT-FIELD-461
+           SET VALUE-PRESENT IN P1000-INT-FIELD-462-FLAGS
+            TO TRUE
+           MOVE 462
+             TO P1000-INT-FIELD-462
+           SET VALUE-PRESENT IN P1000-INT-FIELD-463-FLAGS
+            TO TRUE
+           MOVE 463
+             TO P1000-INT-FIELD-463
+           SET VALUE-PRESENT IN P1000-INT-FIELD-464-FLAGS
+            TO TRUE
+           MOVE 464
+             TO P1000-INT-FIELD-464
+           SET VALUE-PRESENT IN P1000-INT-FIELD-465-FLAGS
+            TO TRUE
+           MOVE 465
+             TO P1000-INT-FIELD-465
+           SET VALUE-PRESENT IN P1000-INT-FIELD-466-FLAGS
+            TO TRUE
+           MOVE 466
+             TO P1000-INT-FIELD-466
+           SET VALUE-PRESENT IN P1000-INT-FIELD-467-FLAGS
+            TO TRUE
+           MOVE 467
+             TO P1000-INT-FIELD-467
+           SET VALUE-PRESENT IN P1000-INT-FIELD-468-FLAGS
+            TO TRUE
+           MOVE 468
+             TO P1000-INT-FIELD-468
+           SET VALUE-PRESENT IN P1000-INT-FIELD-469-FLAGS
+            TO TRUE
+           MOVE 469
+             TO P1000-INT-FIELD-469
+           SET VALUE-PRESENT IN P1000-INT-FIELD-470-FLAGS
+            TO TRUE
+           MOVE 470
+             TO P1000-INT-FIELD-470
+           SET VALUE-PRESENT IN P1000-INT-FIELD-471-FLAGS
+            TO TRUE
+           MOVE 471
+             TO P1000-INT-FIELD-471
+           SET VALUE-PRESENT IN P1000-INT-FIELD-472-FLAGS
+            TO TRUE
+           MOVE 472
+             TO P1000-INT-FIELD-472
+           SET VALUE-PRESENT IN P1000-INT-FIELD-473-FLAGS
+            TO TRUE
+           MOVE 473
+             TO P1000-INT-FIELD-473
+           SET VALUE-PRESENT IN P1000-INT-FIELD-474-FLAGS
+            TO TRUE
+           MOVE 474
+             TO P1000-INT-FIELD-474
+           SET VALUE-PRESENT IN P1000-INT-FIELD-475-FLAGS
+            TO TRUE
+           MOVE 475
+             TO P1000-INT-FIELD-475
+           SET VALUE-PRESENT IN P1000-INT-FIELD-476-FLAGS
+            TO TRUE
+           MOVE 476
+             TO P1000-INT-FIELD-476
+           SET VALUE-PRESENT IN P1000-INT-FIELD-477-FLAGS
+            TO TRUE
+           MOVE 477
+             TO P1000-INT-FIELD-477
+           SET VALUE-PRESENT IN P1000-INT-FIELD-478-FLAGS
+            TO TRUE
+           MOVE 478
+             TO P1000-INT-FIELD-478
+           SET VALUE-PRESENT IN P1000-INT-FIELD-479-FLAGS
+            TO TRUE
+           MOVE 479
+             TO P1000-INT-FIELD-479
+           SET VALUE-PRESENT IN P1000-INT-FIELD-480-FLAGS
+            TO TRUE
+           MOVE 480
+             TO P1000-INT-FIELD-480
+           SET VALUE-PRESENT IN P1000-INT-FIELD-481-FLAGS
+            TO TRUE
+           MOVE 481
+             TO P1000-INT-FIELD-481
+           SET VALUE-PRESENT IN P1000-INT-FIELD-482-FLAGS
+            TO TRUE
+           MOVE 482
+             TO P1000-INT-FIELD-482
+           SET VALUE-PRESENT IN P1000-INT-FIELD-483-FLAGS
+            TO TRUE
+           MOVE 483
+             TO P1000-INT-FIELD-483
+           SET VALUE-PRESENT IN P1000-INT-FIELD-484-FLAGS
+            TO TRUE
+           MOVE 484
+             TO P1000-INT-FIELD-484
+           SET VALUE-PRESENT IN P1000-INT-FIELD-485-FLAGS
+            TO TRUE
+           MOVE 485
+             TO P1000-INT-FIELD-485
+           SET VALUE-PRESENT IN P1000-INT-FIELD-486-FLAGS
+            TO TRUE
+           MOVE 486
+             TO P1000-INT-FIELD-486
+           SET VALUE-PRESENT IN P1000-INT-FIELD-487-FLAGS
+            TO TRUE
+           MOVE 487
+             TO P1000-INT-FIELD-487
+           SET VALUE-PRESENT IN P1000-INT-FIELD-488-FLAGS
+            TO TRUE
+           MOVE 488
+             TO P1000-INT-FIELD-488
+           SET VALUE-PRESENT IN P1000-INT-FIELD-489-FLAGS
+            TO TRUE
+           MOVE 489
+             TO P1000-INT-FIELD-489
+           SET VALUE-PRESENT IN P1000-INT-FIELD-490-FLAGS
+            TO TRUE
+           MOVE 490
+             TO P1000-INT-FIELD-490
+           SET VALUE-PRESENT IN P1000-INT-FIELD-491-FLAGS
+            TO TRUE
+           MOVE 491
+             TO P1000-INT-FIELD-491
+           SET VALUE-PRESENT IN P1000-INT-FIELD-492-FLAGS
+            TO TRUE
+           MOVE 492
+             TO P1000-INT-FIELD-492
+           SET VALUE-PRESENT IN P1000-INT-FIELD-493-FLAGS
+            TO TRUE
+           MOVE 493
+             TO P1000-INT-FIELD-493
+           SET VALUE-PRESENT IN P1000-INT-FIELD-494-FLAGS
+            TO TRUE
+           MOVE 494
+             TO P1000-INT-FIELD-494
+           SET VALUE-PRESENT IN P1000-INT-FIELD-495-FLAGS
+            TO TRUE
+           MOVE 495
+             TO P1000-INT-FIELD-495
+           SET VALUE-PRESENT IN P1000-INT-FIELD-496-FLAGS
+            TO TRUE
+           MOVE 496
+             TO P1000-INT-FIELD-496
+           SET VALUE-PRESENT IN P1000-INT-FIELD-497-FLAGS
+            TO TRUE
+           MOVE 497
+             TO P1000-INT-FIELD-497
+           SET VALUE-PRESENT IN P1000-INT-FIELD-498-FLAGS
+            TO TRUE
+           MOVE 498
+             TO P1000-INT-FIELD-498
+           SET VALUE-PRESENT IN P1000-INT-FIELD-499-FLAGS
+            TO TRUE
+           MOVE 499
+             TO P1000-INT-FIELD-499
+           SET VALUE-PRESENT IN P1000-INT-FIELD-500-FLAGS
+            TO TRUE
+           MOVE 500
+             TO P1000-INT-FIELD-500
+           SET VALUE-PRESENT IN P1000-INT-FIELD-501-FLAGS
+            TO TRUE
+           MOVE 501
+             TO P1000-INT-FIELD-501
+           SET VALUE-PRESENT IN P1000-INT-FIELD-502-FLAGS
+            TO TRUE
+           MOVE 502
+             TO P1000-INT-FIELD-502
+           SET VALUE-PRESENT IN P1000-INT-FIELD-503-FLAGS
+            TO TRUE
+           MOVE 503
+             TO P1000-INT-FIELD-503
+           SET VALUE-PRESENT IN P1000-INT-FIELD-504-FLAGS
+            TO TRUE
+           MOVE 504
+             TO P1000-INT-FIELD-504
+           SET VALUE-PRESENT IN P1000-INT-FIELD-505-FLAGS
+            TO TRUE
+           MOVE 505
+             TO P1000-INT-FIELD-505
+           SET VALUE-PRESENT IN P1000-INT-FIELD-506-FLAGS
+            TO TRUE
+           MOVE 506
+             TO P1000-INT-FIELD-506
+           SET VALUE-PRESENT IN P1000-INT-FIELD-507-FLAGS
+            TO TRUE
+           MOVE 507
+             TO P1000-INT-FIELD-507
+           SET VALUE-PRESENT IN P1000-INT-FIELD-508-FLAGS
+            TO TRUE
+           MOVE 508
+             TO P1000-INT-FIELD-508
+           SET VALUE-PRESENT IN P1000-INT-FIELD-509-FLAGS
+            TO TRUE
+           MOVE 509
+             TO P1000-INT-FIELD-509
+           SET VALUE-PRESENT IN P1000-INT-FIELD-510-FLAGS
+            TO TRUE
+           MOVE 510
+             TO P1000-INT-FIELD-510
+           SET VALUE-PRESENT IN P1000-INT-FIELD-511-FLAGS
+            TO TRUE
+           MOVE 511
+             TO P1000-INT-FIELD-511
+           SET VALUE-PRESENT IN P1000-INT-FIELD-512-FLAGS
+            TO TRUE
+           MOVE 512
+             TO P1000-INT-FIELD-512
+           SET VALUE-PRESENT IN P1000-INT-FIELD-513-FLAGS
+            TO TRUE
+           MOVE 513
+             TO P1000-INT-FIELD-513
+           SET VALUE-PRESENT IN P1000-INT-FIELD-514-FLAGS
+            TO TRUE
+           MOVE 514
+             TO P1000-INT-FIELD-514
+           SET VALUE-PRESENT IN P1000-INT-FIELD-515-FLAGS
+            TO TRUE
+           MOVE 515
+             TO P1000-INT-FIELD-515
+           SET VALUE-PRESENT IN P1000-INT-FIELD-516-FLAGS
+            TO TRUE
+           MOVE 516
+             TO P1000-INT-FIELD-516
+           SET VALUE-PRESENT IN P1000-INT-FIELD-517-FLAGS
+            TO TRUE
+           MOVE 517
+             TO P1000-INT-FIELD-517
+           SET VALUE-PRESENT IN P1000-INT-FIELD-518-FLAGS
+            TO TRUE
+           MOVE 518
+             TO P1000-INT-FIELD-518
+           SET VALUE-PRESENT IN P1000-INT-FIELD-519-FLAGS
+            TO TRUE
+           MOVE 519
+             TO P1000-INT-FIELD-519
+           SET VALUE-PRESENT IN P1000-INT-FIELD-520-FLAGS
+            TO TRUE
+           MOVE 520
+             TO P1000-INT-FIELD-520
+           SET VALUE-PRESENT IN P1000-INT-FIELD-521-FLAGS
+            TO TRUE
+           MOVE 521
+             TO P1000-INT-FIELD-521
+           SET VALUE-PRESENT IN P1000-INT-FIELD-522-FLAGS
+            TO TRUE
+           MOVE 522
+             TO P1000-INT-FIELD-522
+           SET VALUE-PRESENT IN P1000-INT-FIELD-523-FLAGS
+            TO TRUE
+           MOVE 523
+             TO P1000-INT-FIELD-523
+           SET VALUE-PRESENT IN P1000-INT-FIELD-524-FLAGS
+            TO TRUE
+           MOVE 524
+             TO P1000-INT-FIELD-524
+           SET VALUE-PRESENT IN P1000-INT-FIELD-525-FLAGS
+            TO TRUE
+           MOVE 525
+             TO P1000-INT-FIELD-525
+           SET VALUE-PRESENT IN P1000-INT-FIELD-526-FLAGS
+            TO TRUE
+           MOVE 526
+             TO P1000-INT-FIELD-526
+           SET VALUE-PRESENT IN P1000-INT-FIELD-527-FLAGS
+            TO TRUE
+           MOVE 527
+             TO P1000-INT-FIELD-527
+           SET VALUE-PRESENT IN P1000-INT-FIELD-528-FLAGS
+            TO TRUE
+           MOVE 528
+             TO P1000-INT-FIELD-528
+           SET VALUE-PRESENT IN P1000-INT-FIELD-529-FLAGS
+            TO TRUE
+           MOVE 529
+             TO P1000-INT-FIELD-529
+           SET VALUE-PRESENT IN P1000-INT-FIELD-530-FLAGS
+            TO TRUE
+           MOVE 530
+             TO P1000-INT-FIELD-530
+           SET VALUE-PRESENT IN P1000-INT-FIELD-531-FLAGS
+            TO TRUE
+           MOVE 531
+             TO P1000-INT-FIELD-531
+           SET VALUE-PRESENT IN P1000-INT-FIELD-532-FLAGS
+            TO TRUE
+           MOVE 532
+             TO P1000-INT-FIELD-532
+           SET VALUE-PRESENT IN P1000-INT-FIELD-533-FLAGS
+            TO TRUE
+           MOVE 533
+             TO P1000-INT-FIELD-533
+           SET VALUE-PRESENT IN P1000-INT-FIELD-534-FLAGS
+            TO TRUE
+           MOVE 534
+             TO P1000-INT-FIELD-534
+           SET VALUE-PRESENT IN P1000-INT-FIELD-535-FLAGS
+            TO TRUE
+           MOVE 535
+             TO P1000-INT-FIELD-535
+           SET VALUE-PRESENT IN P1000-INT-FIELD-536-FLAGS
+            TO TRUE
+           MOVE 536
+             TO P1000-INT-FIELD-536
+           SET VALUE-PRESENT IN P1000-INT-FIELD-537-FLAGS
+            TO TRUE
+           MOVE 537
+             TO P1000-INT-FIELD-537
+           SET VALUE-PRESENT IN P1000-INT-FIELD-538-FLAGS
+            TO TRUE
+           MOVE 538
+             TO P1000-INT-FIELD-538
+           SET VALUE-PRESENT IN P1000-INT-FIELD-539-FLAGS
+            TO TRUE
+           MOVE 539
+             TO P1000-INT-FIELD-539
+           SET VALUE-PRESENT IN P1000-INT-FIELD-540-FLAGS
+            TO TRUE
+           MOVE 540
+             TO P1000-INT-FIELD-540
+           SET VALUE-PRESENT IN P1000-INT-FIELD-541-FLAGS
+            TO TRUE
+           MOVE 541
+             TO P1000-INT-FIELD-541
+           SET VALUE-PRESENT IN P1000-INT-FIELD-542-FLAGS
+            TO TRUE
+           MOVE 542
+             TO P1000-INT-FIELD-542
+           SET VALUE-PRESENT IN P1000-INT-FIELD-543-FLAGS
+            TO TRUE
+           MOVE 543
+             TO P1000-INT-FIELD-543
+           SET VALUE-PRESENT IN P1000-INT-FIELD-544-FLAGS
+            TO TRUE
+           MOVE 544
+             TO P1000-INT-FIELD-544
+           SET VALUE-PRESENT IN P1000-INT-FIELD-545-FLAGS
+            TO TRUE
+           MOVE 545
+             TO P1000-INT-FIELD-545
+           SET VALUE-PRESENT IN P1000-INT-FIELD-546-FLAGS
+            TO TRUE
+           MOVE 546
+             TO P1000-INT-FIELD-546
+           SET VALUE-PRESENT IN P1000-INT-FIELD-547-FLAGS
+            TO TRUE
+           MOVE 547
+             TO P1000-INT-FIELD-547
+           SET VALUE-PRESENT IN P1000-INT-FIELD-548-FLAGS
+            TO TRUE
+           MOVE 548
+             TO P1000-INT-FIELD-548
+           SET VALUE-PRESENT IN P1000-INT-FIELD-549-FLAGS
+            TO TRUE
+           MOVE 549
+             TO P1000-INT-FIELD-549
+           SET VALUE-PRESENT IN P1000-INT-FIELD-550-FLAGS
+            TO TRUE
+           MOVE 550
+             TO P1000-INT-FIELD-550
+           SET VALUE-PRESENT IN P1000-INT-FIELD-551-FLAGS
+            TO TRUE
+           MOVE 551
+             TO P1000-INT-FIELD-551
+           SET VALUE-PRESENT IN P1000-INT-FIELD-552-FLAGS
+            TO TRUE
+           MOVE 552
+             TO P1000-INT-FIELD-552
+           SET VALUE-PRESENT IN P1000-INT-FIELD-553-FLAGS
+            TO TRUE
+           MOVE 553
+             TO P1000-INT-FIELD-553
+           SET VALUE-PRESENT IN P1000-INT-FIELD-554-FLAGS
+            TO TRUE
+           MOVE 554
+             TO P1000-INT-FIELD-554
+           SET VALUE-PRESENT IN P1000-INT-FIELD-555-FLAGS
+            TO TRUE
+           MOVE 555
+             TO P1000-INT-FIELD-555
+           SET VALUE-PRESENT IN P1000-INT-FIELD-556-FLAGS
+            TO TRUE
+           MOVE 556
+             TO P1000-INT-FIELD-556
+           SET VALUE-PRESENT IN P1000-INT-FIELD-557-FLAGS
+            TO TRUE
+           MOVE 557
+             TO P1000-INT-FIELD-557
+           SET VALUE-PRESENT IN P1000-INT-FIELD-558-FLAGS
+            TO TRUE
+           MOVE 558
+             TO P1000-INT-FIELD-558
+           SET VALUE-PRESENT IN P1000-INT-FIELD-559-FLAGS
+            TO TRUE
+           MOVE 559
+             TO P1000-INT-FIELD-559
+           SET VALUE-PRESENT IN P1000-INT-FIELD-560-FLAGS
+            TO TRUE
+           MOVE 560
+             TO P1000-INT-FIELD-560
+           SET VALUE-PRESENT IN P1000-INT-FIELD-561-FLAGS
+            TO TRUE
+           MOVE 561
+             TO P1000-INT-FIELD-561
+           SET VALUE-PRESENT IN P1000-INT-FIELD-562-FLAGS
+            TO TRUE
+           MOVE 562
+             TO P1000-INT-FIELD-562
+           SET VALUE-PRESENT IN P1000-INT-FIELD-563-FLAGS
+            TO TRUE
+           MOVE 563
+             TO P1000-INT-FIELD-563
+           SET VALUE-PRESENT IN P1000-INT-FIELD-564-FLAGS
+            TO TRUE
+           MOVE 564
+             TO P1000-INT-FIELD-564
+           SET VALUE-PRESENT IN P1000-INT-FIELD-565-FLAGS
+            TO TRUE
+           MOVE 565
+             TO P1000-INT-FIELD-565
+           SET VALUE-PRESENT IN P1000-INT-FIELD-566-FLAGS
+            TO TRUE
+           MOVE 566
+             TO P1000-INT-FIELD-566
+           SET VALUE-PRESENT IN P1000-INT-FIELD-567-FLAGS
+            TO TRUE
+           MOVE 567
+             TO P1000-INT-FIELD-567
+           SET VALUE-PRESENT IN P1000-INT-FIELD-568-FLAGS
+            TO TRUE
+           MOVE 568
+             TO P1000-INT-FIELD-568
+           SET VALUE-PRESENT IN P1000-INT-FIELD-569-FLAGS
+            TO TRUE
+           MOVE 569
+             TO P1000-INT-FIELD-569
+           SET VALUE-PRESENT IN P1000-INT-FIELD-570-FLAGS
+            TO TRUE
+           MOVE 570
+             TO P1000-INT-FIELD-570
+           SET VALUE-PRESENT IN P1000-INT-FIELD-571-FLAGS
+            TO TRUE
+           MOVE 571
+             TO P1000-INT-FIELD-571
+           SET VALUE-PRESENT IN P1000-INT-FIELD-572-FLAGS
+            TO TRUE
+           MOVE 572
+             TO P1000-INT-FIELD-572
+           SET VALUE-PRESENT IN P1000-INT-FIELD-573-FLAGS
+            TO TRUE
+           MOVE 573
+             TO P1000-INT-FIELD-573
+           SET VALUE-PRESENT IN P1000-INT-FIELD-574-FLAGS
+            TO TRUE
+           MOVE 574
+             TO P1000-INT-FIELD-574
+           SET VALUE-PRESENT IN P1000-INT-FIELD-575-FLAGS
+            TO TRUE
+           MOVE 575
+             TO P1000-INT-FIELD-575
+           SET VALUE-PRESENT IN P1000-INT-FIELD-576-FLAGS
+            TO TRUE
+           MOVE 576
+             TO P1000-INT-FIELD-576
+           SET VALUE-PRESENT IN P1000-INT-FIELD-577-FLAGS
+            TO TRUE
+           MOVE 577
+             TO P1000-INT-FIELD-577
+           SET VALUE-PRESENT IN P1000-INT-FIELD-578-FLAGS
+            TO TRUE
+           MOVE 578
+             TO P1000-INT-FIELD-578
+           SET VALUE-PRESENT IN P1000-INT-FIELD-579-FLAGS
+            TO TRUE
+           MOVE 579
+             TO P1000-INT-FIELD-579
+           SET VALUE-PRESENT IN P1000-INT-FIELD-580-FLAGS
+            TO TRUE
+           MOVE 580
+             TO P1000-INT-FIELD-580
+           SET VALUE-PRESENT IN P1000-INT-FIELD-581-FLAGS
+            TO TRUE
+           MOVE 581
+             TO P1000-INT-FIELD-581
+           SET VALUE-PRESENT IN P1000-INT-FIELD-582-FLAGS
+            TO TRUE
+           MOVE 582
+             TO P1000-INT-FIELD-582
+           SET VALUE-PRESENT IN P1000-INT-FIELD-583-FLAGS
+            TO TRUE
+           MOVE 583
+             TO P1000-INT-FIELD-583
+           SET VALUE-PRESENT IN P1000-INT-FIELD-584-FLAGS
+            TO TRUE
+           MOVE 584
+             TO P1000-INT-FIELD-584
+           SET VALUE-PRESENT IN P1000-INT-FIELD-585-FLAGS
+            TO TRUE
+           MOVE 585
+             TO P1000-INT-FIELD-585
+           SET VALUE-PRESENT IN P1000-INT-FIELD-586-FLAGS
+            TO TRUE
+           MOVE 586
+             TO P1000-INT-FIELD-586
+           SET VALUE-PRESENT IN P1000-INT-FIELD-587-FLAGS
+            TO TRUE
+           MOVE 587
+             TO P1000-INT-FIELD-587
+           SET VALUE-PRESENT IN P1000-INT-FIELD-588-FLAGS
+            TO TRUE
+           MOVE 588
+             TO P1000-INT-FIELD-588
+           SET VALUE-PRESENT IN P1000-INT-FIELD-589-FLAGS
+            TO TRUE
+           MOVE 589
+             TO P1000-INT-FIELD-589
+           SET VALUE-PRESENT IN P1000-INT-FIELD-590-FLAGS
+            TO TRUE
+           MOVE 590
+             TO P1000-INT-FIELD-590
+           SET VALUE-PRESENT IN P1000-INT-FIELD-591-FLAGS
+            TO TRUE
+           MOVE 591
+             TO P1000-INT-FIELD-591
+           SET VALUE-PRESENT IN P1000-INT-FIELD-592-FLAGS
+            TO TRUE
+           MOVE 592
+             TO P1000-INT-FIELD-592
+           SET VALUE-PRESENT IN P1000-INT-FIELD-593-FLAGS
+            TO TRUE
+           MOVE 593
+             TO P1000-INT-FIELD-593
+           SET VALUE-PRESENT IN P1000-INT-FIELD-594-FLAGS
+            TO TRUE
+           MOVE 594
+             TO P1000-INT-FIELD-594
+           SET VALUE-PRESENT IN P1000-INT-FIELD-595-FLAGS
+            TO TRUE
+           MOVE 595
+             TO P1000-INT-FIELD-595
+           SET VALUE-PRESENT IN P1000-INT-FIELD-596-FLAGS
+            TO TRUE
+           MOVE 596
+             TO P1000-INT-FIELD-596
+           SET VALUE-PRESENT IN P1000-INT-FIELD-597-FLAGS
+            TO TRUE
+           MOVE 597
+             TO P1000-INT-FIELD-597
+           SET VALUE-PRESENT IN P1000-INT-FIELD-598-FLAGS
+            TO TRUE
+           MOVE 598
+             TO P1000-INT-FIELD-598
+           SET VALUE-PRESENT IN P1000-INT-FIELD-599-FLAGS
+            TO TRUE
+           MOVE 599
+             TO P1000-INT-FIELD-599
+           SET VALUE-PRESENT IN P1000-INT-FIELD-600-FLAGS
+            TO TRUE
+           MOVE 600
+             TO P1000-INT-FIELD-600
+           SET VALUE-PRESENT IN P1000-INT-FIELD-601-FLAGS
+            TO TRUE
+           MOVE 601
+             TO P1000-INT-FIELD-601
+           SET VALUE-PRESENT IN P1000-INT-FIELD-602-FLAGS
+            TO TRUE
+           MOVE 602
+             TO P1000-INT-FIELD-602
+           SET VALUE-PRESENT IN P1000-INT-FIELD-603-FLAGS
+            TO TRUE
+           MOVE 603
+             TO P1000-INT-FIELD-603
+           SET VALUE-PRESENT IN P1000-INT-FIELD-604-FLAGS
+            TO TRUE
+           MOVE 604
+             TO P1000-INT-FIELD-604
+           SET VALUE-PRESENT IN P1000-INT-FIELD-605-FLAGS
+            TO TRUE
+           MOVE 605
+             TO P1000-INT-FIELD-605
+           SET VALUE-PRESENT IN P1000-INT-FIELD-606-FLAGS
+            TO TRUE
+           MOVE 606
+             TO P1000-INT-FIELD-606
+           SET VALUE-PRESENT IN P1000-INT-FIELD-607-FLAGS
+            TO TRUE
+           MOVE 607
+             TO P1000-INT-FIELD-607
+           SET VALUE-PRESENT IN P1000-INT-FIELD-608-FLAGS
+            TO TRUE
+           MOVE 608
+             TO P1000-INT-FIELD-608
+           SET VALUE-PRESENT IN P1000-INT-FIELD-609-FLAGS
+            TO TRUE
+           MOVE 609
+             TO P1000-INT-FIELD-609
+           SET VALUE-PRESENT IN P1000-INT-FIELD-610-FLAGS
+            TO TRUE
+           MOVE 610
+             TO P1000-INT-FIELD-610
+           SET VALUE-PRESENT IN P1000-INT-FIELD-611-FLAGS
+            TO TRUE
+           MOVE 611
+             TO P1000-INT-FIELD-611
+           SET VALUE-PRESENT IN P1000-INT-FIELD-612-FLAGS
+            TO TRUE
+           MOVE 612
+             TO P1000-INT-FIELD-612
+           SET VALUE-PRESENT IN P1000-INT-FIELD-613-FLAGS
+            TO TRUE
+           MOVE 613
+             TO P1000-INT-FIELD-613
+           SET VALUE-PRESENT IN P1000-INT-FIELD-614-FLAGS
+            TO TRUE
+           MOVE 614
+             TO P1000-INT-FIELD-614
+           SET VALUE-PRESENT IN P1000-INT-FIELD-615-FLAGS
+            TO TRUE
+           MOVE 615
+             TO P1000-INT-FIELD-615
+           SET VALUE-PRESENT IN P1000-INT-FIELD-616-FLAGS
+            TO TRUE
+           MOVE 616
+             TO P1000-INT-FIELD-616
+           SET VALUE-PRESENT IN P1000-INT-FIELD-617-FLAGS
+            TO TRUE
+           MOVE 617
+             TO P1000-INT-FIELD-617
+           SET VALUE-PRESENT IN P1000-INT-FIELD-618-FLAGS
+            TO TRUE
+           MOVE 618
+             TO P1000-INT-FIELD-618
+           SET VALUE-PRESENT IN P1000-INT-FIELD-619-FLAGS
+            TO TRUE
+           MOVE 619
+             TO P1000-INT-FIELD-619
+           SET VALUE-PRESENT IN P1000-INT-FIELD-620-FLAGS
+            TO TRUE
+           MOVE 620
+             TO P1000-INT-FIELD-620
+           SET VALUE-PRESENT IN P1000-INT-FIELD-621-FLAGS
+            TO TRUE
+           MOVE 621
+             TO P1000-INT-FIELD-621
+           SET VALUE-PRESENT IN P1000-INT-FIELD-622-FLAGS
+            TO TRUE
+           MOVE 622
+             TO P1000-INT-FIELD-622
+           SET VALUE-PRESENT IN P1000-INT-FIELD-623-FLAGS
+            TO TRUE
+           MOVE 623
+             TO P1000-INT-FIELD-623
+           SET VALUE-PRESENT IN P1000-INT-FIELD-624-FLAGS
+            TO TRUE
+           MOVE 624
+             TO P1000-INT-FIELD-624
+           SET VALUE-PRESENT IN P1000-INT-FIELD-625-FLAGS
+            TO TRUE
+           MOVE 625
+             TO P1000-INT-FIELD-625
+           SET VALUE-PRESENT IN P1000-INT-FIELD-626-FLAGS
+            TO TRUE
+           MOVE 626
+             TO P1000-INT-FIELD-626
+           SET VALUE-PRESENT IN P1000-INT-FIELD-627-FLAGS
+            TO TRUE
+           MOVE 627
+             TO P1000-INT-FIELD-627
+           SET VALUE-PRESENT IN P1000-INT-FIELD-628-FLAGS
+            TO TRUE
+           MOVE 628
+             TO P1000-INT-FIELD-628
+           SET VALUE-PRESENT IN P1000-INT-FIELD-629-FLAGS
+            TO TRUE
+           MOVE 629
+             TO P1000-INT-FIELD-629
+           SET VALUE-PRESENT IN P1000-INT-FIELD-630-FLAGS
+            TO TRUE
+           MOVE 630
+             TO P1000-INT-FIELD-630
+           SET VALUE-PRESENT IN P1000-INT-FIELD-631-FLAGS
+            TO TRUE
+           MOVE 631
+             TO P1000-INT-FIELD-631
+           SET VALUE-PRESENT IN P1000-INT-FIELD-632-FLAGS
+            TO TRUE
+           MOVE 632
+             TO P1000-INT-FIELD-632
+           SET VALUE-PRESENT IN P1000-INT-FIELD-633-FLAGS
+            TO TRUE
+           MOVE 633
+             TO P1000-INT-FIELD-633
+           SET VALUE-PRESENT IN P1000-INT-FIELD-634-FLAGS
+            TO TRUE
+           MOVE 634
+             TO P1000-INT-FIELD-634
+           SET VALUE-PRESENT IN P1000-INT-FIELD-635-FLAGS
+            TO TRUE
+           MOVE 635
+             TO P1000-INT-FIELD-635
+           SET VALUE-PRESENT IN P1000-INT-FIELD-636-FLAGS
+            TO TRUE
+           MOVE 636
+             TO P1000-INT-FIELD-636
+           SET VALUE-PRESENT IN P1000-INT-FIELD-637-FLAGS
+            TO TRUE
+           MOVE 637
+             TO P1000-INT-FIELD-637
+           SET VALUE-PRESENT IN P1000-INT-FIELD-638-FLAGS
+            TO TRUE
+           MOVE 638
+             TO P1000-INT-FIELD-638
+           SET VALUE-PRESENT IN P1000-INT-FIELD-639-FLAGS
+            TO TRUE
+           MOVE 639
+             TO P1000-INT-FIELD-639
+           SET VALUE-PRESENT IN P1000-INT-FIELD-640-FLAGS
+            TO TRUE
+           MOVE 640
+             TO P1000-INT-FIELD-640
+           SET VALUE-PRESENT IN P1000-INT-FIELD-641-FLAGS
+            TO TRUE
+           MOVE 641
+             TO P1000-INT-FIELD-641
+           SET VALUE-PRESENT IN P1000-INT-FIELD-642-FLAGS
+            TO TRUE
+           MOVE 642
+             TO P1000-INT-FIELD-642
+           SET VALUE-PRESENT IN P1000-INT-FIELD-643-FLAGS
+            TO TRUE
+           MOVE 643
+             TO P1000-INT-FIELD-643
+           SET VALUE-PRESENT IN P1000-INT-FIELD-644-FLAGS
+            TO TRUE
+           MOVE 644
+             TO P1000-INT-FIELD-644
+           SET VALUE-PRESENT IN P1000-INT-FIELD-645-FLAGS
+            TO TRUE
+           MOVE 645
+             TO P1000-INT-FIELD-645
+           SET VALUE-PRESENT IN P1000-INT-FIELD-646-FLAGS
+            TO TRUE
+           MOVE 646
+             TO P1000-INT-FIELD-646
+           SET VALUE-PRESENT IN P1000-INT-FIELD-647-FLAGS
+            TO TRUE
+           MOVE 647
+             TO P1000-INT-FIELD-647
+           SET VALUE-PRESENT IN P1000-INT-FIELD-648-FLAGS
+            TO TRUE
+           MOVE 648
+             TO P1000-INT-FIELD-648
+           SET VALUE-PRESENT IN P1000-INT-FIELD-649-FLAGS
+            TO TRUE
+           MOVE 649
+             TO P1000-INT-FIELD-649
+           SET VALUE-PRESENT IN P1000-INT-FIELD-650-FLAGS
+            TO TRUE
+           MOVE 650
+             TO P1000-INT-FIELD-650
+           SET VALUE-PRESENT IN P1000-INT-FIELD-651-FLAGS
+            TO TRUE
+           MOVE 651
+             TO P1000-INT-FIELD-651
+           SET VALUE-PRESENT IN P1000-INT-FIELD-652-FLAGS
+            TO TRUE
+           MOVE 652
+             TO P1000-INT-FIELD-652
+           SET VALUE-PRESENT IN P1000-INT-FIELD-653-FLAGS
+            TO TRUE
+           MOVE 653
+             TO P1000-INT-FIELD-653
+           SET VALUE-PRESENT IN P1000-INT-FIELD-654-FLAGS
+            TO TRUE
+           MOVE 654
+             TO P1000-INT-FIELD-654
+           SET VALUE-PRESENT IN P1000-INT-FIELD-655-FLAGS
+            TO TRUE
+           MOVE 655
+             TO P1000-INT-FIELD-655
+           SET VALUE-PRESENT IN P1000-INT-FIELD-656-FLAGS
+            TO TRUE
+           MOVE 656
+             TO P1000-INT-FIELD-656
+           SET VALUE-PRESENT IN P1000-INT-FIELD-657-FLAGS
+            TO TRUE
+           MOVE 657
+             TO P1000-INT-FIELD-657
+           SET VALUE-PRESENT IN P1000-INT-FIELD-658-FLAGS
+            TO TRUE
+           MOVE 658
+             TO P1000-INT-FIELD-658
+           SET VALUE-PRESENT IN P1000-INT-FIELD-659-FLAGS
+            TO TRUE
+           MOVE 659
+             TO P1000-INT-FIELD-659
+           SET VALUE-PRESENT IN P1000-INT-FIELD-660-FLAGS
+            TO TRUE
+           MOVE 660
+             TO P1000-INT-FIELD-660
+           SET VALUE-PRESENT IN P1000-INT-FIELD-661-FLAGS
+            TO TRUE
+           MOVE 661
+             TO P1000-INT-FIELD-661
+           SET VALUE-PRESENT IN P1000-INT-FIELD-662-FLAGS
+            TO TRUE
+           MOVE 662
+             TO P1000-INT-FIELD-662
+           SET VALUE-PRESENT IN P1000-INT-FIELD-663-FLAGS
+            TO TRUE
+           MOVE 663
+             TO P1000-INT-FIELD-663
+           SET VALUE-PRESENT IN P1000-INT-FIELD-664-FLAGS
+            TO TRUE
+           MOVE 664
+             TO P1000-INT-FIELD-664
+           SET VALUE-PRESENT IN P1000-INT-FIELD-665-FLAGS
+            TO TRUE
+           MOVE 665
+             TO P1000-INT-FIELD-665
+           SET VALUE-PRESENT IN P1000-INT-FIELD-666-FLAGS
+            TO TRUE
+           MOVE 666
+             TO P1000-INT-FIELD-666
+           SET VALUE-PRESENT IN P1000-INT-FIELD-667-FLAGS
+            TO TRUE
+           MOVE 667
+             TO P1000-INT-FIELD-667
+           SET VALUE-PRESENT IN P1000-INT-FIELD-668-FLAGS
+            TO TRUE
+           MOVE 668
+             TO P1000-INT-FIELD-668
+           SET VALUE-PRESENT IN P1000-INT-FIELD-669-FLAGS
+            TO TRUE
+           MOVE 669
+             TO P1000-INT-FIELD-669
+           SET VALUE-PRESENT IN P1000-INT-FIELD-670-FLAGS
+            TO TRUE
+           MOVE 670
+             TO P1000-INT-FIELD-670
+           SET VALUE-PRESENT IN P1000-INT-FIELD-671-FLAGS
+            TO TRUE
+           MOVE 671
+             TO P1000-INT-FIELD-671
+           SET VALUE-PRESENT IN P1000-INT-FIELD-672-FLAGS
+            TO TRUE
+           MOVE 672
+             TO P1000-INT-FIELD-672
+           SET VALUE-PRESENT IN P1000-INT-FIELD-673-FLAGS
+            TO TRUE
+           MOVE 673
+             TO P1000-INT-FIELD-673
+           SET VALUE-PRESENT IN P1000-INT-FIELD-674-FLAGS
+            TO TRUE
+           MOVE 674
+             TO P1000-INT-FIELD-674
+           SET VALUE-PRESENT IN P1000-INT-FIELD-675-FLAGS
+            TO TRUE
+           MOVE 675
+             TO P1000-INT-FIELD-675
+           SET VALUE-PRESENT IN P1000-INT-FIELD-676-FLAGS
+            TO TRUE
+           MOVE 676
+             TO P1000-INT-FIELD-676
+           SET VALUE-PRESENT IN P1000-INT-FIELD-677-FLAGS
+            TO TRUE
+           MOVE 677
+             TO P1000-INT-FIELD-677
+           SET VALUE-PRESENT IN P1000-INT-FIELD-678-FLAGS
+            TO TRUE
+           MOVE 678
+             TO P1000-INT-FIELD-678
+           SET VALUE-PRESENT IN P1000-INT-FIELD-679-FLAGS
+            TO TRUE
+           MOVE 679
+             TO P1000-INT-FIELD-679
+           SET VALUE-PRESENT IN P1000-INT-FIELD-680-FLAGS
+            TO TRUE
+           MOVE 680
+             TO P1000-INT-FIELD-680
+           SET VALUE-PRESENT IN P1000-INT-FIELD-681-FLAGS
+            TO TRUE
+           MOVE 681
+             TO P1000-INT-FIELD-681
+           SET VALUE-PRESENT IN P1000-INT-FIELD-682-FLAGS
+            TO TRUE
+           MOVE 682
+             TO P1000-INT-FIELD-682
+           SET VALUE-PRESENT IN P1000-INT-FIELD-683-FLAGS
+            TO TRUE
+           MOVE 683
+             TO P1000-INT-FIELD-683
+           SET VALUE-PRESENT IN P1000-INT-FIELD-684-FLAGS
+            TO TRUE
+           MOVE 684
+             TO P1000-INT-FIELD-684
+           SET VALUE-PRESENT IN P1000-INT-FIELD-685-FLAGS
+            TO TRUE
+           MOVE 685
+             TO P1000-INT-FIELD-685
+           SET VALUE-PRESENT IN P1000-INT-FIELD-686-FLAGS
+            TO TRUE
+           MOVE 686
+             TO P1000-INT-FIELD-686
+           SET VALUE-PRESENT IN P1000-INT-FIELD-687-FLAGS
+            TO TRUE
+           MOVE 687
+             TO P1000-INT-FIELD-687
+           SET VALUE-PRESENT IN P1000-INT-FIELD-688-FLAGS
+            TO TRUE
+           MOVE 688
+             TO P1000-INT-FIELD-688
+           SET VALUE-PRESENT IN P1000-INT-FIELD-689-FLAGS
+            TO TRUE
+           MOVE 689
+             TO P1000-INT-FIELD-689
+           SET VALUE-PRESENT IN P1000-INT-FIELD-690-FLAGS
+            TO TRUE
+           MOVE 690
+             TO P1000-INT-FIELD-690
+           SET VALUE-PRESENT IN P1000-INT-FIELD-691-FLAGS
+            TO TRUE
+           MOVE 691
+             TO P1000-INT-FIELD-691
+           SET VALUE-PRESENT IN P1000-INT-FIELD-692-FLAGS
+            TO TRUE
+           MOVE 692
+             TO P1000-INT-FIELD-692
+           SET VALUE-PRESENT IN P1000-INT-FIELD-693-FLAGS
+            TO TRUE
+           MOVE 693
+             TO P1000-INT-FIELD-693
+           SET VALUE-PRESENT IN P1000-INT-FIELD-694-FLAGS
+            TO TRUE
+           MOVE 694
+             TO P1000-INT-FIELD-694
+           SET VALUE-PRESENT IN P1000-INT-FIELD-695-FLAGS
+            TO TRUE
+           MOVE 695
+             TO P1000-INT-FIELD-695
+           SET VALUE-PRESENT IN P1000-INT-FIELD-696-FLAGS
+            TO TRUE
+           MOVE 696
+             TO P1000-INT-FIELD-696
+           SET VALUE-PRESENT IN P1000-INT-FIELD-697-FLAGS
+            TO TRUE
+           MOVE 697
+             TO P1000-INT-FIELD-697
+           SET VALUE-PRESENT IN P1000-INT-FIELD-698-FLAGS
+            TO TRUE
+           MOVE 698
+             TO P1000-INT-FIELD-698
+           SET VALUE-PRESENT IN P1000-INT-FIELD-699-FLAGS
+            TO TRUE
+           MOVE 699
+             TO P1000-INT-FIELD-699
+           SET VALUE-PRESENT IN P1000-INT-FIELD-700-FLAGS
+            TO TRUE
+           MOVE 700
+             TO P1000-INT-FIELD-700
+           SET VALUE-PRESENT IN P1000-INT-FIELD-701-FLAGS
+            TO TRUE
+           MOVE 701
+             TO P1000-INT-FIELD-701
+           SET VALUE-PRESENT IN P1000-INT-FIELD-702-FLAGS
+            TO TRUE
+           MOVE 702
+             TO P1000-INT-FIELD-702
+           SET VALUE-PRESENT IN P1000-INT-FIELD-703-FLAGS
+            TO TRUE
+           MOVE 703
+             TO P1000-INT-FIELD-703
+           SET VALUE-PRESENT IN P1000-INT-FIELD-704-FLAGS
+            TO TRUE
+           MOVE 704
+             TO P1000-INT-FIELD-704
+           SET VALUE-PRESENT IN P1000-INT-FIELD-705-FLAGS
+            TO TRUE
+           MOVE 705
+             TO P1000-INT-FIELD-705
+           SET VALUE-PRESENT IN P1000-INT-FIELD-706-FLAGS
+            TO TRUE
+           MOVE 706
+             TO P1000-INT-FIELD-706
+           SET VALUE-PRESENT IN P1000-INT-FIELD-707-FLAGS
+            TO TRUE
+           MOVE 707
+             TO P1000-INT-FIELD-707
+           SET VALUE-PRESENT IN P1000-INT-FIELD-708-FLAGS
+            TO TRUE
+           MOVE 708
+             TO P1000-INT-FIELD-708
+           SET VALUE-PRESENT IN P1000-INT-FIELD-709-FLAGS
+            TO TRUE
+           MOVE 709
+             TO P1000-INT-FIELD-709
+           SET VALUE-PRESENT IN P1000-INT-FIELD-710-FLAGS
+            TO TRUE
+           MOVE 710
+             TO P1000-INT-FIELD-710
+           SET VALUE-PRESENT IN P1000-INT-FIELD-711-FLAGS
+            TO TRUE
+           MOVE 711
+             TO P1000-INT-FIELD-711
+           SET VALUE-PRESENT IN P1000-INT-FIELD-712-FLAGS
+            TO TRUE
+           MOVE 712
+             TO P1000-INT-FIELD-712
+           SET VALUE-PRESENT IN P1000-INT-FIELD-713-FLAGS
+            TO TRUE
+           MOVE 713
+             TO P1000-INT-FIELD-713
+           SET VALUE-PRESENT IN P1000-INT-FIELD-714-FLAGS
+            TO TRUE
+           MOVE 714
+             TO P1000-INT-FIELD-714
+           SET VALUE-PRESENT IN P1000-INT-FIELD-715-FLAGS
+            TO TRUE
+           MOVE 715
+             TO P1000-INT-FIELD-715
+           SET VALUE-PRESENT IN P1000-INT-FIELD-716-FLAGS
+            TO TRUE
+           MOVE 716
+             TO P1000-INT-FIELD-716
+           SET VALUE-PRESENT IN P1000-INT-FIELD-717-FLAGS
+            TO TRUE
+           MOVE 717
+             TO P1000-INT-FIELD-717
+           SET VALUE-PRESENT IN P1000-INT-FIELD-718-FLAGS
+            TO TRUE
+           MOVE 718
+             TO P1000-INT-FIELD-718
+           SET VALUE-PRESENT IN P1000-INT-FIELD-719-FLAGS
+            TO TRUE
+           MOVE 719
+             TO P1000-INT-FIELD-719
+           SET VALUE-PRESENT IN P1000-INT-FIELD-720-FLAGS
+            TO TRUE
+           MOVE 720
+             TO P1000-INT-FIELD-720
+           SET VALUE-PRESENT IN P1000-INT-FIELD-721-FLAGS
+            TO TRUE
+           MOVE 721
+             TO P1000-INT-FIELD-721
+           SET VALUE-PRESENT IN P1000-INT-FIELD-722-FLAGS
+            TO TRUE
+           MOVE 722
+             TO P1000-INT-FIELD-722
+           SET VALUE-PRESENT IN P1000-INT-FIELD-723-FLAGS
+            TO TRUE
+           MOVE 723
+             TO P1000-INT-FIELD-723
+           SET VALUE-PRESENT IN P1000-INT-FIELD-724-FLAGS
+            TO TRUE
+           MOVE 724
+             TO P1000-INT-FIELD-724
+           SET VALUE-PRESENT IN P1000-INT-FIELD-725-FLAGS
+            TO TRUE
+           MOVE 725
+             TO P1000-INT-FIELD-725
+           SET VALUE-PRESENT IN P1000-INT-FIELD-726-FLAGS
+            TO TRUE
+           MOVE 726
+             TO P1000-INT-FIELD-726
+           SET VALUE-PRESENT IN P1000-INT-FIELD-727-FLAGS
+            TO TRUE
+           MOVE 727
+             TO P1000-INT-FIELD-727
+           SET VALUE-PRESENT IN P1000-INT-FIELD-728-FLAGS
+            TO TRUE
+           MOVE 728
+             TO P1000-INT-FIELD-728
+           SET VALUE-PRESENT IN P1000-INT-FIELD-729-FLAGS
+            TO TRUE
+           MOVE 729
+             TO P1000-INT-FIELD-729
+           SET VALUE-PRESENT IN P1000-INT-FIELD-730-FLAGS
+            TO TRUE
+           MOVE 730
+             TO P1000-INT-FIELD-730
+           SET VALUE-PRESENT IN P1000-INT-FIELD-731-FLAGS
+            TO TRUE
+           MOVE 731
+             TO P1000-INT-FIELD-731
+           SET VALUE-PRESENT IN P1000-INT-FIELD-732-FLAGS
+            TO TRUE
+           MOVE 732
+             TO P1000-INT-FIELD-732
+           SET VALUE-PRESENT IN P1000-INT-FIELD-733-FLAGS
+            TO TRUE
+           MOVE 733
+             TO P1000-INT-FIELD-733
+           SET VALUE-PRESENT IN P1000-INT-FIELD-734-FLAGS
+            TO TRUE
+           MOVE 734
+             TO P1000-INT-FIELD-734
+           SET VALUE-PRESENT IN P1000-INT-FIELD-735-FLAGS
+            TO TRUE
+           MOVE 735
+             TO P1000-INT-FIELD-735
+           SET VALUE-PRESENT IN P1000-INT-FIELD-736-FLAGS
+            TO TRUE
+           MOVE 736
+             TO P1000-INT-FIELD-736
+           SET VALUE-PRESENT IN P1000-INT-FIELD-737-FLAGS
+            TO TRUE
+           MOVE 737
+             TO P1000-INT-FIELD-737
+           SET VALUE-PRESENT IN P1000-INT-FIELD-738-FLAGS
+            TO TRUE
+           MOVE 738
+             TO P1000-INT-FIELD-738
+           SET VALUE-PRESENT IN P1000-INT-FIELD-739-FLAGS
+            TO TRUE
+           MOVE 739
+             TO P1000-INT-FIELD-739
+           SET VALUE-PRESENT IN P1000-INT-FIELD-740-FLAGS
+            TO TRUE
+           MOVE 740
+             TO P1000-INT-FIELD-740
+           SET VALUE-PRESENT IN P1000-INT-FIELD-741-FLAGS
+            TO TRUE
+           MOVE 741
+             TO P1000-INT-FIELD-741
+           SET VALUE-PRESENT IN P1000-INT-FIELD-742-FLAGS
+            TO TRUE
+           MOVE 742
+             TO P1000-INT-FIELD-742
+           SET VALUE-PRESENT IN P1000-INT-FIELD-743-FLAGS
+            TO TRUE
+           MOVE 743
+             TO P1000-INT-FIELD-743
+           SET VALUE-PRESENT IN P1000-INT-FIELD-744-FLAGS
+            TO TRUE
+           MOVE 744
+             TO P1000-INT-FIELD-744
+           SET VALUE-PRESENT IN P1000-INT-FIELD-745-FLAGS
+            TO TRUE
+           MOVE 745
+             TO P1000-INT-FIELD-745
+           SET VALUE-PRESENT IN P1000-INT-FIELD-746-FLAGS
+            TO TRUE
+           MOVE 746
+             TO P1000-INT-FIELD-746
+           SET VALUE-PRESENT IN P1000-INT-FIELD-747-FLAGS
+            TO TRUE
+           MOVE 747
+             TO P1000-INT-FIELD-747
+           SET VALUE-PRESENT IN P1000-INT-FIELD-748-FLAGS
+            TO TRUE
+           MOVE 748
+             TO P1000-INT-FIELD-748
+           SET VALUE-PRESENT IN P1000-INT-FIELD-749-FLAGS
+            TO TRUE
+           MOVE 749
+             TO P1000-INT-FIELD-749
+           SET VALUE-PRESENT IN P1000-INT-FIELD-750-FLAGS
+            TO TRUE
+           MOVE 750
+             TO P1000-INT-FIELD-750
+           SET VALUE-PRESENT IN P1000-INT-FIELD-751-FLAGS
+            TO TRUE
+           MOVE 751
+             TO P1000-INT-FIELD-751
+           SET VALUE-PRESENT IN P1000-INT-FIELD-752-FLAGS
+            TO TRUE
+           MOVE 752
+             TO P1000-INT-FIELD-752
+           SET VALUE-PRESENT IN P1000-INT-FIELD-753-FLAGS
+            TO TRUE
+           MOVE 753
+             TO P1000-INT-FIELD-753
+           SET VALUE-PRESENT IN P1000-INT-FIELD-754-FLAGS
+            TO TRUE
+           MOVE 754
+             TO P1000-INT-FIELD-754
+           SET VALUE-PRESENT IN P1000-INT-FIELD-755-FLAGS
+            TO TRUE
+           MOVE 755
+             TO P1000-INT-FIELD-755
+           SET VALUE-PRESENT IN P1000-INT-FIELD-756-FLAGS
+            TO TRUE
+           MOVE 756
+             TO P1000-INT-FIELD-756
+           SET VALUE-PRESENT IN P1000-INT-FIELD-757-FLAGS
+            TO TRUE
+           MOVE 757
+             TO P1000-INT-FIELD-757
+           SET VALUE-PRESENT IN P1000-INT-FIELD-758-FLAGS
+            TO TRUE
+           MOVE 758
+             TO P1000-INT-FIELD-758
+           SET VALUE-PRESENT IN P1000-INT-FIELD-759-FLAGS
+            TO TRUE
+           MOVE 759
+             TO P1000-INT-FIELD-759
+           SET VALUE-PRESENT IN P1000-INT-FIELD-760-FLAGS
+            TO TRUE
+           MOVE 760
+             TO P1000-INT-FIELD-760
+           SET VALUE-PRESENT IN P1000-INT-FIELD-761-FLAGS
+            TO TRUE
+           MOVE 761
+             TO P1000-INT-FIELD-761
+           SET VALUE-PRESENT IN P1000-INT-FIELD-762-FLAGS
+            TO TRUE
+           MOVE 762
+             TO P1000-INT-FIELD-762
+           SET VALUE-PRESENT IN P1000-INT-FIELD-763-FLAGS
+            TO TRUE
+           MOVE 763
+             TO P1000-INT-FIELD-763
+           SET VALUE-PRESENT IN P1000-INT-FIELD-764-FLAGS
+            TO TRUE
+           MOVE 764
+             TO P1000-INT-FIELD-764
+           SET VALUE-PRESENT IN P1000-INT-FIELD-765-FLAGS
+            TO TRUE
+           MOVE 765
+             TO P1000-INT-FIELD-765
+           SET VALUE-PRESENT IN P1000-INT-FIELD-766-FLAGS
+            TO TRUE
+           MOVE 766
+             TO P1000-INT-FIELD-766
+           SET VALUE-PRESENT IN P1000-INT-FIELD-767-FLAGS
+            TO TRUE
+           MOVE 767
+             TO P1000-INT-FIELD-767
+           SET VALUE-PRESENT IN P1000-INT-FIELD-768-FLAGS
+            TO TRUE
+           MOVE 768
+             TO P1000-INT-FIELD-768
+           SET VALUE-PRESENT IN P1000-INT-FIELD-769-FLAGS
+            TO TRUE
+           MOVE 769
+             TO P1000-INT-FIELD-769
+           SET VALUE-PRESENT IN P1000-INT-FIELD-770-FLAGS
+            TO TRUE
+           MOVE 770
+             TO P1000-INT-FIELD-770
+           SET VALUE-PRESENT IN P1000-INT-FIELD-771-FLAGS
+            TO TRUE
+           MOVE 771
+             TO P1000-INT-FIELD-771
+           SET VALUE-PRESENT IN P1000-INT-FIELD-772-FLAGS
+            TO TRUE
+           MOVE 772
+             TO P1000-INT-FIELD-772
+           SET VALUE-PRESENT IN P1000-INT-FIELD-773-FLAGS
+            TO TRUE
+           MOVE 773
+             TO P1000-INT-FIELD-773
+           SET VALUE-PRESENT IN P1000-INT-FIELD-774-FLAGS
+            TO TRUE
+           MOVE 774
+             TO P1000-INT-FIELD-774
+           SET VALUE-PRESENT IN P1000-INT-FIELD-775-FLAGS
+            TO TRUE
+           MOVE 775
+             TO P1000-INT-FIELD-775
+           SET VALUE-PRESENT IN P1000-INT-FIELD-776-FLAGS
+            TO TRUE
+           MOVE 776
+             TO P1000-INT-FIELD-776
+           SET VALUE-PRESENT IN P1000-INT-FIELD-777-FLAGS
+            TO TRUE
+           MOVE 777
+             TO P1000-INT-FIELD-777
+           SET VALUE-PRESENT IN P1000-INT-FIELD-778-FLAGS
+            TO TRUE
+           MOVE 778
+             TO P1000-INT-FIELD-778
+           SET VALUE-PRESENT IN P1000-INT-FIELD-779-FLAGS
+            TO TRUE
+           MOVE 779
+             TO P1000-INT-FIELD-779
+           SET VALUE-PRESENT IN P1000-INT-FIELD-780-FLAGS
+            TO TRUE
+           MOVE 780
+             TO P1000-INT-FIELD-780
+           SET VALUE-PRESENT IN P1000-INT-FIELD-781-FLAGS
+            TO TRUE
+           MOVE 781
+             TO P1000-INT-FIELD-781
+           SET VALUE-PRESENT IN P1000-INT-FIELD-782-FLAGS
+            TO TRUE
+           MOVE 782
+             TO P1000-INT-FIELD-782
+           SET VALUE-PRESENT IN P1000-INT-FIELD-783-FLAGS
+            TO TRUE
+           MOVE 783
+             TO P1000-INT-FIELD-783
+           SET VALUE-PRESENT IN P1000-INT-FIELD-784-FLAGS
+            TO TRUE
+           MOVE 784
+             TO P1000-INT-FIELD-784
+           SET VALUE-PRESENT IN P1000-INT-FIELD-785-FLAGS
+            TO TRUE
+           MOVE 785
+             TO P1000-INT-FIELD-785
+           SET VALUE-PRESENT IN P1000-INT-FIELD-786-FLAGS
+            TO TRUE
+           MOVE 786
+             TO P1000-INT-FIELD-786
+           SET VALUE-PRESENT IN P1000-INT-FIELD-787-FLAGS
+            TO TRUE
+           MOVE 787
+             TO P1000-INT-FIELD-787
+           SET VALUE-PRESENT IN P1000-INT-FIELD-788-FLAGS
+            TO TRUE
+           MOVE 788
+             TO P1000-INT-FIELD-788
+           SET VALUE-PRESENT IN P1000-INT-FIELD-789-FLAGS
+            TO TRUE
+           MOVE 789
+             TO P1000-INT-FIELD-789
+           SET VALUE-PRESENT IN P1000-INT-FIELD-790-FLAGS
+            TO TRUE
+           MOVE 790
+             TO P1000-INT-FIELD-790
+           SET VALUE-PRESENT IN P1000-INT-FIELD-791-FLAGS
+            TO TRUE
+           MOVE 791
+             TO P1000-INT-FIELD-791
+           SET VALUE-PRESENT IN P1000-INT-FIELD-792-FLAGS
+            TO TRUE
+           MOVE 792
+             TO P1000-INT-FIELD-792
+           SET VALUE-PRESENT IN P1000-INT-FIELD-793-FLAGS
+            TO TRUE
+           MOVE 793
+             TO P1000-INT-FIELD-793
+           SET VALUE-PRESENT IN P1000-INT-FIELD-794-FLAGS
+            TO TRUE
+           MOVE 794
+             TO P1000-INT-FIELD-794
+           SET VALUE-PRESENT IN P1000-INT-FIELD-795-FLAGS
+            TO TRUE
+           MOVE 795
+             TO P1000-INT-FIELD-795
+           SET VALUE-PRESENT IN P1000-INT-FIELD-796-FLAGS
+            TO TRUE
+           MOVE 796
+             TO P1000-INT-FIELD-796
+           SET VALUE-PRESENT IN P1000-INT-FIELD-797-FLAGS
+            TO TRUE
+           MOVE 797
+             TO P1000-INT-FIELD-797
+           SET VALUE-PRESENT IN P1000-INT-FIELD-798-FLAGS
+            TO TRUE
+           MOVE 798
+             TO P1000-INT-FIELD-798
+           SET VALUE-PRESENT IN P1000-INT-FIELD-799-FLAGS
+            TO TRUE
+           MOVE 799
+             TO P1000-INT-FIELD-799
+           SET VALUE-PRESENT IN P1000-INT-FIELD-800-FLAGS
+            TO TRUE
+           MOVE 800
+             TO P1000-INT-FIELD-800
+           SET VALUE-PRESENT IN P1000-INT-FIELD-801-FLAGS
+            TO TRUE
+           MOVE 801
+             TO P1000-INT-FIELD-801
+           SET VALUE-PRESENT IN P1000-INT-FIELD-802-FLAGS
+            TO TRUE
+           MOVE 802
+             TO P1000-INT-FIELD-802
+           SET VALUE-PRESENT IN P1000-INT-FIELD-803-FLAGS
+            TO TRUE
+           MOVE 803
+             TO P1000-INT-FIELD-803
+           SET VALUE-PRESENT IN P1000-INT-FIELD-804-FLAGS
+            TO TRUE
+           MOVE 804
+             TO P1000-INT-FIELD-804
+           SET VALUE-PRESENT IN P1000-INT-FIELD-805-FLAGS
+            TO TRUE
+           MOVE 805
+             TO P1000-INT-FIELD-805
+           SET VALUE-PRESENT IN P1000-INT-FIELD-806-FLAGS
+            TO TRUE
+           MOVE 806
+             TO P1000-INT-FIELD-806
+           SET VALUE-PRESENT IN P1000-INT-FIELD-807-FLAGS
+            TO TRUE
+           MOVE 807
+             TO P1000-INT-FIELD-807
+           SET VALUE-PRESENT IN P1000-INT-FIELD-808-FLAGS
+            TO TRUE
+           MOVE 808
+             TO P1000-INT-FIELD-808
+           SET VALUE-PRESENT IN P1000-INT-FIELD-809-FLAGS
+            TO TRUE
+           MOVE 809
+             TO P1000-INT-FIELD-809
+           SET VALUE-PRESENT IN P1000-INT-FIELD-810-FLAGS
+            TO TRUE
+           MOVE 810
+             TO P1000-INT-FIELD-810
+           SET VALUE-PRESENT IN P1000-INT-FIELD-811-FLAGS
+            TO TRUE
+           MOVE 811
+             TO P1000-INT-FIELD-811
+           SET VALUE-PRESENT IN P1000-INT-FIELD-812-FLAGS
+            TO TRUE
+           MOVE 812
+             TO P1000-INT-FIELD-812
+           SET VALUE-PRESENT IN P1000-INT-FIELD-813-FLAGS
+            TO TRUE
+           MOVE 813
+             TO P1000-INT-FIELD-813
+           SET VALUE-PRESENT IN P1000-INT-FIELD-814-FLAGS
+            TO TRUE
+           MOVE 814
+             TO P1000-INT-FIELD-814
+           SET VALUE-PRESENT IN P1000-INT-FIELD-815-FLAGS
+            TO TRUE
+           MOVE 815
+             TO P1000-INT-FIELD-815
+           SET VALUE-PRESENT IN P1000-INT-FIELD-816-FLAGS
+            TO TRUE
+           MOVE 816
+             TO P1000-INT-FIELD-816
+           SET VALUE-PRESENT IN P1000-INT-FIELD-817-FLAGS
+            TO TRUE
+           MOVE 817
+             TO P1000-INT-FIELD-817
+           SET VALUE-PRESENT IN P1000-INT-FIELD-818-FLAGS
+            TO TRUE
+           MOVE 818
+             TO P1000-INT-FIELD-818
+           SET VALUE-PRESENT IN P1000-INT-FIELD-819-FLAGS
+            TO TRUE
+           MOVE 819
+             TO P1000-INT-FIELD-819
+           SET VALUE-PRESENT IN P1000-INT-FIELD-820-FLAGS
+            TO TRUE
+           MOVE 820
+             TO P1000-INT-FIELD-820
+           SET VALUE-PRESENT IN P1000-INT-FIELD-821-FLAGS
+            TO TRUE
+           MOVE 821
+             TO P1000-INT-FIELD-821
+           SET VALUE-PRESENT IN P1000-INT-FIELD-822-FLAGS
+            TO TRUE
+           MOVE 822
+             TO P1000-INT-FIELD-822
+           SET VALUE-PRESENT IN P1000-INT-FIELD-823-FLAGS
+            TO TRUE
+           MOVE 823
+             TO P1000-INT-FIELD-823
+           SET VALUE-PRESENT IN P1000-INT-FIELD-824-FLAGS
+            TO TRUE
+           MOVE 824
+             TO P1000-INT-FIELD-824
+           SET VALUE-PRESENT IN P1000-INT-FIELD-825-FLAGS
+            TO TRUE
+           MOVE 825
+             TO P1000-INT-FIELD-825
+           SET VALUE-PRESENT IN P1000-INT-FIELD-826-FLAGS
+            TO TRUE
+           MOVE 826
+             TO P1000-INT-FIELD-826
+           SET VALUE-PRESENT IN P1000-INT-FIELD-827-FLAGS
+            TO TRUE
+           MOVE 827
+             TO P1000-INT-FIELD-827
+           SET VALUE-PRESENT IN P1000-INT-FIELD-828-FLAGS
+            TO TRUE
+           MOVE 828
+             TO P1000-INT-FIELD-828
+           SET VALUE-PRESENT IN P1000-INT-FIELD-829-FLAGS
+            TO TRUE
+           MOVE 829
+             TO P1000-INT-FIELD-829
+           SET VALUE-PRESENT IN P1000-INT-FIELD-830-FLAGS
+            TO TRUE
+           MOVE 830
+             TO P1000-INT-FIELD-830
+           SET VALUE-PRESENT IN P1000-INT-FIELD-831-FLAGS
+            TO TRUE
+           MOVE 831
+             TO P1000-INT-FIELD-831
+           SET VALUE-PRESENT IN P1000-INT-FIELD-832-FLAGS
+            TO TRUE
+           MOVE 832
+             TO P1000-INT-FIELD-832
+           SET VALUE-PRESENT IN P1000-INT-FIELD-833-FLAGS
+            TO TRUE
+           MOVE 833
+             TO P1000-INT-FIELD-833
+           SET VALUE-PRESENT IN P1000-INT-FIELD-834-FLAGS
+            TO TRUE
+           MOVE 834
+             TO P1000-INT-FIELD-834
+           SET VALUE-PRESENT IN P1000-INT-FIELD-835-FLAGS
+            TO TRUE
+           MOVE 835
+             TO P1000-INT-FIELD-835
+           SET VALUE-PRESENT IN P1000-INT-FIELD-836-FLAGS
+            TO TRUE
+           MOVE 836
+             TO P1000-INT-FIELD-836
+           SET VALUE-PRESENT IN P1000-INT-FIELD-837-FLAGS
+            TO TRUE
+           MOVE 837
+             TO P1000-INT-FIELD-837
+           SET VALUE-PRESENT IN P1000-INT-FIELD-838-FLAGS
+            TO TRUE
+           MOVE 838
+             TO P1000-INT-FIELD-838
+           SET VALUE-PRESENT IN P1000-INT-FIELD-839-FLAGS
+            TO TRUE
+           MOVE 839
+             TO P1000-INT-FIELD-839
+           SET VALUE-PRESENT IN P1000-INT-FIELD-840-FLAGS
+            TO TRUE
+           MOVE 840
+             TO P1000-INT-FIELD-840
+           SET VALUE-PRESENT IN P1000-INT-FIELD-841-FLAGS
+            TO TRUE
+           MOVE 841
+             TO P1000-INT-FIELD-841
+           SET VALUE-PRESENT IN P1000-INT-FIELD-842-FLAGS
+            TO TRUE
+           MOVE 842
+             TO P1000-INT-FIELD-842
+           SET VALUE-PRESENT IN P1000-INT-FIELD-843-FLAGS
+            TO TRUE
+           MOVE 843
+             TO P1000-INT-FIELD-843
+           SET VALUE-PRESENT IN P1000-INT-FIELD-844-FLAGS
+            TO TRUE
+           MOVE 844
+             TO P1000-INT-FIELD-844
+           SET VALUE-PRESENT IN P1000-INT-FIELD-845-FLAGS
+            TO TRUE
+           MOVE 845
+             TO P1000-INT-FIELD-845
+           SET VALUE-PRESENT IN P1000-INT-FIELD-846-FLAGS
+            TO TRUE
+           MOVE 846
+             TO P1000-INT-FIELD-846
+           SET VALUE-PRESENT IN P1000-INT-FIELD-847-FLAGS
+            TO TRUE
+           MOVE 847
+             TO P1000-INT-FIELD-847
+           SET VALUE-PRESENT IN P1000-INT-FIELD-848-FLAGS
+            TO TRUE
+           MOVE 848
+             TO P1000-INT-FIELD-848
+           SET VALUE-PRESENT IN P1000-INT-FIELD-849-FLAGS
+            TO TRUE
+           MOVE 849
+             TO P1000-INT-FIELD-849
+           SET VALUE-PRESENT IN P1000-INT-FIELD-850-FLAGS
+            TO TRUE
+           MOVE 850
+             TO P1000-INT-FIELD-850
+           SET VALUE-PRESENT IN P1000-INT-FIELD-851-FLAGS
+            TO TRUE
+           MOVE 851
+             TO P1000-INT-FIELD-851
+           SET VALUE-PRESENT IN P1000-INT-FIELD-852-FLAGS
+            TO TRUE
+           MOVE 852
+             TO P1000-INT-FIELD-852
+           SET VALUE-PRESENT IN P1000-INT-FIELD-853-FLAGS
+            TO TRUE
+           MOVE 853
+             TO P1000-INT-FIELD-853
+           SET VALUE-PRESENT IN P1000-INT-FIELD-854-FLAGS
+            TO TRUE
+           MOVE 854
+             TO P1000-INT-FIELD-854
+           SET VALUE-PRESENT IN P1000-INT-FIELD-855-FLAGS
+            TO TRUE
+           MOVE 855
+             TO P1000-INT-FIELD-855
+           SET VALUE-PRESENT IN P1000-INT-FIELD-856-FLAGS
+            TO TRUE
+           MOVE 856
+             TO P1000-INT-FIELD-856
+           SET VALUE-PRESENT IN P1000-INT-FIELD-857-FLAGS
+            TO TRUE
+           MOVE 857
+             TO P1000-INT-FIELD-857
+           SET VALUE-PRESENT IN P1000-INT-FIELD-858-FLAGS
+            TO TRUE
+           MOVE 858
+             TO P1000-INT-FIELD-858
+           SET VALUE-PRESENT IN P1000-INT-FIELD-859-FLAGS
+            TO TRUE
+           MOVE 859
+             TO P1000-INT-FIELD-859
+           SET VALUE-PRESENT IN P1000-INT-FIELD-860-FLAGS
+            TO TRUE
+           MOVE 860
+             TO P1000-INT-FIELD-860
+           SET VALUE-PRESENT IN P1000-INT-FIELD-861-FLAGS
+            TO TRUE
+           MOVE 861
+             TO P1000-INT-FIELD-861
+           SET VALUE-PRESENT IN P1000-INT-FIELD-862-FLAGS
+            TO TRUE
+           MOVE 862
+             TO P1000-INT-FIELD-862
+           SET VALUE-PRESENT IN P1000-INT-FIELD-863-FLAGS
+            TO TRUE
+           MOVE 863
+             TO P1000-INT-FIELD-863
+           SET VALUE-PRESENT IN P1000-INT-FIELD-864-FLAGS
+            TO TRUE
+           MOVE 864
+             TO P1000-INT-FIELD-864
+           SET VALUE-PRESENT IN P1000-INT-FIELD-865-FLAGS
+            TO TRUE
+           MOVE 865
+             TO P1000-INT-FIELD-865
+           SET VALUE-PRESENT IN P1000-INT-FIELD-866-FLAGS
+            TO TRUE
+           MOVE 866
+             TO P1000-INT-FIELD-866
+           SET VALUE-PRESENT IN P1000-INT-FIELD-867-FLAGS
+            TO TRUE
+           MOVE 867
+             TO P1000-INT-FIELD-867
+           SET VALUE-PRESENT IN P1000-INT-FIELD-868-FLAGS
+            TO TRUE
+           MOVE 868
+             TO P1000-INT-FIELD-868
+           SET VALUE-PRESENT IN P1000-INT-FIELD-869-FLAGS
+            TO TRUE
+           MOVE 869
+             TO P1000-INT-FIELD-869
+           SET VALUE-PRESENT IN P1000-INT-FIELD-870-FLAGS
+            TO TRUE
+           MOVE 870
+             TO P1000-INT-FIELD-870
+           SET VALUE-PRESENT IN P1000-INT-FIELD-871-FLAGS
+            TO TRUE
+           MOVE 871
+             TO P1000-INT-FIELD-871
+           SET VALUE-PRESENT IN P1000-INT-FIELD-872-FLAGS
+            TO TRUE
+           MOVE 872
+             TO P1000-INT-FIELD-872
+           SET VALUE-PRESENT IN P1000-INT-FIELD-873-FLAGS
+            TO TRUE
+           MOVE 873
+             TO P1000-INT-FIELD-873
+           SET VALUE-PRESENT IN P1000-INT-FIELD-874-FLAGS
+            TO TRUE
+           MOVE 874
+             TO P1000-INT-FIELD-874
+           SET VALUE-PRESENT IN P1000-INT-FIELD-875-FLAGS
+            TO TRUE
+           MOVE 875
+             TO P1000-INT-FIELD-875
+           SET VALUE-PRESENT IN P1000-INT-FIELD-876-FLAGS
+            TO TRUE
+           MOVE 876
+             TO P1000-INT-FIELD-876
+           SET VALUE-PRESENT IN P1000-INT-FIELD-877-FLAGS
+            TO TRUE
+           MOVE 877
+             TO P1000-INT-FIELD-877
+           SET VALUE-PRESENT IN P1000-INT-FIELD-878-FLAGS
+            TO TRUE
+           MOVE 878
+             TO P1000-INT-FIELD-878
+           SET VALUE-PRESENT IN P1000-INT-FIELD-879-FLAGS
+            TO TRUE
+           MOVE 879
+             TO P1000-INT-FIELD-879
+           SET VALUE-PRESENT IN P1000-INT-FIELD-880-FLAGS
+            TO TRUE
+           MOVE 880
+             TO P1000-INT-FIELD-880
+           SET VALUE-PRESENT IN P1000-INT-FIELD-881-FLAGS
+            TO TRUE
+           MOVE 881
+             TO P1000-INT-FIELD-881
+           SET VALUE-PRESENT IN P1000-INT-FIELD-882-FLAGS
+            TO TRUE
+           MOVE 882
+             TO P1000-INT-FIELD-882
+           SET VALUE-PRESENT IN P1000-INT-FIELD-883-FLAGS
+            TO TRUE
+           MOVE 883
+             TO P1000-INT-FIELD-883
+           SET VALUE-PRESENT IN P1000-INT-FIELD-884-FLAGS
+            TO TRUE
+           MOVE 884
+             TO P1000-INT-FIELD-884
+           SET VALUE-PRESENT IN P1000-INT-FIELD-885-FLAGS
+            TO TRUE
+           MOVE 885
+             TO P1000-INT-FIELD-885
+           SET VALUE-PRESENT IN P1000-INT-FIELD-886-FLAGS
+            TO TRUE
+           MOVE 886
+             TO P1000-INT-FIELD-886
+           SET VALUE-PRESENT IN P1000-INT-FIELD-887-FLAGS
+            TO TRUE
+           MOVE 887
+             TO P1000-INT-FIELD-887
+           SET VALUE-PRESENT IN P1000-INT-FIELD-888-FLAGS
+            TO TRUE
+           MOVE 888
+             TO P1000-INT-FIELD-888
+           SET VALUE-PRESENT IN P1000-INT-FIELD-889-FLAGS
+            TO TRUE
+           MOVE 889
+             TO P1000-INT-FIELD-889
+           SET VALUE-PRESENT IN P1000-INT-FIELD-890-FLAGS
+            TO TRUE
+           MOVE 890
+             TO P1000-INT-FIELD-890
+           SET VALUE-PRESENT IN P1000-INT-FIELD-891-FLAGS
+            TO TRUE
+           MOVE 891
+             TO P1000-INT-FIELD-891
+           SET VALUE-PRESENT IN P1000-INT-FIELD-892-FLAGS
+            TO TRUE
+           MOVE 892
+             TO P1000-INT-FIELD-892
+           SET VALUE-PRESENT IN P1000-INT-FIELD-893-FLAGS
+            TO TRUE
+           MOVE 893
+             TO P1000-INT-FIELD-893
+           SET VALUE-PRESENT IN P1000-INT-FIELD-894-FLAGS
+            TO TRUE
+           MOVE 894
+             TO P1000-INT-FIELD-894
+           SET VALUE-PRESENT IN P1000-INT-FIELD-895-FLAGS
+            TO TRUE
+           MOVE 895
+             TO P1000-INT-FIELD-895
+           SET VALUE-PRESENT IN P1000-INT-FIELD-896-FLAGS
+            TO TRUE
+           MOVE 896
+             TO P1000-INT-FIELD-896
+           SET VALUE-PRESENT IN P1000-INT-FIELD-897-FLAGS
+            TO TRUE
+           MOVE 897
+             TO P1000-INT-FIELD-897
+           SET VALUE-PRESENT IN P1000-INT-FIELD-898-FLAGS
+            TO TRUE
+           MOVE 898
+             TO P1000-INT-FIELD-898
+           SET VALUE-PRESENT IN P1000-INT-FIELD-899-FLAGS
+            TO TRUE
+           MOVE 899
+             TO P1000-INT-FIELD-899
+           SET VALUE-PRESENT IN P1000-INT-FIELD-900-FLAGS
+            TO TRUE
+           MOVE 900
+             TO P1000-INT-FIELD-900
+           SET VALUE-PRESENT IN P1000-INT-FIELD-901-FLAGS
+            TO TRUE
+           MOVE 901
+             TO P1000-INT-FIELD-901
+           SET VALUE-PRESENT IN P1000-INT-FIELD-902-FLAGS
+            TO TRUE
+           MOVE 902
+             TO P1000-INT-FIELD-902
+           SET VALUE-PRESENT IN P1000-INT-FIELD-903-FLAGS
+            TO TRUE
+           MOVE 903
+             TO P1000-INT-FIELD-903
+           SET VALUE-PRESENT IN P1000-INT-FIELD-904-FLAGS
+            TO TRUE
+           MOVE 904
+             TO P1000-INT-FIELD-904
+           SET VALUE-PRESENT IN P1000-INT-FIELD-905-FLAGS
+            TO TRUE
+           MOVE 905
+             TO P1000-INT-FIELD-905
+           SET VALUE-PRESENT IN P1000-INT-FIELD-906-FLAGS
+            TO TRUE
+           MOVE 906
+             TO P1000-INT-FIELD-906
+           SET VALUE-PRESENT IN P1000-INT-FIELD-907-FLAGS
+            TO TRUE
+           MOVE 907
+             TO P1000-INT-FIELD-907
+           SET VALUE-PRESENT IN P1000-INT-FIELD-908-FLAGS
+            TO TRUE
+           MOVE 908
+             TO P1000-INT-FIELD-908
+           SET VALUE-PRESENT IN P1000-INT-FIELD-909-FLAGS
+            TO TRUE
+           MOVE 909
+             TO P1000-INT-FIELD-909
+           SET VALUE-PRESENT IN P1000-INT-FIELD-910-FLAGS
+            TO TRUE
+           MOVE 910
+             TO P1000-INT-FIELD-910
+           SET VALUE-PRESENT IN P1000-INT-FIELD-911-FLAGS
+            TO TRUE
+           MOVE 911
+             TO P1000-INT-FIELD-911
+           SET VALUE-PRESENT IN P1000-INT-FIELD-912-FLAGS
+            TO TRUE
+           MOVE 912
+             TO P1000-INT-FIELD-912
+           SET VALUE-PRESENT IN P1000-INT-FIELD-913-FLAGS
+            TO TRUE
+           MOVE 913
+             TO P1000-INT-FIELD-913
+           SET VALUE-PRESENT IN P1000-INT-FIELD-914-FLAGS
+            TO TRUE
+           MOVE 914
+             TO P1000-INT-FIELD-914
+           SET VALUE-PRESENT IN P1000-INT-FIELD-915-FLAGS
+            TO TRUE
+           MOVE 915
+             TO P1000-INT-FIELD-915
+           SET VALUE-PRESENT IN P1000-INT-FIELD-916-FLAGS
+            TO TRUE
+           MOVE 916
+             TO P1000-INT-FIELD-916
+           SET VALUE-PRESENT IN P1000-INT-FIELD-917-FLAGS
+            TO TRUE
+           MOVE 917
+             TO P1000-INT-FIELD-917
+           SET VALUE-PRESENT IN P1000-INT-FIELD-918-FLAGS
+            TO TRUE
+           MOVE 918
+             TO P1000-INT-FIELD-918
+           SET VALUE-PRESENT IN P1000-INT-FIELD-919-FLAGS
+            TO TRUE
+           MOVE 919
+             TO P1000-INT-FIELD-919
+           SET VALUE-PRESENT IN P1000-INT-FIELD-920-FLAGS
+            TO TRUE
+           MOVE 920
+             TO P1000-INT-FIELD-920
+           SET VALUE-PRESENT IN P1000-INT-FIELD-921-FLAGS
+            TO TRUE
+           MOVE 921
+             TO P1000-INT-FIELD-921
+           SET VALUE-PRESENT IN P1000-INT-FIELD-922-FLAGS
+            TO TRUE
+           MOVE 922
+             TO P1000-INT-FIELD-922
+           SET VALUE-PRESENT IN P1000-INT-FIELD-923-FLAGS
+            TO TRUE
+           MOVE 923
+             TO P1000-INT-FIELD-923
+           SET VALUE-PRESENT IN P1000-INT-FIELD-924-FLAGS
+            TO TRUE
+           MOVE 924
+             TO P1000-INT-FIELD-924
+           SET VALUE-PRESENT IN P1000-INT-FIELD-925-FLAGS
+            TO TRUE
+           MOVE 925
+             TO P1000-INT-FIELD-925
+           SET VALUE-PRESENT IN P1000-INT-FIELD-926-FLAGS
+            TO TRUE
+           MOVE 926
+             TO P1000-INT-FIELD-926
+           SET VALUE-PRESENT IN P1000-INT-FIELD-927-FLAGS
+            TO TRUE
+           MOVE 927
+             TO P1000-INT-FIELD-927
+           SET VALUE-PRESENT IN P1000-INT-FIELD-928-FLAGS
+            TO TRUE
+           MOVE 928
+             TO P1000-INT-FIELD-928
+           SET VALUE-PRESENT IN P1000-INT-FIELD-929-FLAGS
+            TO TRUE
+           MOVE 929
+             TO P1000-INT-FIELD-929
+           SET VALUE-PRESENT IN P1000-INT-FIELD-930-FLAGS
+            TO TRUE
+           MOVE 930
+             TO P1000-INT-FIELD-930
+           SET VALUE-PRESENT IN P1000-INT-FIELD-931-FLAGS
+            TO TRUE
+           MOVE 931
+             TO P1000-INT-FIELD-931
+           SET VALUE-PRESENT IN P1000-INT-FIELD-932-FLAGS
+            TO TRUE
+           MOVE 932
+             TO P1000-INT-FIELD-932
+           SET VALUE-PRESENT IN P1000-INT-FIELD-933-FLAGS
+            TO TRUE
+           MOVE 933
+             TO P1000-INT-FIELD-933
+           SET VALUE-PRESENT IN P1000-INT-FIELD-934-FLAGS
+            TO TRUE
+           MOVE 934
+             TO P1000-INT-FIELD-934
+           SET VALUE-PRESENT IN P1000-INT-FIELD-935-FLAGS
+            TO TRUE
+           MOVE 935
+             TO P1000-INT-FIELD-935
+           SET VALUE-PRESENT IN P1000-INT-FIELD-936-FLAGS
+            TO TRUE
+           MOVE 936
+             TO P1000-INT-FIELD-936
+           SET VALUE-PRESENT IN P1000-INT-FIELD-937-FLAGS
+            TO TRUE
+           MOVE 937
+             TO P1000-INT-FIELD-937
+           SET VALUE-PRESENT IN P1000-INT-FIELD-938-FLAGS
+            TO TRUE
+           MOVE 938
+             TO P1000-INT-FIELD-938
+           SET VALUE-PRESENT IN P1000-INT-FIELD-939-FLAGS
+            TO TRUE
+           MOVE 939
+             TO P1000-INT-FIELD-939
+           SET VALUE-PRESENT IN P1000-INT-FIELD-940-FLAGS
+            TO TRUE
+           MOVE 940
+             TO P1000-INT-FIELD-940
+           SET VALUE-PRESENT IN P1000-INT-FIELD-941-FLAGS
+            TO TRUE
+           MOVE 941
+             TO P1000-INT-FIELD-941
+           SET VALUE-PRESENT IN P1000-INT-FIELD-942-FLAGS
+            TO TRUE
+           MOVE 942
+             TO P1000-INT-FIELD-942
+           SET VALUE-PRESENT IN P1000-INT-FIELD-943-FLAGS
+            TO TRUE
+           MOVE 943
+             TO P1000-INT-FIELD-943
+           SET VALUE-PRESENT IN P1000-INT-FIELD-944-FLAGS
+            TO TRUE
+           MOVE 944
+             TO P1000-INT-FIELD-944
+           SET VALUE-PRESENT IN P1000-INT-FIELD-945-FLAGS
+            TO TRUE
+           MOVE 945
+             TO P1000-INT-FIELD-945
+           SET VALUE-PRESENT IN P1000-INT-FIELD-946-FLAGS
+            TO TRUE
+           MOVE 946
+             TO P1000-INT-FIELD-946
+           SET VALUE-PRESENT IN P1000-INT-FIELD-947-FLAGS
+            TO TRUE
+           MOVE 947
+             TO P1000-INT-FIELD-947
+           SET VALUE-PRESENT IN P1000-INT-FIELD-948-FLAGS
+            TO TRUE
+           MOVE 948
+             TO P1000-INT-FIELD-948
+           SET VALUE-PRESENT IN P1000-INT-FIELD-949-FLAGS
+            TO TRUE
+           MOVE 949
+             TO P1000-INT-FIELD-949
+           SET VALUE-PRESENT IN P1000-INT-FIELD-950-FLAGS
+            TO TRUE
+           MOVE 950
+             TO P1000-INT-FIELD-950
+           SET VALUE-PRESENT IN P1000-INT-FIELD-951-FLAGS
+            TO TRUE
+           MOVE 951
+             TO P1000-INT-FIELD-951
+           SET VALUE-PRESENT IN P1000-INT-FIELD-952-FLAGS
+            TO TRUE
+           MOVE 952
+             TO P1000-INT-FIELD-952
+           SET VALUE-PRESENT IN P1000-INT-FIELD-953-FLAGS
+            TO TRUE
+           MOVE 953
+             TO P1000-INT-FIELD-953
+           SET VALUE-PRESENT IN P1000-INT-FIELD-954-FLAGS
+            TO TRUE
+           MOVE 954
+             TO P1000-INT-FIELD-954
+           SET VALUE-PRESENT IN P1000-INT-FIELD-955-FLAGS
+            TO TRUE
+           MOVE 955
+             TO P1000-INT-FIELD-955
+           SET VALUE-PRESENT IN P1000-INT-FIELD-956-FLAGS
+            TO TRUE
+           MOVE 956
+             TO P1000-INT-FIELD-956
+           SET VALUE-PRESENT IN P1000-INT-FIELD-957-FLAGS
+            TO TRUE
+           MOVE 957
+             TO P1000-INT-FIELD-957
+           SET VALUE-PRESENT IN P1000-INT-FIELD-958-FLAGS
+            TO TRUE
+           MOVE 958
+             TO P1000-INT-FIELD-958
+           SET VALUE-PRESENT IN P1000-INT-FIELD-959-FLAGS
+            TO TRUE
+           MOVE 959
+             TO P1000-INT-FIELD-959
+           SET VALUE-PRESENT IN P1000-INT-FIELD-960-FLAGS
+            TO TRUE
+           MOVE 960
+             TO P1000-INT-FIELD-960
+           SET VALUE-PRESENT IN P1000-INT-FIELD-961-FLAGS
+            TO TRUE
+           MOVE 961
+             TO P1000-INT-FIELD-961
+           SET VALUE-PRESENT IN P1000-INT-FIELD-962-FLAGS
+            TO TRUE
+           MOVE 962
+             TO P1000-INT-FIELD-962
+           SET VALUE-PRESENT IN P1000-INT-FIELD-963-FLAGS
+            TO TRUE
+           MOVE 963
+             TO P1000-INT-FIELD-963
+           SET VALUE-PRESENT IN P1000-INT-FIELD-964-FLAGS
+            TO TRUE
+           MOVE 964
+             TO P1000-INT-FIELD-964
+           SET VALUE-PRESENT IN P1000-INT-FIELD-965-FLAGS
+            TO TRUE
+           MOVE 965
+             TO P1000-INT-FIELD-965
+           SET VALUE-PRESENT IN P1000-INT-FIELD-966-FLAGS
+            TO TRUE
+           MOVE 966
+             TO P1000-INT-FIELD-966
+           SET VALUE-PRESENT IN P1000-INT-FIELD-967-FLAGS
+            TO TRUE
+           MOVE 967
+             TO P1000-INT-FIELD-967
+           SET VALUE-PRESENT IN P1000-INT-FIELD-968-FLAGS
+            TO TRUE
+           MOVE 968
+             TO P1000-INT-FIELD-968
+           SET VALUE-PRESENT IN P1000-INT-FIELD-969-FLAGS
+            TO TRUE
+           MOVE 969
+             TO P1000-INT-FIELD-969
+           SET VALUE-PRESENT IN P1000-INT-FIELD-970-FLAGS
+            TO TRUE
+           MOVE 970
+             TO P1000-INT-FIELD-970
+           SET VALUE-PRESENT IN P1000-INT-FIELD-971-FLAGS
+            TO TRUE
+           MOVE 971
+             TO P1000-INT-FIELD-971
+           SET VALUE-PRESENT IN P1000-INT-FIELD-972-FLAGS
+            TO TRUE
+           MOVE 972
+             TO P1000-INT-FIELD-972
+           SET VALUE-PRESENT IN P1000-INT-FIELD-973-FLAGS
+            TO TRUE
+           MOVE 973
+             TO P1000-INT-FIELD-973
+           SET VALUE-PRESENT IN P1000-INT-FIELD-974-FLAGS
+            TO TRUE
+           MOVE 974
+             TO P1000-INT-FIELD-974
+           SET VALUE-PRESENT IN P1000-INT-FIELD-975-FLAGS
+            TO TRUE
+           MOVE 975
+             TO P1000-INT-FIELD-975
+           SET VALUE-PRESENT IN P1000-INT-FIELD-976-FLAGS
+            TO TRUE
+           MOVE 976
+             TO P1000-INT-FIELD-976
+           SET VALUE-PRESENT IN P1000-INT-FIELD-977-FLAGS
+            TO TRUE
+           MOVE 977
+             TO P1000-INT-FIELD-977
+           SET VALUE-PRESENT IN P1000-INT-FIELD-978-FLAGS
+            TO TRUE
+           MOVE 978
+             TO P1000-INT-FIELD-978
+           SET VALUE-PRESENT IN P1000-INT-FIELD-979-FLAGS
+            TO TRUE
+           MOVE 979
+             TO P1000-INT-FIELD-979
+           SET VALUE-PRESENT IN P1000-INT-FIELD-980-FLAGS
+            TO TRUE
+           MOVE 980
+             TO P1000-INT-FIELD-980
+           SET VALUE-PRESENT IN P1000-INT-FIELD-981-FLAGS
+            TO TRUE
+           MOVE 981
+             TO P1000-INT-FIELD-981
+           SET VALUE-PRESENT IN P1000-INT-FIELD-982-FLAGS
+            TO TRUE
+           MOVE 982
+             TO P1000-INT-FIELD-982
+           SET VALUE-PRESENT IN P1000-INT-FIELD-983-FLAGS
+            TO TRUE
+           MOVE 983
+             TO P1000-INT-FIELD-983
+           SET VALUE-PRESENT IN P1000-INT-FIELD-984-FLAGS
+            TO TRUE
+           MOVE 984
+             TO P1000-INT-FIELD-984
+           SET VALUE-PRESENT IN P1000-INT-FIELD-985-FLAGS
+            TO TRUE
+           MOVE 985
+             TO P1000-INT-FIELD-985
+           SET VALUE-PRESENT IN P1000-INT-FIELD-986-FLAGS
+            TO TRUE
+           MOVE 986
+             TO P1000-INT-FIELD-986
+           SET VALUE-PRESENT IN P1000-INT-FIELD-987-FLAGS
+            TO TRUE
+           MOVE 987
+             TO P1000-INT-FIELD-987
+           SET VALUE-PRESENT IN P1000-INT-FIELD-988-FLAGS
+            TO TRUE
+           MOVE 988
+             TO P1000-INT-FIELD-988
+           SET VALUE-PRESENT IN P1000-INT-FIELD-989-FLAGS
+            TO TRUE
+           MOVE 989
+             TO P1000-INT-FIELD-989
+           SET VALUE-PRESENT IN P1000-INT-FIELD-990-FLAGS
+            TO TRUE
+           MOVE 990
+             TO P1000-INT-FIELD-990
+           SET VALUE-PRESENT IN P1000-INT-FIELD-991-FLAGS
+            TO TRUE
+           MOVE 991
+             TO P1000-INT-FIELD-991
+           SET VALUE-PRESENT IN P1000-INT-FIELD-992-FLAGS
+            TO TRUE
+           MOVE 992
+             TO P1000-INT-FIELD-992
+           SET VALUE-PRESENT IN P1000-INT-FIELD-993-FLAGS
+            TO TRUE
+           MOVE 993
+             TO P1000-INT-FIELD-993
+           SET VALUE-PRESENT IN P1000-INT-FIELD-994-FLAGS
+            TO TRUE
+           MOVE 994
+             TO P1000-INT-FIELD-994
+           SET VALUE-PRESENT IN P1000-INT-FIELD-995-FLAGS
+            TO TRUE
+           MOVE 995
+             TO P1000-INT-FIELD-995
+           SET VALUE-PRESENT IN P1000-INT-FIELD-996-FLAGS
+            TO TRUE
+           MOVE 996
+             TO P1000-INT-FIELD-996
+           SET VALUE-PRESENT IN P1000-INT-FIELD-997-FLAGS
+            TO TRUE
+           MOVE 997
+             TO P1000-INT-FIELD-997
+           SET VALUE-PRESENT IN P1000-INT-FIELD-998-FLAGS
+            TO TRUE
+           MOVE 998
+             TO P1000-INT-FIELD-998
+           SET VALUE-PRESENT IN P1000-INT-FIELD-999-FLAGS
+            TO TRUE
+           MOVE 999
+             TO P1000-INT-FIELD-999
+           SET VALUE-PRESENT IN P1000-INT-FIELD-1000-FLAGS
+            TO TRUE
+           MOVE 1000
+             TO P1000-INT-FIELD-1000
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-1-FLAGS
+            TO TRUE
+           MOVE '1'
+             TO P1000-STRING-FIELD-1
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-2-FLAGS
+            TO TRUE
+           MOVE '2'
+             TO P1000-STRING-FIELD-2
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-3-FLAGS
+            TO TRUE
+           MOVE '3'
+             TO P1000-STRING-FIELD-3
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-4-FLAGS
+            TO TRUE
+           MOVE '4'
+             TO P1000-STRING-FIELD-4
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-5-FLAGS
+            TO TRUE
+           MOVE '5'
+             TO P1000-STRING-FIELD-5
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-6-FLAGS
+            TO TRUE
+           MOVE '6'
+             TO P1000-STRING-FIELD-6
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-7-FLAGS
+            TO TRUE
+           MOVE '7'
+             TO P1000-STRING-FIELD-7
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-8-FLAGS
+            TO TRUE
+           MOVE '8'
+             TO P1000-STRING-FIELD-8
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-9-FLAGS
+            TO TRUE
+           MOVE '9'
+             TO P1000-STRING-FIELD-9
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-10-FLAGS
+            TO TRUE
+           MOVE '10'
+             TO P1000-STRING-FIELD-10
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-11-FLAGS
+            TO TRUE
+           MOVE '11'
+             TO P1000-STRING-FIELD-11
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-12-FLAGS
+            TO TRUE
+           MOVE '12'
+             TO P1000-STRING-FIELD-12
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-13-FLAGS
+            TO TRUE
+           MOVE '13'
+             TO P1000-STRING-FIELD-13
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-14-FLAGS
+            TO TRUE
+           MOVE '14'
+             TO P1000-STRING-FIELD-14
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-15-FLAGS
+            TO TRUE
+           MOVE '15'
+             TO P1000-STRING-FIELD-15
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-16-FLAGS
+            TO TRUE
+           MOVE '16'
+             TO P1000-STRING-FIELD-16
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-17-FLAGS
+            TO TRUE
+           MOVE '17'
+             TO P1000-STRING-FIELD-17
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-18-FLAGS
+            TO TRUE
+           MOVE '18'
+             TO P1000-STRING-FIELD-18
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-19-FLAGS
+            TO TRUE
+           MOVE '19'
+             TO P1000-STRING-FIELD-19
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-20-FLAGS
+            TO TRUE
+           MOVE '20'
+             TO P1000-STRING-FIELD-20
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-21-FLAGS
+            TO TRUE
+           MOVE '21'
+             TO P1000-STRING-FIELD-21
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-22-FLAGS
+            TO TRUE
+           MOVE '22'
+             TO P1000-STRING-FIELD-22
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-23-FLAGS
+            TO TRUE
+           MOVE '23'
+             TO P1000-STRING-FIELD-23
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-24-FLAGS
+            TO TRUE
+           MOVE '24'
+             TO P1000-STRING-FIELD-24
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-25-FLAGS
+            TO TRUE
+           MOVE '25'
+             TO P1000-STRING-FIELD-25
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-26-FLAGS
+            TO TRUE
+           MOVE '26'
+             TO P1000-STRING-FIELD-26
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-27-FLAGS
+            TO TRUE
+           MOVE '27'
+             TO P1000-STRING-FIELD-27
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-28-FLAGS
+            TO TRUE
+           MOVE '28'
+             TO P1000-STRING-FIELD-28
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-29-FLAGS
+            TO TRUE
+           MOVE '29'
+             TO P1000-STRING-FIELD-29
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-30-FLAGS
+            TO TRUE
+           MOVE '30'
+             TO P1000-STRING-FIELD-30
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-31-FLAGS
+            TO TRUE
+           MOVE '31'
+             TO P1000-STRING-FIELD-31
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-32-FLAGS
+            TO TRUE
+           MOVE '32'
+             TO P1000-STRING-FIELD-32
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-33-FLAGS
+            TO TRUE
+           MOVE '33'
+             TO P1000-STRING-FIELD-33
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-34-FLAGS
+            TO TRUE
+           MOVE '34'
+             TO P1000-STRING-FIELD-34
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-35-FLAGS
+            TO TRUE
+           MOVE '35'
+             TO P1000-STRING-FIELD-35
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-36-FLAGS
+            TO TRUE
+           MOVE '36'
+             TO P1000-STRING-FIELD-36
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-37-FLAGS
+            TO TRUE
+           MOVE '37'
+             TO P1000-STRING-FIELD-37
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-38-FLAGS
+            TO TRUE
+           MOVE '38'
+             TO P1000-STRING-FIELD-38
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-39-FLAGS
+            TO TRUE
+           MOVE '39'
+             TO P1000-STRING-FIELD-39
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-40-FLAGS
+            TO TRUE
+           MOVE '40'
+             TO P1000-STRING-FIELD-40
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-41-FLAGS
+            TO TRUE
+           MOVE '41'
+             TO P1000-STRING-FIELD-41
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-42-FLAGS
+            TO TRUE
+           MOVE '42'
+             TO P1000-STRING-FIELD-42
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-43-FLAGS
+            TO TRUE
+           MOVE '43'
+             TO P1000-STRING-FIELD-43
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-44-FLAGS
+            TO TRUE
+           MOVE '44'
+             TO P1000-STRING-FIELD-44
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-45-FLAGS
+            TO TRUE
+           MOVE '45'
+             TO P1000-STRING-FIELD-45
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-46-FLAGS
+            TO TRUE
+           MOVE '46'
+             TO P1000-STRING-FIELD-46
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-47-FLAGS
+            TO TRUE
+           MOVE '47'
+             TO P1000-STRING-FIELD-47
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-48-FLAGS
+            TO TRUE
+           MOVE '48'
+             TO P1000-STRING-FIELD-48
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-49-FLAGS
+            TO TRUE
+           MOVE '49'
+             TO P1000-STRING-FIELD-49
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-50-FLAGS
+            TO TRUE
+           MOVE '50'
+             TO P1000-STRING-FIELD-50
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-51-FLAGS
+            TO TRUE
+           MOVE '51'
+             TO P1000-STRING-FIELD-51
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-52-FLAGS
+            TO TRUE
+           MOVE '52'
+             TO P1000-STRING-FIELD-52
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-53-FLAGS
+            TO TRUE
+           MOVE '53'
+             TO P1000-STRING-FIELD-53
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-54-FLAGS
+            TO TRUE
+           MOVE '54'
+             TO P1000-STRING-FIELD-54
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-55-FLAGS
+            TO TRUE
+           MOVE '55'
+             TO P1000-STRING-FIELD-55
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-56-FLAGS
+            TO TRUE
+           MOVE '56'
+             TO P1000-STRING-FIELD-56
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-57-FLAGS
+            TO TRUE
+           MOVE '57'
+             TO P1000-STRING-FIELD-57
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-58-FLAGS
+            TO TRUE
+           MOVE '58'
+             TO P1000-STRING-FIELD-58
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-59-FLAGS
+            TO TRUE
+           MOVE '59'
+             TO P1000-STRING-FIELD-59
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-60-FLAGS
+            TO TRUE
+           MOVE '60'
+             TO P1000-STRING-FIELD-60
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-61-FLAGS
+            TO TRUE
+           MOVE '61'
+             TO P1000-STRING-FIELD-61
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-62-FLAGS
+            TO TRUE
+           MOVE '62'
+             TO P1000-STRING-FIELD-62
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-63-FLAGS
+            TO TRUE
+           MOVE '63'
+             TO P1000-STRING-FIELD-63
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-64-FLAGS
+            TO TRUE
+           MOVE '64'
+             TO P1000-STRING-FIELD-64
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-65-FLAGS
+            TO TRUE
+           MOVE '65'
+             TO P1000-STRING-FIELD-65
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-66-FLAGS
+            TO TRUE
+           MOVE '66'
+             TO P1000-STRING-FIELD-66
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-67-FLAGS
+            TO TRUE
+           MOVE '67'
+             TO P1000-STRING-FIELD-67
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-68-FLAGS
+            TO TRUE
+           MOVE '68'
+             TO P1000-STRING-FIELD-68
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-69-FLAGS
+            TO TRUE
+           MOVE '69'
+             TO P1000-STRING-FIELD-69
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-70-FLAGS
+            TO TRUE
+           MOVE '70'
+             TO P1000-STRING-FIELD-70
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-71-FLAGS
+            TO TRUE
+           MOVE '71'
+             TO P1000-STRING-FIELD-71
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-72-FLAGS
+            TO TRUE
+           MOVE '72'
+             TO P1000-STRING-FIELD-72
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-73-FLAGS
+            TO TRUE
+           MOVE '73'
+             TO P1000-STRING-FIELD-73
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-74-FLAGS
+            TO TRUE
+           MOVE '74'
+             TO P1000-STRING-FIELD-74
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-75-FLAGS
+            TO TRUE
+           MOVE '75'
+             TO P1000-STRING-FIELD-75
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-76-FLAGS
+            TO TRUE
+           MOVE '76'
+             TO P1000-STRING-FIELD-76
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-77-FLAGS
+            TO TRUE
+           MOVE '77'
+             TO P1000-STRING-FIELD-77
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-78-FLAGS
+            TO TRUE
+           MOVE '78'
+             TO P1000-STRING-FIELD-78
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-79-FLAGS
+            TO TRUE
+           MOVE '79'
+             TO P1000-STRING-FIELD-79
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-80-FLAGS
+            TO TRUE
+           MOVE '80'
+             TO P1000-STRING-FIELD-80
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-81-FLAGS
+            TO TRUE
+           MOVE '81'
+             TO P1000-STRING-FIELD-81
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-82-FLAGS
+            TO TRUE
+           MOVE '82'
+             TO P1000-STRING-FIELD-82
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-83-FLAGS
+            TO TRUE
+           MOVE '83'
+             TO P1000-STRING-FIELD-83
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-84-FLAGS
+            TO TRUE
+           MOVE '84'
+             TO P1000-STRING-FIELD-84
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-85-FLAGS
+            TO TRUE
+           MOVE '85'
+             TO P1000-STRING-FIELD-85
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-86-FLAGS
+            TO TRUE
+           MOVE '86'
+             TO P1000-STRING-FIELD-86
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-87-FLAGS
+            TO TRUE
+           MOVE '87'
+             TO P1000-STRING-FIELD-87
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-88-FLAGS
+            TO TRUE
+           MOVE '88'
+             TO P1000-STRING-FIELD-88
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-89-FLAGS
+            TO TRUE
+           MOVE '89'
+             TO P1000-STRING-FIELD-89
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-90-FLAGS
+            TO TRUE
+           MOVE '90'
+             TO P1000-STRING-FIELD-90
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-91-FLAGS
+            TO TRUE
+           MOVE '91'
+             TO P1000-STRING-FIELD-91
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-92-FLAGS
+            TO TRUE
+           MOVE '92'
+             TO P1000-STRING-FIELD-92
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-93-FLAGS
+            TO TRUE
+           MOVE '93'
+             TO P1000-STRING-FIELD-93
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-94-FLAGS
+            TO TRUE
+           MOVE '94'
+             TO P1000-STRING-FIELD-94
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-95-FLAGS
+            TO TRUE
+           MOVE '95'
+             TO P1000-STRING-FIELD-95
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-96-FLAGS
+            TO TRUE
+           MOVE '96'
+             TO P1000-STRING-FIELD-96
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-97-FLAGS
+            TO TRUE
+           MOVE '97'
+             TO P1000-STRING-FIELD-97
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-98-FLAGS
+            TO TRUE
+           MOVE '98'
+             TO P1000-STRING-FIELD-98
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-99-FLAGS
+            TO TRUE
+           MOVE '99'
+             TO P1000-STRING-FIELD-99
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-100-FLAGS
+            TO TRUE
+           MOVE '100'
+             TO P1000-STRING-FIELD-100
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-101-FLAGS
+            TO TRUE
+           MOVE '101'
+             TO P1000-STRING-FIELD-101
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-102-FLAGS
+            TO TRUE
+           MOVE '102'
+             TO P1000-STRING-FIELD-102
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-103-FLAGS
+            TO TRUE
+           MOVE '103'
+             TO P1000-STRING-FIELD-103
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-104-FLAGS
+            TO TRUE
+           MOVE '104'
+             TO P1000-STRING-FIELD-104
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-105-FLAGS
+            TO TRUE
+           MOVE '105'
+             TO P1000-STRING-FIELD-105
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-106-FLAGS
+            TO TRUE
+           MOVE '106'
+             TO P1000-STRING-FIELD-106
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-107-FLAGS
+            TO TRUE
+           MOVE '107'
+             TO P1000-STRING-FIELD-107
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-108-FLAGS
+            TO TRUE
+           MOVE '108'
+             TO P1000-STRING-FIELD-108
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-109-FLAGS
+            TO TRUE
+           MOVE '109'
+             TO P1000-STRING-FIELD-109
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-110-FLAGS
+            TO TRUE
+           MOVE '110'
+             TO P1000-STRING-FIELD-110
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-111-FLAGS
+            TO TRUE
+           MOVE '111'
+             TO P1000-STRING-FIELD-111
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-112-FLAGS
+            TO TRUE
+           MOVE '112'
+             TO P1000-STRING-FIELD-112
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-113-FLAGS
+            TO TRUE
+           MOVE '113'
+             TO P1000-STRING-FIELD-113
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-114-FLAGS
+            TO TRUE
+           MOVE '114'
+             TO P1000-STRING-FIELD-114
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-115-FLAGS
+            TO TRUE
+           MOVE '115'
+             TO P1000-STRING-FIELD-115
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-116-FLAGS
+            TO TRUE
+           MOVE '116'
+             TO P1000-STRING-FIELD-116
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-117-FLAGS
+            TO TRUE
+           MOVE '117'
+             TO P1000-STRING-FIELD-117
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-118-FLAGS
+            TO TRUE
+           MOVE '118'
+             TO P1000-STRING-FIELD-118
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-119-FLAGS
+            TO TRUE
+           MOVE '119'
+             TO P1000-STRING-FIELD-119
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-120-FLAGS
+            TO TRUE
+           MOVE '120'
+             TO P1000-STRING-FIELD-120
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-121-FLAGS
+            TO TRUE
+           MOVE '121'
+             TO P1000-STRING-FIELD-121
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-122-FLAGS
+            TO TRUE
+           MOVE '122'
+             TO P1000-STRING-FIELD-122
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-123-FLAGS
+            TO TRUE
+           MOVE '123'
+             TO P1000-STRING-FIELD-123
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-124-FLAGS
+            TO TRUE
+           MOVE '124'
+             TO P1000-STRING-FIELD-124
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-125-FLAGS
+            TO TRUE
+           MOVE '125'
+             TO P1000-STRING-FIELD-125
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-126-FLAGS
+            TO TRUE
+           MOVE '126'
+             TO P1000-STRING-FIELD-126
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-127-FLAGS
+            TO TRUE
+           MOVE '127'
+             TO P1000-STRING-FIELD-127
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-128-FLAGS
+            TO TRUE
+           MOVE '128'
+             TO P1000-STRING-FIELD-128
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-129-FLAGS
+            TO TRUE
+           MOVE '129'
+             TO P1000-STRING-FIELD-129
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-130-FLAGS
+            TO TRUE
+           MOVE '130'
+             TO P1000-STRING-FIELD-130
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-131-FLAGS
+            TO TRUE
+           MOVE '131'
+             TO P1000-STRING-FIELD-131
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-132-FLAGS
+            TO TRUE
+           MOVE '132'
+             TO P1000-STRING-FIELD-132
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-133-FLAGS
+            TO TRUE
+           MOVE '133'
+             TO P1000-STRING-FIELD-133
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-134-FLAGS
+            TO TRUE
+           MOVE '134'
+             TO P1000-STRING-FIELD-134
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-135-FLAGS
+            TO TRUE
+           MOVE '135'
+             TO P1000-STRING-FIELD-135
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-136-FLAGS
+            TO TRUE
+           MOVE '136'
+             TO P1000-STRING-FIELD-136
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-137-FLAGS
+            TO TRUE
+           MOVE '137'
+             TO P1000-STRING-FIELD-137
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-138-FLAGS
+            TO TRUE
+           MOVE '138'
+             TO P1000-STRING-FIELD-138
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-139-FLAGS
+            TO TRUE
+           MOVE '139'
+             TO P1000-STRING-FIELD-139
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-140-FLAGS
+            TO TRUE
+           MOVE '140'
+             TO P1000-STRING-FIELD-140
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-141-FLAGS
+            TO TRUE
+           MOVE '141'
+             TO P1000-STRING-FIELD-141
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-142-FLAGS
+            TO TRUE
+           MOVE '142'
+             TO P1000-STRING-FIELD-142
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-143-FLAGS
+            TO TRUE
+           MOVE '143'
+             TO P1000-STRING-FIELD-143
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-144-FLAGS
+            TO TRUE
+           MOVE '144'
+             TO P1000-STRING-FIELD-144
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-145-FLAGS
+            TO TRUE
+           MOVE '145'
+             TO P1000-STRING-FIELD-145
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-146-FLAGS
+            TO TRUE
+           MOVE '146'
+             TO P1000-STRING-FIELD-146
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-147-FLAGS
+            TO TRUE
+           MOVE '147'
+             TO P1000-STRING-FIELD-147
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-148-FLAGS
+            TO TRUE
+           MOVE '148'
+             TO P1000-STRING-FIELD-148
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-149-FLAGS
+            TO TRUE
+           MOVE '149'
+             TO P1000-STRING-FIELD-149
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-150-FLAGS
+            TO TRUE
+           MOVE '150'
+             TO P1000-STRING-FIELD-150
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-151-FLAGS
+            TO TRUE
+           MOVE '151'
+             TO P1000-STRING-FIELD-151
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-152-FLAGS
+            TO TRUE
+           MOVE '152'
+             TO P1000-STRING-FIELD-152
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-153-FLAGS
+            TO TRUE
+           MOVE '153'
+             TO P1000-STRING-FIELD-153
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-154-FLAGS
+            TO TRUE
+           MOVE '154'
+             TO P1000-STRING-FIELD-154
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-155-FLAGS
+            TO TRUE
+           MOVE '155'
+             TO P1000-STRING-FIELD-155
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-156-FLAGS
+            TO TRUE
+           MOVE '156'
+             TO P1000-STRING-FIELD-156
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-157-FLAGS
+            TO TRUE
+           MOVE '157'
+             TO P1000-STRING-FIELD-157
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-158-FLAGS
+            TO TRUE
+           MOVE '158'
+             TO P1000-STRING-FIELD-158
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-159-FLAGS
+            TO TRUE
+           MOVE '159'
+             TO P1000-STRING-FIELD-159
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-160-FLAGS
+            TO TRUE
+           MOVE '160'
+             TO P1000-STRING-FIELD-160
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-161-FLAGS
+            TO TRUE
+           MOVE '161'
+             TO P1000-STRING-FIELD-161
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-162-FLAGS
+            TO TRUE
+           MOVE '162'
+             TO P1000-STRING-FIELD-162
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-163-FLAGS
+            TO TRUE
+           MOVE '163'
+             TO P1000-STRING-FIELD-163
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-164-FLAGS
+            TO TRUE
+           MOVE '164'
+             TO P1000-STRING-FIELD-164
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-165-FLAGS
+            TO TRUE
+           MOVE '165'
+             TO P1000-STRING-FIELD-165
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-166-FLAGS
+            TO TRUE
+           MOVE '166'
+             TO P1000-STRING-FIELD-166
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-167-FLAGS
+            TO TRUE
+           MOVE '167'
+             TO P1000-STRING-FIELD-167
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-168-FLAGS
+            TO TRUE
+           MOVE '168'
+             TO P1000-STRING-FIELD-168
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-169-FLAGS
+            TO TRUE
+           MOVE '169'
+             TO P1000-STRING-FIELD-169
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-170-FLAGS
+            TO TRUE
+           MOVE '170'
+             TO P1000-STRING-FIELD-170
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-171-FLAGS
+            TO TRUE
+           MOVE '171'
+             TO P1000-STRING-FIELD-171
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-172-FLAGS
+            TO TRUE
+           MOVE '172'
+             TO P1000-STRING-FIELD-172
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-173-FLAGS
+            TO TRUE
+           MOVE '173'
+             TO P1000-STRING-FIELD-173
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-174-FLAGS
+            TO TRUE
+           MOVE '174'
+             TO P1000-STRING-FIELD-174
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-175-FLAGS
+            TO TRUE
+           MOVE '175'
+             TO P1000-STRING-FIELD-175
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-176-FLAGS
+            TO TRUE
+           MOVE '176'
+             TO P1000-STRING-FIELD-176
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-177-FLAGS
+            TO TRUE
+           MOVE '177'
+             TO P1000-STRING-FIELD-177
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-178-FLAGS
+            TO TRUE
+           MOVE '178'
+             TO P1000-STRING-FIELD-178
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-179-FLAGS
+            TO TRUE
+           MOVE '179'
+             TO P1000-STRING-FIELD-179
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-180-FLAGS
+            TO TRUE
+           MOVE '180'
+             TO P1000-STRING-FIELD-180
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-181-FLAGS
+            TO TRUE
+           MOVE '181'
+             TO P1000-STRING-FIELD-181
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-182-FLAGS
+            TO TRUE
+           MOVE '182'
+             TO P1000-STRING-FIELD-182
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-183-FLAGS
+            TO TRUE
+           MOVE '183'
+             TO P1000-STRING-FIELD-183
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-184-FLAGS
+            TO TRUE
+           MOVE '184'
+             TO P1000-STRING-FIELD-184
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-185-FLAGS
+            TO TRUE
+           MOVE '185'
+             TO P1000-STRING-FIELD-185
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-186-FLAGS
+            TO TRUE
+           MOVE '186'
+             TO P1000-STRING-FIELD-186
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-187-FLAGS
+            TO TRUE
+           MOVE '187'
+             TO P1000-STRING-FIELD-187
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-188-FLAGS
+            TO TRUE
+           MOVE '188'
+             TO P1000-STRING-FIELD-188
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-189-FLAGS
+            TO TRUE
+           MOVE '189'
+             TO P1000-STRING-FIELD-189
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-190-FLAGS
+            TO TRUE
+           MOVE '190'
+             TO P1000-STRING-FIELD-190
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-191-FLAGS
+            TO TRUE
+           MOVE '191'
+             TO P1000-STRING-FIELD-191
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-192-FLAGS
+            TO TRUE
+           MOVE '192'
+             TO P1000-STRING-FIELD-192
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-193-FLAGS
+            TO TRUE
+           MOVE '193'
+             TO P1000-STRING-FIELD-193
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-194-FLAGS
+            TO TRUE
+           MOVE '194'
+             TO P1000-STRING-FIELD-194
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-195-FLAGS
+            TO TRUE
+           MOVE '195'
+             TO P1000-STRING-FIELD-195
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-196-FLAGS
+            TO TRUE
+           MOVE '196'
+             TO P1000-STRING-FIELD-196
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-197-FLAGS
+            TO TRUE
+           MOVE '197'
+             TO P1000-STRING-FIELD-197
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-198-FLAGS
+            TO TRUE
+           MOVE '198'
+             TO P1000-STRING-FIELD-198
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-199-FLAGS
+            TO TRUE
+           MOVE '199'
+             TO P1000-STRING-FIELD-199
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-200-FLAGS
+            TO TRUE
+           MOVE '200'
+             TO P1000-STRING-FIELD-200
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-201-FLAGS
+            TO TRUE
+           MOVE '201'
+             TO P1000-STRING-FIELD-201
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-202-FLAGS
+            TO TRUE
+           MOVE '202'
+             TO P1000-STRING-FIELD-202
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-203-FLAGS
+            TO TRUE
+           MOVE '203'
+             TO P1000-STRING-FIELD-203
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-204-FLAGS
+            TO TRUE
+           MOVE '204'
+             TO P1000-STRING-FIELD-204
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-205-FLAGS
+            TO TRUE
+           MOVE '205'
+             TO P1000-STRING-FIELD-205
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-206-FLAGS
+            TO TRUE
+           MOVE '206'
+             TO P1000-STRING-FIELD-206
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-207-FLAGS
+            TO TRUE
+           MOVE '207'
+             TO P1000-STRING-FIELD-207
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-208-FLAGS
+            TO TRUE
+           MOVE '208'
+             TO P1000-STRING-FIELD-208
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-209-FLAGS
+            TO TRUE
+           MOVE '209'
+             TO P1000-STRING-FIELD-209
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-210-FLAGS
+            TO TRUE
+           MOVE '210'
+             TO P1000-STRING-FIELD-210
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-211-FLAGS
+            TO TRUE
+           MOVE '211'
+             TO P1000-STRING-FIELD-211
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-212-FLAGS
+            TO TRUE
+           MOVE '212'
+             TO P1000-STRING-FIELD-212
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-213-FLAGS
+            TO TRUE
+           MOVE '213'
+             TO P1000-STRING-FIELD-213
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-214-FLAGS
+            TO TRUE
+           MOVE '214'
+             TO P1000-STRING-FIELD-214
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-215-FLAGS
+            TO TRUE
+           MOVE '215'
+             TO P1000-STRING-FIELD-215
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-216-FLAGS
+            TO TRUE
+           MOVE '216'
+             TO P1000-STRING-FIELD-216
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-217-FLAGS
+            TO TRUE
+           MOVE '217'
+             TO P1000-STRING-FIELD-217
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-218-FLAGS
+            TO TRUE
+           MOVE '218'
+             TO P1000-STRING-FIELD-218
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-219-FLAGS
+            TO TRUE
+           MOVE '219'
+             TO P1000-STRING-FIELD-219
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-220-FLAGS
+            TO TRUE
+           MOVE '220'
+             TO P1000-STRING-FIELD-220
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-221-FLAGS
+            TO TRUE
+           MOVE '221'
+             TO P1000-STRING-FIELD-221
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-222-FLAGS
+            TO TRUE
+           MOVE '222'
+             TO P1000-STRING-FIELD-222
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-223-FLAGS
+            TO TRUE
+           MOVE '223'
+             TO P1000-STRING-FIELD-223
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-224-FLAGS
+            TO TRUE
+           MOVE '224'
+             TO P1000-STRING-FIELD-224
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-225-FLAGS
+            TO TRUE
+           MOVE '225'
+             TO P1000-STRING-FIELD-225
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-226-FLAGS
+            TO TRUE
+           MOVE '226'
+             TO P1000-STRING-FIELD-226
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-227-FLAGS
+            TO TRUE
+           MOVE '227'
+             TO P1000-STRING-FIELD-227
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-228-FLAGS
+            TO TRUE
+           MOVE '228'
+             TO P1000-STRING-FIELD-228
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-229-FLAGS
+            TO TRUE
+           MOVE '229'
+             TO P1000-STRING-FIELD-229
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-230-FLAGS
+            TO TRUE
+           MOVE '230'
+             TO P1000-STRING-FIELD-230
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-231-FLAGS
+            TO TRUE
+           MOVE '231'
+             TO P1000-STRING-FIELD-231
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-232-FLAGS
+            TO TRUE
+           MOVE '232'
+             TO P1000-STRING-FIELD-232
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-233-FLAGS
+            TO TRUE
+           MOVE '233'
+             TO P1000-STRING-FIELD-233
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-234-FLAGS
+            TO TRUE
+           MOVE '234'
+             TO P1000-STRING-FIELD-234
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-235-FLAGS
+            TO TRUE
+           MOVE '235'
+             TO P1000-STRING-FIELD-235
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-236-FLAGS
+            TO TRUE
+           MOVE '236'
+             TO P1000-STRING-FIELD-236
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-237-FLAGS
+            TO TRUE
+           MOVE '237'
+             TO P1000-STRING-FIELD-237
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-238-FLAGS
+            TO TRUE
+           MOVE '238'
+             TO P1000-STRING-FIELD-238
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-239-FLAGS
+            TO TRUE
+           MOVE '239'
+             TO P1000-STRING-FIELD-239
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-240-FLAGS
+            TO TRUE
+           MOVE '240'
+             TO P1000-STRING-FIELD-240
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-241-FLAGS
+            TO TRUE
+           MOVE '241'
+             TO P1000-STRING-FIELD-241
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-242-FLAGS
+            TO TRUE
+           MOVE '242'
+             TO P1000-STRING-FIELD-242
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-243-FLAGS
+            TO TRUE
+           MOVE '243'
+             TO P1000-STRING-FIELD-243
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-244-FLAGS
+            TO TRUE
+           MOVE '244'
+             TO P1000-STRING-FIELD-244
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-245-FLAGS
+            TO TRUE
+           MOVE '245'
+             TO P1000-STRING-FIELD-245
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-246-FLAGS
+            TO TRUE
+           MOVE '246'
+             TO P1000-STRING-FIELD-246
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-247-FLAGS
+            TO TRUE
+           MOVE '247'
+             TO P1000-STRING-FIELD-247
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-248-FLAGS
+            TO TRUE
+           MOVE '248'
+             TO P1000-STRING-FIELD-248
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-249-FLAGS
+            TO TRUE
+           MOVE '249'
+             TO P1000-STRING-FIELD-249
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-250-FLAGS
+            TO TRUE
+           MOVE '250'
+             TO P1000-STRING-FIELD-250
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-251-FLAGS
+            TO TRUE
+           MOVE '251'
+             TO P1000-STRING-FIELD-251
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-252-FLAGS
+            TO TRUE
+           MOVE '252'
+             TO P1000-STRING-FIELD-252
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-253-FLAGS
+            TO TRUE
+           MOVE '253'
+             TO P1000-STRING-FIELD-253
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-254-FLAGS
+            TO TRUE
+           MOVE '254'
+             TO P1000-STRING-FIELD-254
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-255-FLAGS
+            TO TRUE
+           MOVE '255'
+             TO P1000-STRING-FIELD-255
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-256-FLAGS
+            TO TRUE
+           MOVE '256'
+             TO P1000-STRING-FIELD-256
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-257-FLAGS
+            TO TRUE
+           MOVE '257'
+             TO P1000-STRING-FIELD-257
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-258-FLAGS
+            TO TRUE
+           MOVE '258'
+             TO P1000-STRING-FIELD-258
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-259-FLAGS
+            TO TRUE
+           MOVE '259'
+             TO P1000-STRING-FIELD-259
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-260-FLAGS
+            TO TRUE
+           MOVE '260'
+             TO P1000-STRING-FIELD-260
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-261-FLAGS
+            TO TRUE
+           MOVE '261'
+             TO P1000-STRING-FIELD-261
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-262-FLAGS
+            TO TRUE
+           MOVE '262'
+             TO P1000-STRING-FIELD-262
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-263-FLAGS
+            TO TRUE
+           MOVE '263'
+             TO P1000-STRING-FIELD-263
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-264-FLAGS
+            TO TRUE
+           MOVE '264'
+             TO P1000-STRING-FIELD-264
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-265-FLAGS
+            TO TRUE
+           MOVE '265'
+             TO P1000-STRING-FIELD-265
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-266-FLAGS
+            TO TRUE
+           MOVE '266'
+             TO P1000-STRING-FIELD-266
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-267-FLAGS
+            TO TRUE
+           MOVE '267'
+             TO P1000-STRING-FIELD-267
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-268-FLAGS
+            TO TRUE
+           MOVE '268'
+             TO P1000-STRING-FIELD-268
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-269-FLAGS
+            TO TRUE
+           MOVE '269'
+             TO P1000-STRING-FIELD-269
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-270-FLAGS
+            TO TRUE
+           MOVE '270'
+             TO P1000-STRING-FIELD-270
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-271-FLAGS
+            TO TRUE
+           MOVE '271'
+             TO P1000-STRING-FIELD-271
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-272-FLAGS
+            TO TRUE
+           MOVE '272'
+             TO P1000-STRING-FIELD-272
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-273-FLAGS
+            TO TRUE
+           MOVE '273'
+             TO P1000-STRING-FIELD-273
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-274-FLAGS
+            TO TRUE
+           MOVE '274'
+             TO P1000-STRING-FIELD-274
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-275-FLAGS
+            TO TRUE
+           MOVE '275'
+             TO P1000-STRING-FIELD-275
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-276-FLAGS
+            TO TRUE
+           MOVE '276'
+             TO P1000-STRING-FIELD-276
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-277-FLAGS
+            TO TRUE
+           MOVE '277'
+             TO P1000-STRING-FIELD-277
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-278-FLAGS
+            TO TRUE
+           MOVE '278'
+             TO P1000-STRING-FIELD-278
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-279-FLAGS
+            TO TRUE
+           MOVE '279'
+             TO P1000-STRING-FIELD-279
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-280-FLAGS
+            TO TRUE
+           MOVE '280'
+             TO P1000-STRING-FIELD-280
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-281-FLAGS
+            TO TRUE
+           MOVE '281'
+             TO P1000-STRING-FIELD-281
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-282-FLAGS
+            TO TRUE
+           MOVE '282'
+             TO P1000-STRING-FIELD-282
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-283-FLAGS
+            TO TRUE
+           MOVE '283'
+             TO P1000-STRING-FIELD-283
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-284-FLAGS
+            TO TRUE
+           MOVE '284'
+             TO P1000-STRING-FIELD-284
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-285-FLAGS
+            TO TRUE
+           MOVE '285'
+             TO P1000-STRING-FIELD-285
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-286-FLAGS
+            TO TRUE
+           MOVE '286'
+             TO P1000-STRING-FIELD-286
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-287-FLAGS
+            TO TRUE
+           MOVE '287'
+             TO P1000-STRING-FIELD-287
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-288-FLAGS
+            TO TRUE
+           MOVE '288'
+             TO P1000-STRING-FIELD-288
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-289-FLAGS
+            TO TRUE
+           MOVE '289'
+             TO P1000-STRING-FIELD-289
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-290-FLAGS
+            TO TRUE
+           MOVE '290'
+             TO P1000-STRING-FIELD-290
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-291-FLAGS
+            TO TRUE
+           MOVE '291'
+             TO P1000-STRING-FIELD-291
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-292-FLAGS
+            TO TRUE
+           MOVE '292'
+             TO P1000-STRING-FIELD-292
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-293-FLAGS
+            TO TRUE
+           MOVE '293'
+             TO P1000-STRING-FIELD-293
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-294-FLAGS
+            TO TRUE
+           MOVE '294'
+             TO P1000-STRING-FIELD-294
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-295-FLAGS
+            TO TRUE
+           MOVE '295'
+             TO P1000-STRING-FIELD-295
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-296-FLAGS
+            TO TRUE
+           MOVE '296'
+             TO P1000-STRING-FIELD-296
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-297-FLAGS
+            TO TRUE
+           MOVE '297'
+             TO P1000-STRING-FIELD-297
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-298-FLAGS
+            TO TRUE
+           MOVE '298'
+             TO P1000-STRING-FIELD-298
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-299-FLAGS
+            TO TRUE
+           MOVE '299'
+             TO P1000-STRING-FIELD-299
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-300-FLAGS
+            TO TRUE
+           MOVE '300'
+             TO P1000-STRING-FIELD-300
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-301-FLAGS
+            TO TRUE
+           MOVE '301'
+             TO P1000-STRING-FIELD-301
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-302-FLAGS
+            TO TRUE
+           MOVE '302'
+             TO P1000-STRING-FIELD-302
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-303-FLAGS
+            TO TRUE
+           MOVE '303'
+             TO P1000-STRING-FIELD-303
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-304-FLAGS
+            TO TRUE
+           MOVE '304'
+             TO P1000-STRING-FIELD-304
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-305-FLAGS
+            TO TRUE
+           MOVE '305'
+             TO P1000-STRING-FIELD-305
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-306-FLAGS
+            TO TRUE
+           MOVE '306'
+             TO P1000-STRING-FIELD-306
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-307-FLAGS
+            TO TRUE
+           MOVE '307'
+             TO P1000-STRING-FIELD-307
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-308-FLAGS
+            TO TRUE
+           MOVE '308'
+             TO P1000-STRING-FIELD-308
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-309-FLAGS
+            TO TRUE
+           MOVE '309'
+             TO P1000-STRING-FIELD-309
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-310-FLAGS
+            TO TRUE
+           MOVE '310'
+             TO P1000-STRING-FIELD-310
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-311-FLAGS
+            TO TRUE
+           MOVE '311'
+             TO P1000-STRING-FIELD-311
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-312-FLAGS
+            TO TRUE
+           MOVE '312'
+             TO P1000-STRING-FIELD-312
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-313-FLAGS
+            TO TRUE
+           MOVE '313'
+             TO P1000-STRING-FIELD-313
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-314-FLAGS
+            TO TRUE
+           MOVE '314'
+             TO P1000-STRING-FIELD-314
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-315-FLAGS
+            TO TRUE
+           MOVE '315'
+             TO P1000-STRING-FIELD-315
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-316-FLAGS
+            TO TRUE
+           MOVE '316'
+             TO P1000-STRING-FIELD-316
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-317-FLAGS
+            TO TRUE
+           MOVE '317'
+             TO P1000-STRING-FIELD-317
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-318-FLAGS
+            TO TRUE
+           MOVE '318'
+             TO P1000-STRING-FIELD-318
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-319-FLAGS
+            TO TRUE
+           MOVE '319'
+             TO P1000-STRING-FIELD-319
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-320-FLAGS
+            TO TRUE
+           MOVE '320'
+             TO P1000-STRING-FIELD-320
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-321-FLAGS
+            TO TRUE
+           MOVE '321'
+             TO P1000-STRING-FIELD-321
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-322-FLAGS
+            TO TRUE
+           MOVE '322'
+             TO P1000-STRING-FIELD-322
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-323-FLAGS
+            TO TRUE
+           MOVE '323'
+             TO P1000-STRING-FIELD-323
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-324-FLAGS
+            TO TRUE
+           MOVE '324'
+             TO P1000-STRING-FIELD-324
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-325-FLAGS
+            TO TRUE
+           MOVE '325'
+             TO P1000-STRING-FIELD-325
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-326-FLAGS
+            TO TRUE
+           MOVE '326'
+             TO P1000-STRING-FIELD-326
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-327-FLAGS
+            TO TRUE
+           MOVE '327'
+             TO P1000-STRING-FIELD-327
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-328-FLAGS
+            TO TRUE
+           MOVE '328'
+             TO P1000-STRING-FIELD-328
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-329-FLAGS
+            TO TRUE
+           MOVE '329'
+             TO P1000-STRING-FIELD-329
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-330-FLAGS
+            TO TRUE
+           MOVE '330'
+             TO P1000-STRING-FIELD-330
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-331-FLAGS
+            TO TRUE
+           MOVE '331'
+             TO P1000-STRING-FIELD-331
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-332-FLAGS
+            TO TRUE
+           MOVE '332'
+             TO P1000-STRING-FIELD-332
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-333-FLAGS
+            TO TRUE
+           MOVE '333'
+             TO P1000-STRING-FIELD-333
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-334-FLAGS
+            TO TRUE
+           MOVE '334'
+             TO P1000-STRING-FIELD-334
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-335-FLAGS
+            TO TRUE
+           MOVE '335'
+             TO P1000-STRING-FIELD-335
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-336-FLAGS
+            TO TRUE
+           MOVE '336'
+             TO P1000-STRING-FIELD-336
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-337-FLAGS
+            TO TRUE
+           MOVE '337'
+             TO P1000-STRING-FIELD-337
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-338-FLAGS
+            TO TRUE
+           MOVE '338'
+             TO P1000-STRING-FIELD-338
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-339-FLAGS
+            TO TRUE
+           MOVE '339'
+             TO P1000-STRING-FIELD-339
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-340-FLAGS
+            TO TRUE
+           MOVE '340'
+             TO P1000-STRING-FIELD-340
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-341-FLAGS
+            TO TRUE
+           MOVE '341'
+             TO P1000-STRING-FIELD-341
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-342-FLAGS
+            TO TRUE
+           MOVE '342'
+             TO P1000-STRING-FIELD-342
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-343-FLAGS
+            TO TRUE
+           MOVE '343'
+             TO P1000-STRING-FIELD-343
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-344-FLAGS
+            TO TRUE
+           MOVE '344'
+             TO P1000-STRING-FIELD-344
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-345-FLAGS
+            TO TRUE
+           MOVE '345'
+             TO P1000-STRING-FIELD-345
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-346-FLAGS
+            TO TRUE
+           MOVE '346'
+             TO P1000-STRING-FIELD-346
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-347-FLAGS
+            TO TRUE
+           MOVE '347'
+             TO P1000-STRING-FIELD-347
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-348-FLAGS
+            TO TRUE
+           MOVE '348'
+             TO P1000-STRING-FIELD-348
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-349-FLAGS
+            TO TRUE
+           MOVE '349'
+             TO P1000-STRING-FIELD-349
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-350-FLAGS
+            TO TRUE
+           MOVE '350'
+             TO P1000-STRING-FIELD-350
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-351-FLAGS
+            TO TRUE
+           MOVE '351'
+             TO P1000-STRING-FIELD-351
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-352-FLAGS
+            TO TRUE
+           MOVE '352'
+             TO P1000-STRING-FIELD-352
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-353-FLAGS
+            TO TRUE
+           MOVE '353'
+             TO P1000-STRING-FIELD-353
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-354-FLAGS
+            TO TRUE
+           MOVE '354'
+             TO P1000-STRING-FIELD-354
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-355-FLAGS
+            TO TRUE
+           MOVE '355'
+             TO P1000-STRING-FIELD-355
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-356-FLAGS
+            TO TRUE
+           MOVE '356'
+             TO P1000-STRING-FIELD-356
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-357-FLAGS
+            TO TRUE
+           MOVE '357'
+             TO P1000-STRING-FIELD-357
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-358-FLAGS
+            TO TRUE
+           MOVE '358'
+             TO P1000-STRING-FIELD-358
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-359-FLAGS
+            TO TRUE
+           MOVE '359'
+             TO P1000-STRING-FIELD-359
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-360-FLAGS
+            TO TRUE
+           MOVE '360'
+             TO P1000-STRING-FIELD-360
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-361-FLAGS
+            TO TRUE
+           MOVE '361'
+             TO P1000-STRING-FIELD-361
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-362-FLAGS
+            TO TRUE
+           MOVE '362'
+             TO P1000-STRING-FIELD-362
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-363-FLAGS
+            TO TRUE
+           MOVE '363'
+             TO P1000-STRING-FIELD-363
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-364-FLAGS
+            TO TRUE
+           MOVE '364'
+             TO P1000-STRING-FIELD-364
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-365-FLAGS
+            TO TRUE
+           MOVE '365'
+             TO P1000-STRING-FIELD-365
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-366-FLAGS
+            TO TRUE
+           MOVE '366'
+             TO P1000-STRING-FIELD-366
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-367-FLAGS
+            TO TRUE
+           MOVE '367'
+             TO P1000-STRING-FIELD-367
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-368-FLAGS
+            TO TRUE
+           MOVE '368'
+             TO P1000-STRING-FIELD-368
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-369-FLAGS
+            TO TRUE
+           MOVE '369'
+             TO P1000-STRING-FIELD-369
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-370-FLAGS
+            TO TRUE
+           MOVE '370'
+             TO P1000-STRING-FIELD-370
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-371-FLAGS
+            TO TRUE
+           MOVE '371'
+             TO P1000-STRING-FIELD-371
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-372-FLAGS
+            TO TRUE
+           MOVE '372'
+             TO P1000-STRING-FIELD-372
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-373-FLAGS
+            TO TRUE
+           MOVE '373'
+             TO P1000-STRING-FIELD-373
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-374-FLAGS
+            TO TRUE
+           MOVE '374'
+             TO P1000-STRING-FIELD-374
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-375-FLAGS
+            TO TRUE
+           MOVE '375'
+             TO P1000-STRING-FIELD-375
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-376-FLAGS
+            TO TRUE
+           MOVE '376'
+             TO P1000-STRING-FIELD-376
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-377-FLAGS
+            TO TRUE
+           MOVE '377'
+             TO P1000-STRING-FIELD-377
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-378-FLAGS
+            TO TRUE
+           MOVE '378'
+             TO P1000-STRING-FIELD-378
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-379-FLAGS
+            TO TRUE
+           MOVE '379'
+             TO P1000-STRING-FIELD-379
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-380-FLAGS
+            TO TRUE
+           MOVE '380'
+             TO P1000-STRING-FIELD-380
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-381-FLAGS
+            TO TRUE
+           MOVE '381'
+             TO P1000-STRING-FIELD-381
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-382-FLAGS
+            TO TRUE
+           MOVE '382'
+             TO P1000-STRING-FIELD-382
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-383-FLAGS
+            TO TRUE
+           MOVE '383'
+             TO P1000-STRING-FIELD-383
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-384-FLAGS
+            TO TRUE
+           MOVE '384'
+             TO P1000-STRING-FIELD-384
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-385-FLAGS
+            TO TRUE
+           MOVE '385'
+             TO P1000-STRING-FIELD-385
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-386-FLAGS
+            TO TRUE
+           MOVE '386'
+             TO P1000-STRING-FIELD-386
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-387-FLAGS
+            TO TRUE
+           MOVE '387'
+             TO P1000-STRING-FIELD-387
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-388-FLAGS
+            TO TRUE
+           MOVE '388'
+             TO P1000-STRING-FIELD-388
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-389-FLAGS
+            TO TRUE
+           MOVE '389'
+             TO P1000-STRING-FIELD-389
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-390-FLAGS
+            TO TRUE
+           MOVE '390'
+             TO P1000-STRING-FIELD-390
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-391-FLAGS
+            TO TRUE
+           MOVE '391'
+             TO P1000-STRING-FIELD-391
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-392-FLAGS
+            TO TRUE
+           MOVE '392'
+             TO P1000-STRING-FIELD-392
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-393-FLAGS
+            TO TRUE
+           MOVE '393'
+             TO P1000-STRING-FIELD-393
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-394-FLAGS
+            TO TRUE
+           MOVE '394'
+             TO P1000-STRING-FIELD-394
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-395-FLAGS
+            TO TRUE
+           MOVE '395'
+             TO P1000-STRING-FIELD-395
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-396-FLAGS
+            TO TRUE
+           MOVE '396'
+             TO P1000-STRING-FIELD-396
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-397-FLAGS
+            TO TRUE
+           MOVE '397'
+             TO P1000-STRING-FIELD-397
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-398-FLAGS
+            TO TRUE
+           MOVE '398'
+             TO P1000-STRING-FIELD-398
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-399-FLAGS
+            TO TRUE
+           MOVE '399'
+             TO P1000-STRING-FIELD-399
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-400-FLAGS
+            TO TRUE
+           MOVE '400'
+             TO P1000-STRING-FIELD-400
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-401-FLAGS
+            TO TRUE
+           MOVE '401'
+             TO P1000-STRING-FIELD-401
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-402-FLAGS
+            TO TRUE
+           MOVE '402'
+             TO P1000-STRING-FIELD-402
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-403-FLAGS
+            TO TRUE
+           MOVE '403'
+             TO P1000-STRING-FIELD-403
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-404-FLAGS
+            TO TRUE
+           MOVE '404'
+             TO P1000-STRING-FIELD-404
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-405-FLAGS
+            TO TRUE
+           MOVE '405'
+             TO P1000-STRING-FIELD-405
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-406-FLAGS
+            TO TRUE
+           MOVE '406'
+             TO P1000-STRING-FIELD-406
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-407-FLAGS
+            TO TRUE
+           MOVE '407'
+             TO P1000-STRING-FIELD-407
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-408-FLAGS
+            TO TRUE
+           MOVE '408'
+             TO P1000-STRING-FIELD-408
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-409-FLAGS
+            TO TRUE
+           MOVE '409'
+             TO P1000-STRING-FIELD-409
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-410-FLAGS
+            TO TRUE
+           MOVE '410'
+             TO P1000-STRING-FIELD-410
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-411-FLAGS
+            TO TRUE
+           MOVE '411'
+             TO P1000-STRING-FIELD-411
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-412-FLAGS
+            TO TRUE
+           MOVE '412'
+             TO P1000-STRING-FIELD-412
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-413-FLAGS
+            TO TRUE
+           MOVE '413'
+             TO P1000-STRING-FIELD-413
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-414-FLAGS
+            TO TRUE
+           MOVE '414'
+             TO P1000-STRING-FIELD-414
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-415-FLAGS
+            TO TRUE
+           MOVE '415'
+             TO P1000-STRING-FIELD-415
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-416-FLAGS
+            TO TRUE
+           MOVE '416'
+             TO P1000-STRING-FIELD-416
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-417-FLAGS
+            TO TRUE
+           MOVE '417'
+             TO P1000-STRING-FIELD-417
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-418-FLAGS
+            TO TRUE
+           MOVE '418'
+             TO P1000-STRING-FIELD-418
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-419-FLAGS
+            TO TRUE
+           MOVE '419'
+             TO P1000-STRING-FIELD-419
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-420-FLAGS
+            TO TRUE
+           MOVE '420'
+             TO P1000-STRING-FIELD-420
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-421-FLAGS
+            TO TRUE
+           MOVE '421'
+             TO P1000-STRING-FIELD-421
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-422-FLAGS
+            TO TRUE
+           MOVE '422'
+             TO P1000-STRING-FIELD-422
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-423-FLAGS
+            TO TRUE
+           MOVE '423'
+             TO P1000-STRING-FIELD-423
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-424-FLAGS
+            TO TRUE
+           MOVE '424'
+             TO P1000-STRING-FIELD-424
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-425-FLAGS
+            TO TRUE
+           MOVE '425'
+             TO P1000-STRING-FIELD-425
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-426-FLAGS
+            TO TRUE
+           MOVE '426'
+             TO P1000-STRING-FIELD-426
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-427-FLAGS
+            TO TRUE
+           MOVE '427'
+             TO P1000-STRING-FIELD-427
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-428-FLAGS
+            TO TRUE
+           MOVE '428'
+             TO P1000-STRING-FIELD-428
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-429-FLAGS
+            TO TRUE
+           MOVE '429'
+             TO P1000-STRING-FIELD-429
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-430-FLAGS
+            TO TRUE
+           MOVE '430'
+             TO P1000-STRING-FIELD-430
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-431-FLAGS
+            TO TRUE
+           MOVE '431'
+             TO P1000-STRING-FIELD-431
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-432-FLAGS
+            TO TRUE
+           MOVE '432'
+             TO P1000-STRING-FIELD-432
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-433-FLAGS
+            TO TRUE
+           MOVE '433'
+             TO P1000-STRING-FIELD-433
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-434-FLAGS
+            TO TRUE
+           MOVE '434'
+             TO P1000-STRING-FIELD-434
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-435-FLAGS
+            TO TRUE
+           MOVE '435'
+             TO P1000-STRING-FIELD-435
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-436-FLAGS
+            TO TRUE
+           MOVE '436'
+             TO P1000-STRING-FIELD-436
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-437-FLAGS
+            TO TRUE
+           MOVE '437'
+             TO P1000-STRING-FIELD-437
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-438-FLAGS
+            TO TRUE
+           MOVE '438'
+             TO P1000-STRING-FIELD-438
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-439-FLAGS
+            TO TRUE
+           MOVE '439'
+             TO P1000-STRING-FIELD-439
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-440-FLAGS
+            TO TRUE
+           MOVE '440'
+             TO P1000-STRING-FIELD-440
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-441-FLAGS
+            TO TRUE
+           MOVE '441'
+             TO P1000-STRING-FIELD-441
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-442-FLAGS
+            TO TRUE
+           MOVE '442'
+             TO P1000-STRING-FIELD-442
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-443-FLAGS
+            TO TRUE
+           MOVE '443'
+             TO P1000-STRING-FIELD-443
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-444-FLAGS
+            TO TRUE
+           MOVE '444'
+             TO P1000-STRING-FIELD-444
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-445-FLAGS
+            TO TRUE
+           MOVE '445'
+             TO P1000-STRING-FIELD-445
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-446-FLAGS
+            TO TRUE
+           MOVE '446'
+             TO P1000-STRING-FIELD-446
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-447-FLAGS
+            TO TRUE
+           MOVE '447'
+             TO P1000-STRING-FIELD-447
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-448-FLAGS
+            TO TRUE
+           MOVE '448'
+             TO P1000-STRING-FIELD-448
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-449-FLAGS
+            TO TRUE
+           MOVE '449'
+             TO P1000-STRING-FIELD-449
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-450-FLAGS
+            TO TRUE
+           MOVE '450'
+             TO P1000-STRING-FIELD-450
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-451-FLAGS
+            TO TRUE
+           MOVE '451'
+             TO P1000-STRING-FIELD-451
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-452-FLAGS
+            TO TRUE
+           MOVE '452'
+             TO P1000-STRING-FIELD-452
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-453-FLAGS
+            TO TRUE
+           MOVE '453'
+             TO P1000-STRING-FIELD-453
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-454-FLAGS
+            TO TRUE
+           MOVE '454'
+             TO P1000-STRING-FIELD-454
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-455-FLAGS
+            TO TRUE
+           MOVE '455'
+             TO P1000-STRING-FIELD-455
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-456-FLAGS
+            TO TRUE
+           MOVE '456'
+             TO P1000-STRING-FIELD-456
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-457-FLAGS
+            TO TRUE
+           MOVE '457'
+             TO P1000-STRING-FIELD-457
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-458-FLAGS
+            TO TRUE
+           MOVE '458'
+             TO P1000-STRING-FIELD-458
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-459-FLAGS
+            TO TRUE
+           MOVE '459'
+             TO P1000-STRING-FIELD-459
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-460-FLAGS
+            TO TRUE
+           MOVE '460'
+             TO P1000-STRING-FIELD-460
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-461-FLAGS
+            TO TRUE
+           MOVE '461'
+             TO P1000-STRING-FIELD-461
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-462-FLAGS
+            TO TRUE
+           MOVE '462'
+             TO P1000-STRING-FIELD-462
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-463-FLAGS
+            TO TRUE
+           MOVE '463'
+             TO P1000-STRING-FIELD-463
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-464-FLAGS
+            TO TRUE
+           MOVE '464'
+             TO P1000-STRING-FIELD-464
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-465-FLAGS
+            TO TRUE
+           MOVE '465'
+             TO P1000-STRING-FIELD-465
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-466-FLAGS
+            TO TRUE
+           MOVE '466'
+             TO P1000-STRING-FIELD-466
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-467-FLAGS
+            TO TRUE
+           MOVE '467'
+             TO P1000-STRING-FIELD-467
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-468-FLAGS
+            TO TRUE
+           MOVE '468'
+             TO P1000-STRING-FIELD-468
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-469-FLAGS
+            TO TRUE
+           MOVE '469'
+             TO P1000-STRING-FIELD-469
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-470-FLAGS
+            TO TRUE
+           MOVE '470'
+             TO P1000-STRING-FIELD-470
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-471-FLAGS
+            TO TRUE
+           MOVE '471'
+             TO P1000-STRING-FIELD-471
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-472-FLAGS
+            TO TRUE
+           MOVE '472'
+             TO P1000-STRING-FIELD-472
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-473-FLAGS
+            TO TRUE
+           MOVE '473'
+             TO P1000-STRING-FIELD-473
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-474-FLAGS
+            TO TRUE
+           MOVE '474'
+             TO P1000-STRING-FIELD-474
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-475-FLAGS
+            TO TRUE
+           MOVE '475'
+             TO P1000-STRING-FIELD-475
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-476-FLAGS
+            TO TRUE
+           MOVE '476'
+             TO P1000-STRING-FIELD-476
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-477-FLAGS
+            TO TRUE
+           MOVE '477'
+             TO P1000-STRING-FIELD-477
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-478-FLAGS
+            TO TRUE
+           MOVE '478'
+             TO P1000-STRING-FIELD-478
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-479-FLAGS
+            TO TRUE
+           MOVE '479'
+             TO P1000-STRING-FIELD-479
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-480-FLAGS
+            TO TRUE
+           MOVE '480'
+             TO P1000-STRING-FIELD-480
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-481-FLAGS
+            TO TRUE
+           MOVE '481'
+             TO P1000-STRING-FIELD-481
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-482-FLAGS
+            TO TRUE
+           MOVE '482'
+             TO P1000-STRING-FIELD-482
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-483-FLAGS
+            TO TRUE
+           MOVE '483'
+             TO P1000-STRING-FIELD-483
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-484-FLAGS
+            TO TRUE
+           MOVE '484'
+             TO P1000-STRING-FIELD-484
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-485-FLAGS
+            TO TRUE
+           MOVE '485'
+             TO P1000-STRING-FIELD-485
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-486-FLAGS
+            TO TRUE
+           MOVE '486'
+             TO P1000-STRING-FIELD-486
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-487-FLAGS
+            TO TRUE
+           MOVE '487'
+             TO P1000-STRING-FIELD-487
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-488-FLAGS
+            TO TRUE
+           MOVE '488'
+             TO P1000-STRING-FIELD-488
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-489-FLAGS
+            TO TRUE
+           MOVE '489'
+             TO P1000-STRING-FIELD-489
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-490-FLAGS
+            TO TRUE
+           MOVE '490'
+             TO P1000-STRING-FIELD-490
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-491-FLAGS
+            TO TRUE
+           MOVE '491'
+             TO P1000-STRING-FIELD-491
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-492-FLAGS
+            TO TRUE
+           MOVE '492'
+             TO P1000-STRING-FIELD-492
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-493-FLAGS
+            TO TRUE
+           MOVE '493'
+             TO P1000-STRING-FIELD-493
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-494-FLAGS
+            TO TRUE
+           MOVE '494'
+             TO P1000-STRING-FIELD-494
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-495-FLAGS
+            TO TRUE
+           MOVE '495'
+             TO P1000-STRING-FIELD-495
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-496-FLAGS
+            TO TRUE
+           MOVE '496'
+             TO P1000-STRING-FIELD-496
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-497-FLAGS
+            TO TRUE
+           MOVE '497'
+             TO P1000-STRING-FIELD-497
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-498-FLAGS
+            TO TRUE
+           MOVE '498'
+             TO P1000-STRING-FIELD-498
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-499-FLAGS
+            TO TRUE
+           MOVE '499'
+             TO P1000-STRING-FIELD-499
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-500-FLAGS
+            TO TRUE
+           MOVE '500'
+             TO P1000-STRING-FIELD-500
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-501-FLAGS
+            TO TRUE
+           MOVE '501'
+             TO P1000-STRING-FIELD-501
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-502-FLAGS
+            TO TRUE
+           MOVE '502'
+             TO P1000-STRING-FIELD-502
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-503-FLAGS
+            TO TRUE
+           MOVE '503'
+             TO P1000-STRING-FIELD-503
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-504-FLAGS
+            TO TRUE
+           MOVE '504'
+             TO P1000-STRING-FIELD-504
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-505-FLAGS
+            TO TRUE
+           MOVE '505'
+             TO P1000-STRING-FIELD-505
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-506-FLAGS
+            TO TRUE
+           MOVE '506'
+             TO P1000-STRING-FIELD-506
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-507-FLAGS
+            TO TRUE
+           MOVE '507'
+             TO P1000-STRING-FIELD-507
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-508-FLAGS
+            TO TRUE
+           MOVE '508'
+             TO P1000-STRING-FIELD-508
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-509-FLAGS
+            TO TRUE
+           MOVE '509'
+             TO P1000-STRING-FIELD-509
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-510-FLAGS
+            TO TRUE
+           MOVE '510'
+             TO P1000-STRING-FIELD-510
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-511-FLAGS
+            TO TRUE
+           MOVE '511'
+             TO P1000-STRING-FIELD-511
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-512-FLAGS
+            TO TRUE
+           MOVE '512'
+             TO P1000-STRING-FIELD-512
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-513-FLAGS
+            TO TRUE
+           MOVE '513'
+             TO P1000-STRING-FIELD-513
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-514-FLAGS
+            TO TRUE
+           MOVE '514'
+             TO P1000-STRING-FIELD-514
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-515-FLAGS
+            TO TRUE
+           MOVE '515'
+             TO P1000-STRING-FIELD-515
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-516-FLAGS
+            TO TRUE
+           MOVE '516'
+             TO P1000-STRING-FIELD-516
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-517-FLAGS
+            TO TRUE
+           MOVE '517'
+             TO P1000-STRING-FIELD-517
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-518-FLAGS
+            TO TRUE
+           MOVE '518'
+             TO P1000-STRING-FIELD-518
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-519-FLAGS
+            TO TRUE
+           MOVE '519'
+             TO P1000-STRING-FIELD-519
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-520-FLAGS
+            TO TRUE
+           MOVE '520'
+             TO P1000-STRING-FIELD-520
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-521-FLAGS
+            TO TRUE
+           MOVE '521'
+             TO P1000-STRING-FIELD-521
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-522-FLAGS
+            TO TRUE
+           MOVE '522'
+             TO P1000-STRING-FIELD-522
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-523-FLAGS
+            TO TRUE
+           MOVE '523'
+             TO P1000-STRING-FIELD-523
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-524-FLAGS
+            TO TRUE
+           MOVE '524'
+             TO P1000-STRING-FIELD-524
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-525-FLAGS
+            TO TRUE
+           MOVE '525'
+             TO P1000-STRING-FIELD-525
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-526-FLAGS
+            TO TRUE
+           MOVE '526'
+             TO P1000-STRING-FIELD-526
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-527-FLAGS
+            TO TRUE
+           MOVE '527'
+             TO P1000-STRING-FIELD-527
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-528-FLAGS
+            TO TRUE
+           MOVE '528'
+             TO P1000-STRING-FIELD-528
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-529-FLAGS
+            TO TRUE
+           MOVE '529'
+             TO P1000-STRING-FIELD-529
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-530-FLAGS
+            TO TRUE
+           MOVE '530'
+             TO P1000-STRING-FIELD-530
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-531-FLAGS
+            TO TRUE
+           MOVE '531'
+             TO P1000-STRING-FIELD-531
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-532-FLAGS
+            TO TRUE
+           MOVE '532'
+             TO P1000-STRING-FIELD-532
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-533-FLAGS
+            TO TRUE
+           MOVE '533'
+             TO P1000-STRING-FIELD-533
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-534-FLAGS
+            TO TRUE
+           MOVE '534'
+             TO P1000-STRING-FIELD-534
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-535-FLAGS
+            TO TRUE
+           MOVE '535'
+             TO P1000-STRING-FIELD-535
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-536-FLAGS
+            TO TRUE
+           MOVE '536'
+             TO P1000-STRING-FIELD-536
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-537-FLAGS
+            TO TRUE
+           MOVE '537'
+             TO P1000-STRING-FIELD-537
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-538-FLAGS
+            TO TRUE
+           MOVE '538'
+             TO P1000-STRING-FIELD-538
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-539-FLAGS
+            TO TRUE
+           MOVE '539'
+             TO P1000-STRING-FIELD-539
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-540-FLAGS
+            TO TRUE
+           MOVE '540'
+             TO P1000-STRING-FIELD-540
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-541-FLAGS
+            TO TRUE
+           MOVE '541'
+             TO P1000-STRING-FIELD-541
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-542-FLAGS
+            TO TRUE
+           MOVE '542'
+             TO P1000-STRING-FIELD-542
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-543-FLAGS
+            TO TRUE
+           MOVE '543'
+             TO P1000-STRING-FIELD-543
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-544-FLAGS
+            TO TRUE
+           MOVE '544'
+             TO P1000-STRING-FIELD-544
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-545-FLAGS
+            TO TRUE
+           MOVE '545'
+             TO P1000-STRING-FIELD-545
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-546-FLAGS
+            TO TRUE
+           MOVE '546'
+             TO P1000-STRING-FIELD-546
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-547-FLAGS
+            TO TRUE
+           MOVE '547'
+             TO P1000-STRING-FIELD-547
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-548-FLAGS
+            TO TRUE
+           MOVE '548'
+             TO P1000-STRING-FIELD-548
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-549-FLAGS
+            TO TRUE
+           MOVE '549'
+             TO P1000-STRING-FIELD-549
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-550-FLAGS
+            TO TRUE
+           MOVE '550'
+             TO P1000-STRING-FIELD-550
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-551-FLAGS
+            TO TRUE
+           MOVE '551'
+             TO P1000-STRING-FIELD-551
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-552-FLAGS
+            TO TRUE
+           MOVE '552'
+             TO P1000-STRING-FIELD-552
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-553-FLAGS
+            TO TRUE
+           MOVE '553'
+             TO P1000-STRING-FIELD-553
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-554-FLAGS
+            TO TRUE
+           MOVE '554'
+             TO P1000-STRING-FIELD-554
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-555-FLAGS
+            TO TRUE
+           MOVE '555'
+             TO P1000-STRING-FIELD-555
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-556-FLAGS
+            TO TRUE
+           MOVE '556'
+             TO P1000-STRING-FIELD-556
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-557-FLAGS
+            TO TRUE
+           MOVE '557'
+             TO P1000-STRING-FIELD-557
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-558-FLAGS
+            TO TRUE
+           MOVE '558'
+             TO P1000-STRING-FIELD-558
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-559-FLAGS
+            TO TRUE
+           MOVE '559'
+             TO P1000-STRING-FIELD-559
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-560-FLAGS
+            TO TRUE
+           MOVE '560'
+             TO P1000-STRING-FIELD-560
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-561-FLAGS
+            TO TRUE
+           MOVE '561'
+             TO P1000-STRING-FIELD-561
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-562-FLAGS
+            TO TRUE
+           MOVE '562'
+             TO P1000-STRING-FIELD-562
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-563-FLAGS
+            TO TRUE
+           MOVE '563'
+             TO P1000-STRING-FIELD-563
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-564-FLAGS
+            TO TRUE
+           MOVE '564'
+             TO P1000-STRING-FIELD-564
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-565-FLAGS
+            TO TRUE
+           MOVE '565'
+             TO P1000-STRING-FIELD-565
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-566-FLAGS
+            TO TRUE
+           MOVE '566'
+             TO P1000-STRING-FIELD-566
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-567-FLAGS
+            TO TRUE
+           MOVE '567'
+             TO P1000-STRING-FIELD-567
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-568-FLAGS
+            TO TRUE
+           MOVE '568'
+             TO P1000-STRING-FIELD-568
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-569-FLAGS
+            TO TRUE
+           MOVE '569'
+             TO P1000-STRING-FIELD-569
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-570-FLAGS
+            TO TRUE
+           MOVE '570'
+             TO P1000-STRING-FIELD-570
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-571-FLAGS
+            TO TRUE
+           MOVE '571'
+             TO P1000-STRING-FIELD-571
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-572-FLAGS
+            TO TRUE
+           MOVE '572'
+             TO P1000-STRING-FIELD-572
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-573-FLAGS
+            TO TRUE
+           MOVE '573'
+             TO P1000-STRING-FIELD-573
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-574-FLAGS
+            TO TRUE
+           MOVE '574'
+             TO P1000-STRING-FIELD-574
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-575-FLAGS
+            TO TRUE
+           MOVE '575'
+             TO P1000-STRING-FIELD-575
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-576-FLAGS
+            TO TRUE
+           MOVE '576'
+             TO P1000-STRING-FIELD-576
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-577-FLAGS
+            TO TRUE
+           MOVE '577'
+             TO P1000-STRING-FIELD-577
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-578-FLAGS
+            TO TRUE
+           MOVE '578'
+             TO P1000-STRING-FIELD-578
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-579-FLAGS
+            TO TRUE
+           MOVE '579'
+             TO P1000-STRING-FIELD-579
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-580-FLAGS
+            TO TRUE
+           MOVE '580'
+             TO P1000-STRING-FIELD-580
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-581-FLAGS
+            TO TRUE
+           MOVE '581'
+             TO P1000-STRING-FIELD-581
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-582-FLAGS
+            TO TRUE
+           MOVE '582'
+             TO P1000-STRING-FIELD-582
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-583-FLAGS
+            TO TRUE
+           MOVE '583'
+             TO P1000-STRING-FIELD-583
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-584-FLAGS
+            TO TRUE
+           MOVE '584'
+             TO P1000-STRING-FIELD-584
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-585-FLAGS
+            TO TRUE
+           MOVE '585'
+             TO P1000-STRING-FIELD-585
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-586-FLAGS
+            TO TRUE
+           MOVE '586'
+             TO P1000-STRING-FIELD-586
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-587-FLAGS
+            TO TRUE
+           MOVE '587'
+             TO P1000-STRING-FIELD-587
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-588-FLAGS
+            TO TRUE
+           MOVE '588'
+             TO P1000-STRING-FIELD-588
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-589-FLAGS
+            TO TRUE
+           MOVE '589'
+             TO P1000-STRING-FIELD-589
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-590-FLAGS
+            TO TRUE
+           MOVE '590'
+             TO P1000-STRING-FIELD-590
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-591-FLAGS
+            TO TRUE
+           MOVE '591'
+             TO P1000-STRING-FIELD-591
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-592-FLAGS
+            TO TRUE
+           MOVE '592'
+             TO P1000-STRING-FIELD-592
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-593-FLAGS
+            TO TRUE
+           MOVE '593'
+             TO P1000-STRING-FIELD-593
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-594-FLAGS
+            TO TRUE
+           MOVE '594'
+             TO P1000-STRING-FIELD-594
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-595-FLAGS
+            TO TRUE
+           MOVE '595'
+             TO P1000-STRING-FIELD-595
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-596-FLAGS
+            TO TRUE
+           MOVE '596'
+             TO P1000-STRING-FIELD-596
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-597-FLAGS
+            TO TRUE
+           MOVE '597'
+             TO P1000-STRING-FIELD-597
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-598-FLAGS
+            TO TRUE
+           MOVE '598'
+             TO P1000-STRING-FIELD-598
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-599-FLAGS
+            TO TRUE
+           MOVE '599'
+             TO P1000-STRING-FIELD-599
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-600-FLAGS
+            TO TRUE
+           MOVE '600'
+             TO P1000-STRING-FIELD-600
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-601-FLAGS
+            TO TRUE
+           MOVE '601'
+             TO P1000-STRING-FIELD-601
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-602-FLAGS
+            TO TRUE
+           MOVE '602'
+             TO P1000-STRING-FIELD-602
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-603-FLAGS
+            TO TRUE
+           MOVE '603'
+             TO P1000-STRING-FIELD-603
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-604-FLAGS
+            TO TRUE
+           MOVE '604'
+             TO P1000-STRING-FIELD-604
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-605-FLAGS
+            TO TRUE
+           MOVE '605'
+             TO P1000-STRING-FIELD-605
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-606-FLAGS
+            TO TRUE
+           MOVE '606'
+             TO P1000-STRING-FIELD-606
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-607-FLAGS
+            TO TRUE
+           MOVE '607'
+             TO P1000-STRING-FIELD-607
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-608-FLAGS
+            TO TRUE
+           MOVE '608'
+             TO P1000-STRING-FIELD-608
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-609-FLAGS
+            TO TRUE
+           MOVE '609'
+             TO P1000-STRING-FIELD-609
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-610-FLAGS
+            TO TRUE
+           MOVE '610'
+             TO P1000-STRING-FIELD-610
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-611-FLAGS
+            TO TRUE
+           MOVE '611'
+             TO P1000-STRING-FIELD-611
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-612-FLAGS
+            TO TRUE
+           MOVE '612'
+             TO P1000-STRING-FIELD-612
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-613-FLAGS
+            TO TRUE
+           MOVE '613'
+             TO P1000-STRING-FIELD-613
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-614-FLAGS
+            TO TRUE
+           MOVE '614'
+             TO P1000-STRING-FIELD-614
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-615-FLAGS
+            TO TRUE
+           MOVE '615'
+             TO P1000-STRING-FIELD-615
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-616-FLAGS
+            TO TRUE
+           MOVE '616'
+             TO P1000-STRING-FIELD-616
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-617-FLAGS
+            TO TRUE
+           MOVE '617'
+             TO P1000-STRING-FIELD-617
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-618-FLAGS
+            TO TRUE
+           MOVE '618'
+             TO P1000-STRING-FIELD-618
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-619-FLAGS
+            TO TRUE
+           MOVE '619'
+             TO P1000-STRING-FIELD-619
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-620-FLAGS
+            TO TRUE
+           MOVE '620'
+             TO P1000-STRING-FIELD-620
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-621-FLAGS
+            TO TRUE
+           MOVE '621'
+             TO P1000-STRING-FIELD-621
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-622-FLAGS
+            TO TRUE
+           MOVE '622'
+             TO P1000-STRING-FIELD-622
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-623-FLAGS
+            TO TRUE
+           MOVE '623'
+             TO P1000-STRING-FIELD-623
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-624-FLAGS
+            TO TRUE
+           MOVE '624'
+             TO P1000-STRING-FIELD-624
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-625-FLAGS
+            TO TRUE
+           MOVE '625'
+             TO P1000-STRING-FIELD-625
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-626-FLAGS
+            TO TRUE
+           MOVE '626'
+             TO P1000-STRING-FIELD-626
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-627-FLAGS
+            TO TRUE
+           MOVE '627'
+             TO P1000-STRING-FIELD-627
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-628-FLAGS
+            TO TRUE
+           MOVE '628'
+             TO P1000-STRING-FIELD-628
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-629-FLAGS
+            TO TRUE
+           MOVE '629'
+             TO P1000-STRING-FIELD-629
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-630-FLAGS
+            TO TRUE
+           MOVE '630'
+             TO P1000-STRING-FIELD-630
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-631-FLAGS
+            TO TRUE
+           MOVE '631'
+             TO P1000-STRING-FIELD-631
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-632-FLAGS
+            TO TRUE
+           MOVE '632'
+             TO P1000-STRING-FIELD-632
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-633-FLAGS
+            TO TRUE
+           MOVE '633'
+             TO P1000-STRING-FIELD-633
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-634-FLAGS
+            TO TRUE
+           MOVE '634'
+             TO P1000-STRING-FIELD-634
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-635-FLAGS
+            TO TRUE
+           MOVE '635'
+             TO P1000-STRING-FIELD-635
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-636-FLAGS
+            TO TRUE
+           MOVE '636'
+             TO P1000-STRING-FIELD-636
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-637-FLAGS
+            TO TRUE
+           MOVE '637'
+             TO P1000-STRING-FIELD-637
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-638-FLAGS
+            TO TRUE
+           MOVE '638'
+             TO P1000-STRING-FIELD-638
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-639-FLAGS
+            TO TRUE
+           MOVE '639'
+             TO P1000-STRING-FIELD-639
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-640-FLAGS
+            TO TRUE
+           MOVE '640'
+             TO P1000-STRING-FIELD-640
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-641-FLAGS
+            TO TRUE
+           MOVE '641'
+             TO P1000-STRING-FIELD-641
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-642-FLAGS
+            TO TRUE
+           MOVE '642'
+             TO P1000-STRING-FIELD-642
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-643-FLAGS
+            TO TRUE
+           MOVE '643'
+             TO P1000-STRING-FIELD-643
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-644-FLAGS
+            TO TRUE
+           MOVE '644'
+             TO P1000-STRING-FIELD-644
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-645-FLAGS
+            TO TRUE
+           MOVE '645'
+             TO P1000-STRING-FIELD-645
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-646-FLAGS
+            TO TRUE
+           MOVE '646'
+             TO P1000-STRING-FIELD-646
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-647-FLAGS
+            TO TRUE
+           MOVE '647'
+             TO P1000-STRING-FIELD-647
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-648-FLAGS
+            TO TRUE
+           MOVE '648'
+             TO P1000-STRING-FIELD-648
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-649-FLAGS
+            TO TRUE
+           MOVE '649'
+             TO P1000-STRING-FIELD-649
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-650-FLAGS
+            TO TRUE
+           MOVE '650'
+             TO P1000-STRING-FIELD-650
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-651-FLAGS
+            TO TRUE
+           MOVE '651'
+             TO P1000-STRING-FIELD-651
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-652-FLAGS
+            TO TRUE
+           MOVE '652'
+             TO P1000-STRING-FIELD-652
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-653-FLAGS
+            TO TRUE
+           MOVE '653'
+             TO P1000-STRING-FIELD-653
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-654-FLAGS
+            TO TRUE
+           MOVE '654'
+             TO P1000-STRING-FIELD-654
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-655-FLAGS
+            TO TRUE
+           MOVE '655'
+             TO P1000-STRING-FIELD-655
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-656-FLAGS
+            TO TRUE
+           MOVE '656'
+             TO P1000-STRING-FIELD-656
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-657-FLAGS
+            TO TRUE
+           MOVE '657'
+             TO P1000-STRING-FIELD-657
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-658-FLAGS
+            TO TRUE
+           MOVE '658'
+             TO P1000-STRING-FIELD-658
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-659-FLAGS
+            TO TRUE
+           MOVE '659'
+             TO P1000-STRING-FIELD-659
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-660-FLAGS
+            TO TRUE
+           MOVE '660'
+             TO P1000-STRING-FIELD-660
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-661-FLAGS
+            TO TRUE
+           MOVE '661'
+             TO P1000-STRING-FIELD-661
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-662-FLAGS
+            TO TRUE
+           MOVE '662'
+             TO P1000-STRING-FIELD-662
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-663-FLAGS
+            TO TRUE
+           MOVE '663'
+             TO P1000-STRING-FIELD-663
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-664-FLAGS
+            TO TRUE
+           MOVE '664'
+             TO P1000-STRING-FIELD-664
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-665-FLAGS
+            TO TRUE
+           MOVE '665'
+             TO P1000-STRING-FIELD-665
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-666-FLAGS
+            TO TRUE
+           MOVE '666'
+             TO P1000-STRING-FIELD-666
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-667-FLAGS
+            TO TRUE
+           MOVE '667'
+             TO P1000-STRING-FIELD-667
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-668-FLAGS
+            TO TRUE
+           MOVE '668'
+             TO P1000-STRING-FIELD-668
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-669-FLAGS
+            TO TRUE
+           MOVE '669'
+             TO P1000-STRING-FIELD-669
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-670-FLAGS
+            TO TRUE
+           MOVE '670'
+             TO P1000-STRING-FIELD-670
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-671-FLAGS
+            TO TRUE
+           MOVE '671'
+             TO P1000-STRING-FIELD-671
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-672-FLAGS
+            TO TRUE
+           MOVE '672'
+             TO P1000-STRING-FIELD-672
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-673-FLAGS
+            TO TRUE
+           MOVE '673'
+             TO P1000-STRING-FIELD-673
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-674-FLAGS
+            TO TRUE
+           MOVE '674'
+             TO P1000-STRING-FIELD-674
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-675-FLAGS
+            TO TRUE
+           MOVE '675'
+             TO P1000-STRING-FIELD-675
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-676-FLAGS
+            TO TRUE
+           MOVE '676'
+             TO P1000-STRING-FIELD-676
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-677-FLAGS
+            TO TRUE
+           MOVE '677'
+             TO P1000-STRING-FIELD-677
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-678-FLAGS
+            TO TRUE
+           MOVE '678'
+             TO P1000-STRING-FIELD-678
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-679-FLAGS
+            TO TRUE
+           MOVE '679'
+             TO P1000-STRING-FIELD-679
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-680-FLAGS
+            TO TRUE
+           MOVE '680'
+             TO P1000-STRING-FIELD-680
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-681-FLAGS
+            TO TRUE
+           MOVE '681'
+             TO P1000-STRING-FIELD-681
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-682-FLAGS
+            TO TRUE
+           MOVE '682'
+             TO P1000-STRING-FIELD-682
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-683-FLAGS
+            TO TRUE
+           MOVE '683'
+             TO P1000-STRING-FIELD-683
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-684-FLAGS
+            TO TRUE
+           MOVE '684'
+             TO P1000-STRING-FIELD-684
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-685-FLAGS
+            TO TRUE
+           MOVE '685'
+             TO P1000-STRING-FIELD-685
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-686-FLAGS
+            TO TRUE
+           MOVE '686'
+             TO P1000-STRING-FIELD-686
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-687-FLAGS
+            TO TRUE
+           MOVE '687'
+             TO P1000-STRING-FIELD-687
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-688-FLAGS
+            TO TRUE
+           MOVE '688'
+             TO P1000-STRING-FIELD-688
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-689-FLAGS
+            TO TRUE
+           MOVE '689'
+             TO P1000-STRING-FIELD-689
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-690-FLAGS
+            TO TRUE
+           MOVE '690'
+             TO P1000-STRING-FIELD-690
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-691-FLAGS
+            TO TRUE
+           MOVE '691'
+             TO P1000-STRING-FIELD-691
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-692-FLAGS
+            TO TRUE
+           MOVE '692'
+             TO P1000-STRING-FIELD-692
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-693-FLAGS
+            TO TRUE
+           MOVE '693'
+             TO P1000-STRING-FIELD-693
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-694-FLAGS
+            TO TRUE
+           MOVE '694'
+             TO P1000-STRING-FIELD-694
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-695-FLAGS
+            TO TRUE
+           MOVE '695'
+             TO P1000-STRING-FIELD-695
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-696-FLAGS
+            TO TRUE
+           MOVE '696'
+             TO P1000-STRING-FIELD-696
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-697-FLAGS
+            TO TRUE
+           MOVE '697'
+             TO P1000-STRING-FIELD-697
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-698-FLAGS
+            TO TRUE
+           MOVE '698'
+             TO P1000-STRING-FIELD-698
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-699-FLAGS
+            TO TRUE
+           MOVE '699'
+             TO P1000-STRING-FIELD-699
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-700-FLAGS
+            TO TRUE
+           MOVE '700'
+             TO P1000-STRING-FIELD-700
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-701-FLAGS
+            TO TRUE
+           MOVE '701'
+             TO P1000-STRING-FIELD-701
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-702-FLAGS
+            TO TRUE
+           MOVE '702'
+             TO P1000-STRING-FIELD-702
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-703-FLAGS
+            TO TRUE
+           MOVE '703'
+             TO P1000-STRING-FIELD-703
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-704-FLAGS
+            TO TRUE
+           MOVE '704'
+             TO P1000-STRING-FIELD-704
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-705-FLAGS
+            TO TRUE
+           MOVE '705'
+             TO P1000-STRING-FIELD-705
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-706-FLAGS
+            TO TRUE
+           MOVE '706'
+             TO P1000-STRING-FIELD-706
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-707-FLAGS
+            TO TRUE
+           MOVE '707'
+             TO P1000-STRING-FIELD-707
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-708-FLAGS
+            TO TRUE
+           MOVE '708'
+             TO P1000-STRING-FIELD-708
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-709-FLAGS
+            TO TRUE
+           MOVE '709'
+             TO P1000-STRING-FIELD-709
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-710-FLAGS
+            TO TRUE
+           MOVE '710'
+             TO P1000-STRING-FIELD-710
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-711-FLAGS
+            TO TRUE
+           MOVE '711'
+             TO P1000-STRING-FIELD-711
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-712-FLAGS
+            TO TRUE
+           MOVE '712'
+             TO P1000-STRING-FIELD-712
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-713-FLAGS
+            TO TRUE
+           MOVE '713'
+             TO P1000-STRING-FIELD-713
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-714-FLAGS
+            TO TRUE
+           MOVE '714'
+             TO P1000-STRING-FIELD-714
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-715-FLAGS
+            TO TRUE
+           MOVE '715'
+             TO P1000-STRING-FIELD-715
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-716-FLAGS
+            TO TRUE
+           MOVE '716'
+             TO P1000-STRING-FIELD-716
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-717-FLAGS
+            TO TRUE
+           MOVE '717'
+             TO P1000-STRING-FIELD-717
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-718-FLAGS
+            TO TRUE
+           MOVE '718'
+             TO P1000-STRING-FIELD-718
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-719-FLAGS
+            TO TRUE
+           MOVE '719'
+             TO P1000-STRING-FIELD-719
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-720-FLAGS
+            TO TRUE
+           MOVE '720'
+             TO P1000-STRING-FIELD-720
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-721-FLAGS
+            TO TRUE
+           MOVE '721'
+             TO P1000-STRING-FIELD-721
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-722-FLAGS
+            TO TRUE
+           MOVE '722'
+             TO P1000-STRING-FIELD-722
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-723-FLAGS
+            TO TRUE
+           MOVE '723'
+             TO P1000-STRING-FIELD-723
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-724-FLAGS
+            TO TRUE
+           MOVE '724'
+             TO P1000-STRING-FIELD-724
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-725-FLAGS
+            TO TRUE
+           MOVE '725'
+             TO P1000-STRING-FIELD-725
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-726-FLAGS
+            TO TRUE
+           MOVE '726'
+             TO P1000-STRING-FIELD-726
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-727-FLAGS
+            TO TRUE
+           MOVE '727'
+             TO P1000-STRING-FIELD-727
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-728-FLAGS
+            TO TRUE
+           MOVE '728'
+             TO P1000-STRING-FIELD-728
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-729-FLAGS
+            TO TRUE
+           MOVE '729'
+             TO P1000-STRING-FIELD-729
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-730-FLAGS
+            TO TRUE
+           MOVE '730'
+             TO P1000-STRING-FIELD-730
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-731-FLAGS
+            TO TRUE
+           MOVE '731'
+             TO P1000-STRING-FIELD-731
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-732-FLAGS
+            TO TRUE
+           MOVE '732'
+             TO P1000-STRING-FIELD-732
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-733-FLAGS
+            TO TRUE
+           MOVE '733'
+             TO P1000-STRING-FIELD-733
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-734-FLAGS
+            TO TRUE
+           MOVE '734'
+             TO P1000-STRING-FIELD-734
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-735-FLAGS
+            TO TRUE
+           MOVE '735'
+             TO P1000-STRING-FIELD-735
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-736-FLAGS
+            TO TRUE
+           MOVE '736'
+             TO P1000-STRING-FIELD-736
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-737-FLAGS
+            TO TRUE
+           MOVE '737'
+             TO P1000-STRING-FIELD-737
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-738-FLAGS
+            TO TRUE
+           MOVE '738'
+             TO P1000-STRING-FIELD-738
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-739-FLAGS
+            TO TRUE
+           MOVE '739'
+             TO P1000-STRING-FIELD-739
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-740-FLAGS
+            TO TRUE
+           MOVE '740'
+             TO P1000-STRING-FIELD-740
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-741-FLAGS
+            TO TRUE
+           MOVE '741'
+             TO P1000-STRING-FIELD-741
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-742-FLAGS
+            TO TRUE
+           MOVE '742'
+             TO P1000-STRING-FIELD-742
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-743-FLAGS
+            TO TRUE
+           MOVE '743'
+             TO P1000-STRING-FIELD-743
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-744-FLAGS
+            TO TRUE
+           MOVE '744'
+             TO P1000-STRING-FIELD-744
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-745-FLAGS
+            TO TRUE
+           MOVE '745'
+             TO P1000-STRING-FIELD-745
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-746-FLAGS
+            TO TRUE
+           MOVE '746'
+             TO P1000-STRING-FIELD-746
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-747-FLAGS
+            TO TRUE
+           MOVE '747'
+             TO P1000-STRING-FIELD-747
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-748-FLAGS
+            TO TRUE
+           MOVE '748'
+             TO P1000-STRING-FIELD-748
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-749-FLAGS
+            TO TRUE
+           MOVE '749'
+             TO P1000-STRING-FIELD-749
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-750-FLAGS
+            TO TRUE
+           MOVE '750'
+             TO P1000-STRING-FIELD-750
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-751-FLAGS
+            TO TRUE
+           MOVE '751'
+             TO P1000-STRING-FIELD-751
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-752-FLAGS
+            TO TRUE
+           MOVE '752'
+             TO P1000-STRING-FIELD-752
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-753-FLAGS
+            TO TRUE
+           MOVE '753'
+             TO P1000-STRING-FIELD-753
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-754-FLAGS
+            TO TRUE
+           MOVE '754'
+             TO P1000-STRING-FIELD-754
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-755-FLAGS
+            TO TRUE
+           MOVE '755'
+             TO P1000-STRING-FIELD-755
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-756-FLAGS
+            TO TRUE
+           MOVE '756'
+             TO P1000-STRING-FIELD-756
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-757-FLAGS
+            TO TRUE
+           MOVE '757'
+             TO P1000-STRING-FIELD-757
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-758-FLAGS
+            TO TRUE
+           MOVE '758'
+             TO P1000-STRING-FIELD-758
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-759-FLAGS
+            TO TRUE
+           MOVE '759'
+             TO P1000-STRING-FIELD-759
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-760-FLAGS
+            TO TRUE
+           MOVE '760'
+             TO P1000-STRING-FIELD-760
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-761-FLAGS
+            TO TRUE
+           MOVE '761'
+             TO P1000-STRING-FIELD-761
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-762-FLAGS
+            TO TRUE
+           MOVE '762'
+             TO P1000-STRING-FIELD-762
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-763-FLAGS
+            TO TRUE
+           MOVE '763'
+             TO P1000-STRING-FIELD-763
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-764-FLAGS
+            TO TRUE
+           MOVE '764'
+             TO P1000-STRING-FIELD-764
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-765-FLAGS
+            TO TRUE
+           MOVE '765'
+             TO P1000-STRING-FIELD-765
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-766-FLAGS
+            TO TRUE
+           MOVE '766'
+             TO P1000-STRING-FIELD-766
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-767-FLAGS
+            TO TRUE
+           MOVE '767'
+             TO P1000-STRING-FIELD-767
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-768-FLAGS
+            TO TRUE
+           MOVE '768'
+             TO P1000-STRING-FIELD-768
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-769-FLAGS
+            TO TRUE
+           MOVE '769'
+             TO P1000-STRING-FIELD-769
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-770-FLAGS
+            TO TRUE
+           MOVE '770'
+             TO P1000-STRING-FIELD-770
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-771-FLAGS
+            TO TRUE
+           MOVE '771'
+             TO P1000-STRING-FIELD-771
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-772-FLAGS
+            TO TRUE
+           MOVE '772'
+             TO P1000-STRING-FIELD-772
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-773-FLAGS
+            TO TRUE
+           MOVE '773'
+             TO P1000-STRING-FIELD-773
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-774-FLAGS
+            TO TRUE
+           MOVE '774'
+             TO P1000-STRING-FIELD-774
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-775-FLAGS
+            TO TRUE
+           MOVE '775'
+             TO P1000-STRING-FIELD-775
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-776-FLAGS
+            TO TRUE
+           MOVE '776'
+             TO P1000-STRING-FIELD-776
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-777-FLAGS
+            TO TRUE
+           MOVE '777'
+             TO P1000-STRING-FIELD-777
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-778-FLAGS
+            TO TRUE
+           MOVE '778'
+             TO P1000-STRING-FIELD-778
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-779-FLAGS
+            TO TRUE
+           MOVE '779'
+             TO P1000-STRING-FIELD-779
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-780-FLAGS
+            TO TRUE
+           MOVE '780'
+             TO P1000-STRING-FIELD-780
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-781-FLAGS
+            TO TRUE
+           MOVE '781'
+             TO P1000-STRING-FIELD-781
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-782-FLAGS
+            TO TRUE
+           MOVE '782'
+             TO P1000-STRING-FIELD-782
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-783-FLAGS
+            TO TRUE
+           MOVE '783'
+             TO P1000-STRING-FIELD-783
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-784-FLAGS
+            TO TRUE
+           MOVE '784'
+             TO P1000-STRING-FIELD-784
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-785-FLAGS
+            TO TRUE
+           MOVE '785'
+             TO P1000-STRING-FIELD-785
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-786-FLAGS
+            TO TRUE
+           MOVE '786'
+             TO P1000-STRING-FIELD-786
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-787-FLAGS
+            TO TRUE
+           MOVE '787'
+             TO P1000-STRING-FIELD-787
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-788-FLAGS
+            TO TRUE
+           MOVE '788'
+             TO P1000-STRING-FIELD-788
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-789-FLAGS
+            TO TRUE
+           MOVE '789'
+             TO P1000-STRING-FIELD-789
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-790-FLAGS
+            TO TRUE
+           MOVE '790'
+             TO P1000-STRING-FIELD-790
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-791-FLAGS
+            TO TRUE
+           MOVE '791'
+             TO P1000-STRING-FIELD-791
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-792-FLAGS
+            TO TRUE
+           MOVE '792'
+             TO P1000-STRING-FIELD-792
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-793-FLAGS
+            TO TRUE
+           MOVE '793'
+             TO P1000-STRING-FIELD-793
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-794-FLAGS
+            TO TRUE
+           MOVE '794'
+             TO P1000-STRING-FIELD-794
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-795-FLAGS
+            TO TRUE
+           MOVE '795'
+             TO P1000-STRING-FIELD-795
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-796-FLAGS
+            TO TRUE
+           MOVE '796'
+             TO P1000-STRING-FIELD-796
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-797-FLAGS
+            TO TRUE
+           MOVE '797'
+             TO P1000-STRING-FIELD-797
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-798-FLAGS
+            TO TRUE
+           MOVE '798'
+             TO P1000-STRING-FIELD-798
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-799-FLAGS
+            TO TRUE
+           MOVE '799'
+             TO P1000-STRING-FIELD-799
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-800-FLAGS
+            TO TRUE
+           MOVE '800'
+             TO P1000-STRING-FIELD-800
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-801-FLAGS
+            TO TRUE
+           MOVE '801'
+             TO P1000-STRING-FIELD-801
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-802-FLAGS
+            TO TRUE
+           MOVE '802'
+             TO P1000-STRING-FIELD-802
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-803-FLAGS
+            TO TRUE
+           MOVE '803'
+             TO P1000-STRING-FIELD-803
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-804-FLAGS
+            TO TRUE
+           MOVE '804'
+             TO P1000-STRING-FIELD-804
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-805-FLAGS
+            TO TRUE
+           MOVE '805'
+             TO P1000-STRING-FIELD-805
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-806-FLAGS
+            TO TRUE
+           MOVE '806'
+             TO P1000-STRING-FIELD-806
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-807-FLAGS
+            TO TRUE
+           MOVE '807'
+             TO P1000-STRING-FIELD-807
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-808-FLAGS
+            TO TRUE
+           MOVE '808'
+             TO P1000-STRING-FIELD-808
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-809-FLAGS
+            TO TRUE
+           MOVE '809'
+             TO P1000-STRING-FIELD-809
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-810-FLAGS
+            TO TRUE
+           MOVE '810'
+             TO P1000-STRING-FIELD-810
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-811-FLAGS
+            TO TRUE
+           MOVE '811'
+             TO P1000-STRING-FIELD-811
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-812-FLAGS
+            TO TRUE
+           MOVE '812'
+             TO P1000-STRING-FIELD-812
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-813-FLAGS
+            TO TRUE
+           MOVE '813'
+             TO P1000-STRING-FIELD-813
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-814-FLAGS
+            TO TRUE
+           MOVE '814'
+             TO P1000-STRING-FIELD-814
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-815-FLAGS
+            TO TRUE
+           MOVE '815'
+             TO P1000-STRING-FIELD-815
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-816-FLAGS
+            TO TRUE
+           MOVE '816'
+             TO P1000-STRING-FIELD-816
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-817-FLAGS
+            TO TRUE
+           MOVE '817'
+             TO P1000-STRING-FIELD-817
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-818-FLAGS
+            TO TRUE
+           MOVE '818'
+             TO P1000-STRING-FIELD-818
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-819-FLAGS
+            TO TRUE
+           MOVE '819'
+             TO P1000-STRING-FIELD-819
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-820-FLAGS
+            TO TRUE
+           MOVE '820'
+             TO P1000-STRING-FIELD-820
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-821-FLAGS
+            TO TRUE
+           MOVE '821'
+             TO P1000-STRING-FIELD-821
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-822-FLAGS
+            TO TRUE
+           MOVE '822'
+             TO P1000-STRING-FIELD-822
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-823-FLAGS
+            TO TRUE
+           MOVE '823'
+             TO P1000-STRING-FIELD-823
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-824-FLAGS
+            TO TRUE
+           MOVE '824'
+             TO P1000-STRING-FIELD-824
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-825-FLAGS
+            TO TRUE
+           MOVE '825'
+             TO P1000-STRING-FIELD-825
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-826-FLAGS
+            TO TRUE
+           MOVE '826'
+             TO P1000-STRING-FIELD-826
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-827-FLAGS
+            TO TRUE
+           MOVE '827'
+             TO P1000-STRING-FIELD-827
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-828-FLAGS
+            TO TRUE
+           MOVE '828'
+             TO P1000-STRING-FIELD-828
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-829-FLAGS
+            TO TRUE
+           MOVE '829'
+             TO P1000-STRING-FIELD-829
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-830-FLAGS
+            TO TRUE
+           MOVE '830'
+             TO P1000-STRING-FIELD-830
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-831-FLAGS
+            TO TRUE
+           MOVE '831'
+             TO P1000-STRING-FIELD-831
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-832-FLAGS
+            TO TRUE
+           MOVE '832'
+             TO P1000-STRING-FIELD-832
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-833-FLAGS
+            TO TRUE
+           MOVE '833'
+             TO P1000-STRING-FIELD-833
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-834-FLAGS
+            TO TRUE
+           MOVE '834'
+             TO P1000-STRING-FIELD-834
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-835-FLAGS
+            TO TRUE
+           MOVE '835'
+             TO P1000-STRING-FIELD-835
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-836-FLAGS
+            TO TRUE
+           MOVE '836'
+             TO P1000-STRING-FIELD-836
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-837-FLAGS
+            TO TRUE
+           MOVE '837'
+             TO P1000-STRING-FIELD-837
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-838-FLAGS
+            TO TRUE
+           MOVE '838'
+             TO P1000-STRING-FIELD-838
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-839-FLAGS
+            TO TRUE
+           MOVE '839'
+             TO P1000-STRING-FIELD-839
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-840-FLAGS
+            TO TRUE
+           MOVE '840'
+             TO P1000-STRING-FIELD-840
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-841-FLAGS
+            TO TRUE
+           MOVE '841'
+             TO P1000-STRING-FIELD-841
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-842-FLAGS
+            TO TRUE
+           MOVE '842'
+             TO P1000-STRING-FIELD-842
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-843-FLAGS
+            TO TRUE
+           MOVE '843'
+             TO P1000-STRING-FIELD-843
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-844-FLAGS
+            TO TRUE
+           MOVE '844'
+             TO P1000-STRING-FIELD-844
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-845-FLAGS
+            TO TRUE
+           MOVE '845'
+             TO P1000-STRING-FIELD-845
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-846-FLAGS
+            TO TRUE
+           MOVE '846'
+             TO P1000-STRING-FIELD-846
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-847-FLAGS
+            TO TRUE
+           MOVE '847'
+             TO P1000-STRING-FIELD-847
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-848-FLAGS
+            TO TRUE
+           MOVE '848'
+             TO P1000-STRING-FIELD-848
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-849-FLAGS
+            TO TRUE
+           MOVE '849'
+             TO P1000-STRING-FIELD-849
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-850-FLAGS
+            TO TRUE
+           MOVE '850'
+             TO P1000-STRING-FIELD-850
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-851-FLAGS
+            TO TRUE
+           MOVE '851'
+             TO P1000-STRING-FIELD-851
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-852-FLAGS
+            TO TRUE
+           MOVE '852'
+             TO P1000-STRING-FIELD-852
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-853-FLAGS
+            TO TRUE
+           MOVE '853'
+             TO P1000-STRING-FIELD-853
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-854-FLAGS
+            TO TRUE
+           MOVE '854'
+             TO P1000-STRING-FIELD-854
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-855-FLAGS
+            TO TRUE
+           MOVE '855'
+             TO P1000-STRING-FIELD-855
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-856-FLAGS
+            TO TRUE
+           MOVE '856'
+             TO P1000-STRING-FIELD-856
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-857-FLAGS
+            TO TRUE
+           MOVE '857'
+             TO P1000-STRING-FIELD-857
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-858-FLAGS
+            TO TRUE
+           MOVE '858'
+             TO P1000-STRING-FIELD-858
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-859-FLAGS
+            TO TRUE
+           MOVE '859'
+             TO P1000-STRING-FIELD-859
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-860-FLAGS
+            TO TRUE
+           MOVE '860'
+             TO P1000-STRING-FIELD-860
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-861-FLAGS
+            TO TRUE
+           MOVE '861'
+             TO P1000-STRING-FIELD-861
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-862-FLAGS
+            TO TRUE
+           MOVE '862'
+             TO P1000-STRING-FIELD-862
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-863-FLAGS
+            TO TRUE
+           MOVE '863'
+             TO P1000-STRING-FIELD-863
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-864-FLAGS
+            TO TRUE
+           MOVE '864'
+             TO P1000-STRING-FIELD-864
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-865-FLAGS
+            TO TRUE
+           MOVE '865'
+             TO P1000-STRING-FIELD-865
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-866-FLAGS
+            TO TRUE
+           MOVE '866'
+             TO P1000-STRING-FIELD-866
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-867-FLAGS
+            TO TRUE
+           MOVE '867'
+             TO P1000-STRING-FIELD-867
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-868-FLAGS
+            TO TRUE
+           MOVE '868'
+             TO P1000-STRING-FIELD-868
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-869-FLAGS
+            TO TRUE
+           MOVE '869'
+             TO P1000-STRING-FIELD-869
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-870-FLAGS
+            TO TRUE
+           MOVE '870'
+             TO P1000-STRING-FIELD-870
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-871-FLAGS
+            TO TRUE
+           MOVE '871'
+             TO P1000-STRING-FIELD-871
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-872-FLAGS
+            TO TRUE
+           MOVE '872'
+             TO P1000-STRING-FIELD-872
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-873-FLAGS
+            TO TRUE
+           MOVE '873'
+             TO P1000-STRING-FIELD-873
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-874-FLAGS
+            TO TRUE
+           MOVE '874'
+             TO P1000-STRING-FIELD-874
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-875-FLAGS
+            TO TRUE
+           MOVE '875'
+             TO P1000-STRING-FIELD-875
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-876-FLAGS
+            TO TRUE
+           MOVE '876'
+             TO P1000-STRING-FIELD-876
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-877-FLAGS
+            TO TRUE
+           MOVE '877'
+             TO P1000-STRING-FIELD-877
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-878-FLAGS
+            TO TRUE
+           MOVE '878'
+             TO P1000-STRING-FIELD-878
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-879-FLAGS
+            TO TRUE
+           MOVE '879'
+             TO P1000-STRING-FIELD-879
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-880-FLAGS
+            TO TRUE
+           MOVE '880'
+             TO P1000-STRING-FIELD-880
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-881-FLAGS
+            TO TRUE
+           MOVE '881'
+             TO P1000-STRING-FIELD-881
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-882-FLAGS
+            TO TRUE
+           MOVE '882'
+             TO P1000-STRING-FIELD-882
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-883-FLAGS
+            TO TRUE
+           MOVE '883'
+             TO P1000-STRING-FIELD-883
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-884-FLAGS
+            TO TRUE
+           MOVE '884'
+             TO P1000-STRING-FIELD-884
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-885-FLAGS
+            TO TRUE
+           MOVE '885'
+             TO P1000-STRING-FIELD-885
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-886-FLAGS
+            TO TRUE
+           MOVE '886'
+             TO P1000-STRING-FIELD-886
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-887-FLAGS
+            TO TRUE
+           MOVE '887'
+             TO P1000-STRING-FIELD-887
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-888-FLAGS
+            TO TRUE
+           MOVE '888'
+             TO P1000-STRING-FIELD-888
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-889-FLAGS
+            TO TRUE
+           MOVE '889'
+             TO P1000-STRING-FIELD-889
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-890-FLAGS
+            TO TRUE
+           MOVE '890'
+             TO P1000-STRING-FIELD-890
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-891-FLAGS
+            TO TRUE
+           MOVE '891'
+             TO P1000-STRING-FIELD-891
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-892-FLAGS
+            TO TRUE
+           MOVE '892'
+             TO P1000-STRING-FIELD-892
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-893-FLAGS
+            TO TRUE
+           MOVE '893'
+             TO P1000-STRING-FIELD-893
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-894-FLAGS
+            TO TRUE
+           MOVE '894'
+             TO P1000-STRING-FIELD-894
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-895-FLAGS
+            TO TRUE
+           MOVE '895'
+             TO P1000-STRING-FIELD-895
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-896-FLAGS
+            TO TRUE
+           MOVE '896'
+             TO P1000-STRING-FIELD-896
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-897-FLAGS
+            TO TRUE
+           MOVE '897'
+             TO P1000-STRING-FIELD-897
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-898-FLAGS
+            TO TRUE
+           MOVE '898'
+             TO P1000-STRING-FIELD-898
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-899-FLAGS
+            TO TRUE
+           MOVE '899'
+             TO P1000-STRING-FIELD-899
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-900-FLAGS
+            TO TRUE
+           MOVE '900'
+             TO P1000-STRING-FIELD-900
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-901-FLAGS
+            TO TRUE
+           MOVE '901'
+             TO P1000-STRING-FIELD-901
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-902-FLAGS
+            TO TRUE
+           MOVE '902'
+             TO P1000-STRING-FIELD-902
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-903-FLAGS
+            TO TRUE
+           MOVE '903'
+             TO P1000-STRING-FIELD-903
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-904-FLAGS
+            TO TRUE
+           MOVE '904'
+             TO P1000-STRING-FIELD-904
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-905-FLAGS
+            TO TRUE
+           MOVE '905'
+             TO P1000-STRING-FIELD-905
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-906-FLAGS
+            TO TRUE
+           MOVE '906'
+             TO P1000-STRING-FIELD-906
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-907-FLAGS
+            TO TRUE
+           MOVE '907'
+             TO P1000-STRING-FIELD-907
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-908-FLAGS
+            TO TRUE
+           MOVE '908'
+             TO P1000-STRING-FIELD-908
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-909-FLAGS
+            TO TRUE
+           MOVE '909'
+             TO P1000-STRING-FIELD-909
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-910-FLAGS
+            TO TRUE
+           MOVE '910'
+             TO P1000-STRING-FIELD-910
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-911-FLAGS
+            TO TRUE
+           MOVE '911'
+             TO P1000-STRING-FIELD-911
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-912-FLAGS
+            TO TRUE
+           MOVE '912'
+             TO P1000-STRING-FIELD-912
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-913-FLAGS
+            TO TRUE
+           MOVE '913'
+             TO P1000-STRING-FIELD-913
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-914-FLAGS
+            TO TRUE
+           MOVE '914'
+             TO P1000-STRING-FIELD-914
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-915-FLAGS
+            TO TRUE
+           MOVE '915'
+             TO P1000-STRING-FIELD-915
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-916-FLAGS
+            TO TRUE
+           MOVE '916'
+             TO P1000-STRING-FIELD-916
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-917-FLAGS
+            TO TRUE
+           MOVE '917'
+             TO P1000-STRING-FIELD-917
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-918-FLAGS
+            TO TRUE
+           MOVE '918'
+             TO P1000-STRING-FIELD-918
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-919-FLAGS
+            TO TRUE
+           MOVE '919'
+             TO P1000-STRING-FIELD-919
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-920-FLAGS
+            TO TRUE
+           MOVE '920'
+             TO P1000-STRING-FIELD-920
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-921-FLAGS
+            TO TRUE
+           MOVE '921'
+             TO P1000-STRING-FIELD-921
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-922-FLAGS
+            TO TRUE
+           MOVE '922'
+             TO P1000-STRING-FIELD-922
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-923-FLAGS
+            TO TRUE
+           MOVE '923'
+             TO P1000-STRING-FIELD-923
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-924-FLAGS
+            TO TRUE
+           MOVE '924'
+             TO P1000-STRING-FIELD-924
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-925-FLAGS
+            TO TRUE
+           MOVE '925'
+             TO P1000-STRING-FIELD-925
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-926-FLAGS
+            TO TRUE
+           MOVE '926'
+             TO P1000-STRING-FIELD-926
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-927-FLAGS
+            TO TRUE
+           MOVE '927'
+             TO P1000-STRING-FIELD-927
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-928-FLAGS
+            TO TRUE
+           MOVE '928'
+             TO P1000-STRING-FIELD-928
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-929-FLAGS
+            TO TRUE
+           MOVE '929'
+             TO P1000-STRING-FIELD-929
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-930-FLAGS
+            TO TRUE
+           MOVE '930'
+             TO P1000-STRING-FIELD-930
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-931-FLAGS
+            TO TRUE
+           MOVE '931'
+             TO P1000-STRING-FIELD-931
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-932-FLAGS
+            TO TRUE
+           MOVE '932'
+             TO P1000-STRING-FIELD-932
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-933-FLAGS
+            TO TRUE
+           MOVE '933'
+             TO P1000-STRING-FIELD-933
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-934-FLAGS
+            TO TRUE
+           MOVE '934'
+             TO P1000-STRING-FIELD-934
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-935-FLAGS
+            TO TRUE
+           MOVE '935'
+             TO P1000-STRING-FIELD-935
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-936-FLAGS
+            TO TRUE
+           MOVE '936'
+             TO P1000-STRING-FIELD-936
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-937-FLAGS
+            TO TRUE
+           MOVE '937'
+             TO P1000-STRING-FIELD-937
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-938-FLAGS
+            TO TRUE
+           MOVE '938'
+             TO P1000-STRING-FIELD-938
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-939-FLAGS
+            TO TRUE
+           MOVE '939'
+             TO P1000-STRING-FIELD-939
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-940-FLAGS
+            TO TRUE
+           MOVE '940'
+             TO P1000-STRING-FIELD-940
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-941-FLAGS
+            TO TRUE
+           MOVE '941'
+             TO P1000-STRING-FIELD-941
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-942-FLAGS
+            TO TRUE
+           MOVE '942'
+             TO P1000-STRING-FIELD-942
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-943-FLAGS
+            TO TRUE
+           MOVE '943'
+             TO P1000-STRING-FIELD-943
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-944-FLAGS
+            TO TRUE
+           MOVE '944'
+             TO P1000-STRING-FIELD-944
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-945-FLAGS
+            TO TRUE
+           MOVE '945'
+             TO P1000-STRING-FIELD-945
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-946-FLAGS
+            TO TRUE
+           MOVE '946'
+             TO P1000-STRING-FIELD-946
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-947-FLAGS
+            TO TRUE
+           MOVE '947'
+             TO P1000-STRING-FIELD-947
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-948-FLAGS
+            TO TRUE
+           MOVE '948'
+             TO P1000-STRING-FIELD-948
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-949-FLAGS
+            TO TRUE
+           MOVE '949'
+             TO P1000-STRING-FIELD-949
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-950-FLAGS
+            TO TRUE
+           MOVE '950'
+             TO P1000-STRING-FIELD-950
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-951-FLAGS
+            TO TRUE
+           MOVE '951'
+             TO P1000-STRING-FIELD-951
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-952-FLAGS
+            TO TRUE
+           MOVE '952'
+             TO P1000-STRING-FIELD-952
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-953-FLAGS
+            TO TRUE
+           MOVE '953'
+             TO P1000-STRING-FIELD-953
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-954-FLAGS
+            TO TRUE
+           MOVE '954'
+             TO P1000-STRING-FIELD-954
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-955-FLAGS
+            TO TRUE
+           MOVE '955'
+             TO P1000-STRING-FIELD-955
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-956-FLAGS
+            TO TRUE
+           MOVE '956'
+             TO P1000-STRING-FIELD-956
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-957-FLAGS
+            TO TRUE
+           MOVE '957'
+             TO P1000-STRING-FIELD-957
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-958-FLAGS
+            TO TRUE
+           MOVE '958'
+             TO P1000-STRING-FIELD-958
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-959-FLAGS
+            TO TRUE
+           MOVE '959'
+             TO P1000-STRING-FIELD-959
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-960-FLAGS
+            TO TRUE
+           MOVE '960'
+             TO P1000-STRING-FIELD-960
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-961-FLAGS
+            TO TRUE
+           MOVE '961'
+             TO P1000-STRING-FIELD-961
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-962-FLAGS
+            TO TRUE
+           MOVE '962'
+             TO P1000-STRING-FIELD-962
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-963-FLAGS
+            TO TRUE
+           MOVE '963'
+             TO P1000-STRING-FIELD-963
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-964-FLAGS
+            TO TRUE
+           MOVE '964'
+             TO P1000-STRING-FIELD-964
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-965-FLAGS
+            TO TRUE
+           MOVE '965'
+             TO P1000-STRING-FIELD-965
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-966-FLAGS
+            TO TRUE
+           MOVE '966'
+             TO P1000-STRING-FIELD-966
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-967-FLAGS
+            TO TRUE
+           MOVE '967'
+             TO P1000-STRING-FIELD-967
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-968-FLAGS
+            TO TRUE
+           MOVE '968'
+             TO P1000-STRING-FIELD-968
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-969-FLAGS
+            TO TRUE
+           MOVE '969'
+             TO P1000-STRING-FIELD-969
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-970-FLAGS
+            TO TRUE
+           MOVE '970'
+             TO P1000-STRING-FIELD-970
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-971-FLAGS
+            TO TRUE
+           MOVE '971'
+             TO P1000-STRING-FIELD-971
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-972-FLAGS
+            TO TRUE
+           MOVE '972'
+             TO P1000-STRING-FIELD-972
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-973-FLAGS
+            TO TRUE
+           MOVE '973'
+             TO P1000-STRING-FIELD-973
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-974-FLAGS
+            TO TRUE
+           MOVE '974'
+             TO P1000-STRING-FIELD-974
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-975-FLAGS
+            TO TRUE
+           MOVE '975'
+             TO P1000-STRING-FIELD-975
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-976-FLAGS
+            TO TRUE
+           MOVE '976'
+             TO P1000-STRING-FIELD-976
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-977-FLAGS
             TO TRUE
-           MOVE '478'
-             TO P500-STRING-FIELD-478
-           SET VALUE-PRESENT IN P500-STRING-FIELD-479-FLAGS
+           MOVE '977'
+             TO P1000-STRING-FIELD-977
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-978-FLAGS
             TO TRUE
-           MOVE '479'
-             TO P500-STRING-FIELD-479
-           SET VALUE-PRESENT IN P500-STRING-FIELD-480-FLAGS
+           MOVE '978'
+             TO P1000-STRING-FIELD-978
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-979-FLAGS
             TO TRUE
-           MOVE '480'
-             TO P500-STRING-FIELD-480
-           SET VALUE-PRESENT IN P500-STRING-FIELD-481-FLAGS
+           MOVE '979'
+             TO P1000-STRING-FIELD-979
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-980-FLAGS
             TO TRUE
-           MOVE '481'
-             TO P500-STRING-FIELD-481
-           SET VALUE-PRESENT IN P500-STRING-FIELD-482-FLAGS
+           MOVE '980'
+             TO P1000-STRING-FIELD-980
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-981-FLAGS
             TO TRUE
-           MOVE '482'
-             TO P500-STRING-FIELD-482
-           SET VALUE-PRESENT IN P500-STRING-FIELD-483-FLAGS
+           MOVE '981'
+             TO P1000-STRING-FIELD-981
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-982-FLAGS
             TO TRUE
-           MOVE '483'
-             TO P500-STRING-FIELD-483
-           SET VALUE-PRESENT IN P500-STRING-FIELD-484-FLAGS
+           MOVE '982'
+             TO P1000-STRING-FIELD-982
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-983-FLAGS
             TO TRUE
-           MOVE '484'
-             TO P500-STRING-FIELD-484
-           SET VALUE-PRESENT IN P500-STRING-FIELD-485-FLAGS
+           MOVE '983'
+             TO P1000-STRING-FIELD-983
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-984-FLAGS
             TO TRUE
-           MOVE '485'
-             TO P500-STRING-FIELD-485
-           SET VALUE-PRESENT IN P500-STRING-FIELD-486-FLAGS
+           MOVE '984'
+             TO P1000-STRING-FIELD-984
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-985-FLAGS
             TO TRUE
-           MOVE '486'
-             TO P500-STRING-FIELD-486
-           SET VALUE-PRESENT IN P500-STRING-FIELD-487-FLAGS
+           MOVE '985'
+             TO P1000-STRING-FIELD-985
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-986-FLAGS
             TO TRUE
-           MOVE '487'
-             TO P500-STRING-FIELD-487
-           SET VALUE-PRESENT IN P500-STRING-FIELD-488-FLAGS
+           MOVE '986'
+             TO P1000-STRING-FIELD-986
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-987-FLAGS
             TO TRUE
-           MOVE '488'
-             TO P500-STRING-FIELD-488
-           SET VALUE-PRESENT IN P500-STRING-FIELD-489-FLAGS
+           MOVE '987'
+             TO P1000-STRING-FIELD-987
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-988-FLAGS
             TO TRUE
-           MOVE '489'
-             TO P500-STRING-FIELD-489
-           SET VALUE-PRESENT IN P500-STRING-FIELD-490-FLAGS
+           MOVE '988'
+             TO P1000-STRING-FIELD-988
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-989-FLAGS
             TO TRUE
-           MOVE '490'
-             TO P500-STRING-FIELD-490
-           SET VALUE-PRESENT IN P500-STRING-FIELD-491-FLAGS
+           MOVE '989'
+             TO P1000-STRING-FIELD-989
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-990-FLAGS
             TO TRUE
-           MOVE '491'
-             TO P500-STRING-FIELD-491
-           SET VALUE-PRESENT IN P500-STRING-FIELD-492-FLAGS
+           MOVE '990'
+             TO P1000-STRING-FIELD-990
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-991-FLAGS
             TO TRUE
-           MOVE '492'
-             TO P500-STRING-FIELD-492
-           SET VALUE-PRESENT IN P500-STRING-FIELD-493-FLAGS
+           MOVE '991'
+             TO P1000-STRING-FIELD-991
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-992-FLAGS
             TO TRUE
-           MOVE '493'
-             TO P500-STRING-FIELD-493
-           SET VALUE-PRESENT IN P500-STRING-FIELD-494-FLAGS
+           MOVE '992'
+             TO P1000-STRING-FIELD-992
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-993-FLAGS
             TO TRUE
-           MOVE '494'
-             TO P500-STRING-FIELD-494
-           SET VALUE-PRESENT IN P500-STRING-FIELD-495-FLAGS
+           MOVE '993'
+             TO P1000-STRING-FIELD-993
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-994-FLAGS
             TO TRUE
-           MOVE '495'
-             TO P500-STRING-FIELD-495
-           SET VALUE-PRESENT IN P500-STRING-FIELD-496-FLAGS
+           MOVE '994'
+             TO P1000-STRING-FIELD-994
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-995-FLAGS
             TO TRUE
-           MOVE '496'
-             TO P500-STRING-FIELD-496
-           SET VALUE-PRESENT IN P500-STRING-FIELD-497-FLAGS
+           MOVE '995'
+             TO P1000-STRING-FIELD-995
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-996-FLAGS
             TO TRUE
-           MOVE '497'
-             TO P500-STRING-FIELD-497
-           SET VALUE-PRESENT IN P500-STRING-FIELD-498-FLAGS
+           MOVE '996'
+             TO P1000-STRING-FIELD-996
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-997-FLAGS
             TO TRUE
-           MOVE '498'
-             TO P500-STRING-FIELD-498
-           SET VALUE-PRESENT IN P500-STRING-FIELD-499-FLAGS
+           MOVE '997'
+             TO P1000-STRING-FIELD-997
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-998-FLAGS
             TO TRUE
-           MOVE '499'
-             TO P500-STRING-FIELD-499
-           SET VALUE-PRESENT IN P500-STRING-FIELD-500-FLAGS
+           MOVE '998'
+             TO P1000-STRING-FIELD-998
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-999-FLAGS
             TO TRUE
-           MOVE '500'
-             TO P500-STRING-FIELD-500
+           MOVE '999'
+             TO P1000-STRING-FIELD-999
+           SET VALUE-PRESENT IN P1000-STRING-FIELD-1000-FLAGS
+            TO TRUE
+           MOVE '1000'
+             TO P1000-STRING-FIELD-1000
 
            EXIT.
 
-       CONVERT-STRUCTURE-SIZE-500 SECTION.
-           MOVE 5 TO OPERATION-INDEX
+       CONVERT-STRUCTURE-SIZE-1000 SECTION.
+           MOVE 8 TO OPERATION-INDEX
            SET PROVIDER-TO-CONSUMER TO TRUE
            SET RESULT-MAPPING TO TRUE
-           
+
            CALL 'convertData' USING
              BY VALUE OPERATION-INDEX
              BY VALUE MAPPING-DIRECTION
              BY VALUE MAPPING-TYPE
-             BY REFERENCE PROVIDER-STRUCT-500
-             BY REFERENCE CONSUMER-STRUCT-500                    
-       
+             BY REFERENCE PROVIDER-STRUCT-1000
+             BY REFERENCE CONSUMER-STRUCT-1000
+           PERFORM CHECK-CONVERT-DATA-STATUS
+
            EXIT.
-           
       * ---
       * Print provider data structure for test purposes
        PRINT-PROVIDER-DATA SECTION.
+           ADD 1 TO PRINT-REPORT-CUSTOMER-COUNT
+
            DISPLAY "Mapped first name '"
                    CSPI-FIRST-NAME
                    "'" UPON CONSOLE
-                   
+           MOVE SPACES TO PRINT-DETAIL-LINE
+           MOVE 'FIRST NAME' TO PRL-LABEL
+           MOVE CSPI-FIRST-NAME TO PRL-VALUE
+           PERFORM WRITE-PRINT-DETAIL-LINE
+
            DISPLAY "Mapped last name '"
                    CSPI-LAST-NAME
                    "'" UPON CONSOLE
-                   
+           MOVE SPACES TO PRINT-DETAIL-LINE
+           MOVE 'LAST NAME' TO PRL-LABEL
+           MOVE CSPI-LAST-NAME TO PRL-VALUE
+           PERFORM WRITE-PRINT-DETAIL-LINE
+
            DISPLAY "Mapped date of birth '"
                    CSPI-DATE-OF-BIRTH
                    "'" UPON CONSOLE
-                                      
+           MOVE SPACES TO PRINT-DETAIL-LINE
+           MOVE 'DATE OF BIRTH' TO PRL-LABEL
+           MOVE CSPI-DATE-OF-BIRTH TO PRL-VALUE
+           PERFORM WRITE-PRINT-DETAIL-LINE
+
            DISPLAY "Mapped gender "
                    CSPI-GENDER
                    UPON CONSOLE
-                   
+           MOVE SPACES TO PRINT-DETAIL-LINE
+           MOVE 'GENDER' TO PRL-LABEL
+           MOVE CSPI-GENDER TO PRL-VALUE-NUM
+           PERFORM WRITE-PRINT-DETAIL-LINE
+
            DISPLAY "Mapped street '"
                    CSPI-STREET IN CSPI-PRIMARY-ADDRESS
                    "'" UPON CONSOLE
-                   
+           MOVE SPACES TO PRINT-DETAIL-LINE
+           MOVE 'STREET' TO PRL-LABEL
+           MOVE CSPI-STREET IN CSPI-PRIMARY-ADDRESS TO PRL-VALUE
+           PERFORM WRITE-PRINT-DETAIL-LINE
+
            DISPLAY "Mapped number "
                    CSPI-NUMBER IN CSPI-PRIMARY-ADDRESS
                    UPON CONSOLE
-                   
+           MOVE SPACES TO PRINT-DETAIL-LINE
+           MOVE 'NUMBER' TO PRL-LABEL
+           MOVE CSPI-NUMBER IN CSPI-PRIMARY-ADDRESS TO PRL-VALUE-NUM
+           PERFORM WRITE-PRINT-DETAIL-LINE
+
            DISPLAY "Mapped postal code "
                    CSPI-POSTAL-CODE IN CSPI-PRIMARY-ADDRESS
                    UPON CONSOLE
-                   
+           MOVE SPACES TO PRINT-DETAIL-LINE
+           MOVE 'POSTAL CODE' TO PRL-LABEL
+           MOVE CSPI-POSTAL-CODE IN CSPI-PRIMARY-ADDRESS
+             TO PRL-VALUE-NUM
+           PERFORM WRITE-PRINT-DETAIL-LINE
+
            DISPLAY "Mapped city '"
                    CSPI-CITY IN CSPI-PRIMARY-ADDRESS
                    "'" UPON CONSOLE
+           MOVE SPACES TO PRINT-DETAIL-LINE
+           MOVE 'CITY' TO PRL-LABEL
+           MOVE CSPI-CITY IN CSPI-PRIMARY-ADDRESS TO PRL-VALUE
+           PERFORM WRITE-PRINT-DETAIL-LINE
 
            EVALUATE TRUE
            WHEN CSPI-STREET-ADDRESS IN CSPI-PRIMARY-ADDRESS-NEW
                DISPLAY "Mapped street (new) '"
                        CSPI-STREET IN CSPI-PRIMARY-ADDRESS-NEW
                        "'" UPON CONSOLE
-                   
+               MOVE SPACES TO PRINT-DETAIL-LINE
+               MOVE 'STREET (NEW)' TO PRL-LABEL
+               MOVE CSPI-STREET IN CSPI-PRIMARY-ADDRESS-NEW
+                 TO PRL-VALUE
+               PERFORM WRITE-PRINT-DETAIL-LINE
+
                DISPLAY "Mapped number (new) "
                        CSPI-NUMBER IN CSPI-PRIMARY-ADDRESS-NEW
                        UPON CONSOLE
-                   
+               MOVE SPACES TO PRINT-DETAIL-LINE
+               MOVE 'NUMBER (NEW)' TO PRL-LABEL
+               MOVE CSPI-NUMBER IN CSPI-PRIMARY-ADDRESS-NEW
+                 TO PRL-VALUE-NUM
+               PERFORM WRITE-PRINT-DETAIL-LINE
+
                DISPLAY "Mapped postal code (new) "
                        CSPI-POSTAL-CODE IN CSPI-PRIMARY-ADDRESS-NEW
                        UPON CONSOLE
-                   
+               MOVE SPACES TO PRINT-DETAIL-LINE
+               MOVE 'POSTAL CODE (NEW)' TO PRL-LABEL
+               MOVE CSPI-POSTAL-CODE IN CSPI-PRIMARY-ADDRESS-NEW
+                 TO PRL-VALUE-NUM
+               PERFORM WRITE-PRINT-DETAIL-LINE
+
                DISPLAY "Mapped city (new) '"
                        CSPI-CITY IN CSPI-PRIMARY-ADDRESS-NEW
                        "'" UPON CONSOLE
-                    
+               MOVE SPACES TO PRINT-DETAIL-LINE
+               MOVE 'CITY (NEW)' TO PRL-LABEL
+               MOVE CSPI-CITY IN CSPI-PRIMARY-ADDRESS-NEW
+                 TO PRL-VALUE
+               PERFORM WRITE-PRINT-DETAIL-LINE
+
            WHEN CSPI-PO-BOX-ADDRESS IN CSPI-PRIMARY-ADDRESS-NEW
-           
+
                DISPLAY "Mapped PO box number (new) "
                        CSPI-BOX-NO IN CSPI-PRIMARY-ADDRESS-NEW
                        UPON CONSOLE
-                   
+               MOVE SPACES TO PRINT-DETAIL-LINE
+               MOVE 'PO BOX NUMBER (NEW)' TO PRL-LABEL
+               MOVE CSPI-BOX-NO IN CSPI-PRIMARY-ADDRESS-NEW
+                 TO PRL-VALUE-NUM
+               PERFORM WRITE-PRINT-DETAIL-LINE
+
                DISPLAY "Mapped postal code (new) "
                        CSPI-POSTAL-CODE IN CSPI-PRIMARY-ADDRESS-NEW
                        UPON CONSOLE
-                   
+               MOVE SPACES TO PRINT-DETAIL-LINE
+               MOVE 'POSTAL CODE (NEW)' TO PRL-LABEL
+               MOVE CSPI-POSTAL-CODE IN CSPI-PRIMARY-ADDRESS-NEW
+                 TO PRL-VALUE-NUM
+               PERFORM WRITE-PRINT-DETAIL-LINE
+
                DISPLAY "Mapped city (new) '"
                        CSPI-CITY IN CSPI-PRIMARY-ADDRESS-NEW
-                       "'" UPON CONSOLE           
-                       
+                       "'" UPON CONSOLE
+               MOVE SPACES TO PRINT-DETAIL-LINE
+               MOVE 'CITY (NEW)' TO PRL-LABEL
+               MOVE CSPI-CITY IN CSPI-PRIMARY-ADDRESS-NEW
+                 TO PRL-VALUE
+               PERFORM WRITE-PRINT-DETAIL-LINE
+
+           WHEN CSPI-INTERNATIONAL-ADDRESS IN CSPI-PRIMARY-ADDRESS-NEW
+
+               DISPLAY "Mapped country code (new) '"
+                       CSPI-COUNTRY-CODE IN CSPI-PRIMARY-ADDRESS-NEW
+                       "'" UPON CONSOLE
+               MOVE SPACES TO PRINT-DETAIL-LINE
+               MOVE 'COUNTRY CODE (NEW)' TO PRL-LABEL
+               MOVE CSPI-COUNTRY-CODE IN CSPI-PRIMARY-ADDRESS-NEW
+                 TO PRL-VALUE
+               PERFORM WRITE-PRINT-DETAIL-LINE
+
+               DISPLAY "Mapped foreign postal code (new) '"
+                       CSPI-FOREIGN-POSTAL-CODE
+                       IN CSPI-PRIMARY-ADDRESS-NEW
+                       "'" UPON CONSOLE
+               MOVE SPACES TO PRINT-DETAIL-LINE
+               MOVE 'FOREIGN POSTAL CODE (NEW)' TO PRL-LABEL
+               MOVE CSPI-FOREIGN-POSTAL-CODE
+                    IN CSPI-PRIMARY-ADDRESS-NEW
+                 TO PRL-VALUE
+               PERFORM WRITE-PRINT-DETAIL-LINE
+
+               DISPLAY "Mapped address line (new) '"
+                       CSPI-ADDRESS-LINE IN CSPI-PRIMARY-ADDRESS-NEW
+                       "'" UPON CONSOLE
+               MOVE SPACES TO PRINT-DETAIL-LINE
+               MOVE 'ADDRESS LINE (NEW)' TO PRL-LABEL
+               MOVE CSPI-ADDRESS-LINE IN CSPI-PRIMARY-ADDRESS-NEW
+                 TO PRL-VALUE
+               PERFORM WRITE-PRINT-DETAIL-LINE
+
            WHEN OTHER
                CONTINUE
-               
+
            END-EVALUATE
-           
+
            DISPLAY "Secondary address count "
-                   CSPI-SEC-ADDRESS-COUNT 
+                   CSPI-SEC-ADDRESS-COUNT
                    IN CSPI-SECONDARY-ADDRESSES
                    UPON CONSOLE
-                   
-           PERFORM VARYING I-1 FROM 1 BY 1 UNTIL 
+           MOVE SPACES TO PRINT-DETAIL-LINE
+           MOVE 'SECONDARY ADDRESS COUNT' TO PRL-LABEL
+           MOVE CSPI-SEC-ADDRESS-COUNT IN CSPI-SECONDARY-ADDRESSES
+             TO PRL-VALUE-NUM
+           PERFORM WRITE-PRINT-DETAIL-LINE
+
+           PERFORM VARYING I-1 FROM 1 BY 1 UNTIL
                    I-1 > CSPI-SEC-ADDRESS-COUNT
                    IN CSPI-SECONDARY-ADDRESSES
-                   
+
                DISPLAY "Secondary address " I-1
                        UPON CONSOLE
+               MOVE SPACES TO PRINT-DETAIL-LINE
+               MOVE 'SECONDARY ADDRESS #' TO PRL-LABEL
+               MOVE I-1 TO PRL-VALUE-NUM
+               PERFORM WRITE-PRINT-DETAIL-LINE
 
                DISPLAY "Mapped street '"
                        CSPI-STREET IN CSPI-SECONDARY-ADDRESS(I-1)
                        "'" UPON CONSOLE
-                   
+               MOVE SPACES TO PRINT-DETAIL-LINE
+               MOVE 'SEC ADDRESS STREET' TO PRL-LABEL
+               MOVE CSPI-STREET IN CSPI-SECONDARY-ADDRESS(I-1)
+                 TO PRL-VALUE
+               PERFORM WRITE-PRINT-DETAIL-LINE
+
                DISPLAY "Mapped number "
                        CSPI-NUMBER IN CSPI-SECONDARY-ADDRESS(I-1)
                        UPON CONSOLE
-                   
+               MOVE SPACES TO PRINT-DETAIL-LINE
+               MOVE 'SEC ADDRESS NUMBER' TO PRL-LABEL
+               MOVE CSPI-NUMBER IN CSPI-SECONDARY-ADDRESS(I-1)
+                 TO PRL-VALUE-NUM
+               PERFORM WRITE-PRINT-DETAIL-LINE
+
                DISPLAY "Mapped postal code "
                        CSPI-POSTAL-CODE IN CSPI-SECONDARY-ADDRESS(I-1)
                        UPON CONSOLE
-                   
+               MOVE SPACES TO PRINT-DETAIL-LINE
+               MOVE 'SEC ADDRESS POSTAL CODE' TO PRL-LABEL
+               MOVE CSPI-POSTAL-CODE IN CSPI-SECONDARY-ADDRESS(I-1)
+                 TO PRL-VALUE-NUM
+               PERFORM WRITE-PRINT-DETAIL-LINE
+
                 DISPLAY "Mapped city '"
                        CSPI-CITY IN CSPI-SECONDARY-ADDRESS(I-1)
-                       "'" UPON CONSOLE                   
+                       "'" UPON CONSOLE
+               MOVE SPACES TO PRINT-DETAIL-LINE
+               MOVE 'SEC ADDRESS CITY' TO PRL-LABEL
+               MOVE CSPI-CITY IN CSPI-SECONDARY-ADDRESS(I-1)
+                 TO PRL-VALUE
+               PERFORM WRITE-PRINT-DETAIL-LINE
            END-PERFORM
-           
+
            DISPLAY "Secondary address count (new) "
-                   CSPI-SEC-ADDR-NEW-COUNT 
+                   CSPI-SEC-ADDR-NEW-COUNT
                    IN CSPI-SECONDARY-ADDRESSES-NEW
                    UPON CONSOLE
+           MOVE SPACES TO PRINT-DETAIL-LINE
+           MOVE 'SECONDARY ADDRESS COUNT (NEW)' TO PRL-LABEL
+           MOVE CSPI-SEC-ADDR-NEW-COUNT
+                IN CSPI-SECONDARY-ADDRESSES-NEW
+             TO PRL-VALUE-NUM
+           PERFORM WRITE-PRINT-DETAIL-LINE
 
-           PERFORM VARYING I-1 FROM 1 BY 1 UNTIL 
+           PERFORM VARYING I-1 FROM 1 BY 1 UNTIL
                    I-1 > CSPI-SEC-ADDR-NEW-COUNT
                    IN CSPI-SECONDARY-ADDRESSES-NEW
 
+               MOVE SPACES TO PRINT-DETAIL-LINE
+               MOVE 'SECONDARY ADDRESS (NEW) #' TO PRL-LABEL
+               MOVE I-1 TO PRL-VALUE-NUM
+               PERFORM WRITE-PRINT-DETAIL-LINE
+
                EVALUATE TRUE
-               WHEN CSPI-STREET-ADDRESS 
+               WHEN CSPI-STREET-ADDRESS
                     IN CSPI-SECONDARY-ADDRESS-NEW(I-1)
-                    
+
                    DISPLAY "Mapped street (new) '"
-                           CSPI-STREET 
+                           CSPI-STREET
                            IN CSPI-SECONDARY-ADDRESS-NEW(I-1)
                            "'" UPON CONSOLE
-                   
+                   MOVE SPACES TO PRINT-DETAIL-LINE
+                   MOVE 'SEC ADDRESS STREET (NEW)' TO PRL-LABEL
+                   MOVE CSPI-STREET
+                        IN CSPI-SECONDARY-ADDRESS-NEW(I-1)
+                     TO PRL-VALUE
+                   PERFORM WRITE-PRINT-DETAIL-LINE
+
                    DISPLAY "Mapped number (new) "
-                           CSPI-NUMBER 
+                           CSPI-NUMBER
                            IN CSPI-SECONDARY-ADDRESS-NEW(I-1)
                            UPON CONSOLE
-                   
+                   MOVE SPACES TO PRINT-DETAIL-LINE
+                   MOVE 'SEC ADDRESS NUMBER (NEW)' TO PRL-LABEL
+                   MOVE CSPI-NUMBER
+                        IN CSPI-SECONDARY-ADDRESS-NEW(I-1)
+                     TO PRL-VALUE-NUM
+                   PERFORM WRITE-PRINT-DETAIL-LINE
+
                    DISPLAY "Mapped postal code (new) "
                            CSPI-POSTAL-CODE
                            IN CSPI-SECONDARY-ADDRESS-NEW(I-1)
                            UPON CONSOLE
-                   
+                   MOVE SPACES TO PRINT-DETAIL-LINE
+                   MOVE 'SEC ADDRESS POSTAL CODE (NEW)' TO PRL-LABEL
+                   MOVE CSPI-POSTAL-CODE
+                        IN CSPI-SECONDARY-ADDRESS-NEW(I-1)
+                     TO PRL-VALUE-NUM
+                   PERFORM WRITE-PRINT-DETAIL-LINE
+
                    DISPLAY "Mapped city (new) '"
                            CSPI-CITY
                            IN CSPI-SECONDARY-ADDRESS-NEW(I-1)
                            "'" UPON CONSOLE
-                    
-               WHEN CSPI-PO-BOX-ADDRESS 
+                   MOVE SPACES TO PRINT-DETAIL-LINE
+                   MOVE 'SEC ADDRESS CITY (NEW)' TO PRL-LABEL
+                   MOVE CSPI-CITY
+                        IN CSPI-SECONDARY-ADDRESS-NEW(I-1)
+                     TO PRL-VALUE
+                   PERFORM WRITE-PRINT-DETAIL-LINE
+
+               WHEN CSPI-PO-BOX-ADDRESS
                     IN CSPI-SECONDARY-ADDRESS-NEW(I-1)
-           
+
                    DISPLAY "Mapped PO box number (new) "
                            CSPI-BOX-NO
                            IN CSPI-SECONDARY-ADDRESS-NEW(I-1)
                            UPON CONSOLE
-                   
+                   MOVE SPACES TO PRINT-DETAIL-LINE
+                   MOVE 'SEC ADDRESS PO BOX NUMBER (NEW)' TO PRL-LABEL
+                   MOVE CSPI-BOX-NO
+                        IN CSPI-SECONDARY-ADDRESS-NEW(I-1)
+                     TO PRL-VALUE-NUM
+                   PERFORM WRITE-PRINT-DETAIL-LINE
+
                    DISPLAY "Mapped postal code (new) "
                            CSPI-POSTAL-CODE
                            IN CSPI-SECONDARY-ADDRESS-NEW(I-1)
                            UPON CONSOLE
-                   
+                   MOVE SPACES TO PRINT-DETAIL-LINE
+                   MOVE 'SEC ADDRESS POSTAL CODE (NEW)' TO PRL-LABEL
+                   MOVE CSPI-POSTAL-CODE
+                        IN CSPI-SECONDARY-ADDRESS-NEW(I-1)
+                     TO PRL-VALUE-NUM
+                   PERFORM WRITE-PRINT-DETAIL-LINE
+
                    DISPLAY "Mapped city (new) '"
                            CSPI-CITY
                            IN CSPI-SECONDARY-ADDRESS-NEW(I-1)
-                           "'" UPON CONSOLE           
-                       
+                           "'" UPON CONSOLE
+                   MOVE SPACES TO PRINT-DETAIL-LINE
+                   MOVE 'SEC ADDRESS CITY (NEW)' TO PRL-LABEL
+                   MOVE CSPI-CITY
+                        IN CSPI-SECONDARY-ADDRESS-NEW(I-1)
+                     TO PRL-VALUE
+                   PERFORM WRITE-PRINT-DETAIL-LINE
+
+               WHEN CSPI-INTERNATIONAL-ADDRESS
+                    IN CSPI-SECONDARY-ADDRESS-NEW(I-1)
+
+                   DISPLAY "Mapped country code (new) '"
+                           CSPI-COUNTRY-CODE
+                           IN CSPI-SECONDARY-ADDRESS-NEW(I-1)
+                           "'" UPON CONSOLE
+                   MOVE SPACES TO PRINT-DETAIL-LINE
+                   MOVE 'SEC ADDRESS COUNTRY CODE (NEW)' TO PRL-LABEL
+                   MOVE CSPI-COUNTRY-CODE
+                        IN CSPI-SECONDARY-ADDRESS-NEW(I-1)
+                     TO PRL-VALUE
+                   PERFORM WRITE-PRINT-DETAIL-LINE
+
+                   DISPLAY "Mapped foreign postal code (new) '"
+                           CSPI-FOREIGN-POSTAL-CODE
+                           IN CSPI-SECONDARY-ADDRESS-NEW(I-1)
+                           "'" UPON CONSOLE
+                   MOVE SPACES TO PRINT-DETAIL-LINE
+                   MOVE 'SEC ADDRESS FOREIGN POSTAL CODE (NEW)'
+                     TO PRL-LABEL
+                   MOVE CSPI-FOREIGN-POSTAL-CODE
+                        IN CSPI-SECONDARY-ADDRESS-NEW(I-1)
+                     TO PRL-VALUE
+                   PERFORM WRITE-PRINT-DETAIL-LINE
+
+                   DISPLAY "Mapped address line (new) '"
+                           CSPI-ADDRESS-LINE
+                           IN CSPI-SECONDARY-ADDRESS-NEW(I-1)
+                           "'" UPON CONSOLE
+                   MOVE SPACES TO PRINT-DETAIL-LINE
+                   MOVE 'SEC ADDRESS ADDRESS LINE (NEW)' TO PRL-LABEL
+                   MOVE CSPI-ADDRESS-LINE
+                        IN CSPI-SECONDARY-ADDRESS-NEW(I-1)
+                     TO PRL-VALUE
+                   PERFORM WRITE-PRINT-DETAIL-LINE
+
                WHEN OTHER
                    CONTINUE
-               
+
                END-EVALUATE
            END-PERFORM
 
@@ -9118,6 +20251,342 @@
       * Unload loaded conversion scripts (any benchmark)
        UNLOAD-SCRIPTS SECTION.
            CALL 'unloadScripts'
-           
+
            EXIT.
-           
+
+      * ---
+      * Ensures the script generation named in
+      * REQUESTED-SCRIPT-GENERATION ('V1', 'V3', or 'V6') is the one
+      * loaded into the mapper. If it already is, this is a no-op -
+      * no loadScripts/unloadScripts round trip is paid. Only an
+      * actual change of generation unloads the old pair and loads
+      * the new one, so a mixed-version batch that groups its
+      * conversions by generation pays the reload cost once per
+      * generation change rather than once per customer
+       SELECT-SCRIPT-GENERATION SECTION.
+           IF REQUESTED-SCRIPT-GENERATION
+                   NOT = CURRENT-LOADED-GENERATION
+               IF NOT NO-GENERATION-LOADED
+                   PERFORM UNLOAD-SCRIPTS
+               END-IF
+
+               EVALUATE REQUESTED-SCRIPT-GENERATION
+                   WHEN 'V1'
+                       PERFORM LOAD-SCRIPTS-V1
+                   WHEN 'V3'
+                       PERFORM LOAD-SCRIPTS-V3
+                   WHEN 'V6'
+                       PERFORM LOAD-SCRIPTS-V6
+               END-EVALUATE
+
+               MOVE REQUESTED-SCRIPT-GENERATION
+                 TO CURRENT-LOADED-GENERATION
+           END-IF
+
+           EXIT.
+
+      * ---
+      * Tears down whatever script generation is currently loaded,
+      * if any - called once at the end of the job rather than after
+      * every benchmark, now that RUN-BENCHMARK-V1/V3/V6 route their
+      * loading through SELECT-SCRIPT-GENERATION
+       UNLOAD-CURRENT-SCRIPT-GENERATION SECTION.
+           IF NOT NO-GENERATION-LOADED
+               PERFORM UNLOAD-SCRIPTS
+               MOVE SPACES TO CURRENT-LOADED-GENERATION
+           END-IF
+
+           EXIT.
+
+      * ---
+      * Open the reject file that captures fields convertData could
+      * not represent in the target schema
+       OPEN-REJECT-FILE SECTION.
+           MOVE 0 TO REJECTS-WRITTEN
+           OPEN OUTPUT REJECT-FILE
+
+           EXIT.
+
+       CLOSE-REJECT-FILE SECTION.
+           CLOSE REJECT-FILE
+
+           EXIT.
+
+      * ---
+      * Write one reject record; caller has already moved
+      * REJ-CUSTOMER-VERSION, REJ-FIRST-NAME, REJ-LAST-NAME and
+      * REJ-FIELD-NAME into REJECT-RECORD
+       WRITE-REJECT-RECORD SECTION.
+           MOVE 'VALUE COULD NOT BE REPRESENTED IN TARGET SCHEMA'
+             TO REJ-REASON
+           WRITE REJECT-RECORD
+           ADD 1 TO REJECTS-WRITTEN
+
+           EXIT.
+
+      * ---
+      * Open the audit log that captures a before/after image of every
+      * production conversion for compliance review
+       OPEN-AUDIT-LOG-FILE SECTION.
+           MOVE 0 TO AUDIT-RECORDS-WRITTEN
+           OPEN EXTEND AUDIT-LOG-FILE
+
+           EXIT.
+
+       CLOSE-AUDIT-LOG-FILE SECTION.
+           CLOSE AUDIT-LOG-FILE
+
+           EXIT.
+
+      * ---
+      * Open the golden-master fixture in EXTEND mode, same as the
+      * audit log, so each run's captured output grows the file
+      * instead of overwriting the prior run's
+       OPEN-GOLDEN-MASTER-FILE SECTION.
+           MOVE 0 TO GOLDEN-MASTER-RECORDS-WRITTEN
+           OPEN EXTEND GOLDEN-MASTER-FILE
+
+           EXIT.
+
+       CLOSE-GOLDEN-MASTER-FILE SECTION.
+           CLOSE GOLDEN-MASTER-FILE
+
+           EXIT.
+
+      * ---
+      * Open the gateway feed in EXTEND mode, same as the golden
+      * master, so each run's mapped output grows the file instead
+      * of overwriting the prior run's
+       OPEN-GATEWAY-FEED-FILE SECTION.
+           MOVE 0 TO GATEWAY-FEED-RECORDS-WRITTEN
+           OPEN EXTEND GATEWAY-FEED-FILE
+
+           EXIT.
+
+       CLOSE-GATEWAY-FEED-FILE SECTION.
+           CLOSE GATEWAY-FEED-FILE
+
+           EXIT.
+
+      * ---
+      * Write one mapped provider record to the gateway feed as a
+      * single-line JSON object; caller has already moved
+      * GMR-CUSTOMER-VERSION and the mapped provider fields into
+      * GOLDEN-MASTER-RECORD, and this reuses that same data rather
+      * than re-deriving it from CUSTOMER-PROVIDER-IN/OUT
+       WRITE-GATEWAY-FEED-RECORD SECTION.
+           MOVE GMR-GENDER TO JSON-NUMERIC-EDIT
+           PERFORM TRIM-JSON-NUMBER
+           MOVE JSON-NUMERIC-TRIMMED TO JSON-GENDER-TEXT
+
+           MOVE GMR-POSTAL-CODE TO JSON-NUMERIC-EDIT
+           PERFORM TRIM-JSON-NUMBER
+           MOVE JSON-NUMERIC-TRIMMED TO JSON-POSTAL-CODE-TEXT
+
+           MOVE GMR-FIRST-NAME TO JSON-TEXT-RAW
+           PERFORM TRIM-JSON-TEXT
+           MOVE JSON-TEXT-RAW TO JSON-FIRST-NAME-RAW
+           MOVE JSON-TEXT-LEN TO JSON-FIRST-NAME-LEN
+
+           MOVE GMR-LAST-NAME TO JSON-TEXT-RAW
+           PERFORM TRIM-JSON-TEXT
+           MOVE JSON-TEXT-RAW TO JSON-LAST-NAME-RAW
+           MOVE JSON-TEXT-LEN TO JSON-LAST-NAME-LEN
+
+           MOVE GMR-CITY TO JSON-TEXT-RAW
+           PERFORM TRIM-JSON-TEXT
+           MOVE JSON-TEXT-RAW TO JSON-CITY-RAW
+           MOVE JSON-TEXT-LEN TO JSON-CITY-LEN
+
+           MOVE SPACES TO GATEWAY-FEED-RECORD
+           STRING
+               '{"customerVersion":"' DELIMITED BY SIZE
+               GMR-CUSTOMER-VERSION DELIMITED BY SIZE
+               '","firstName":"' DELIMITED BY SIZE
+               JSON-FIRST-NAME-RAW (1:JSON-FIRST-NAME-LEN)
+                 DELIMITED BY SIZE
+               '","lastName":"' DELIMITED BY SIZE
+               JSON-LAST-NAME-RAW (1:JSON-LAST-NAME-LEN)
+                 DELIMITED BY SIZE
+               '","gender":' DELIMITED BY SIZE
+               JSON-GENDER-TEXT DELIMITED BY SPACE
+               ',"postalCode":' DELIMITED BY SIZE
+               JSON-POSTAL-CODE-TEXT DELIMITED BY SPACE
+               ',"city":"' DELIMITED BY SIZE
+               JSON-CITY-RAW (1:JSON-CITY-LEN) DELIMITED BY SIZE
+               '"}' DELIMITED BY SIZE
+             INTO GATEWAY-FEED-RECORD
+           END-STRING
+
+           WRITE GATEWAY-FEED-RECORD
+           ADD 1 TO GATEWAY-FEED-RECORDS-WRITTEN
+
+           EXIT.
+
+      * ---
+      * Left-justifies JSON-NUMERIC-EDIT's zero-suppressed value into
+      * JSON-NUMERIC-TRIMMED so it can be strung into a JSON number
+      * with no leading padding; an all-spaces edit (zero) trims down
+      * to a single '0'
+       TRIM-JSON-NUMBER SECTION.
+           MOVE SPACES TO JSON-NUMERIC-TRIMMED
+           MOVE 1 TO JSON-SCAN-IX
+
+           PERFORM UNTIL JSON-SCAN-IX > 9
+                       OR JSON-NUMERIC-EDIT (JSON-SCAN-IX:1) NOT = SPACE
+               ADD 1 TO JSON-SCAN-IX
+           END-PERFORM
+
+           IF JSON-SCAN-IX > 9
+               MOVE '0' TO JSON-NUMERIC-TRIMMED (1:1)
+           ELSE
+               MOVE JSON-NUMERIC-EDIT (JSON-SCAN-IX:)
+                 TO JSON-NUMERIC-TRIMMED
+           END-IF
+
+           EXIT.
+
+      * ---
+      * Scans JSON-TEXT-RAW backward from its last byte to find the
+      * last non-space character, and sets JSON-TEXT-LEN to that
+      * position so the caller can string just JSON-TEXT-RAW (1:LEN)
+      * DELIMITED BY SIZE into the JSON line; this right-trims
+      * trailing padding without disturbing embedded spaces the way
+      * DELIMITED BY SPACE would, and an all-spaces field trims down
+      * to a length of 1 so the JSON string value is never left empty
+       TRIM-JSON-TEXT SECTION.
+           MOVE 20 TO JSON-SCAN-IX
+
+           PERFORM UNTIL JSON-SCAN-IX < 1
+                       OR JSON-TEXT-RAW (JSON-SCAN-IX:1) NOT = SPACE
+               SUBTRACT 1 FROM JSON-SCAN-IX
+           END-PERFORM
+
+           IF JSON-SCAN-IX < 1
+               MOVE 1 TO JSON-TEXT-LEN
+           ELSE
+               MOVE JSON-SCAN-IX TO JSON-TEXT-LEN
+           END-IF
+
+           EXIT.
+
+      * ---
+      * Write one golden-master record; caller has already moved
+      * GMR-CUSTOMER-VERSION and the mapped provider fields into
+      * GOLDEN-MASTER-RECORD
+       WRITE-GOLDEN-MASTER-RECORD SECTION.
+           CALL 'getCurrentTimeMs' USING
+                BY REFERENCE GMR-TIMESTAMP-MS
+           WRITE GOLDEN-MASTER-RECORD
+           ADD 1 TO GOLDEN-MASTER-RECORDS-WRITTEN
+
+           EXIT.
+
+      * ---
+      * Write one audit record; caller has already moved
+      * AUD-CUSTOMER-VERSION, AUD-OPERATION-INDEX,
+      * AUD-MAPPING-DIRECTION, AUD-FIRST-NAME, AUD-LAST-NAME and the
+      * before/after gender and postal code into AUDIT-LOG-RECORD
+       WRITE-AUDIT-RECORD SECTION.
+           CALL 'getCurrentTimeMs' USING
+                BY REFERENCE AUD-TIMESTAMP-MS
+           WRITE AUDIT-LOG-RECORD
+           ADD 1 TO AUDIT-RECORDS-WRITTEN
+
+           EXIT.
+
+      * ---
+      * Open the shadow output file that a dry-run diverts its
+      * provider-side results to; a fresh file each run since a dry
+      * run is validated on its own, not accumulated across runs
+       OPEN-SHADOW-OUTPUT-FILE SECTION.
+           MOVE 0 TO SHADOW-RECORDS-WRITTEN
+           OPEN OUTPUT SHADOW-OUTPUT-FILE
+
+           EXIT.
+
+       CLOSE-SHADOW-OUTPUT-FILE SECTION.
+           CLOSE SHADOW-OUTPUT-FILE
+
+           EXIT.
+
+      * ---
+      * Write one shadow record; caller has already moved
+      * SHDW-CUSTOMER-VERSION and the mapped provider fields into
+      * SHADOW-OUTPUT-RECORD
+       WRITE-SHADOW-OUTPUT-RECORD SECTION.
+           WRITE SHADOW-OUTPUT-RECORD
+           ADD 1 TO SHADOW-RECORDS-WRITTEN
+
+           EXIT.
+
+      * ---
+      * Open the QA sign-off print report; a fresh report each run,
+      * same as the shadow output file, since it is reviewed on its
+      * own rather than accumulated across runs
+       OPEN-PRINT-REPORT-FILE SECTION.
+           MOVE 0 TO PRINT-REPORT-PAGE-NUMBER
+           MOVE 0 TO PRINT-REPORT-LINE-COUNT
+           MOVE 0 TO PRINT-REPORT-CUSTOMER-COUNT
+           OPEN OUTPUT PRINT-REPORT-FILE
+           PERFORM WRITE-PRINT-REPORT-HEADING
+
+           EXIT.
+
+       CLOSE-PRINT-REPORT-FILE SECTION.
+           IF PRINT-REPORT-OK
+               MOVE SPACES TO PRINT-DETAIL-LINE
+               MOVE 'TOTAL CUSTOMERS PRINTED' TO PRL-LABEL
+               MOVE PRINT-REPORT-CUSTOMER-COUNT TO PRL-VALUE-NUM
+               MOVE PRINT-DETAIL-LINE TO PRINT-REPORT-RECORD
+               WRITE PRINT-REPORT-RECORD
+           END-IF
+           CLOSE PRINT-REPORT-FILE
+
+           EXIT.
+
+      * ---
+      * Start a new report page: bump the page number, write the
+      * report title and column heading, and reset the page line count
+       WRITE-PRINT-REPORT-HEADING SECTION.
+           ADD 1 TO PRINT-REPORT-PAGE-NUMBER
+
+           MOVE SPACES TO PRINT-REPORT-RECORD
+           WRITE PRINT-REPORT-RECORD
+
+           MOVE SPACES TO PRINT-DETAIL-LINE
+           MOVE 'CUSTOMER CONVERSION REPORT' TO PRL-LABEL
+           MOVE 'PAGE' TO PRL-VALUE
+           MOVE PRINT-DETAIL-LINE TO PRINT-REPORT-RECORD
+           WRITE PRINT-REPORT-RECORD
+
+           MOVE SPACES TO PRINT-DETAIL-LINE
+           MOVE 'PAGE NUMBER' TO PRL-LABEL
+           MOVE PRINT-REPORT-PAGE-NUMBER TO PRL-VALUE-NUM
+           MOVE PRINT-DETAIL-LINE TO PRINT-REPORT-RECORD
+           WRITE PRINT-REPORT-RECORD
+
+           MOVE SPACES TO PRINT-REPORT-RECORD
+           WRITE PRINT-REPORT-RECORD
+
+           MOVE 0 TO PRINT-REPORT-LINE-COUNT
+
+           EXIT.
+
+      * ---
+      * Write one label/value detail line, starting a new page first
+      * if the current one is full; caller has already moved
+      * PRL-LABEL and either PRL-VALUE or PRL-VALUE-NUM
+       WRITE-PRINT-DETAIL-LINE SECTION.
+           IF PRINT-REPORT-LINE-COUNT >= PRINT-REPORT-LINES-PER-PAGE
+               MOVE PRINT-DETAIL-LINE TO PRINT-DETAIL-LINE-SAVE
+               PERFORM WRITE-PRINT-REPORT-HEADING
+               MOVE PRINT-DETAIL-LINE-SAVE TO PRINT-DETAIL-LINE
+           END-IF
+
+           MOVE PRINT-DETAIL-LINE TO PRINT-REPORT-RECORD
+           WRITE PRINT-REPORT-RECORD
+           ADD 1 TO PRINT-REPORT-LINE-COUNT
+
+           EXIT.
+
