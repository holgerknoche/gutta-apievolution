@@ -0,0 +1,6 @@
+      * Test structure with 0 int and 0 string fields
+           05 '*-'TEST-STRUCT-0-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+
