@@ -0,0 +1,606 @@
+      * Test structure with 50 int and 50 string fields
+           05 '*-'TEST-STRUCT-50-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+
+           05 '*-'INT-FIELD-1-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-1 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-2-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-2 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-3-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-3 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-4-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-4 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-5-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-5 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-6-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-6 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-7-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-7 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-8-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-8 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-9-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-9 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-10-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-10 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-11-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-11 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-12-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-12 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-13-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-13 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-14-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-14 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-15-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-15 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-16-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-16 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-17-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-17 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-18-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-18 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-19-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-19 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-20-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-20 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-21-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-21 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-22-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-22 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-23-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-23 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-24-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-24 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-25-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-25 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-26-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-26 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-27-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-27 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-28-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-28 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-29-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-29 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-30-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-30 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-31-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-31 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-32-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-32 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-33-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-33 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-34-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-34 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-35-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-35 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-36-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-36 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-37-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-37 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-38-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-38 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-39-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-39 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-40-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-40 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-41-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-41 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-42-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-42 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-43-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-43 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-44-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-44 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-45-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-45 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-46-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-46 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-47-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-47 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-48-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-48 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-49-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-49 PIC S9(9) BINARY.
+
+           05 '*-'INT-FIELD-50-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'INT-FIELD-50 PIC S9(9) BINARY.
+
+           05 '*-'STRING-FIELD-1-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-1 PIC X(20).
+
+           05 '*-'STRING-FIELD-2-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-2 PIC X(20).
+
+           05 '*-'STRING-FIELD-3-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-3 PIC X(20).
+
+           05 '*-'STRING-FIELD-4-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-4 PIC X(20).
+
+           05 '*-'STRING-FIELD-5-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-5 PIC X(20).
+
+           05 '*-'STRING-FIELD-6-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-6 PIC X(20).
+
+           05 '*-'STRING-FIELD-7-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-7 PIC X(20).
+
+           05 '*-'STRING-FIELD-8-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-8 PIC X(20).
+
+           05 '*-'STRING-FIELD-9-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-9 PIC X(20).
+
+           05 '*-'STRING-FIELD-10-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-10 PIC X(20).
+
+           05 '*-'STRING-FIELD-11-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-11 PIC X(20).
+
+           05 '*-'STRING-FIELD-12-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-12 PIC X(20).
+
+           05 '*-'STRING-FIELD-13-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-13 PIC X(20).
+
+           05 '*-'STRING-FIELD-14-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-14 PIC X(20).
+
+           05 '*-'STRING-FIELD-15-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-15 PIC X(20).
+
+           05 '*-'STRING-FIELD-16-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-16 PIC X(20).
+
+           05 '*-'STRING-FIELD-17-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-17 PIC X(20).
+
+           05 '*-'STRING-FIELD-18-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-18 PIC X(20).
+
+           05 '*-'STRING-FIELD-19-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-19 PIC X(20).
+
+           05 '*-'STRING-FIELD-20-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-20 PIC X(20).
+
+           05 '*-'STRING-FIELD-21-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-21 PIC X(20).
+
+           05 '*-'STRING-FIELD-22-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-22 PIC X(20).
+
+           05 '*-'STRING-FIELD-23-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-23 PIC X(20).
+
+           05 '*-'STRING-FIELD-24-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-24 PIC X(20).
+
+           05 '*-'STRING-FIELD-25-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-25 PIC X(20).
+
+           05 '*-'STRING-FIELD-26-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-26 PIC X(20).
+
+           05 '*-'STRING-FIELD-27-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-27 PIC X(20).
+
+           05 '*-'STRING-FIELD-28-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-28 PIC X(20).
+
+           05 '*-'STRING-FIELD-29-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-29 PIC X(20).
+
+           05 '*-'STRING-FIELD-30-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-30 PIC X(20).
+
+           05 '*-'STRING-FIELD-31-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-31 PIC X(20).
+
+           05 '*-'STRING-FIELD-32-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-32 PIC X(20).
+
+           05 '*-'STRING-FIELD-33-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-33 PIC X(20).
+
+           05 '*-'STRING-FIELD-34-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-34 PIC X(20).
+
+           05 '*-'STRING-FIELD-35-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-35 PIC X(20).
+
+           05 '*-'STRING-FIELD-36-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-36 PIC X(20).
+
+           05 '*-'STRING-FIELD-37-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-37 PIC X(20).
+
+           05 '*-'STRING-FIELD-38-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-38 PIC X(20).
+
+           05 '*-'STRING-FIELD-39-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-39 PIC X(20).
+
+           05 '*-'STRING-FIELD-40-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-40 PIC X(20).
+
+           05 '*-'STRING-FIELD-41-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-41 PIC X(20).
+
+           05 '*-'STRING-FIELD-42-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-42 PIC X(20).
+
+           05 '*-'STRING-FIELD-43-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-43 PIC X(20).
+
+           05 '*-'STRING-FIELD-44-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-44 PIC X(20).
+
+           05 '*-'STRING-FIELD-45-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-45 PIC X(20).
+
+           05 '*-'STRING-FIELD-46-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-46 PIC X(20).
+
+           05 '*-'STRING-FIELD-47-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-47 PIC X(20).
+
+           05 '*-'STRING-FIELD-48-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-48 PIC X(20).
+
+           05 '*-'STRING-FIELD-49-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-49 PIC X(20).
+
+           05 '*-'STRING-FIELD-50-FLAGS PIC 9 BINARY.
+             88 VALUE-ABSENT VALUE 0.
+             88 VALUE-PRESENT VALUE 1.
+             88 VALUE-UNREPRESENTABLE VALUE 2.
+           05 '*-'STRING-FIELD-50 PIC X(20).
+
