@@ -0,0 +1,192 @@
+      * Customer structure, revision 7
+           05 '*-'CUSTOMER.
+             10 '*-'CUSTOMER-FLAGS PIC 9 BINARY.
+               88 VALUE-ABSENT VALUE 0.
+               88 VALUE-PRESENT VALUE 1.
+               88 VALUE-UNREPRESENTABLE VALUE 2.
+
+             10 '*-'FIRST-NAME-FLAGS PIC 9 BINARY.
+               88 VALUE-ABSENT VALUE 0.
+               88 VALUE-PRESENT VALUE 1.
+               88 VALUE-UNREPRESENTABLE VALUE 2.
+             10 '*-'FIRST-NAME PIC X(20).
+
+             10 '*-'LAST-NAME-FLAGS PIC 9 BINARY.
+               88 VALUE-ABSENT VALUE 0.
+               88 VALUE-PRESENT VALUE 1.
+               88 VALUE-UNREPRESENTABLE VALUE 2.
+             10 '*-'LAST-NAME PIC X(20).
+
+             10 '*-'DATE-OF-BIRTH-FLAGS PIC 9 BINARY.
+               88 VALUE-ABSENT VALUE 0.
+               88 VALUE-PRESENT VALUE 1.
+               88 VALUE-UNREPRESENTABLE VALUE 2.
+             10 '*-'DATE-OF-BIRTH PIC X(10).
+
+             10 '*-'GENDER-FLAGS PIC 9 BINARY.
+               88 VALUE-ABSENT VALUE 0.
+               88 VALUE-PRESENT VALUE 1.
+               88 VALUE-UNREPRESENTABLE VALUE 2.
+             10 '*-'GENDER PIC S9(9) BINARY.
+
+             10 '*-'PRIMARY-ADDRESS.
+               15 '*-'PRIMARY-ADDRESS-FLAGS PIC 9 BINARY.
+                 88 VALUE-ABSENT VALUE 0.
+                 88 VALUE-PRESENT VALUE 1.
+                 88 VALUE-UNREPRESENTABLE VALUE 2.
+
+               15 '*-'TYPE-ID PIC S9(9) BINARY.
+                 88 '*-'STREET-ADDRESS VALUE 3.
+                 88 '*-'PO-BOX-ADDRESS VALUE 4.
+                 88 '*-'INTERNATIONAL-ADDRESS VALUE 5.
+
+               15 '*-'POSTAL-CODE-FLAGS PIC 9 BINARY.
+                 88 VALUE-ABSENT VALUE 0.
+                 88 VALUE-PRESENT VALUE 1.
+                 88 VALUE-UNREPRESENTABLE VALUE 2.
+               15 '*-'POSTAL-CODE PIC S9(9) BINARY.
+
+               15 '*-'CITY-FLAGS PIC 9 BINARY.
+                 88 VALUE-ABSENT VALUE 0.
+                 88 VALUE-PRESENT VALUE 1.
+                 88 VALUE-UNREPRESENTABLE VALUE 2.
+               15 '*-'CITY PIC X(20).
+
+               15 '*-'DATA PIC X(26).
+
+               15 '*-'STREET-ADDRESS-DATA REDEFINES '*-'DATA.
+                 20 '*-'STREET-FLAGS PIC 9 BINARY.
+                   88 VALUE-ABSENT VALUE 0.
+                   88 VALUE-PRESENT VALUE 1.
+                   88 VALUE-UNREPRESENTABLE VALUE 2.
+                 20 '*-'STREET PIC X(20).
+
+                 20 '*-'NUMBER-FLAGS PIC 9 BINARY.
+                   88 VALUE-ABSENT VALUE 0.
+                   88 VALUE-PRESENT VALUE 1.
+                   88 VALUE-UNREPRESENTABLE VALUE 2.
+                 20 '*-'NUMBER PIC S9(9) BINARY.
+
+               15 '*-'PO-BOX-ADDRESS-DATA REDEFINES '*-'DATA.
+                 20 '*-'BOX-NO-FLAGS PIC 9 BINARY.
+                   88 VALUE-ABSENT VALUE 0.
+                   88 VALUE-PRESENT VALUE 1.
+                   88 VALUE-UNREPRESENTABLE VALUE 2.
+                 20 '*-'BOX-NO PIC S9(9) BINARY.
+
+      *    Sized to fit inside the 26-byte DATA area it redefines,
+      *    the same as STREET-ADDRESS-DATA and PO-BOX-ADDRESS-DATA
+      *    above, so this group never grows PRIMARY-ADDRESS-NEW past
+      *    its existing size, which would otherwise shift every field
+      *    that follows it for every version convertData maps - each
+      *    '*-FLAGS' item below is a 2-byte binary halfword under
+      *    -std=ibm sizing, not 1 byte, so COUNTRY-CODE-FLAGS,
+      *    FOREIGN-POSTAL-CODE-FLAGS, and ADDRESS-LINE-FLAGS already
+      *    take 6 of the 26 bytes between them; COUNTRY-CODE is fixed
+      *    at 3 (ISO alpha-3), leaving 17 to split between
+      *    FOREIGN-POSTAL-CODE and ADDRESS-LINE
+               15 '*-'INTERNATIONAL-ADDRESS-DATA REDEFINES '*-'DATA.
+                 20 '*-'COUNTRY-CODE-FLAGS PIC 9 BINARY.
+                   88 VALUE-ABSENT VALUE 0.
+                   88 VALUE-PRESENT VALUE 1.
+                   88 VALUE-UNREPRESENTABLE VALUE 2.
+                 20 '*-'COUNTRY-CODE PIC X(03).
+
+                 20 '*-'FOREIGN-POSTAL-CODE-FLAGS PIC 9 BINARY.
+                   88 VALUE-ABSENT VALUE 0.
+                   88 VALUE-PRESENT VALUE 1.
+                   88 VALUE-UNREPRESENTABLE VALUE 2.
+                 20 '*-'FOREIGN-POSTAL-CODE PIC X(09).
+
+                 20 '*-'ADDRESS-LINE-FLAGS PIC 9 BINARY.
+                   88 VALUE-ABSENT VALUE 0.
+                   88 VALUE-PRESENT VALUE 1.
+                   88 VALUE-UNREPRESENTABLE VALUE 2.
+                 20 '*-'ADDRESS-LINE PIC X(08).
+
+             10 '*-'SECONDARY-ADDRESSES.
+               15 '*-'SEC-ADDR-LST-FLAGS PIC 9 BINARY.
+                 88 VALUE-ABSENT VALUE 0.
+                 88 VALUE-PRESENT VALUE 1.
+                 88 VALUE-UNREPRESENTABLE VALUE 2.
+
+               15 '*-'SEC-ADDRESS-COUNT PIC S9(9) BINARY.
+
+               15 '*-'SECONDARY-ADDRESS OCCURS 10.
+                 20 '*-'SECONDARY-ADDRESS-FLAGS PIC 9 BINARY.
+                   88 VALUE-ABSENT VALUE 0.
+                   88 VALUE-PRESENT VALUE 1.
+                   88 VALUE-UNREPRESENTABLE VALUE 2.
+
+                 20 '*-'TYPE-ID PIC S9(9) BINARY.
+                   88 '*-'STREET-ADDRESS VALUE 3.
+                   88 '*-'PO-BOX-ADDRESS VALUE 4.
+                   88 '*-'INTERNATIONAL-ADDRESS VALUE 5.
+
+                 20 '*-'POSTAL-CODE-FLAGS PIC 9 BINARY.
+                   88 VALUE-ABSENT VALUE 0.
+                   88 VALUE-PRESENT VALUE 1.
+                   88 VALUE-UNREPRESENTABLE VALUE 2.
+                 20 '*-'POSTAL-CODE PIC S9(9) BINARY.
+
+                 20 '*-'CITY-FLAGS PIC 9 BINARY.
+                   88 VALUE-ABSENT VALUE 0.
+                   88 VALUE-PRESENT VALUE 1.
+                   88 VALUE-UNREPRESENTABLE VALUE 2.
+                 20 '*-'CITY PIC X(20).
+
+                 20 '*-'DATA PIC X(26).
+
+                 20 '*-'STREET-ADDRESS-DATA REDEFINES '*-'DATA.
+                   25 '*-'STREET-FLAGS PIC 9 BINARY.
+                     88 VALUE-ABSENT VALUE 0.
+                     88 VALUE-PRESENT VALUE 1.
+                     88 VALUE-UNREPRESENTABLE VALUE 2.
+                   25 '*-'STREET PIC X(20).
+
+                   25 '*-'NUMBER-FLAGS PIC 9 BINARY.
+                     88 VALUE-ABSENT VALUE 0.
+                     88 VALUE-PRESENT VALUE 1.
+                     88 VALUE-UNREPRESENTABLE VALUE 2.
+                   25 '*-'NUMBER PIC S9(9) BINARY.
+
+                 20 '*-'PO-BOX-ADDRESS-DATA REDEFINES '*-'DATA.
+                   25 '*-'BOX-NO-FLAGS PIC 9 BINARY.
+                     88 VALUE-ABSENT VALUE 0.
+                     88 VALUE-PRESENT VALUE 1.
+                     88 VALUE-UNREPRESENTABLE VALUE 2.
+                   25 '*-'BOX-NO PIC S9(9) BINARY.
+
+      *    Sized to fit inside the 26-byte DATA area it redefines,
+      *    same as above - each '*-FLAGS' item is a 2-byte binary
+      *    halfword under -std=ibm sizing, so the three flags here
+      *    already take 6 of the 26 bytes, COUNTRY-CODE takes a fixed
+      *    3, leaving 17 to split between FOREIGN-POSTAL-CODE and
+      *    ADDRESS-LINE
+                 20 '*-'INTERNATIONAL-ADDRESS-DATA REDEFINES '*-'DATA.
+                   25 '*-'COUNTRY-CODE-FLAGS PIC 9 BINARY.
+                     88 VALUE-ABSENT VALUE 0.
+                     88 VALUE-PRESENT VALUE 1.
+                     88 VALUE-UNREPRESENTABLE VALUE 2.
+                   25 '*-'COUNTRY-CODE PIC X(03).
+
+                   25 '*-'FOREIGN-POSTAL-CODE-FLAGS PIC 9 BINARY.
+                     88 VALUE-ABSENT VALUE 0.
+                     88 VALUE-PRESENT VALUE 1.
+                     88 VALUE-UNREPRESENTABLE VALUE 2.
+                   25 '*-'FOREIGN-POSTAL-CODE PIC X(09).
+
+                   25 '*-'ADDRESS-LINE-FLAGS PIC 9 BINARY.
+                     88 VALUE-ABSENT VALUE 0.
+                     88 VALUE-PRESENT VALUE 1.
+                     88 VALUE-UNREPRESENTABLE VALUE 2.
+                   25 '*-'ADDRESS-LINE PIC X(08).
+
+      *    Signed packed-decimal money field for the upcoming
+      *    account-balance addition, flagged the same way as every
+      *    other field in this structure
+             10 '*-'ACCOUNT-BALANCE-FLAGS PIC 9 BINARY.
+               88 VALUE-ABSENT VALUE 0.
+               88 VALUE-PRESENT VALUE 1.
+               88 VALUE-UNREPRESENTABLE VALUE 2.
+             10 '*-'ACCOUNT-BALANCE PIC S9(7)V99 COMP-3.
